@@ -103,6 +103,7 @@
  FILE-CONTROL.
 
  SELECT HISTF      ASSIGN TO #DYNAMIC.
+ SELECT CHKSUMF    ASSIGN TO #DYNAMIC.
 
  DATA DIVISION.
  FILE SECTION.
@@ -113,6 +114,13 @@
              DEPENDING ON REC-LEN.
  01  HISTF-RECORD              PIC X(128).
 
+*--> Fuer Pruefsummenbildung ueber das Source-File (Checkin)
+ FD  CHKSUMF
+     RECORD  IS VARYING IN SIZE
+             FROM 0 TO 128 CHARACTERS
+             DEPENDING ON REC-LEN.
+ 01  CHKSUM-RECORD              PIC X(128).
+
  WORKING-STORAGE SECTION.
 *--------------------------------------------------------------------*
 * Comp-Felder: Präfix Cn mit n = Anzahl Digits
@@ -200,6 +208,10 @@
           88 SSFRARCH-OK                       VALUE ZERO.
           88 SSFRARCH-NOK                      VALUE 1.
 
+     05      SSFRARCH-CURSOR-FLAG    PIC 9     VALUE ZERO.
+          88 SSFRARCH-CLOSED                   VALUE ZERO.
+          88 SSFRARCH-OPEN                     VALUE 1.
+
      05      SSFRFDEF-FLAG           PIC 9     VALUE ZERO.
           88 SSFRFDEF-OK                       VALUE ZERO.
           88 SSFRFDEF-NOK                      VALUE 1.
@@ -230,7 +242,24 @@
  01          WORK-FELDER.
      05      W-DUMMY             PIC X(02).
 
- 01          W-VERSION-BUFFER.     
+* Pruefung Zweigbuchstaben-Vorrat (S.u. H310-CHECK-BRANCH-VORRAT)
+ 01          W-BRANCH-VORRAT.
+     05      W-BRANCH-REF        PIC X(10)  VALUE "ABCDFGHIJK".
+     05      W-BRANCH-BELEGT     PIC X(10)  VALUE SPACES.
+     05      W-BRANCH-ZEICHEN    PIC X.
+     05      W-BRANCH-IX         PIC S9(04) COMP.
+     05      W-BRANCH-BELEGT-ANZ PIC S9(04) COMP.
+     05      W-BRANCH-FREI-ANZ   PIC S9(04) COMP.
+     05      W-BRANCH-FREI-DISP  PIC Z9.
+*                 Warnschwelle: ab 2 oder weniger freien Buchstaben
+          88 BRANCH-VORRAT-KNAPP      VALUE 0 1 2.
+
+*--> Pruefsumme ueber das einzucheckende Source-File
+ 01          W-CHECKSUM-FELDER.
+     05      W-CHECKSUM          PIC S9(09) COMP    VALUE ZERO.
+     05      W-CHECKSUM-ED       PIC ZZZZZZZZ9.
+
+ 01          W-VERSION-BUFFER.
      05      W-ARC-REL           PIC X      VALUE "G".
      05      W-ARC-H-VERSION     PIC X(02)  VALUE "00".            
      05      W-ARC-S-VERSION.
@@ -510,6 +539,8 @@
      10 ENV-OWNER-CURLEN       PIC S9(04) COMP.
 **          Filecode (101 - Edit / 100 = Object / 1001 =Zip)     
      10 ENV-FCODE              PIC S9(04) COMP.
+**          ---> Home-Terminal des aufrufenden Prozesses (fuer Audit)
+     10 ENV-HOMETERM           PIC X(26).
 *G.00.03
      
     
@@ -539,11 +570,19 @@
      05      H-VERSION           PIC X(08).
      05      H-SOURCE-DATE       PIC X(10).
      05      H-AUFTRAG           PIC X(25).
-** --> Archiv-File     
-     05      H-ARCHIV-MODUL      PIC X(26). 
+     05      H-PACKAGE           PIC X(15).
+** --> Archiv-File
+     05      H-ARCHIV-MODUL      PIC X(26).
+
+** --> Pruefsumme Source-File (SSFRARCH.CHECKSUM)
+     05      H-CHECKSUM          PIC S9(09) COMP.
 
 ** --> Zaehler SSFRARCH
-     05      H-ARC-COUNT         PIC S9(04) COMP.     
+     05      H-ARC-COUNT         PIC S9(04) COMP.
+
+** --> Pruefung Zweigbuchstaben-Vorrat (S.u. H310-CHECK-BRANCH-VORRAT)
+     05      H-SOURCE-MODUL      PIC X(08).
+     05      H-BRANCH-ALL        PIC X(08)  VALUE "_____%".
 ******************************************************************
 * Im Folgenden mit dem INVOKE-Befehl die Tabellenstruktur-
 * definitonen der benötigten Tabellen einfügen
@@ -573,6 +612,19 @@
 * Im Folgenden werden die benöetigten CURSOR auf die
 * verschiedenen SQL - Tabellen definiert
 ******************************************************************
+
+**  ---> Cursor: alle belegten Zweigbuchstaben (Vorratspruefung)
+ EXEC SQL
+     DECLARE SSFRARCH_ALLBR_CURS CURSOR FOR
+         SELECT   VERSION
+           FROM  =SSFRARCH
+          WHERE   SOURCE_MODUL, FILE_TYPE =
+                 :H-SOURCE-MODUL
+                , "SRC"
+                  AND VERSION LIKE :H-BRANCH-ALL
+          ORDER  BY VERSION
+         BROWSE  ACCESS
+ END-EXEC
 ******************************************************************
 * Ende der SQL - Definitionen
 ******************************************************************
@@ -780,7 +832,13 @@
  C100-CHECKIN SECTION.
  C100-00.
 
-*--> Umbenennen Source > Archiv 
+*--> Pruefsumme bilden, solange Source noch an alter Stelle liegt
+    PERFORM D290-COMPUTE-CHECKSUM
+    IF PRG-ABBRUCH
+       EXIT SECTION
+    END-IF
+
+*--> Umbenennen Source > Archiv
     PERFORM D110-RENAME
     IF PRG-ABBRUCH
        EXIT SECTION
@@ -805,7 +863,13 @@
  C200-COPY SECTION.
  C200-00.
 
-*--> Kopieren Source > Archiv 
+*--> Pruefsumme bilden, solange Source noch an alter Stelle liegt
+    PERFORM D290-COMPUTE-CHECKSUM
+    IF PRG-ABBRUCH
+       EXIT SECTION
+    END-IF
+
+*--> Kopieren Source > Archiv
     PERFORM D210-DUP
     IF PRG-ABBRUCH
        EXIT SECTION
@@ -952,19 +1016,70 @@
     
     .
  D210-99.
-    EXIT. 
-    
+    EXIT.
+
+******************************************************************
+* Pruefsumme ueber das einzucheckende Source-File bilden
+* (muss VOR D110-RENAME/D210-DUP laufen, solange die Datei noch
+*  unter P-SRC-FILE liegt)
+******************************************************************
+ D290-COMPUTE-CHECKSUM SECTION.
+ D290-00.
+
+    MOVE ZERO TO W-CHECKSUM
+
+    MOVE  P-SRC-FILE       TO ASS-FNAME
+    MOVE  ZERO             TO ASS-FSTATUS
+
+    ENTER "COBOLASSIGN" USING  CHKSUMF
+                               ASS-FNAME
+                        GIVING ASS-FSTATUS
+
+    IF  ASS-FSTATUS NOT = ZERO
+        DISPLAY "Fehler bei COBOLASSIGN (Pruefsumme): "
+                ASS-FNAME " " ASS-FSTATUS
+        DISPLAY " ---> Programm-Abbruch <--- "
+        SET PRG-ABBRUCH TO TRUE
+        EXIT SECTION
+    END-IF
+
+    OPEN INPUT CHKSUMF
+
+    SET FILE-OK TO TRUE
+    READ CHKSUMF AT END SET FILE-EOF TO TRUE END-READ
+
+    PERFORM UNTIL FILE-EOF
+
+       PERFORM VARYING C4-I1 FROM 1 BY 1 UNTIL C4-I1 > REC-LEN
+          MOVE CHKSUM-RECORD(C4-I1:1) TO C4-X2
+          COMPUTE W-CHECKSUM =
+                  FUNCTION MOD ((W-CHECKSUM * 131 + C4-NUM),
+                                  999999937)
+       END-PERFORM
+
+       READ CHKSUMF AT END SET FILE-EOF TO TRUE END-READ
+
+    END-PERFORM
+
+    CLOSE CHKSUMF
+
+    MOVE W-CHECKSUM TO H-CHECKSUM
+    .
+ D290-99.
+    EXIT.
+
 ******************************************************************
 * Verschieben ins Repository
 ******************************************************************
  D300-SSFRARCH SECTION.
  D300-00.
-    
+
     MOVE   SRC-FILE         TO SOURCE-MODUL      OF SSFRARCH
     MOVE   H-VERSION        TO VERSION           OF SSFRARCH
     MOVE   "SRC"            TO FILE-TYPE         OF SSFRARCH
     MOVE   MY-UNAME         TO GROUP-USER        OF SSFRARCH
     MOVE   "E "             TO PROD-STATE        OF SSFRARCH
+    MOVE   H-CHECKSUM       TO CHECKSUM          OF SSFRARCH
     
     PERFORM U100-BEGIN
     
@@ -1493,13 +1608,114 @@
                         EXIT SECTION
                         
     END-EVALUATE
-    
+
     DISPLAY H-AUFTRAG
-    
+
+** ---> Package
+     MOVE "PACKAGE   "          TO     ANO0-ANNOTATION
+     MOVE SPACES                TO     ANO0-REP-FILE
+     MOVE ZERO                  TO     ANO0-REP-FILE-LEN
+     MOVE  ZERO                 TO     ANO0-RC
+     MOVE  SPACES               TO     ANO0-AN-VALUE
+     MOVE  ZERO                 TO     ANO0-AN-VALUE-LEN
+     CALL "SSFANO0M" USING ANO0-REC
+     EVALUATE ANO0-RC
+
+        WHEN ZERO       MOVE SPACES TO H-PACKAGE
+                        MOVE ANO0-AN-VALUE(1:ANO0-AN-VALUE-LEN)
+                          TO H-PACKAGE
+
+        WHEN 100        STRING ANO0-ANNOTATION      DELIMITED BY SPACE,
+                               " nicht in > "       DELIMITED BY SIZE,
+                               P-SRC-FILE           DELIMITED BY SPACE,
+                               " <"                  DELIMITED BY SIZE
+                        INTO ZEILE
+                        DISPLAY ZEILE
+                        MOVE    "none"          TO H-PACKAGE
+
+        WHEN 9999       STRING ANO0-ANNOTATION      DELIMITED BY SPACE,
+                               " nicht in > "       DELIMITED BY SIZE,
+                               P-SRC-FILE           DELIMITED BY SPACE,
+                               " <"                  DELIMITED BY SIZE
+                        INTO ZEILE
+                        DISPLAY ZEILE
+                        DISPLAY ">> Verarbeitung nicht moeglich <<"
+                        DISPLAY ">> ABBRUCH <<"
+                        SET PRG-ABBRUCH TO TRUE
+                        EXIT SECTION
+
+    END-EVALUATE
+
+    DISPLAY H-PACKAGE
+
+*   Pruefung Zweigbuchstaben-Vorrat auf dem tatsaechlichen
+*   Zweig-verbrauchenden Weg (CHECKIN), nicht nur bei lesenden
+*   Auswertungen wie CHECKOUT -B oder LIST-LOCKS
+    IF NOT PRG-ABBRUCH
+       MOVE SRC-FILE            TO H-SOURCE-MODUL
+       PERFORM H310-CHECK-BRANCH-VORRAT
+    END-IF
+
     .
  H300-99.
     EXIT.
-    
+******************************************************************
+* Pruefung, ob fuer dieses Modul nur noch wenige Zweigbuchstaben
+* (A,B,C,D,F,G,H,I,J,K) frei sind - nur Warnung, kein Abbruch
+* (s.a. H105-CHECK-BRANCH-VORRAT in SSFCOU0E / H300-CHECK-BRANCH-VORRAT
+*  in SSFFLK0E - gleiche Logik, hier auf dem CHECKIN-Weg, wo die
+*  Zweigbuchstaben tatsaechlich verbraucht werden)
+******************************************************************
+ H310-CHECK-BRANCH-VORRAT SECTION.
+ H310-00.
+
+    MOVE SPACES             TO W-BRANCH-BELEGT
+    MOVE ZERO               TO W-BRANCH-BELEGT-ANZ
+
+    PERFORM S230-OPEN-SSFRARCH-ALLBR-CURSOR
+    IF SSFRARCH-OPEN
+       PERFORM S231-FETCH-SSFRARCH-ALLBR-CURSOR
+       PERFORM UNTIL SSFRARCH-NOK OR PRG-ABBRUCH
+          MOVE VERSION OF SSFRARCH (6:1)   TO W-BRANCH-ZEICHEN
+          IF W-BRANCH-ZEICHEN NOT = SPACE
+             MOVE ZERO TO W-BRANCH-IX
+             INSPECT W-BRANCH-REF TALLYING W-BRANCH-IX
+                     FOR CHARACTERS BEFORE INITIAL W-BRANCH-ZEICHEN
+             ADD 1 TO W-BRANCH-IX
+             IF W-BRANCH-IX <= LENGTH OF W-BRANCH-REF
+                MOVE "X" TO W-BRANCH-BELEGT (W-BRANCH-IX:1)
+             END-IF
+          END-IF
+          PERFORM S231-FETCH-SSFRARCH-ALLBR-CURSOR
+       END-PERFORM
+       PERFORM S232-CLOSE-SSFRARCH-ALLBR-CURSOR
+    END-IF
+
+    IF PRG-ABBRUCH
+       EXIT SECTION
+    END-IF
+
+    MOVE ZERO               TO W-BRANCH-BELEGT-ANZ
+    INSPECT W-BRANCH-BELEGT TALLYING W-BRANCH-BELEGT-ANZ
+            FOR ALL "X"
+    COMPUTE W-BRANCH-FREI-ANZ = LENGTH OF W-BRANCH-REF
+                              - W-BRANCH-BELEGT-ANZ
+
+    IF BRANCH-VORRAT-KNAPP
+       MOVE W-BRANCH-FREI-ANZ              TO W-BRANCH-FREI-DISP
+       DISPLAY " "
+       STRING  " >>> Achtung: fuer "              DELIMITED BY SIZE,
+               H-SOURCE-MODUL                     DELIMITED BY SPACE,
+               " sind nur noch "                  DELIMITED BY SIZE,
+               W-BRANCH-FREI-DISP                 DELIMITED BY SIZE,
+               " von 10 Zweigbuchstaben frei <<< " DELIMITED BY SIZE
+       INTO ZEILE
+       DISPLAY ZEILE
+       DISPLAY " "
+    END-IF
+    .
+ H310-99.
+    EXIT.
 ******************************************************************
 * Select auf Tabelle SSFRFDEF
 ******************************************************************
@@ -1569,10 +1785,12 @@
                     TYPE AS DATETIME YEAR TO DAY
                 ,ARCHIV_MODUL = :H-ARCHIV-MODUL
                 ,AUFTRAG = :H-AUFTRAG
+                ,PACKAGE = :H-PACKAGE
                 ,GROUP_USER = :GROUP-USER of SSFRARCH
                 ,PROD_STATE = :PROD-STATE of SSFRARCH
                 ,ZPINS = CURRENT
                 ,COUT_FLAG = " "
+                ,CHECKSUM = :H-CHECKSUM
          WHERE SOURCE_MODUL, VERSION, FILE_TYPE =
               :SOURCE-MODUL OF SSFRARCH
              ,:VERSION      OF SSFRARCH
@@ -1596,8 +1814,8 @@
          INSERT
            INTO  =SSFRARCH
                  ( SOURCE_MODUL, VERSION, FILE_TYPE, SOURCE_DATE
-                 , ARCHIV_MODUL, AUFTRAG, GROUP_USER, PROD_STATE,
-                   COUT_FLAG
+                 , ARCHIV_MODUL, AUFTRAG, PACKAGE, GROUP_USER, PROD_STATE,
+                   COUT_FLAG, CHECKSUM
                  )
          VALUES  (
                   :SOURCE-MODUL of SSFRARCH
@@ -1607,9 +1825,11 @@
                      TYPE AS DATETIME YEAR TO DAY
                  ,:H-ARCHIV-MODUL
                  ,:H-AUFTRAG
+                 ,:H-PACKAGE
                  ,:GROUP-USER of SSFRARCH
                  ,"E"
                  ," "
+                 ,:H-CHECKSUM
                  )
      END-EXEC
      EVALUATE SQLCODE OF SQLCA
@@ -1642,7 +1862,52 @@
      .
  S220-99.
      EXIT.
-     
+
+******************************************************************
+* Cursor: alle belegten Zweigbuchstaben (Vorratspruefung)
+******************************************************************
+ S230-OPEN-SSFRARCH-ALLBR-CURSOR SECTION.
+ S230-00.
+
+     EXEC SQL
+         OPEN SSFRARCH_ALLBR_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO       SET SSFRARCH-OPEN TO TRUE
+         WHEN OTHER      SET SSFRARCH-CLOSED TO TRUE
+                         SET PRG-ABBRUCH TO TRUE
+     END-EVALUATE
+     .
+ S230-99.
+    EXIT SECTION.
+
+ S231-FETCH-SSFRARCH-ALLBR-CURSOR SECTION.
+ S231-00.
+
+     EXEC SQL
+         FETCH SSFRARCH_ALLBR_CURS
+         INTO  :VERSION      OF SSFRARCH
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO       SET SSFRARCH-OK  TO TRUE
+         WHEN 100        SET SSFRARCH-NOK TO TRUE
+         WHEN OTHER      SET PRG-ABBRUCH TO TRUE
+     END-EVALUATE
+     .
+ S231-99.
+    EXIT SECTION.
+
+ S232-CLOSE-SSFRARCH-ALLBR-CURSOR SECTION.
+ S232-00.
+
+     EXEC SQL
+         CLOSE SSFRARCH_ALLBR_CURS
+     END-EXEC
+     SET SSFRARCH-CLOSED TO TRUE
+     .
+ S232-99.
+    EXIT SECTION.
+
 ******************************************************************
 * Transaktionsbegrenzungen
 ******************************************************************
