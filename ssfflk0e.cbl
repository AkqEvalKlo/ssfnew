@@ -153,6 +153,14 @@
           88 SSFRFDEF-OK                       VALUE ZERO.
           88 SSFRFDEF-NOK                      VALUE 1.
 
+     05      LOCKED-CURS-FLAG        PIC 9     VALUE ZERO.
+          88 LOCKED-CURS-OK                    VALUE ZERO.
+          88 LOCKED-CURS-ENDE                  VALUE 1.
+
+     05      ALLBR-CURS-FLAG         PIC 9     VALUE ZERO.
+          88 ALLBR-CURS-OK                     VALUE ZERO.
+          88 ALLBR-CURS-ENDE                   VALUE 1.
+
 *            Sperrstatus Repository 
      05      REP-LOCK-STATE          PIC 9     VALUE ZERO.
           88 REP-UNLOCKED                      VALUE ZERO.
@@ -167,7 +175,11 @@
                                                      "LK".
           88 FKT-UNLOCK                        VALUE "UNLOCK         "
                                                      "UL".
-                                                       
+          88 FKT-LIST-LOCKS                    VALUE "LIST-LOCKS     "
+                                                     "LL".
+          88 FKT-BREAKGLASS                    VALUE "BREAKGLASS     "
+                                                     "BG".
+
      05      AUTH-FLAG               PIC 9     VALUE ZERO.
           88 AUTH-ME                           VALUE ZERO.
           88 AUTH-OWNER                        VALUE 1.
@@ -193,7 +205,19 @@
           88 IS-BRANCH                 VALUE "A" "B" "C" "D"
                                              "F" "G" "H" "I"
                                              "J" "K".
-             
+
+* Pruefung Zweigbuchstaben-Vorrat (S.u. H300-CHECK-BRANCH-VORRAT)
+ 01          W-BRANCH-VORRAT.
+     05      W-BRANCH-REF        PIC X(10)  VALUE "ABCDFGHIJK".
+     05      W-BRANCH-BELEGT     PIC X(10)  VALUE SPACES.
+     05      W-BRANCH-ZEICHEN    PIC X.
+     05      W-BRANCH-IX         PIC S9(04) COMP.
+     05      W-BRANCH-BELEGT-ANZ PIC S9(04) COMP.
+     05      W-BRANCH-FREI-ANZ   PIC S9(04) COMP.
+     05      W-BRANCH-FREI-DISP  PIC Z9.
+*                 Warnschwelle: ab 2 oder weniger freien Buchstaben
+          88 BRANCH-VORRAT-KNAPP      VALUE 0 1 2.
+
  01          W-ARC-FNAME         PIC X(08)  VALUE "G0000   ".
  
 * Fuer Fehlerausgabe
@@ -205,6 +229,7 @@
  01          MY-UGRP             PIC 9(03)          VALUE 130.
  01          MY-UID              PIC 9(03)          VALUE 255.
  01          MY-UNAME            PIC X(32)          VALUE "WD.SUPER".
+ 01          MY-HOMETERM         PIC X(26)          VALUE SPACES.
  01          MY-CURLEN           PIC S9(04) COMP    VALUE ZERO.
                                                    
 *--------------------------------------------------------------------*
@@ -441,8 +466,10 @@
      10 ENV-OWNER-NAME         PIC X(32).
      10 ENV-OWNER-CURLEN       PIC S9(04) COMP.
 **          Filecode (101 - Edit / 100 = Object / 1001 =Zip)     
-     10 ENV-FCODE              PIC S9(04) COMP.    
-    
+     10 ENV-FCODE              PIC S9(04) COMP.
+**          ---> Home-Terminal des aufrufenden Prozesses (fuer Audit)
+     10 ENV-HOMETERM           PIC X(26).
+
  EXTENDED-STORAGE SECTION.
 
  EXEC SQL
@@ -469,11 +496,13 @@
      05      H-VERSION           PIC X(08).
      05      H-SOURCE-DATE       PIC X(10).
      05      H-AUFTRAG           PIC X(25).
-** --> Archiv-File     
-     05      H-ARCHIV-MODUL      PIC X(26). 
+     05      H-SOURCE-MODUL      PIC X(08).
+     05      H-BRANCH-ALL        PIC X(08)  VALUE "_____%".
+** --> Archiv-File
+     05      H-ARCHIV-MODUL      PIC X(26).
 
 ** --> Zaehler SSFRARCH
-     05      H-ARC-COUNT         PIC S9(04) COMP.     
+     05      H-ARC-COUNT         PIC S9(04) COMP.
 ******************************************************************
 * Im Folgenden mit dem INVOKE-Befehl die Tabellenstruktur-
 * definitonen der benötigten Tabellen einfügen
@@ -487,7 +516,22 @@
  EXEC SQL
     INVOKE =SSFRFDEF AS SSFRFDEF
  END-EXEC
- 
+
+**  ---> Struktur der Tabelle SSAFE (fuer LIST-LOCKS)
+ EXEC SQL
+    INVOKE =SSAFE AS SSAFE
+ END-EXEC
+
+**  ---> Struktur der Tabelle SSPROT (fuer Break-Glass-Protokoll)
+ EXEC SQL
+    INVOKE =SSPROT AS SSPROT
+ END-EXEC
+
+**  ---> Struktur der Tabelle SSFRARCH (fuer Zweigbuchstaben-Vorrat)
+ EXEC SQL
+    INVOKE =SSFRARCH AS SSFRARCH
+ END-EXEC
+
 ******************************************************************
 
  EXEC SQL
@@ -498,6 +542,28 @@
 * Im Folgenden werden die benöetigten CURSOR auf die
 * verschiedenen SQL - Tabellen definiert
 ******************************************************************
+**  ---> alle aktuell ausgecheckten (gesperrten) Quellen
+ EXEC SQL
+     DECLARE SSAFE_LOCKED_CURS CURSOR FOR
+         SELECT   SOURCE_MODUL, GROUP_USER, ZP_CHECKOUT
+           FROM  =SSAFE
+          WHERE  SOURCE_STATUS = "CO"
+          ORDER BY SOURCE_MODUL
+          BROWSE ACCESS
+ END-EXEC
+
+**  ---> alle belegten Zweigbuchstaben eines Moduls (Vorratspruefung)
+ EXEC SQL
+     DECLARE SSFRARCH_ALLBR_CURS CURSOR FOR
+         SELECT   VERSION
+           FROM  =SSFRARCH
+          WHERE   SOURCE_MODUL, FILE_TYPE =
+                 :H-SOURCE-MODUL
+                , "SRC"
+                  AND VERSION LIKE :H-BRANCH-ALL
+          ORDER  BY VERSION
+         BROWSE  ACCESS
+ END-EXEC
 ******************************************************************
 * Ende der SQL - Definitionen
 ******************************************************************
@@ -520,6 +586,8 @@
      10 LINK-CMD                PIC X(02).
 *       "LK" = Lock
 *       "UL" = Unlock
+*       "LL" = List-Locks
+*       "BG" = Break-Glass-Unlock (Notfall-Entsperrung)
      10 LINK-RC                 PIC S9(04) COMP.
 *       0    = OK
 *       9999 = Programmabbruch - Hauptprogramm muss reagieren
@@ -527,6 +595,12 @@
 *       Name des Source-Files (z.b. PFCSIP7E)
      10 LINK-REP-FILE           PIC X(36).
      10 LINK-REP-FILE-LEN       PIC S9(04) COMP.
+*       Nur fuer "BG": Aufrufer muss VERW-Rolle bereits geprueft haben
+     10 LINK-VERW-AUTH          PIC X(01).
+*          "Y" = Aufrufer hat VERW-Berechtigung bestaetigt
+*       Nur fuer "BG": Begruendung, Pflichtfeld, wird in SSPROT
+*       protokolliert
+     10 LINK-REASON             PIC X(60).
 
  PROCEDURE DIVISION USING LINK-REC.
 
@@ -635,6 +709,8 @@
 
         WHEN "LK"       SET FKT-LOCK       TO TRUE
         WHEN "UL"       SET FKT-UNLOCK     TO TRUE
+        WHEN "LL"       SET FKT-LIST-LOCKS TO TRUE
+        WHEN "BG"       SET FKT-BREAKGLASS TO TRUE
         WHEN OTHER      DISPLAY "Falsches Kommando für ",
                                  K-MODUL,
                                  ": ",
@@ -645,6 +721,29 @@
 
      END-EVALUATE
 
+**--> LIST-LOCKS betrifft keine einzelne Repository-Datei, daher
+**    ohne Dateinamensbildung direkt verarbeiten
+     IF FKT-LIST-LOCKS
+        PERFORM C300-LIST-LOCKS
+        EXIT SECTION
+     END-IF
+
+**--> BREAKGLASS nur mit bestaetigter VERW-Berechtigung und
+**    ausgefuellter Begruendung; ansonsten sofortiger Abbruch
+     IF FKT-BREAKGLASS
+        IF LINK-VERW-AUTH NOT = "Y"
+           DISPLAY "BREAKGLASS abgelehnt: keine VERW-Berechtigung ",
+                   "bestaetigt"
+           SET PRG-ABBRUCH TO TRUE
+           EXIT SECTION
+        END-IF
+        IF FUNCTION TRIM(LINK-REASON) = SPACES
+           DISPLAY "BREAKGLASS abgelehnt: Begruendung ist Pflichtfeld"
+           SET PRG-ABBRUCH TO TRUE
+           EXIT SECTION
+        END-IF
+     END-IF
+
 **--> Erstellen Dateinamen
      PERFORM H100-FILENAMES
      IF PRG-ABBRUCH
@@ -653,7 +752,7 @@
 
 *---> Holen Properties Repository und/oder Checkout
 *     PERFORM H110-FILE-PROPERTIES
-*     IF PRG-ABBRUCH 
+*     IF PRG-ABBRUCH
 *        EXIT SECTION
 *     END-IF
 
@@ -662,6 +761,7 @@
 
         WHEN FKT-LOCK       PERFORM C100-LOCK
         WHEN FKT-UNLOCK     PERFORM C200-UNLOCK
+        WHEN FKT-BREAKGLASS PERFORM C400-BREAKGLASS-UNLOCK
 *       WHEN OTHER          OBSOLET (s.o)
 
      END-EVALUATE
@@ -740,7 +840,91 @@
      .
  C200-99.
      EXIT.
-     
+
+******************************************************************
+* LIST-LOCKS: alle gesperrten (ausgecheckten) Repository-Dateien
+* mit aktuellem Besitzer und Checkout-Zeitpunkt anzeigen
+******************************************************************
+ C300-LIST-LOCKS SECTION.
+ C300-00.
+
+     DISPLAY " "
+     DISPLAY "SOURCE_MODUL  GROUP_USER      ZP_CHECKOUT          ",
+             "SPERR-DATEI"
+     DISPLAY "------------  --------------  -------------------  ",
+             "-----------------------------------------------"
+
+     PERFORM S020-OPEN-SSAFE-LOCKED-CURSOR
+     IF PRG-ABBRUCH
+        EXIT SECTION
+     END-IF
+
+     PERFORM S021-FETCH-SSAFE-LOCKED-CURSOR
+     PERFORM UNTIL LOCKED-CURS-ENDE OR PRG-ABBRUCH
+
+**--> Namen der Sperr-Datei zu diesem Source ermitteln
+        MOVE SPACES               TO LINK-REP-FILE
+        MOVE SOURCE-MODUL OF SSAFE TO LINK-REP-FILE
+        PERFORM H100-FILENAMES
+
+        IF PRG-ABBRUCH
+           CONTINUE
+        ELSE
+**--> Inhalt der Sperr-Datei (Wer/Wann) lesen, falls vorhanden
+           PERFORM F200-READ-LOCKMARKER
+
+           DISPLAY SOURCE-MODUL OF SSAFE, "      ",
+                   GROUP-USER   OF SSAFE, "  ",
+                   ZP-CHECKOUT  OF SSAFE, "  ",
+                   LOCK-RECORD
+
+**--> Zweigbuchstaben-Vorrat fuer dieses Modul pruefen (nur Warnung)
+           MOVE SOURCE-MODUL OF SSAFE  TO H-SOURCE-MODUL
+           PERFORM H300-CHECK-BRANCH-VORRAT
+        END-IF
+
+        PERFORM S021-FETCH-SSAFE-LOCKED-CURSOR
+     END-PERFORM
+
+     PERFORM S022-CLOSE-SSAFE-LOCKED-CURSOR
+     DISPLAY " "
+     .
+ C300-99.
+     EXIT.
+
+******************************************************************
+* BREAKGLASS: Notfall-Entsperrung eines haengengebliebenen
+* REP-LOCKED Repository-Files durch einen VERW-Rollen-User, mit
+* Pflicht-Begruendung, die ins SSPROT-Protokoll geschrieben wird
+******************************************************************
+ C400-BREAKGLASS-UNLOCK SECTION.
+ C400-00.
+
+**--> Gleicher Datei-Rueckbau wie normales UNLOCK (s. C200-UNLOCK),
+**    unabhaengig vom bisherigen AUTH-FLAG erzwungen
+     PERFORM D210-RESTORE-REP
+     IF PRG-ABBRUCH
+        EXIT SECTION
+     END-IF
+
+     PERFORM D220-GIVE-OWNER
+     IF PRG-ABBRUCH
+        EXIT SECTION
+     END-IF
+
+     PERFORM D230-SECURE-REP
+     IF PRG-ABBRUCH
+        EXIT SECTION
+     END-IF
+
+     SET  REP-UNLOCKED TO TRUE
+
+**--> Begruendung protokollieren
+     PERFORM S900-INSERT-SSPROT-BG
+     .
+ C400-99.
+     EXIT.
+
 ******************************************************************
 * Umbennen Source-File in Archiv File
 ******************************************************************
@@ -1258,6 +1442,45 @@
  F999-99.
      EXIT.
 
+******************************************************************
+* Lesen Sperr-Datei (fuer LIST-LOCKS): liefert Wer/Wann-Text aus
+* der zuletzt bei F100-MAKE-LOCKFILE geschriebenen Sperrmarkierung
+******************************************************************
+ F200-READ-LOCKMARKER SECTION.
+ F200-00.
+
+     INITIALIZE LOCK-RECORD
+
+     MOVE  P-REP-FILE               TO  ASS-FNAME
+
+     ENTER "COBOLASSIGN" USING  LOCKF
+                                ASS-FNAME
+                         GIVING ASS-FSTATUS
+
+     IF  ASS-FSTATUS NOT = ZERO
+         SET  REP-INCONSISTENT   TO TRUE
+         MOVE "*** keine Sperrdatei zuordenbar ***" TO LOCK-RECORD
+         EXIT SECTION
+     END-IF
+
+     OPEN INPUT LOCKF
+     IF  FILE-OK
+         READ LOCKF
+         IF  FILE-OK
+             SET  REP-LOCKED     TO TRUE
+         ELSE
+             SET  REP-INCONSISTENT TO TRUE
+             MOVE "*** Sperrdatei leer/unlesbar ***" TO LOCK-RECORD
+         END-IF
+         CLOSE LOCKF
+     ELSE
+         SET  REP-INCONSISTENT   TO TRUE
+         MOVE "*** Sperrdatei nicht vorhanden ***" TO LOCK-RECORD
+     END-IF
+     .
+ F200-99.
+     EXIT.
+
 ******************************************************************
 * Uebergabe-File umsetzen auf benoetigte Dateinamen
 ******************************************************************
@@ -1294,6 +1517,7 @@
       MOVE ENV-SUBVOL       TO   MY-SUBVOL
       MOVE ENV-USER-NAME    TO   MY-UNAME
       MOVE ENV-USER-CURLEN  TO   MY-CURLEN
+      MOVE ENV-HOMETERM     TO   MY-HOMETERM
       MOVE ENV-USER-GRP     TO   MY-UGRP
       MOVE ENV-USER-NR      TO   MY-UID 
       
@@ -1575,6 +1799,61 @@
  H200-99.
      EXIT.
 ******************************************************************
+* Pruefung, ob fuer ein Modul nur noch wenige Zweigbuchstaben
+* (A,B,C,D,F,G,H,I,J,K) frei sind - nur Warnung, kein Abbruch.
+* Erwartet den Modulnamen in H-SOURCE-MODUL.
+******************************************************************
+ H300-CHECK-BRANCH-VORRAT SECTION.
+ H300-00.
+
+    MOVE SPACES             TO W-BRANCH-BELEGT
+    MOVE ZERO               TO W-BRANCH-BELEGT-ANZ
+
+    PERFORM S030-OPEN-SSFRARCH-ALLBR-CURSOR
+    IF PRG-ABBRUCH
+       EXIT SECTION
+    END-IF
+
+    PERFORM S031-FETCH-SSFRARCH-ALLBR-CURSOR
+    PERFORM UNTIL ALLBR-CURS-ENDE OR PRG-ABBRUCH
+       MOVE VERSION OF SSFRARCH (6:1)   TO W-BRANCH-ZEICHEN
+       IF W-BRANCH-ZEICHEN NOT = SPACE
+          MOVE ZERO TO W-BRANCH-IX
+          INSPECT W-BRANCH-REF TALLYING W-BRANCH-IX
+                  FOR CHARACTERS BEFORE INITIAL W-BRANCH-ZEICHEN
+          ADD 1 TO W-BRANCH-IX
+          IF W-BRANCH-IX <= LENGTH OF W-BRANCH-REF
+             MOVE "X" TO W-BRANCH-BELEGT (W-BRANCH-IX:1)
+          END-IF
+       END-IF
+       PERFORM S031-FETCH-SSFRARCH-ALLBR-CURSOR
+    END-PERFORM
+    PERFORM S032-CLOSE-SSFRARCH-ALLBR-CURSOR
+
+    IF PRG-ABBRUCH
+       EXIT SECTION
+    END-IF
+
+    MOVE ZERO               TO W-BRANCH-BELEGT-ANZ
+    INSPECT W-BRANCH-BELEGT TALLYING W-BRANCH-BELEGT-ANZ
+            FOR ALL "X"
+    COMPUTE W-BRANCH-FREI-ANZ = LENGTH OF W-BRANCH-REF
+                              - W-BRANCH-BELEGT-ANZ
+
+    IF BRANCH-VORRAT-KNAPP
+       MOVE W-BRANCH-FREI-ANZ              TO W-BRANCH-FREI-DISP
+       STRING  " >>> Achtung: fuer "              DELIMITED BY SIZE,
+               H-SOURCE-MODUL                     DELIMITED BY SPACE,
+               " sind nur noch "                  DELIMITED BY SIZE,
+               W-BRANCH-FREI-DISP                 DELIMITED BY SIZE,
+               " von 10 Zweigbuchstaben frei <<< " DELIMITED BY SIZE
+       INTO ZEILE
+       DISPLAY ZEILE
+    END-IF
+    .
+ H300-99.
+     EXIT.
+******************************************************************
 * Authentifizierung
 ******************************************************************
  H999-AUTHENTIFY SECTION.
@@ -1585,6 +1864,151 @@
  H999-99.
     EXIT.
 ******************************************************************
+* Oeffnen Cursor auf alle gesperrten (ausgecheckten) Quellen
+******************************************************************
+ S020-OPEN-SSAFE-LOCKED-CURSOR SECTION.
+ S020-00.
+     SET LOCKED-CURS-OK TO TRUE
+     EXEC SQL
+         OPEN SSAFE_LOCKED_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO       CONTINUE
+         WHEN OTHER      MOVE SQLCODE OF SQLCA TO D-NUM4
+                         DISPLAY "Fehler bei OPEN SSAFE_LOCKED_CURS: ",
+                                 D-NUM4
+                         SET PRG-ABBRUCH TO TRUE
+     END-EVALUATE
+     .
+ S020-99.
+     EXIT.
+
+******************************************************************
+* Fetch Cursor auf alle gesperrten (ausgecheckten) Quellen
+******************************************************************
+ S021-FETCH-SSAFE-LOCKED-CURSOR SECTION.
+ S021-00.
+     EXEC SQL
+         FETCH SSAFE_LOCKED_CURS
+           INTO :SOURCE-MODUL of SSAFE
+               ,:GROUP-USER   of SSAFE
+               ,:ZP-CHECKOUT  of SSAFE
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO       CONTINUE
+         WHEN 100        SET LOCKED-CURS-ENDE TO TRUE
+         WHEN OTHER      MOVE SQLCODE OF SQLCA TO D-NUM4
+                         DISPLAY "Fehler bei FETCH SSAFE_LOCKED_CURS: ",
+                                 D-NUM4
+                         SET PRG-ABBRUCH TO TRUE
+     END-EVALUATE
+     .
+ S021-99.
+     EXIT.
+
+******************************************************************
+* Schliessen Cursor auf alle gesperrten (ausgecheckten) Quellen
+******************************************************************
+ S022-CLOSE-SSAFE-LOCKED-CURSOR SECTION.
+ S022-00.
+     EXEC SQL
+         CLOSE SSAFE_LOCKED_CURS
+     END-EXEC
+     .
+ S022-99.
+     EXIT.
+
+******************************************************************
+* Oeffnen Cursor auf alle belegten Zweigbuchstaben eines Moduls
+******************************************************************
+ S030-OPEN-SSFRARCH-ALLBR-CURSOR SECTION.
+ S030-00.
+     SET ALLBR-CURS-OK TO TRUE
+     EXEC SQL
+         OPEN SSFRARCH_ALLBR_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO       CONTINUE
+         WHEN OTHER      MOVE SQLCODE OF SQLCA TO D-NUM4
+                         DISPLAY "Fehler bei OPEN SSFRARCH_ALLBR_CURS: ",
+                                 D-NUM4
+                         SET PRG-ABBRUCH TO TRUE
+     END-EVALUATE
+     .
+ S030-99.
+     EXIT.
+
+******************************************************************
+* Fetch Cursor auf alle belegten Zweigbuchstaben eines Moduls
+******************************************************************
+ S031-FETCH-SSFRARCH-ALLBR-CURSOR SECTION.
+ S031-00.
+     EXEC SQL
+         FETCH SSFRARCH_ALLBR_CURS
+           INTO :VERSION of SSFRARCH
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO       CONTINUE
+         WHEN 100        SET ALLBR-CURS-ENDE TO TRUE
+         WHEN OTHER      MOVE SQLCODE OF SQLCA TO D-NUM4
+                         DISPLAY "Fehler bei FETCH SSFRARCH_ALLBR_CURS: ",
+                                 D-NUM4
+                         SET PRG-ABBRUCH TO TRUE
+     END-EVALUATE
+     .
+ S031-99.
+     EXIT.
+
+******************************************************************
+* Schliessen Cursor auf alle belegten Zweigbuchstaben eines Moduls
+******************************************************************
+ S032-CLOSE-SSFRARCH-ALLBR-CURSOR SECTION.
+ S032-00.
+     EXEC SQL
+         CLOSE SSFRARCH_ALLBR_CURS
+     END-EXEC
+     .
+ S032-99.
+     EXIT.
+
+******************************************************************
+* Insert auf Tabelle SSPROT - Protokollierung BREAKGLASS-Entsperrung
+******************************************************************
+ S900-INSERT-SSPROT-BG SECTION.
+ S900-00.
+     MOVE SRC-FILE       TO SOURCE-MODUL OF SSPROT
+     MOVE "BG"           TO AKTION       OF SSPROT
+     MOVE MY-UNAME       TO GROUP-USER   OF SSPROT
+     MOVE SPACES         TO KZ-FREIGABE  OF SSPROT
+     MOVE LINK-REASON    TO KOMMENTAR    OF SSPROT
+**  ---> Home-Terminal des Aufrufers fuer das Audit-Protokoll mitgeben
+     MOVE MY-HOMETERM    TO HOMETERM     OF SSPROT
+
+     EXEC SQL
+         INSERT
+           INTO  =SSPROT
+                 (SOURCE_MODUL, AKTION, GROUP_USER, KZ_FREIGABE, KOMMENTAR
+                 ,HOMETERM
+                 )
+         VALUES  (
+                  :SOURCE-MODUL of SSPROT
+                 ,:AKTION       of SSPROT
+                 ,:GROUP-USER   of SSPROT
+                 ,:KZ-FREIGABE  of SSPROT
+                 ,:KOMMENTAR    of SSPROT
+                 ,:HOMETERM     of SSPROT
+                 )
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   CONTINUE
+         WHEN OTHER  DISPLAY "!!! Fehler bei Insert in SSPROT (BG) !!!"
+                     SET PRG-ABBRUCH TO TRUE
+     END-EVALUATE
+     .
+ S900-99.
+     EXIT.
+
+******************************************************************
 * Select auf Tabelle SSFRFDEF
 ******************************************************************
  S010-SELECT-SSFRFDEF SECTION.
