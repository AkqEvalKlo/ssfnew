@@ -136,6 +136,7 @@
 
      05      C9-ANZ              PIC S9(09) COMP.
      05      C9-COUNT            PIC S9(09) COMP.
+     05      C9-TIME-OUT         PIC S9(07)V99.
 
      05      C18-VAL             PIC S9(18) COMP.
 
@@ -232,8 +233,10 @@
         10   IMSG-PRG-OUTF             PIC X(36)  VALUE SPACES.
 *            Optional: OBEY-File
         10   IMSG-PRG-OBF              PIC X(36)  VALUE SPACES.
+*            Optional: Timeout in Sekunden fuer den Prozess (0=kein Timeout)
+        10   IMSG-PRG-TIMEOUT          PIC S9(09) COMP VALUE ZERO.
 *       Reserve FFU (und wg. 1K Ndaten)
-        10   IMSG-FFU                  PIC X(744) VALUE SPACES.
+        10   IMSG-FFU                  PIC X(740) VALUE SPACES.
 *--> Laenge des Aufrufs aus IMSG-DATLEN (sicher ist sicher)
      05      IMSG-ID-LEN               PIC S9(04) COMP VALUE ZERO.
 
@@ -242,8 +245,37 @@
 *--------------------------------------------------------------------*
  01          WORK-FELDER.
      05      W-DUMMY             PIC X(02).
+     05      MY-HOMETERM         PIC X(26).
 
- 01          ZEILE               PIC X(80).    
+ 01          ZEILE               PIC X(80).
+
+*--------------------------------------------------------------------*
+* Uebergabe-Struktur fuer SSFEIN0M (Home-Terminal des eigenen
+* Prozesses - fuer die Prozess-Disambiguierung in
+* P110-STOP-TIMEOUT-PROCESS)
+*--------------------------------------------------------------------*
+ 01     ENV-REC.
+    05  ENV-HDR.
+     10 ENV-CMD                PIC X(02).
+     10 ENV-RC                 PIC S9(04) COMP.
+    05  ENV-DATA.
+     10 ENV-REP-FILE           PIC X(36).
+     10 ENV-REP-FILE-LEN       PIC S9(04) COMP.
+     10 ENV-USER-NAME          PIC X(32).
+     10 ENV-USER-CURLEN        PIC S9(04) COMP.
+     10 ENV-USER-GRP           PIC  9(03).
+     10 ENV-USER-NR            PIC  9(03).
+     10 ENV-VOLUME             PIC X(08).
+     10 ENV-SUBVOL             PIC X(08).
+     10 ENV-SECURITY           PIC X(04).
+     10 ENV-MODI               PIC 9(16).
+     10 ENV-OWNER-GROUP        PIC 9(03).
+     10 ENV-OWNER-NR           PIC 9(03).
+     10 ENV-OWNER-NAME         PIC X(32).
+     10 ENV-OWNER-CURLEN       PIC S9(04) COMP.
+     10 ENV-FCODE              PIC S9(04) COMP.
+**          ---> Home-Terminal des aufrufenden Prozesses (fuer Audit)
+     10 ENV-HOMETERM           PIC X(26).
 *--------------------------------------------------------------------*
 * Datm-Uhrzeitfelder (für TAL-Routine)
 *--------------------------------------------------------------------*
@@ -550,16 +582,45 @@
  B000-00.
 **  ---> Initialisierung Felder
      PERFORM C000-INIT
-     
+
+**  ---> eigenes Home-Terminal holen (fuer Prozess-Disambiguierung
+*        in P110-STOP-TIMEOUT-PROCESS)
+     PERFORM H000-MYENV
+
 **  ---> Message-Datei fuer Systemmeldungen (CREATEPROCESS)
 *        Oeffnen
      OPEN INPUT MSG-DATEI
 *     SET MSG-OPEN TO TRUE
-     
+
      .
  B000-99.
      EXIT.
 
+******************************************************************
+* Eigenes Home-Terminal ermitteln (ueber SSFEIN0M, wie in
+* SSFCOU0E/SSFFLK0E/SSFCIN0E bereits fuer Audit-Zwecke genutzt)
+******************************************************************
+ H000-MYENV SECTION.
+ H000-00.
+     MOVE "EI"              TO ENV-CMD
+     MOVE ZERO              TO ENV-RC
+     INITIALIZE ENV-DATA
+
+     CALL "SSFEIN0M"     USING ENV-REC
+     EVALUATE ENV-RC
+        WHEN   ZERO   CONTINUE
+        WHEN   100    DISPLAY " RC 100 aus SSFEIN0 "
+        WHEN   9999   DISPLAY " RC 9999 = PRG-ABBRUCH aus SSFEIN0 "
+        WHEN   OTHER  MOVE ENV-RC TO D-NUM4
+                      DISPLAY " unbekannter RC: ", D-NUM4,
+                              " aus SSFEIN0"
+     END-EVALUATE
+
+     MOVE ENV-HOMETERM      TO MY-HOMETERM
+     .
+ H000-99.
+     EXIT.
+
 ******************************************************************
 * Ende
 ******************************************************************
@@ -988,19 +1049,46 @@
      
      IF  CREP-RESULT = ZERO
          MOVE SPACES TO MSG-SATZ
-         READ MSG-DATEI
+         IF  IMSG-PRG-TIMEOUT > ZERO
+**          ---> es ist ein Timeout fuer diesen Schritt vorgegeben
+             MOVE IMSG-PRG-TIMEOUT TO C9-TIME-OUT
+             READ MSG-DATEI
+                  TIME LIMIT C9-TIME-OUT
+                  AT END
+**                ---> Schritt innerhalb Timeout nicht beendet - abbrechen
+                  MOVE IMSG-PRG-TIMEOUT TO D-NUM4
+                  STRING  "!!! Prozess "  DELIMITED BY SIZE
+                          CREP-PROGRAM    DELIMITED BY SPACE
+                          " nicht innerhalb "
+                                          DELIMITED BY SIZE
+                          D-NUM4          DELIMITED BY SPACE
+                          " Sek. beendet - wird abgebrochen !!!"
+                                          DELIMITED BY SIZE
+                    INTO  ZEILE
+                  DISPLAY " "
+                  DISPLAY ZEILE
+                  DISPLAY " "
+                  PERFORM P110-STOP-TIMEOUT-PROCESS
+                  MOVE 1 TO MSG-COMPLETION-CODE
+                  SET PRG-ABBRUCH TO TRUE
+             END-READ
+         ELSE
+             READ MSG-DATEI
+         END-IF
          IF  MSG-STATUS = -101
              continue
          ELSE
-             MOVE MSG-STATUS TO D-NUM4
-             STRING  "Prozess "      DELIMITED BY SIZE
-                     CREP-PROGRAM    DELIMITED BY SPACE
-                     " abgebrochen mit Status: "
-                                     DELIMITED BY SIZE
-                     D-NUM4          DELIMITED BY SPACE
-               INTO  ZEILE
-             DISPLAY ZEILE
-             DISPLAY " "
+             IF  NOT PRG-ABBRUCH
+                 MOVE MSG-STATUS TO D-NUM4
+                 STRING  "Prozess "      DELIMITED BY SIZE
+                         CREP-PROGRAM    DELIMITED BY SPACE
+                         " abgebrochen mit Status: "
+                                         DELIMITED BY SIZE
+                         D-NUM4          DELIMITED BY SPACE
+                   INTO  ZEILE
+                 DISPLAY ZEILE
+                 DISPLAY " "
+             END-IF
              SET PRG-ABBRUCH TO TRUE
          END-IF
      ELSE
@@ -1022,6 +1110,57 @@
  P100-99.
      EXIT.
 
+******************************************************************
+* Suchen und Stoppen des per Timeout haengengebliebenen Prozesses
+* (Suche über Programmdateiname, da CREATEPROCESS keinen Process-
+* Handle zurueckgibt)
+******************************************************************
+ P110-STOP-TIMEOUT-PROCESS SECTION.
+ P110-00.
+     MOVE ZERO TO ST-SEARCH-INDEX
+                  ST-FEHL
+
+**  ---> Schleife über alle Prozesse
+     PERFORM UNTIL ST-FEHL = 8
+**      --> holen Process-handle
+         ENTER TAL "PROCESS_GETPAIRINFO_"
+                    USING OMITTED
+                          ST-PROC-PAIR (1:ST-PROC-PAIR-LEN47)
+                          ST-PROC-PAIR-LEN
+                          ST-PRIM-PROC-HANDLE
+                          OMITTED
+                          ST-SEARCH-INDEXO
+                   GIVING ST-FEHL
+**      ---> holen Programmdateinamen zu dem Process-handle
+         ENTER TAL "PROCESS_GETINFO_"
+                    USING ST-PRIM-PROC-HANDLE
+                          OMITTED OMITTED OMITTED OMITTED
+                          ST-HOMETERM (1:ST-HOMETERM-MAX)
+                          ST-HOMETERM-LEN
+                          OMITTED OMITTED
+                          OMITTED OMITTED OMITTED
+                          ST-PROG-FNAME (1:ST-PROG-FNAME-LEN47)
+                          ST-PROG-FNAME-LEN
+                   GIVING ST-RETCODE
+
+**      ---> pruefen, ob der haengengebliebene Prozess gefunden wurde -
+*        Programmname UND Home-Terminal muessen uebereinstimmen, sonst
+*        koennte auf einem Mehrbenutzersystem derselbe Kettenschritt
+*        fuer einen anderen Benutzer/eine andere Kette getroffen und
+*        faelschlich abgebrochen werden
+         IF  ST-PROG-FNAME (1:ST-PROG-FNAME-LEN) = CREP-PROGRAM
+         AND ST-HOMETERM   (1:ST-HOMETERM-LEN)   = MY-HOMETERM
+             ENTER TAL "PROCESS_STOP_"
+                       USING ST-PRIM-PROC-HANDLE
+                             OMITTED
+                             ST-OPTION-ABEND
+             EXIT PERFORM
+         END-IF
+     END-PERFORM
+     .
+ P110-99.
+     EXIT.
+
 ******************************************************************
 * Aufruf COBOL-Utility: DELETEPARAM
 *
