@@ -54,8 +54,10 @@
 * PRG -COB Source Object NOSQL    COBOL85 ohne SQLCOMP 
 * PRG -TAL Source Object          TAL + SQLCOMP
 * PRG -C   Source Object          C + SQLCOMP
-* MOD -COB Source Object          COBOL85 ohne SQLCOMP 
-* SQL      Source                 nur SQLCOMP
+* MOD -COB Source Object          COBOL85 ohne SQLCOMP
+* SQL      Source                 nur SQLCOMP (voller Access-Plan)
+* SQLINC   Source Object          nur SQLCOMP, inkrementell
+*                                 (Object-Datei, ohne Host-Compile)
 *
 * Default (-COB)
 * --------------
@@ -88,10 +90,50 @@
  INPUT-OUTPUT SECTION.
  FILE-CONTROL.
 
+     SELECT  MANIFESTF      ASSIGN TO #DYNAMIC.
+
+**  ---> Checkpoint-Datei fuer restartfaehiges BATCH-Kommando
+     SELECT  CKPTF          ASSIGN TO #DYNAMIC
+                             FILE STATUS IS FILE-STATUS.
+
+**  ---> Schritt-Historie (Dauer je Manifest-Zeile) fuer BATCH-Kommando
+     SELECT  SHISTF         ASSIGN TO #DYNAMIC
+                             FILE STATUS IS FILE-STATUS.
+
 
  DATA DIVISION.
  FILE SECTION.
 
+*  Manifest-Datei fuer BATCH-Kommando (Stapel-Compilierung)
+ FD  MANIFESTF
+     RECORD  IS VARYING IN SIZE
+             FROM 0 TO 128 CHARACTERS
+             DEPENDING ON REC-LEN-MANIFEST.
+ 01  MANIFEST-RECORD          PIC X(128).
+
+*  Checkpoint-Datei (BATCH): merkt sich je Manifest-Datei die zuletzt
+*  bereits abgearbeitete Zeilen-Nr., damit ein nach Abbruch erneut
+*  gestartetes BATCH-Kommando nicht wieder von vorne beginnt
+ FD  CKPTF.
+ 01  CKPT-RECORD.
+     05      CKPT-MANIFEST       PIC X(36).
+     05      CKPT-LASTLINE       PIC 9(09).
+
+*  Schritt-Historie (BATCH): je abgearbeiteter Manifest-Zeile ein Satz
+*  mit Start-Zeitstempel und Dauer (Centisekunden) des Verarbeitungs-
+*  schritts - Grundlage fuer spaetere Laufzeit-/Performance-Auswertung
+ FD  SHISTF.
+ 01  SHIST-RECORD.
+     05      SHIST-MANIFEST      PIC X(36).
+     05      SHIST-LFDNR         PIC 9(09).
+     05      SHIST-CMD           PIC X(08).
+     05      SHIST-SRCFILE       PIC X(36).
+     05      SHIST-START-TS      PIC 9(16).
+     05      SHIST-DAUER-CS      PIC 9(09).
+     05      SHIST-RC            PIC 9.
+          88 SHIST-RC-OK                    VALUE ZERO.
+          88 SHIST-RC-NOK                   VALUE 1.
+
 
  WORKING-STORAGE SECTION.
 *--------------------------------------------------------------------*
@@ -163,12 +205,41 @@
           88 PRG-ENDE                        VALUE 1.
           88 PRG-ABBRUCH                     VALUE 2.
 
+     05      REC-LEN-MANIFEST    PIC  9(04) COMP.
+     05      MANIFEST-EOF-FLAG   PIC  9     VALUE ZERO.
+          88 MANIFEST-EOF                    VALUE 1.
+
+**          ---> Checkpoint (BATCH-Kommando, restartfaehig)
+     05      CKPT-OPEN-FLAG      PIC  9     VALUE ZERO.
+          88 CKPT-AKTIV                      VALUE 1.
+     05      CKPT-FOUND-FLAG     PIC  9     VALUE ZERO.
+          88 CKPT-FOUND                      VALUE 1.
+
 *--------------------------------------------------------------------*
 * weitere Arbeitsfelder
 *--------------------------------------------------------------------*
  01          WORK-FELDER.
      05      W-DUMMY             PIC X(02).
-     
+
+**          ---> fuer COBOLASSIGN (Manifest-Datei BATCH-Kommando)
+     05      ASS-FNAME           PIC X(34).
+     05      ASS-FSTATUS         PIC S9(04) COMP.
+
+**          ---> fuer Checkpoint-Datei (BATCH-Kommando, restartfaehig)
+     05      W-CKPT-FILE         PIC X(36).
+     05      W-CKPT-RESTART-LINE PIC 9(09) VALUE ZERO.
+     05      W-MANIFEST-NAME     PIC X(36).
+
+**          ---> fuer Schritt-Historie (BATCH-Kommando)
+     05      W-HIST-FILE         PIC X(36).
+     05      W-STEP-START-TS     PIC 9(16) VALUE ZERO.
+     05      W-STEP-START-CS     PIC 9(09) VALUE ZERO.
+     05      W-STEP-END-CS       PIC 9(09) VALUE ZERO.
+     05      W-STEP-DAUER-CS     PIC 9(09) VALUE ZERO.
+     05      W-STEP-RC           PIC 9     VALUE ZERO.
+          88 W-STEP-RC-OK                  VALUE ZERO.
+          88 W-STEP-RC-NOK                 VALUE 1.
+
  01          ZEILE               PIC X(80).
  
 
@@ -240,16 +311,22 @@
      05      STUP-DEC-CMD        PIC X(08)  VALUE SPACES.
          88  STUP-DEC-PRG                   VALUE "PRG".
          88  STUP-DEC-SQL                   VALUE "SQL".
+         88  STUP-DEC-SQLINC                VALUE "SQLINC".
          88  STUP-DEC-MOD                   VALUE "MOD".
          88  STUP-DEC-PRT2FL                VALUE "PRT2FL".
-         88  STUP-DEC-VALID                 VALUE "PRG", 
-                                                  "SQL", 
+         88  STUP-DEC-BATCH                 VALUE "BATCH".
+         88  STUP-DEC-VALID                 VALUE "PRG",
+                                                  "SQL",
+                                                  "SQLINC",
                                                   "MOD",
-                                                  "PRT2FL".
+                                                  "PRT2FL",
+                                                  "BATCH".
      05      STUP-DEC-COMPILER   PIC X(36)  VALUE SPACES.
      05      STUP-DEC-SRCFILE    PIC X(36)  VALUE SPACES.
      05      STUP-DEC-OBJFILE    PIC X(36)  VALUE SPACES.
-     05      STUP-DEC-SQLFLAG    PIC X(05)  VALUE SPACES.
+**          ---> bei PRG/MOD: Compiler-Flag "NOSQL"; bei BATCH: 4.
+**               (optionales) Wort = Schritt-Historie-Datei, s. C500-BATCH
+     05      STUP-DEC-SQLFLAG    PIC X(36)  VALUE SPACES.
          88  STUP-DEC-NOSQL                 VALUE "NOSQL".
      
 *-->    Uebergabe an Unterprogramm
@@ -422,7 +499,9 @@
         WHEN STUP-DEC-PRG           PERFORM C100-PRG
         WHEN STUP-DEC-MOD           PERFORM C200-MOD
         WHEN STUP-DEC-SQL           PERFORM C300-SQL
+        WHEN STUP-DEC-SQLINC        PERFORM C350-SQLINC
         WHEN STUP-DEC-PRT2FL        PERFORM C400-PRT2Fl
+        WHEN STUP-DEC-BATCH         PERFORM C500-BATCH
 *       Obsolet wg. Prüfung
 *       WHEN OTHER                  EXIT SECTION
 
@@ -592,7 +671,48 @@
      .
  C300-99.
      EXIT.
-   
+
+******************************************************************
+* Verarbeitung SQLINC - inkrementeller SQL-Recompile (nur Objekt-
+* datei, kein Neuaufbau des kompletten Access-Plans über die volle
+* Sprachcompiler-Kette)
+******************************************************************
+ C350-SQLINC SECTION.
+ C350-00.
+*----------------------------------------------------------------*
+*                    Aufruf SQL-Compiler inkrementell             *
+*----------------------------------------------------------------*
+**  --> Zusammenbauen der Schnittstelle
+     MOVE    ZERO               TO LINK-RC
+     MOVE    "SQLINC"           TO LINK-CMD
+     MOVE    STUP-DEC-SRCFILE   TO LINK-SRC-FILE
+     ENTER   TAL "String^Laenge"   USING LINK-SRC-FILE, 36
+                                   GIVING LINK-SRC-FILE-LEN
+     MOVE    STUP-DEC-OBJFILE   TO LINK-OBJ-FILE
+     ENTER   TAL "String^Laenge"   USING LINK-OBJ-FILE, 36
+                                   GIVING LINK-OBJ-FILE-LEN
+
+**  --> Aufrufen SSFCMP0
+     CALL "SSFCMP0M"     USING LINK-REC
+     EVALUATE LINK-RC
+
+        WHEN   ZERO   CONTINUE
+
+        WHEN   9999   DISPLAY " RC 9999 = PRG-ABBRUCH aus SSFCMP0 "
+                      SET PRG-ABBRUCH TO TRUE
+
+        WHEN   OTHER  MOVE LINK-RC TO D-NUM4
+                      DISPLAY " unbekannter RC: ",
+                                D-NUM4,
+                              " aus SSFCMP0"
+                      DISPLAY " (< ZERO = SQL-Fehler"
+                      SET PRG-ABBRUCH TO TRUE
+
+      END-EVALUATE
+     .
+ C350-99.
+     EXIT.
+
 ******************************************************************
 * Verarbeitung PRT2FL - Ausgabe aktuelle Compile-Liste als EDIT
 ******************************************************************
@@ -632,6 +752,366 @@
  C400-99.
      EXIT.
 ******************************************************************
+* Verarbeitung BATCH - Stapel-Compilierung ueber Manifest-Datei
+*
+*    STUP-DEC-SRCFILE enthaelt (nach der Kommando-Zerlegung in
+*    P100-GETSTARTUPTEXT bzw. D500-DECOMPOSE-STUP-LINE) den Namen
+*    der Manifest-Datei. Jede Zeile der Manifest-Datei hat den
+*    gleichen Aufbau wie der STARTUP-Text (PRG/MOD/SQL/PRT2FL
+*    -Compiler Source Object [NOSQL]). Leerzeilen und Zeilen, die
+*    mit "*" beginnen, werden als Kommentar uebersprungen.
+*    Ein fehlerhaftes Kommando bricht nicht den gesamten Stapel
+*    ab, sondern wird gezaehlt und die Verarbeitung geht mit der
+*    naechsten Zeile weiter; am Ende wird bei mindestens einem
+*    Fehler PRG-ABBRUCH gesetzt.
+*
+*    Optional restartfaehig: "BATCH <Manifest-Datei> <Checkpoint-
+*    Datei>" (3. Wort). Ueber die bestehende Positions-Verschiebung
+*    in D500-DECOMPOSE-STUP-LINE landet das 3. Wort automatisch in
+*    STUP-DEC-OBJFILE (von BATCH ansonsten nicht benutzt). Ist eine
+*    Checkpoint-Datei angegeben, merkt sich C500-BATCH darin nach
+*    jeder abgearbeiteten Zeile die zuletzt erreichte Zeilen-Nr.;
+*    ein erneuter Aufruf mit derselben Manifest-/Checkpoint-Datei
+*    (z.B. nach einem abgebrochenen Batch-Job) ueberspringt dann
+*    alle bereits abgearbeiteten Zeilen. Das gilt auch fuer Zeilen,
+*    die beim vorigen Lauf mit Fehler endeten - ein Neustart soll
+*    nicht laufen lassen, was bereits gelaufen und protokolliert
+*    ist, sondern dort weitermachen, wo der Job abgebrochen wurde.
+*
+*    Optional ein 4. Wort: "BATCH <Manifest-Datei> [<Checkpoint-
+*    Datei>] <Historie-Datei>". Landet - analog zum Checkpoint -
+*    ueber die Positions-Verschiebung in STUP-DEC-SQLFLAG. Ist eine
+*    Historie-Datei angegeben, wird fuer jede tatsaechlich
+*    abgearbeitete Manifest-Zeile ein Satz mit Start-Zeitstempel und
+*    Dauer (Centisekunden) angehaengt (s. C500-23-APPEND-HISTORY).
+******************************************************************
+ C500-BATCH SECTION.
+ C500-00.
+     MOVE    STUP-DEC-SRCFILE   TO ASS-FNAME
+     MOVE    STUP-DEC-SRCFILE   TO W-MANIFEST-NAME
+     MOVE    ZERO               TO ASS-FSTATUS
+     ENTER   "COBOLASSIGN"   USING  MANIFESTF
+                                    ASS-FNAME
+                             GIVING ASS-FSTATUS
+     IF  ASS-FSTATUS NOT = ZERO
+         DISPLAY " >> Fehler bei COBOLASSIGN Manifest-Datei: ",
+                 ASS-FNAME " " ASS-FSTATUS
+         SET PRG-ABBRUCH TO TRUE
+         EXIT SECTION
+     END-IF
+
+     OPEN INPUT MANIFESTF
+
+     MOVE    ZERO               TO C4-COUNT
+     MOVE    ZERO               TO C4-ANZ
+     MOVE    ZERO               TO MANIFEST-EOF-FLAG
+
+**  ---> ggf. Checkpoint aus Vorlauf lesen
+     MOVE    STUP-DEC-OBJFILE   TO W-CKPT-FILE
+     MOVE    ZERO               TO W-CKPT-RESTART-LINE
+     IF  W-CKPT-FILE NOT = SPACES
+         PERFORM C500-20-LOAD-CHECKPOINT
+         IF  CKPT-FOUND
+             MOVE W-CKPT-RESTART-LINE TO D-NUM9
+             DISPLAY ">>> BATCH: Neustart - ueberspringe bereits",
+                     " abgearbeitete Zeilen bis " D-NUM9
+         END-IF
+     END-IF
+
+**  ---> ggf. Schritt-Historie-Datei merken
+     MOVE    STUP-DEC-SQLFLAG   TO W-HIST-FILE
+
+     PERFORM C500-10-READ-MANIFEST
+
+     PERFORM UNTIL MANIFEST-EOF
+
+        ADD 1 TO C4-COUNT
+
+        IF  C4-COUNT <= W-CKPT-RESTART-LINE
+**          ---> bereits im Vorlauf abgearbeitet - ueberspringen
+            CONTINUE
+        ELSE
+            IF  MANIFEST-RECORD = SPACES
+            OR  MANIFEST-RECORD(1:1) = "*"
+                CONTINUE
+            ELSE
+                MOVE SPACES          TO STUP-TEXT
+                MOVE MANIFEST-RECORD TO STUP-TEXT
+                PERFORM D500-DECOMPOSE-STUP-LINE
+
+                IF  STUP-DEC-BATCH
+                    MOVE C4-COUNT TO D-NUM4
+                    DISPLAY " >> Manifest-Zeile " D-NUM4
+                            ": verschachteltes BATCH nicht erlaubt",
+                            " - uebersprungen"
+                    ADD 1 TO C4-ANZ
+                ELSE
+                    IF  STUP-DEC-VALID
+                        PERFORM C500-30-STEP-START-TIME
+                        PERFORM D510-DISPATCH-COMMAND
+                        PERFORM C500-31-STEP-END-TIME
+                        IF  PRG-ABBRUCH
+                            ADD 1 TO C4-ANZ
+                            SET  W-STEP-RC-NOK TO TRUE
+                            MOVE ZERO TO PRG-STATUS
+                        ELSE
+                            SET  W-STEP-RC-OK TO TRUE
+                        END-IF
+                        IF  W-HIST-FILE NOT = SPACES
+                            PERFORM C500-23-APPEND-HISTORY
+                        END-IF
+                    ELSE
+                        MOVE C4-COUNT TO D-NUM4
+                        DISPLAY " >> Manifest-Zeile " D-NUM4
+                                ": ungueltiges Kommando: ",
+                                STUP-DEC-CMD " - uebersprungen"
+                        ADD 1 TO C4-ANZ
+                    END-IF
+                END-IF
+            END-IF
+
+**          ---> Checkpoint fortschreiben (Zeile gilt jetzt als erledigt)
+            IF  W-CKPT-FILE NOT = SPACES
+                PERFORM C500-21-SAVE-CHECKPOINT
+            END-IF
+        END-IF
+
+        PERFORM C500-10-READ-MANIFEST
+
+     END-PERFORM
+
+     CLOSE MANIFESTF
+
+     DISPLAY " "
+     MOVE C4-COUNT TO D-NUM4
+     DISPLAY ">>> BATCH: " D-NUM4 " Zeile(n) im Manifest verarbeitet"
+     IF  C4-ANZ > ZERO
+         MOVE C4-ANZ TO D-NUM4
+         DISPLAY ">>> BATCH: " D-NUM4 " Fehler <<<"
+         SET PRG-ABBRUCH TO TRUE
+     ELSE
+         DISPLAY ">>> BATCH: keine Fehler <<<"
+**      ---> kompletter, fehlerfreier Durchlauf: Checkpoint entwerten,
+**           damit ein zukuenftiger Lauf wieder von vorne beginnt
+         IF  W-CKPT-FILE NOT = SPACES
+             PERFORM C500-22-CLEAR-CHECKPOINT
+         END-IF
+     END-IF
+     .
+ C500-99.
+     EXIT.
+
+ C500-10-READ-MANIFEST SECTION.
+ C500-10-00.
+     READ MANIFESTF
+         AT END SET MANIFEST-EOF TO TRUE
+     END-READ
+     .
+ C500-10-99.
+     EXIT.
+
+******************************************************************
+* Checkpoint (BATCH-Kommando) lesen: liefert, falls die Checkpoint-
+* Datei existiert und zur aktuellen Manifest-Datei passt, die
+* zuletzt abgearbeitete Zeilen-Nr. in W-CKPT-RESTART-LINE zurueck.
+* Existiert die Datei nicht oder passt sie zu keiner anderen
+* Manifest-Datei, ist das kein Fehler - dann wird einfach von vorne
+* begonnen (CKPT-FOUND bleibt FALSE).
+******************************************************************
+ C500-20-LOAD-CHECKPOINT SECTION.
+ C500-20-00.
+     MOVE ZERO TO CKPT-FOUND-FLAG
+
+     MOVE    W-CKPT-FILE        TO ASS-FNAME
+     MOVE    ZERO                TO ASS-FSTATUS
+     ENTER   "COBOLASSIGN"   USING  CKPTF
+                                    ASS-FNAME
+                             GIVING ASS-FSTATUS
+     IF  ASS-FSTATUS NOT = ZERO
+**      ---> keine (gueltige) Checkpoint-Datei - von vorne beginnen
+         EXIT SECTION
+     END-IF
+
+     OPEN INPUT CKPTF
+     IF  FILE-NOK
+**      ---> existiert (noch) nicht - von vorne beginnen
+         EXIT SECTION
+     END-IF
+
+     READ CKPTF
+     IF  FILE-OK
+     AND CKPT-MANIFEST = W-MANIFEST-NAME
+         MOVE CKPT-LASTLINE TO W-CKPT-RESTART-LINE
+         SET  CKPT-FOUND    TO TRUE
+     END-IF
+
+     CLOSE CKPTF
+     .
+ C500-20-99.
+     EXIT.
+
+******************************************************************
+* Checkpoint (BATCH-Kommando) fortschreiben: Manifest-Datei und
+* aktuelle Zeilen-Nr. als einziger Satz in die Checkpoint-Datei
+* schreiben (Datei wird je Zeile neu angelegt - die Checkpoint-
+* Datei ist bewusst klein und wird nicht laufend offengehalten,
+* damit ihr Inhalt bei einem harten Abbruch des Batch-Jobs
+* zwischen zwei Manifest-Zeilen garantiert konsistent bleibt)
+******************************************************************
+ C500-21-SAVE-CHECKPOINT SECTION.
+ C500-21-00.
+     MOVE    W-CKPT-FILE        TO ASS-FNAME
+     MOVE    ZERO                TO ASS-FSTATUS
+     ENTER   "COBOLASSIGN"   USING  CKPTF
+                                    ASS-FNAME
+                             GIVING ASS-FSTATUS
+     IF  ASS-FSTATUS NOT = ZERO
+         DISPLAY " >> Fehler bei COBOLASSIGN Checkpoint-Datei: ",
+                 ASS-FNAME " " ASS-FSTATUS
+         EXIT SECTION
+     END-IF
+
+     OPEN OUTPUT CKPTF
+     MOVE W-MANIFEST-NAME TO CKPT-MANIFEST
+     MOVE C4-COUNT         TO CKPT-LASTLINE
+     WRITE CKPT-RECORD
+     CLOSE CKPTF
+     .
+ C500-21-99.
+     EXIT.
+
+******************************************************************
+* Checkpoint (BATCH-Kommando) entwerten nach fehlerfreiem
+* Gesamtlauf - Zeilen-Nr. auf Null, Manifest-Name auf Spaces, so
+* dass ein spaeterer Lauf mit derselben Manifest-/Checkpoint-Datei
+* wieder von Zeile 1 beginnt
+******************************************************************
+ C500-22-CLEAR-CHECKPOINT SECTION.
+ C500-22-00.
+     MOVE    W-CKPT-FILE        TO ASS-FNAME
+     MOVE    ZERO                TO ASS-FSTATUS
+     ENTER   "COBOLASSIGN"   USING  CKPTF
+                                    ASS-FNAME
+                             GIVING ASS-FSTATUS
+     IF  ASS-FSTATUS NOT = ZERO
+         EXIT SECTION
+     END-IF
+
+     OPEN OUTPUT CKPTF
+     MOVE SPACES TO CKPT-MANIFEST
+     MOVE ZERO   TO CKPT-LASTLINE
+     WRITE CKPT-RECORD
+     CLOSE CKPTF
+     .
+ C500-22-99.
+     EXIT.
+
+******************************************************************
+* Schritt-Historie (BATCH-Kommando): Uhrzeit vor Dispatch des
+* Kommandos der aktuellen Manifest-Zeile merken (Start-Zeitpunkt).
+* Centisekunden seit Mitternacht werden getrennt von der eigentlichen
+* Uhrzeit gefuehrt, damit die Dauer ueber einfache Subtraktion
+* berechnet werden kann (eine Dezimal-Subtraktion direkt auf
+* TAL-TIME-N16 waere wegen der 60er-Stellenuebertraege bei Minute/
+* Sekunde falsch).
+******************************************************************
+ C500-30-STEP-START-TIME SECTION.
+ C500-30-00.
+     PERFORM U200-TIMESTAMP
+     MOVE TAL-TIME-N16 TO W-STEP-START-TS
+     COMPUTE W-STEP-START-CS =
+             ((TAL-HH OF TAL-TIME-D * 3600)
+            + (TAL-MI OF TAL-TIME-D * 60)
+            +  TAL-SS OF TAL-TIME-D) * 100
+            +  TAL-HS OF TAL-TIME-D
+     .
+ C500-30-99.
+     EXIT.
+
+******************************************************************
+* Schritt-Historie (BATCH-Kommando): Uhrzeit nach Dispatch des
+* Kommandos merken (Ende-Zeitpunkt) und Dauer in Centisekunden
+* ermitteln; Mitternacht-Ueberschreitung wird beruecksichtigt (ein
+* Schritt, der ueber Mitternacht laeuft, gilt als < 24h gelaufen).
+******************************************************************
+ C500-31-STEP-END-TIME SECTION.
+ C500-31-00.
+     PERFORM U200-TIMESTAMP
+     COMPUTE W-STEP-END-CS =
+             ((TAL-HH OF TAL-TIME-D * 3600)
+            + (TAL-MI OF TAL-TIME-D * 60)
+            +  TAL-SS OF TAL-TIME-D) * 100
+            +  TAL-HS OF TAL-TIME-D
+
+     IF  W-STEP-END-CS >= W-STEP-START-CS
+         COMPUTE W-STEP-DAUER-CS = W-STEP-END-CS - W-STEP-START-CS
+     ELSE
+         COMPUTE W-STEP-DAUER-CS =
+                 W-STEP-END-CS - W-STEP-START-CS + 8640000
+     END-IF
+     .
+ C500-31-99.
+     EXIT.
+
+******************************************************************
+* Schritt-Historie (BATCH-Kommando) fortschreiben: je tatsaechlich
+* abgearbeiteter Manifest-Zeile ein Satz mit Start-Zeitstempel,
+* Kommando/Source und Dauer anhaengen. Datei wird je Zeile neu
+* geoeffnet und sofort wieder geschlossen (gleiche Begruendung wie
+* bei der Checkpoint-Datei, s. C500-21-SAVE-CHECKPOINT); existiert
+* die Datei noch nicht, wird sie angelegt.
+******************************************************************
+ C500-23-APPEND-HISTORY SECTION.
+ C500-23-00.
+     MOVE    W-HIST-FILE        TO ASS-FNAME
+     MOVE    ZERO                TO ASS-FSTATUS
+     ENTER   "COBOLASSIGN"   USING  SHISTF
+                                    ASS-FNAME
+                             GIVING ASS-FSTATUS
+     IF  ASS-FSTATUS NOT = ZERO
+         DISPLAY " >> Fehler bei COBOLASSIGN Historie-Datei: ",
+                 ASS-FNAME " " ASS-FSTATUS
+         EXIT SECTION
+     END-IF
+
+     OPEN EXTEND SHISTF
+     IF  FILE-NOK
+**      ---> existiert noch nicht - anlegen
+         OPEN OUTPUT SHISTF
+     END-IF
+
+     MOVE W-MANIFEST-NAME  TO SHIST-MANIFEST
+     MOVE C4-COUNT         TO SHIST-LFDNR
+     MOVE STUP-DEC-CMD     TO SHIST-CMD
+     MOVE STUP-DEC-SRCFILE TO SHIST-SRCFILE
+     MOVE W-STEP-START-TS  TO SHIST-START-TS
+     MOVE W-STEP-DAUER-CS  TO SHIST-DAUER-CS
+     MOVE W-STEP-RC        TO SHIST-RC
+
+     WRITE SHIST-RECORD
+
+     CLOSE SHISTF
+     .
+ C500-23-99.
+     EXIT.
+
+******************************************************************
+* Kommando-Dispatch (gemeinsam fuer STARTUP-Text und BATCH-Zeilen)
+******************************************************************
+ D510-DISPATCH-COMMAND SECTION.
+ D510-00.
+     EVALUATE TRUE
+        WHEN STUP-DEC-PRG           PERFORM C100-PRG
+        WHEN STUP-DEC-MOD           PERFORM C200-MOD
+        WHEN STUP-DEC-SQL           PERFORM C300-SQL
+        WHEN STUP-DEC-SQLINC        PERFORM C350-SQLINC
+        WHEN STUP-DEC-PRT2FL        PERFORM C400-PRT2FL
+     END-EVALUATE
+     .
+ D510-99.
+     EXIT.
+
+******************************************************************
 * Initialisierung von Feldern und Strukturen
 ******************************************************************
  C000-INIT SECTION.
@@ -673,29 +1153,10 @@
                      SET PRG-ABBRUCH TO TRUE
                      
          WHEN OTHER
-                     INSPECT STUP-TEXT 
-                        CONVERTING "abcdefghijklmnopqrstuvwxyz"
-                                TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"                             
-                     UNSTRING STUP-TEXT DELIMITED BY " "
-                     INTO     STUP-DEC-CMD,
-                              STUP-DEC-COMPILER,
-                              STUP-DEC-SRCFILE,
-                              STUP-DEC-OBJFILE,
-                              STUP-DEC-SQLFLAG
+                     PERFORM D500-DECOMPOSE-STUP-LINE
 
      END-EVALUATE
-     
-**---> Entfernen Compiler-Indikator "-" bzw. Ergaenzen
-*      optionalen Compiler "COB"     
-     IF STUP-DEC-COMPILER(1:1) = "-"
-        MOVE STUP-DEC-COMPILER(2:) TO STUP-DEC-COMPILER(1:)
-     ELSE
-        MOVE STUP-DEC-OBJFILE    TO STUP-DEC-SQLFLAG
-        MOVE STUP-DEC-SRCFILE    TO STUP-DEC-OBJFILE
-        MOVE STUP-DEC-COMPILER   TO STUP-DEC-SRCFILE
-        MOVE "COB"               TO STUP-DEC-COMPILER
-     END-IF
- 
+
 **---> Pruefen Kommando
      IF STUP-DEC-VALID
         CONTINUE
@@ -710,6 +1171,40 @@
  P100-99.
      EXIT.
 
+******************************************************************
+* Zerlegung einer STARTUP-Text-Zeile (STUP-TEXT) in die
+* STUP-DEC-* Felder - gemeinsam genutzt fuer den STARTUP-Text
+* selbst (P100-GETSTARTUPTEXT) und fuer jede Zeile einer
+* Manifest-Datei im BATCH-Kommando (C500-BATCH).
+******************************************************************
+ D500-DECOMPOSE-STUP-LINE SECTION.
+ D500-00.
+     INITIALIZE STUP-CONTENT-DECOMPOSE
+
+     INSPECT STUP-TEXT
+        CONVERTING "abcdefghijklmnopqrstuvwxyz"
+                TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+     UNSTRING STUP-TEXT DELIMITED BY " "
+     INTO     STUP-DEC-CMD,
+              STUP-DEC-COMPILER,
+              STUP-DEC-SRCFILE,
+              STUP-DEC-OBJFILE,
+              STUP-DEC-SQLFLAG
+
+**---> Entfernen Compiler-Indikator "-" bzw. Ergaenzen
+*      optionalen Compiler "COB"
+     IF STUP-DEC-COMPILER(1:1) = "-"
+        MOVE STUP-DEC-COMPILER(2:) TO STUP-DEC-COMPILER(1:)
+     ELSE
+        MOVE STUP-DEC-OBJFILE    TO STUP-DEC-SQLFLAG
+        MOVE STUP-DEC-SRCFILE    TO STUP-DEC-OBJFILE
+        MOVE STUP-DEC-COMPILER   TO STUP-DEC-SRCFILE
+        MOVE "COB"               TO STUP-DEC-COMPILER
+     END-IF
+     .
+ D500-99.
+     EXIT.
+
 ******************************************************************
 * TIMESTAMP erstellen
 ******************************************************************
