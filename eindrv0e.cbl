@@ -263,6 +263,8 @@
      10 LINK-OWNER-CURLEN       PIC S9(04) COMP.
 **          Filecode (101 - Edit / 100 = Object / 1001 =Zip)     
      10 LINK-FCODE              PIC S9(04) COMP.
+**          ---> Home-Terminal des aufrufenden Prozesses (fuer Audit)
+     10 LINK-HOMETERM           PIC X(26).
 
  EXTENDED-STORAGE SECTION.
 
