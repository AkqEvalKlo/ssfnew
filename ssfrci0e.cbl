@@ -194,6 +194,7 @@
           88 FKT-NO-FKT                        VALUE SPACES.
           88 FKT-SAVE                          VALUE "SAVEIND        ".
           88 FKT-RECOVER                       VALUE "RECIND         ".
+          88 FKT-TEST                          VALUE "TESTIND        ".
 
  01          PERM-SCHALTER.
      05      INIT-STATUS         PIC 9       VALUE ZERO.
@@ -383,6 +384,8 @@
  01          HOST-VARIABLEN.
      05      H-DUMMY             PIC X(02).
      05      H-SYSKEY            PIC S9(18) COMP.
+     05      H-ARCH-COUNT        PIC S9(09) COMP.
+     05      H-HFILE-COUNT       PIC S9(09) COMP.
 
 ******************************************************************
 * Im Folgenden mit dem INVOKE-Befehl die Tabellenstruktur-
@@ -442,8 +445,13 @@
      10 LINK-CMD                PIC X(02).
 *       "RI" = Recover Index (HFILE -> TAB)
 *       "SI" = Save Index (TAB -> HFILE)
+*       "TI" = Test Index (Restore-Selbsttest, nur lesend: HFILE wird
+*              wie bei "RI" aus dem Archiv geholt, aber statt in
+*              SSFRARCH eingespielt wird nur die Satzanzahl gegen
+*              den aktuellen SSFRARCH-Bestand des Moduls verglichen)
      10 LINK-RC                 PIC S9(04) COMP.
 *       0    = OK
+*       100  = Restore-Selbsttest: Satzanzahl HFILE <> SSFRARCH
 *       9999 = Programmabbruch - Hauptprogramm muss reagieren
     05  LINK-DATA.
 *       Name des Repository-Files (z.b. PFCSIP7R)
@@ -553,6 +561,7 @@
 
         WHEN "RI"       SET FKT-RECOVER    TO TRUE
         WHEN "SI"       SET FKT-SAVE       TO TRUE
+        WHEN "TI"       SET FKT-TEST       TO TRUE
         WHEN OTHER      DISPLAY "Falsches Kommando für ",
                                  K-MODUL,
                                  ": ",
@@ -571,6 +580,7 @@
 
         WHEN FKT-SAVE       PERFORM C100-SAVEIND
         WHEN FKT-RECOVER    PERFORM C200-RECIND
+        WHEN FKT-TEST       PERFORM C300-TESTIND
 *       WHEN OTHER          OBSOLET (s.o)
 
      END-EVALUATE
@@ -782,12 +792,109 @@
      CLOSE HISTF
      
 **   ---> Und Loeschen
-     PERFORM F999-PURGE-HISTFILE     
-     
+     PERFORM F999-PURGE-HISTFILE
+
      .
  C200-99.
      EXIT.
 
+******************************************************************
+* Restore-Selbsttest: HFILE wie bei RECIND aus dem Archiv holen,
+* aber nur lesend auswerten (kein Insert/Delete in SSFRARCH) und
+* die gelesene Satzanzahl gegen den aktuellen SSFRARCH-Bestand des
+* Moduls vergleichen. So laesst sich taeglich pruefen, ob das
+* Archiv tatsaechlich wiederherstellbar ist, ohne die Live-Tabelle
+* anzufassen.
+******************************************************************
+ C300-TESTIND SECTION.
+ C300-00.
+
+**--> Holen erstes Kommando (gleiches Chain-Kommando wie RECIND)
+      MOVE K-MODUL      TO MODUL        OF SSFRFDEF
+      MOVE "RECIND         " TO FUNKTION OF SSFRFDEF
+      MOVE 1            TO LFDNR        OF SSFRFDEF,
+                           CI
+**--> Kommandodefinition lesen
+      PERFORM S200-SELECT-SSFRFDEF
+      IF PRG-ABBRUCH
+         EXIT SECTION
+      END-IF
+
+**--> Kommando zerlegen und STARTUP fuer SSFPHD1 bauen
+      PERFORM H200-CREATE-STUP
+
+**--> Jetzt zusammenstellen Aufruf SSFPHD1
+      MOVE    PROG     OF SSFRFDEF      TO PHD-PRG-NAME
+      MOVE    SPACES                    TO PHD-ALT-PFILE
+      MOVE    AKT-STARTUP-TEXT          TO PHD-PRG-STU
+      MOVE    SPACES                    TO PHD-PRG-INF,
+                                           PHD-PRG-OUTF,
+                                           PHD-PRG-OBF,
+                                           PHD-FFU
+      MOVE    1024                      TO PHD-ID-LEN
+
+*    INTERNE Schnittstelle basteln
+     INITIALIZE INTERN-MESSAGE
+     MOVE   PHD-INVOKE-DATA             TO PHD-NDATEN
+     MOVE   1024                        TO PHD-SENDLEN,
+                                           PHD-DATLEN
+     MOVE   K-MODUL                     TO PHD-MONNAME
+     MOVE   "SSFPHD1M"                  TO PHD-NEXTSERV
+
+     CALL   "SSFPHD1M"   USING INTERN-MESSAGE
+*    Uebernehmen Rueckgabe Systemprozess
+     MOVE PHD-NDATEN(1:PHD-DATLEN) TO MSG-SATZ
+*    Aufrufergebnis
+     IF  MSG-STATUS          = -101
+     AND MSG-COMPLETION-CODE = ZERO
+         CONTINUE
+     ELSE
+          SET PRG-ABBRUCH TO TRUE
+          EXIT SECTION
+     END-IF
+
+**  ---> Oeffnen HIST-File fuer Eingabe
+     PERFORM F100-OPEN-HISTFILE
+     IF PRG-ABBRUCH
+        EXIT SECTION
+     END-IF
+
+**  ---> Zaehlen der Saetze im wiederhergestellten HIST-File
+     MOVE ZERO TO H-HFILE-COUNT
+     READ HISTF at end set file-eof to true end-read
+
+     PERFORM   UNTIL FILE-EOF
+
+        ADD 1 TO H-HFILE-COUNT
+        READ HISTF at end set file-eof to true end-read
+
+     END-PERFORM
+
+     CLOSE HISTF
+     PERFORM F999-PURGE-HISTFILE
+
+**  ---> Aktuellen SSFRARCH-Bestand des Moduls dagegenhalten
+     MOVE SRC-FILE TO SOURCE-MODUL OF SSFRARCH
+     PERFORM S160-COUNT-SSFRARCH
+     IF PRG-ABBRUCH
+        EXIT SECTION
+     END-IF
+
+     IF H-HFILE-COUNT = H-ARCH-COUNT
+        MOVE ZERO TO LINK-RC
+        DISPLAY "Restore-Selbsttest OK: " SRC-FILE,
+                "  (" H-ARCH-COUNT " Saetze)"
+     ELSE
+        MOVE 100 TO LINK-RC
+        DISPLAY "Restore-Selbsttest FEHLGESCHLAGEN: " SRC-FILE
+        DISPLAY "  SSFRARCH-Bestand: " H-ARCH-COUNT,
+                "  Archiv (HFILE):  " H-HFILE-COUNT
+     END-IF
+
+     .
+ C300-99.
+     EXIT.
+
 
 ******************************************************************
 * Erstellen Write Buffer
@@ -1246,6 +1353,29 @@
  S150-99.
      EXIT.
 
+******************************************************************
+* Zaehlen aktueller SSFRARCH-Bestand fuer ein Modul (Restore-
+* Selbsttest, TESTIND)
+******************************************************************
+ S160-COUNT-SSFRARCH SECTION.
+ S160-00.
+     MOVE ZERO TO H-ARCH-COUNT
+     EXEC SQL
+         SELECT  COUNT(*)
+           INTO  :H-ARCH-COUNT
+           FROM  =SSFRARCH
+          WHERE  SOURCE_MODUL = :SOURCE-MODUL OF SSFRARCH
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   CONTINUE
+         WHEN OTHER  MOVE SQLCODE OF SQLCA TO D-NUM4
+                     DISPLAY "Fehler bei COUNT SSFRARCH: " D-NUM4
+                     SET PRG-ABBRUCH TO TRUE
+     END-EVALUATE
+     .
+ S160-99.
+     EXIT.
+
 ******************************************************************
 * Select auf Tabelle SSFRFDEF
 ******************************************************************
