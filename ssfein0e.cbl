@@ -366,7 +366,9 @@
      10 LINK-OWNER-CURLEN       PIC S9(04) COMP.
 **          Filecode (101 - Edit / 100 = Object / 1001 =Zip)     
      10 LINK-FCODE              PIC S9(04) COMP.
-      
+**          ---> Home-Terminal des aufrufenden Prozesses (fuer Audit)
+     10 LINK-HOMETERM           PIC X(26).
+
  PROCEDURE DIVISION USING LINK-REC.
 ******************************************************************
 * Steuerungs-Section
@@ -480,6 +482,7 @@
      MOVE    SPACES     TO LINK-OWNER-NAME
      MOVE    ZERO       TO LINK-OWNER-CURLEN
      MOVE    ZERO       TO LINK-FCODE
+     MOVE    SPACES     TO LINK-HOMETERM
 
      .
  C000-99.
@@ -610,6 +613,7 @@
      END-UNSTRING
 
      MOVE P-HOMETERM (1:P-HOMETERM-LEN) TO W-MY-HOMETERM
+     MOVE P-HOMETERM (1:P-HOMETERM-LEN) TO LINK-HOMETERM
 
 **  ---> aufbereiten/aufberwahren numerische Gruppen-/User-Werte
      MOVE PR-GUI  TO C4-X2
