@@ -60,6 +60,7 @@
  FILE-CONTROL.
 
  SELECT HISTF      ASSIGN TO #DYNAMIC.
+ SELECT CHKSUMF    ASSIGN TO #DYNAMIC.
 
  DATA DIVISION.
  FILE SECTION.
@@ -70,6 +71,13 @@
              DEPENDING ON REC-LEN.
  01  HISTF-RECORD              PIC X(128).
 
+*--> Fuer Pruefsummenpruefung ueber das geholte Source-File
+ FD  CHKSUMF
+     RECORD  IS VARYING IN SIZE
+             FROM 0 TO 128 CHARACTERS
+             DEPENDING ON REC-LEN.
+ 01  CHKSUM-RECORD              PIC X(128).
+
  WORKING-STORAGE SECTION.
 *--------------------------------------------------------------------*
 * Comp-Felder: Präfix Cn mit n = Anzahl Digits
@@ -161,11 +169,20 @@
           88 SSFRARCH-OK                       VALUE ZERO.
           88 SSFRARCH-NOK                      VALUE 1.
 
+     05      SSFRARCH-CURSOR-FLAG    PIC 9     VALUE ZERO.
+          88 SSFRARCH-CLOSED                   VALUE ZERO.
+          88 SSFRARCH-OPEN                     VALUE 1.
+
      05      SSFRFDEF-FLAG           PIC 9     VALUE ZERO.
           88 SSFRFDEF-OK                       VALUE ZERO.
           88 SSFRFDEF-NOK                      VALUE 1.
 
-*            Sperrstatus Repository 
+*            Ergebnis Pruefsummenkontrolle (s. D125-VERIFY-CHECKSUM)
+     05      CHECKSUM-FLAG           PIC 9     VALUE ZERO.
+          88 CHECKSUM-OK                       VALUE ZERO.
+          88 CHECKSUM-NOK                      VALUE 1.
+
+*            Sperrstatus Repository
      05      REP-LOCK-STATE          PIC 9     VALUE ZERO.
           88 REP-UNLOCKED                      VALUE ZERO.
           88 REP-NEW                           VALUE 1.
@@ -179,6 +196,8 @@
                                                      "CO".
           88 FKT-GET                           VALUE "GET            "
                                                      "GT".
+          88 FKT-LIST                          VALUE "LIST           "
+                                                     "LS".
      05      OPT-FLAG                PIC X     VALUE SPACE.
           88 OPT-CURRENT                       VALUE SPACE.
           88 OPT-VERSION                       VALUE "V".
@@ -197,7 +216,11 @@
  01          WORK-FELDER.
      05      W-DUMMY             PIC X(02).
 
- 01          W-VERSION-BUFFER.     
+*--> Pruefsumme ueber das geholte Source-File
+ 01          W-CHECKSUM-FELDER.
+     05      W-CHECKSUM          PIC S9(09) COMP    VALUE ZERO.
+
+ 01          W-VERSION-BUFFER.
      05      W-ARC-REL           PIC X      VALUE "G".
      05      W-ARC-H-VERSION     PIC X(02)  VALUE "00".            
      05      W-ARC-S-VERSION.
@@ -207,7 +230,19 @@
           88 IS-BRANCH                 VALUE "A" "B" "C" "D"
                                              "F" "G" "H" "I"
                                              "J" "K".
-             
+
+* Pruefung Zweigbuchstaben-Vorrat (S.u. H105-CHECK-BRANCH-VORRAT)
+ 01          W-BRANCH-VORRAT.
+     05      W-BRANCH-REF        PIC X(10)  VALUE "ABCDFGHIJK".
+     05      W-BRANCH-BELEGT     PIC X(10)  VALUE SPACES.
+     05      W-BRANCH-ZEICHEN    PIC X.
+     05      W-BRANCH-IX         PIC S9(04) COMP.
+     05      W-BRANCH-BELEGT-ANZ PIC S9(04) COMP.
+     05      W-BRANCH-FREI-ANZ   PIC S9(04) COMP.
+     05      W-BRANCH-FREI-DISP  PIC Z9.
+*                 Warnschwelle: ab 2 oder weniger freien Buchstaben
+          88 BRANCH-VORRAT-KNAPP      VALUE 0 1 2.
+
  01          W-ARC-FNAME         PIC X(08)  VALUE "G0000   ".
  
 * Fuer Fehlerausgabe
@@ -460,6 +495,8 @@
      10 ENV-OWNER-CURLEN       PIC S9(04) COMP.
 **          Filecode (101 - Edit / 100 = Object / 1001 =Zip)     
      10 ENV-FCODE              PIC S9(04) COMP.
+**          ---> Home-Terminal des aufrufenden Prozesses (fuer Audit)
+     10 ENV-HOMETERM           PIC X(26).
 *G.00.03
      
     
@@ -489,10 +526,15 @@
      05      H-VERSION           PIC X(08).
      05      H-SOURCE-DATE       PIC X(10).
      05      H-AUFTRAG           PIC X(25).
-** --> Archiv-File     
-     05      H-ARCHIV-MODUL      PIC X(26). 
+     05      H-BRANCH            PIC X(08).
+     05      H-BRANCH-ALL        PIC X(08)  VALUE "_____%".
+** --> Archiv-File
+     05      H-ARCHIV-MODUL      PIC X(26).
      05      H-SOURCE-MODUL      PIC X(08).
 
+** --> Pruefsumme Source-File (SSFRARCH.CHECKSUM)
+     05      H-CHECKSUM          PIC S9(09) COMP.
+
 ** --> Zaehler SSFRARCH
      05      H-ZPINS-MAX         PIC X(22).
      05      H-ZPI               PIC S9(04) COMP.
@@ -526,6 +568,44 @@
 * Im Folgenden werden die benöetigten CURSOR auf die
 * verschiedenen SQL - Tabellen definiert
 ******************************************************************
+**  ---> Cursor: Vorschau =SSFRARCH nach AUFTRAG (mehrere Versionen)
+ EXEC SQL
+     DECLARE SSFRARCH_AUFTRAG_CURS CURSOR FOR
+         SELECT   VERSION, SOURCE_DATE, ARCHIV_MODUL, ZPINS
+           FROM  =SSFRARCH
+          WHERE   SOURCE_MODUL, FILE_TYPE =
+                 :H-SOURCE-MODUL
+                , "SRC"
+                  AND AUFTRAG LIKE :H-AUFTRAG
+          ORDER  BY ZPINS DESC
+         BROWSE  ACCESS
+ END-EXEC
+
+**  ---> Cursor: Vorschau =SSFRARCH nach BRANCH (mehrere Versionen)
+ EXEC SQL
+     DECLARE SSFRARCH_BRANCH_CURS CURSOR FOR
+         SELECT   VERSION, SOURCE_DATE, ARCHIV_MODUL, ZPINS
+           FROM  =SSFRARCH
+          WHERE   SOURCE_MODUL, FILE_TYPE =
+                 :H-SOURCE-MODUL
+                , "SRC"
+                  AND VERSION LIKE :H-BRANCH
+          ORDER  BY ZPINS DESC
+         BROWSE  ACCESS
+ END-EXEC
+
+**  ---> Cursor: alle belegten Zweigbuchstaben (Vorratspruefung)
+ EXEC SQL
+     DECLARE SSFRARCH_ALLBR_CURS CURSOR FOR
+         SELECT   VERSION
+           FROM  =SSFRARCH
+          WHERE   SOURCE_MODUL, FILE_TYPE =
+                 :H-SOURCE-MODUL
+                , "SRC"
+                  AND VERSION LIKE :H-BRANCH-ALL
+          ORDER  BY VERSION
+         BROWSE  ACCESS
+ END-EXEC
 ******************************************************************
 * Ende der SQL - Definitionen
 ******************************************************************
@@ -547,7 +627,9 @@
     05  LINK-HDR.
      10 LINK-CMD                PIC X(02).
 *       "CO" = Checkin
-*       "GT" = Get        
+*       "GT" = Get
+*       "LS" = Vorschau (Liste passende SSFRARCH-Eintraege, kein
+*              Checkout/Get; nur sinnvoll mit LINK-OPTION -A/-B)
      10 LINK-RC                 PIC S9(04) COMP.
 *       0    = OK
 *       9999 = Programmabbruch - Hauptprogramm muss reagieren
@@ -556,6 +638,7 @@
      10 LINK-REP-FILE           PIC X(36).
      10 LINK-REP-FILE-LEN       PIC S9(04) COMP.
      10 LINK-OPTION             PIC X(02).
+*       "-V" = Version, "-D" = Datum, "-A" = Auftrag, "-B" = Branch
      10 LINK-OPTVAL             PIC X(25).
 
  PROCEDURE DIVISION USING LINK-REC.
@@ -665,6 +748,7 @@
 
         WHEN "CO"       SET FKT-CHECKOUT   TO TRUE
         WHEN "GT"       SET FKT-GET        TO TRUE
+        WHEN "LS"       SET FKT-LIST       TO TRUE
         WHEN OTHER      DISPLAY "Falsches Kommando für ",
                                  K-MODUL,
                                  ": ",
@@ -681,9 +765,16 @@
         EXIT SECTION
      END-IF
 
+**--> Vorschau (LS): nur Kandidaten aus SSFRARCH auflisten, kein
+**    Checkout/Get, kein Sperren/Anfassen des Repository-Files
+     IF FKT-LIST
+        PERFORM C300-PREVIEW
+        EXIT SECTION
+     END-IF
+
 *---> Holen Properties Repository und/oder Checkout
      PERFORM H110-FILE-PROPERTIES
-     IF PRG-ABBRUCH 
+     IF PRG-ABBRUCH
         EXIT SECTION
      END-IF
 
@@ -692,7 +783,7 @@
      IF PRG-ABBRUCH
         EXIT SECTION
      END-IF
-          
+
 **--> Vorarbeiten OK, weiter mit eigentlicher Verarbeitung
      EVALUATE TRUE
 
@@ -743,6 +834,12 @@
        EXIT SECTION
     END-IF
 
+*--> Pruefsumme kontrollieren
+    PERFORM D125-VERIFY-CHECKSUM
+    IF PRG-ABBRUCH
+       EXIT SECTION
+    END-IF
+
 *--> Sperren Sourcefile und Repository
     PERFORM D130-LOCK-FILE
     IF PRG-ABBRUCH
@@ -774,13 +871,65 @@
        EXIT SECTION
     END-IF
 
+*--> Pruefsumme kontrollieren
+    PERFORM D125-VERIFY-CHECKSUM
+    IF PRG-ABBRUCH
+       EXIT SECTION
+    END-IF
+
 *--> Index pflegen - Hier nicht erforderlich
 *    PERFORM D300-SSFRARCH
     
      .
  C200-99.
      EXIT.
-     
+
+******************************************************************
+* Vorschau: verfuegbare Versionen zu AUFTRAG/BRANCH auflisten
+* (Anzeige nur; kein Checkout/Get)
+******************************************************************
+ C300-PREVIEW SECTION.
+ C300-00.
+
+     EVALUATE TRUE
+
+        WHEN  OPT-AUFTRAG
+              STRING  " Vorschau AUFTRAG >> "     DELIMITED BY SIZE,
+                      LINK-OPTVAL                 DELIMITED BY SPACE,
+                      " << fuer "                 DELIMITED BY SIZE,
+                      SRC-FILE                    DELIMITED BY SPACE
+              INTO ZEILE
+              DISPLAY " "
+              DISPLAY ZEILE
+              PERFORM D410-LIST-SSFRARCH-AUFTRAG
+
+        WHEN  OPT-BRANCH
+              STRING  " Vorschau BRANCH >> "      DELIMITED BY SIZE,
+                      LINK-OPTVAL (1:1)           DELIMITED BY SIZE,
+                      " << fuer "                 DELIMITED BY SIZE,
+                      SRC-FILE                    DELIMITED BY SPACE
+              INTO ZEILE
+              DISPLAY " "
+              DISPLAY ZEILE
+              PERFORM D420-LIST-SSFRARCH-BRANCH
+
+        WHEN  OTHER
+**            OPT-CURRENT/OPT-VERSION/OPT-DATE liefern ohnehin genau
+**            einen Treffer (bereits in H101-GET-ARCFILE ermittelt)
+              DISPLAY " "
+              STRING " Version: "              DELIMITED BY SIZE,
+                     H-VERSION                  DELIMITED BY SPACE,
+                     " / Archiv: "              DELIMITED BY SIZE,
+                     ARCHIV-MODUL OF SSFRARCH   DELIMITED BY SPACE
+              INTO ZEILE
+              DISPLAY ZEILE
+
+     END-EVALUATE
+     DISPLAY " "
+     .
+ C300-99.
+     EXIT.
+
 ******************************************************************
 * Archiv-File aus dem Archiv
 ******************************************************************
@@ -870,7 +1019,79 @@
     
     .
  D120-99.
-    EXIT. 
+    EXIT.
+******************************************************************
+* Pruefsumme ueber das geholte Source-File kontrollieren
+* (H-CHECKSUM wurde bereits beim Ermitteln des SSFRARCH-Eintrags
+*  mitgeholt, s. H101-GET-ARCFILE). H-CHECKSUM = ZERO bedeutet ein
+*  Archiveintrag aus der Zeit vor Einfuehrung der Pruefsumme - dann
+*  entfaellt die Kontrolle.
+******************************************************************
+ D125-VERIFY-CHECKSUM SECTION.
+ D125-00.
+
+    SET CHECKSUM-OK TO TRUE
+
+    IF H-CHECKSUM = ZERO
+       EXIT SECTION
+    END-IF
+
+    MOVE ZERO TO W-CHECKSUM
+
+    MOVE  P-SRC-FILE       TO ASS-FNAME
+    MOVE  ZERO             TO ASS-FSTATUS
+
+    ENTER "COBOLASSIGN" USING  CHKSUMF
+                               ASS-FNAME
+                        GIVING ASS-FSTATUS
+
+    IF  ASS-FSTATUS NOT = ZERO
+        DISPLAY "Fehler bei COBOLASSIGN (Pruefsumme): "
+                ASS-FNAME " " ASS-FSTATUS
+        DISPLAY " ---> Programm-Abbruch <--- "
+        SET PRG-ABBRUCH TO TRUE
+        EXIT SECTION
+    END-IF
+
+    OPEN INPUT CHKSUMF
+
+    SET FILE-OK TO TRUE
+    READ CHKSUMF AT END SET FILE-EOF TO TRUE END-READ
+
+    PERFORM UNTIL FILE-EOF
+
+       PERFORM VARYING C4-I1 FROM 1 BY 1 UNTIL C4-I1 > REC-LEN
+          MOVE CHKSUM-RECORD(C4-I1:1) TO C4-X2
+          COMPUTE W-CHECKSUM =
+                  FUNCTION MOD ((W-CHECKSUM * 131 + C4-NUM),
+                                  999999937)
+       END-PERFORM
+
+       READ CHKSUMF AT END SET FILE-EOF TO TRUE END-READ
+
+    END-PERFORM
+
+    CLOSE CHKSUMF
+
+    IF W-CHECKSUM NOT = H-CHECKSUM
+       SET CHECKSUM-NOK TO TRUE
+       DISPLAY " "
+       STRING " >>> Pruefsummenfehler bei >"    DELIMITED BY SIZE,
+              H-SOURCE-MODUL                    DELIMITED BY SPACE,
+              "< / Version >"                   DELIMITED BY SIZE,
+              H-VERSION                         DELIMITED BY SPACE,
+              "<"                               DELIMITED BY SIZE
+       INTO ZEILE
+       DISPLAY ZEILE
+       DISPLAY " >>> Inhalt im Archiv stimmt nicht mehr mit der "
+               "gespeicherten Pruefsumme ueberein <<<"
+       DISPLAY " >>> ABBRUCH <<< "
+       DISPLAY " "
+       SET PRG-ABBRUCH TO TRUE
+    END-IF
+    .
+ D125-99.
+    EXIT.
 ******************************************************************
 * File sperren bei Chekcout
 ******************************************************************
@@ -947,6 +1168,70 @@
  D300-99.
     EXIT SECTION.
 ******************************************************************
+* Vorschau: alle Versionen zu AUFTRAG auflisten
+******************************************************************
+ D410-LIST-SSFRARCH-AUFTRAG SECTION.
+ D410-00.
+
+    MOVE ZERO TO C9-COUNT
+
+    PERFORM S241-OPEN-SSFRARCH-AUFTRAG-CURSOR
+    IF SSFRARCH-OPEN
+       PERFORM S242-FETCH-SSFRARCH-AUFTRAG-CURSOR
+       PERFORM UNTIL SSFRARCH-NOK OR PRG-ABBRUCH
+          STRING  " Version: "               DELIMITED BY SIZE,
+                  VERSION      OF SSFRARCH   DELIMITED BY SPACE,
+                  " / Datum: "               DELIMITED BY SIZE,
+                  SOURCE-DATE  OF SSFRARCH   DELIMITED BY SPACE,
+                  " / Archiv: "              DELIMITED BY SIZE,
+                  ARCHIV-MODUL OF SSFRARCH   DELIMITED BY SPACE
+          INTO ZEILE
+          DISPLAY ZEILE
+          PERFORM S242-FETCH-SSFRARCH-AUFTRAG-CURSOR
+       END-PERFORM
+       PERFORM S243-CLOSE-SSFRARCH-AUFTRAG-CURSOR
+    END-IF
+
+    IF C9-COUNT = ZERO
+       DISPLAY " Keine Treffer"
+    END-IF
+    .
+ D410-99.
+    EXIT SECTION.
+
+******************************************************************
+* Vorschau: alle Versionen zu BRANCH auflisten
+******************************************************************
+ D420-LIST-SSFRARCH-BRANCH SECTION.
+ D420-00.
+
+    MOVE ZERO TO C9-COUNT
+
+    PERFORM S244-OPEN-SSFRARCH-BRANCH-CURSOR
+    IF SSFRARCH-OPEN
+       PERFORM S245-FETCH-SSFRARCH-BRANCH-CURSOR
+       PERFORM UNTIL SSFRARCH-NOK OR PRG-ABBRUCH
+          STRING  " Version: "               DELIMITED BY SIZE,
+                  VERSION      OF SSFRARCH   DELIMITED BY SPACE,
+                  " / Datum: "               DELIMITED BY SIZE,
+                  SOURCE-DATE  OF SSFRARCH   DELIMITED BY SPACE,
+                  " / Archiv: "              DELIMITED BY SIZE,
+                  ARCHIV-MODUL OF SSFRARCH   DELIMITED BY SPACE
+          INTO ZEILE
+          DISPLAY ZEILE
+          PERFORM S245-FETCH-SSFRARCH-BRANCH-CURSOR
+       END-PERFORM
+       PERFORM S246-CLOSE-SSFRARCH-BRANCH-CURSOR
+    END-IF
+
+    IF C9-COUNT = ZERO
+       DISPLAY " Keine Treffer"
+    END-IF
+    .
+ D420-99.
+    EXIT SECTION.
+
+******************************************************************
 * Uebergabe-File umsetzen auf benoetigte Dateinamen
 ******************************************************************
  H000-MYENV SECTION.
@@ -1143,7 +1428,35 @@
                                   PZ                 DELIMITED BY SIZE
                            INTO H-AUFTRAG
                            PERFORM S240-SELECT-SSFRARCH-AUFTRAG
-                           
+
+       WHEN  OPT-BRANCH    MOVE LINK-OPTVAL (1:1)    TO W-ARC-SV-BRANCH
+                           IF NOT IS-BRANCH
+                              DISPLAY " "
+                              STRING  "Unbekannter Branch >> "
+                                      DELIMITED BY SIZE,
+                                      LINK-OPTVAL (1:1)
+                                      DELIMITED BY SIZE,
+                                      " << fuer CHECKOUT: "
+                                      DELIMITED BY SIZE,
+                                      SRC-FILE
+                                      DELIMITED BY SPACE
+                              INTO ZEILE
+                              DISPLAY ZEILE
+                              DISPLAY " >> ABBRUCH <<"
+                              DISPLAY " "
+                              SET PRG-ABBRUCH TO TRUE
+                              EXIT SECTION
+                           END-IF
+                           MOVE ALL "_"              TO H-BRANCH
+                           STRING "_____"             DELIMITED BY SIZE,
+                                  W-ARC-SV-BRANCH     DELIMITED BY SIZE,
+                                  PZ                  DELIMITED BY SIZE
+                           INTO H-BRANCH
+                           PERFORM S247-SELECT-SSFRARCH-BRANCH
+                           IF NOT PRG-ABBRUCH
+                              PERFORM H105-CHECK-BRANCH-VORRAT
+                           END-IF
+
        WHEN  OTHER         DISPLAY " "
                            STRING  "Unbekannte Option >> " 
                                    DELIMITED BY SIZE,
@@ -1182,6 +1495,60 @@
  H101-99.
     EXIT.
 ******************************************************************
+* Pruefung, ob fuer dieses Modul nur noch wenige Zweigbuchstaben
+* (A,B,C,D,F,G,H,I,J,K) frei sind - nur Warnung, kein Abbruch
+******************************************************************
+ H105-CHECK-BRANCH-VORRAT SECTION.
+ H105-00.
+
+    MOVE SPACES             TO W-BRANCH-BELEGT
+    MOVE ZERO               TO W-BRANCH-BELEGT-ANZ
+
+    PERFORM S251-OPEN-SSFRARCH-ALLBR-CURSOR
+    IF SSFRARCH-OPEN
+       PERFORM S252-FETCH-SSFRARCH-ALLBR-CURSOR
+       PERFORM UNTIL SSFRARCH-NOK OR PRG-ABBRUCH
+          MOVE VERSION OF SSFRARCH (6:1)   TO W-BRANCH-ZEICHEN
+          IF W-BRANCH-ZEICHEN NOT = SPACE
+             MOVE ZERO TO W-BRANCH-IX
+             INSPECT W-BRANCH-REF TALLYING W-BRANCH-IX
+                     FOR CHARACTERS BEFORE INITIAL W-BRANCH-ZEICHEN
+             ADD 1 TO W-BRANCH-IX
+             IF W-BRANCH-IX <= LENGTH OF W-BRANCH-REF
+                MOVE "X" TO W-BRANCH-BELEGT (W-BRANCH-IX:1)
+             END-IF
+          END-IF
+          PERFORM S252-FETCH-SSFRARCH-ALLBR-CURSOR
+       END-PERFORM
+       PERFORM S253-CLOSE-SSFRARCH-ALLBR-CURSOR
+    END-IF
+
+    IF PRG-ABBRUCH
+       EXIT SECTION
+    END-IF
+
+    MOVE ZERO               TO W-BRANCH-BELEGT-ANZ
+    INSPECT W-BRANCH-BELEGT TALLYING W-BRANCH-BELEGT-ANZ
+            FOR ALL "X"
+    COMPUTE W-BRANCH-FREI-ANZ = LENGTH OF W-BRANCH-REF
+                              - W-BRANCH-BELEGT-ANZ
+
+    IF BRANCH-VORRAT-KNAPP
+       MOVE W-BRANCH-FREI-ANZ              TO W-BRANCH-FREI-DISP
+       DISPLAY " "
+       STRING  " >>> Achtung: fuer "              DELIMITED BY SIZE,
+               H-SOURCE-MODUL                     DELIMITED BY SPACE,
+               " sind nur noch "                  DELIMITED BY SIZE,
+               W-BRANCH-FREI-DISP                 DELIMITED BY SIZE,
+               " von 10 Zweigbuchstaben frei <<< " DELIMITED BY SIZE
+       INTO ZEILE
+       DISPLAY ZEILE
+       DISPLAY " "
+    END-IF
+    .
+ H105-99.
+    EXIT.
+******************************************************************
 * Uebergabe-File umsetzen auf benoetigte Dateinamen
 ******************************************************************
  H110-FILE-PROPERTIES SECTION.
@@ -1470,9 +1837,10 @@
      END-IF
      
      EXEC SQL
-        SELECT ARCHIV_MODUL, VERSION
+        SELECT ARCHIV_MODUL, VERSION, CHECKSUM
         INTO   :ARCHIV-MODUL    OF SSFRARCH
               ,:H-VERSION
+              ,:H-CHECKSUM
         FROM  =SSFRARCH        
         WHERE  SOURCE_MODUL, ZPINS =
               :H-SOURCE-MODUL
@@ -1492,9 +1860,10 @@
  S220-00.
      
      EXEC SQL
-        SELECT ARCHIV_MODUL, VERSION
+        SELECT ARCHIV_MODUL, VERSION, CHECKSUM
         INTO   :ARCHIV-MODUL    OF SSFRARCH
               ,:H-VERSION
+              ,:H-CHECKSUM
         FROM  =SSFRARCH        
         WHERE  SOURCE_MODUL, VERSION, FILE_TYPE =
               :H-SOURCE-MODUL
@@ -1568,9 +1937,10 @@
      END-IF
      
      EXEC SQL
-        SELECT ARCHIV_MODUL, VERSION
+        SELECT ARCHIV_MODUL, VERSION, CHECKSUM
         INTO   :ARCHIV-MODUL    OF SSFRARCH
               ,:H-VERSION
+              ,:H-CHECKSUM
         FROM  =SSFRARCH        
         WHERE  SOURCE_MODUL, ZPINS =
               :H-SOURCE-MODUL
@@ -1624,9 +1994,10 @@
      END-IF
      
      EXEC SQL
-        SELECT ARCHIV_MODUL, VERSION
+        SELECT ARCHIV_MODUL, VERSION, CHECKSUM
         INTO   :ARCHIV-MODUL    OF SSFRARCH
               ,:H-VERSION
+              ,:H-CHECKSUM
         FROM  =SSFRARCH        
         WHERE  SOURCE_MODUL, ZPINS =
               :H-SOURCE-MODUL
@@ -1638,6 +2009,160 @@
  S240-99.
     EXIT SECTION.
     
+******************************************************************
+* Cursor: Vorschau =SSFRARCH nach AUFTRAG (mehrere Versionen)
+******************************************************************
+ S241-OPEN-SSFRARCH-AUFTRAG-CURSOR SECTION.
+ S241-00.
+
+     EXEC SQL
+         OPEN SSFRARCH_AUFTRAG_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO       SET SSFRARCH-OPEN TO TRUE
+         WHEN OTHER      SET SSFRARCH-CLOSED TO TRUE
+                         SET PRG-ABBRUCH TO TRUE
+     END-EVALUATE
+     .
+ S241-99.
+    EXIT SECTION.
+
+ S242-FETCH-SSFRARCH-AUFTRAG-CURSOR SECTION.
+ S242-00.
+
+     EXEC SQL
+         FETCH SSFRARCH_AUFTRAG_CURS
+         INTO  :VERSION      OF SSFRARCH
+              ,:SOURCE-DATE  OF SSFRARCH TYPE AS DATETIME YEAR TO DAY
+              ,:ARCHIV-MODUL OF SSFRARCH
+              ,:ZPINS        OF SSFRARCH TYPE AS DATETIME YEAR TO
+                                          FRACTION(2)
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO       SET SSFRARCH-OK  TO TRUE
+                         ADD 1 TO C9-COUNT
+         WHEN 100        SET SSFRARCH-NOK TO TRUE
+         WHEN OTHER      SET PRG-ABBRUCH TO TRUE
+     END-EVALUATE
+     .
+ S242-99.
+    EXIT SECTION.
+
+ S243-CLOSE-SSFRARCH-AUFTRAG-CURSOR SECTION.
+ S243-00.
+
+     EXEC SQL
+         CLOSE SSFRARCH_AUFTRAG_CURS
+     END-EXEC
+     SET SSFRARCH-CLOSED TO TRUE
+     .
+ S243-99.
+    EXIT SECTION.
+
+******************************************************************
+* Cursor: Vorschau =SSFRARCH nach BRANCH (mehrere Versionen)
+******************************************************************
+ S244-OPEN-SSFRARCH-BRANCH-CURSOR SECTION.
+ S244-00.
+
+     EXEC SQL
+         OPEN SSFRARCH_BRANCH_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO       SET SSFRARCH-OPEN TO TRUE
+         WHEN OTHER      SET SSFRARCH-CLOSED TO TRUE
+                         SET PRG-ABBRUCH TO TRUE
+     END-EVALUATE
+     .
+ S244-99.
+    EXIT SECTION.
+
+ S245-FETCH-SSFRARCH-BRANCH-CURSOR SECTION.
+ S245-00.
+
+     EXEC SQL
+         FETCH SSFRARCH_BRANCH_CURS
+         INTO  :VERSION      OF SSFRARCH
+              ,:SOURCE-DATE  OF SSFRARCH TYPE AS DATETIME YEAR TO DAY
+              ,:ARCHIV-MODUL OF SSFRARCH
+              ,:ZPINS        OF SSFRARCH TYPE AS DATETIME YEAR TO
+                                          FRACTION(2)
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO       SET SSFRARCH-OK  TO TRUE
+                         ADD 1 TO C9-COUNT
+         WHEN 100        SET SSFRARCH-NOK TO TRUE
+         WHEN OTHER      SET PRG-ABBRUCH TO TRUE
+     END-EVALUATE
+     .
+ S245-99.
+    EXIT SECTION.
+
+ S246-CLOSE-SSFRARCH-BRANCH-CURSOR SECTION.
+ S246-00.
+
+     EXEC SQL
+         CLOSE SSFRARCH_BRANCH_CURS
+     END-EXEC
+     SET SSFRARCH-CLOSED TO TRUE
+     .
+ S246-99.
+    EXIT SECTION.
+
+******************************************************************
+* Selektion =SSFRARCH nach BRANCH (juengste Version des Branch)
+******************************************************************
+ S247-SELECT-SSFRARCH-BRANCH SECTION.
+ S247-00.
+
+     EXEC SQL
+         SELECT    MAX(ZPINS)
+           INTO   :H-ZPINS-MAX INDICATOR :H-ZPI
+                     TYPE AS DATETIME YEAR TO FRACTION(2)
+           FROM  =SSFRARCH
+          WHERE  SOURCE_MODUL, FILE_TYPE =
+                 :H-SOURCE-MODUL
+                , "SRC"
+                  AND VERSION LIKE   :H-BRANCH
+        BROWSE ACCESS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO       SET SSFRARCH-OK  TO TRUE
+         WHEN 100        SET SSFRARCH-NOK TO TRUE
+         WHEN OTHER      SET PRG-ABBRUCH TO TRUE
+     END-EVALUATE
+
+     IF H-ZPI < ZERO
+        STRING  " >>> "                     DELIMITED BY SIZE,
+                H-SOURCE-MODUL              DELIMITED BY SPACE,
+                " / Branch "                DELIMITED BY SIZE,
+                LINK-OPTVAL (1:1)           DELIMITED BY SIZE,
+                " <<< nicht im Repository"  DELIMITED BY SIZE
+        INTO ZEILE
+        DISPLAY ZEILE
+        DISPLAY " "
+        PERFORM S999-SQLCI
+        DISPLAY " "
+        SET PRG-ABBRUCH TO TRUE
+        EXIT SECTION
+     END-IF
+
+     EXEC SQL
+        SELECT ARCHIV_MODUL, VERSION, CHECKSUM
+        INTO   :ARCHIV-MODUL    OF SSFRARCH
+              ,:H-VERSION
+              ,:H-CHECKSUM
+        FROM  =SSFRARCH
+        WHERE  SOURCE_MODUL, ZPINS =
+              :H-SOURCE-MODUL
+             ,:H-ZPINS-MAX
+                 TYPE AS DATETIME YEAR TO FRACTION(2)
+        BROWSE ACCESS
+     END-EXEC
+    .
+ S247-99.
+    EXIT SECTION.
+
 ******************************************************************
 * Update auf SSFRARCH - Checked Out
 ******************************************************************
@@ -1661,6 +2186,50 @@
  S250-99.
      EXIT.
 ******************************************************************
+* Cursor: alle belegten Zweigbuchstaben (Vorratspruefung)
+******************************************************************
+ S251-OPEN-SSFRARCH-ALLBR-CURSOR SECTION.
+ S251-00.
+
+     EXEC SQL
+         OPEN SSFRARCH_ALLBR_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO       SET SSFRARCH-OPEN TO TRUE
+         WHEN OTHER      SET SSFRARCH-CLOSED TO TRUE
+                         SET PRG-ABBRUCH TO TRUE
+     END-EVALUATE
+     .
+ S251-99.
+    EXIT SECTION.
+
+ S252-FETCH-SSFRARCH-ALLBR-CURSOR SECTION.
+ S252-00.
+
+     EXEC SQL
+         FETCH SSFRARCH_ALLBR_CURS
+         INTO  :VERSION      OF SSFRARCH
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO       SET SSFRARCH-OK  TO TRUE
+         WHEN 100        SET SSFRARCH-NOK TO TRUE
+         WHEN OTHER      SET PRG-ABBRUCH TO TRUE
+     END-EVALUATE
+     .
+ S252-99.
+    EXIT SECTION.
+
+ S253-CLOSE-SSFRARCH-ALLBR-CURSOR SECTION.
+ S253-00.
+
+     EXEC SQL
+         CLOSE SSFRARCH_ALLBR_CURS
+     END-EXEC
+     SET SSFRARCH-CLOSED TO TRUE
+     .
+ S253-99.
+    EXIT SECTION.
+******************************************************************
 * Anzeige ueber SQLCI
 ******************************************************************
  S999-SQLCI SECTION.
