@@ -62,6 +62,8 @@
  FILE-CONTROL.
 
  SELECT LOCKF      ASSIGN TO #DYNAMIC.
+ SELECT OLDLST     ASSIGN TO #DYNAMIC.
+ SELECT NEWLST     ASSIGN TO #DYNAMIC.
 
  DATA DIVISION.
  FILE SECTION.
@@ -72,6 +74,20 @@
              DEPENDING ON REC-LEN.
  01  LOCK-RECORD              PIC X(80).
 
+*            Bisherige Vergleichsbasis fuer CMPDIF (Compilelisten-Diff)
+ FD  OLDLST
+     RECORD  IS VARYING IN SIZE
+             FROM 0 TO 132 CHARACTERS
+             DEPENDING ON REC-LEN-OLD.
+ 01  OLD-LISTING-RECORD       PIC X(132).
+
+*            Aktuelle Compileliste fuer CMPDIF (Compilelisten-Diff)
+ FD  NEWLST
+     RECORD  IS VARYING IN SIZE
+             FROM 0 TO 132 CHARACTERS
+             DEPENDING ON REC-LEN-NEW.
+ 01  NEW-LISTING-RECORD       PIC X(132).
+
  WORKING-STORAGE SECTION.
 *--------------------------------------------------------------------*
 * Comp-Felder: Präfix Cn mit n = Anzahl Digits
@@ -97,7 +113,13 @@
 
      05      REPLY-LAENGE        PIC  9(04) COMP.
 
+*            Fuer CMPDIF (Compilelisten-Diff)
+     05      C4-DIFF-COUNT       PIC S9(04) COMP.
+     05      C4-LINE-NR          PIC S9(04) COMP.
+
  01          REC-LEN             PIC  9(04) COMP.
+ 01          REC-LEN-OLD         PIC  9(04) COMP.
+ 01          REC-LEN-NEW         PIC  9(04) COMP.
 
 *--------------------------------------------------------------------*
 * Display-Felder: Präfix D
@@ -122,7 +144,8 @@
      05      K-C                 PIC X(08)          VALUE "C       ".
      05      K-TAL               PIC X(08)          VALUE "TAL     ".
      05      K-SQLCOMP           PIC X(08)          VALUE "SQLCOMP ".
-     
+     05      K-SQLINCR           PIC X(08)          VALUE "SQLINCR ".
+
 *----------------------------------------------------------------*
 * Conditional-Felder
 *----------------------------------------------------------------*
@@ -172,14 +195,22 @@
           88 FKT-COBOL                         VALUE "COB            ".
           88 FKT-C                             VALUE "C              ".
           88 FKT-TAL                           VALUE "TAL            ".
-          88 FKT-SQL                           VALUE "SQL            ".           
+          88 FKT-SQL                           VALUE "SQL            ".
+          88 FKT-SQLINC                        VALUE "SQLINC         ".
           88 FKT-PRTCMP                        VALUE "PRTCMP         ".
           88 FKT-PRT2FL                        VALUE "PRT2FL         ".
-          
+          88 FKT-DIFFCMP                       VALUE "CMPDIF         ".
+
      05      W-PRTCMP-FLG             PIC X    VALUE "N".
           88 W-PRT-NO                          VALUE "N" "n".
           88 W-PRT-YES                         VALUE " " "J" "j" "Y" "y".
-          
+
+*            Fuer CMPDIF (Compilelisten-Diff): Dateiende-Merker
+     05      OLD-EOF-FLAG             PIC 9    VALUE ZERO.
+          88 OLD-EOF                           VALUE 1.
+     05      NEW-EOF-FLAG             PIC 9    VALUE ZERO.
+          88 NEW-EOF                           VALUE 1.
+
  01          PERM-SCHALTER.
      05      INIT-STATUS         PIC 9       VALUE ZERO.
           88 INIT-NOK                        VALUE ZERO.
@@ -334,6 +365,8 @@
  01          P-TMP-FILE          PIC X(36).
  01          P-PRT-FILE          PIC X(36).
  01          P-PRT-TEMPL         PIC X(36).
+*            Vergleichsbasis fuer CMPDIF (Compilelisten-Diff)
+ 01          P-PRT-BASE-FILE     PIC X(36).
 
  01          STUP-DEC-BUF.
       05     STUP-PARTS.
@@ -447,8 +480,10 @@
      10 ENV-OWNER-NAME         PIC X(32).
      10 ENV-OWNER-CURLEN       PIC S9(04) COMP.
 **          Filecode (101 - Edit / 100 = Object / 1001 =Zip)     
-     10 ENV-FCODE              PIC S9(04) COMP.    
-    
+     10 ENV-FCODE              PIC S9(04) COMP.
+**          ---> Home-Terminal des aufrufenden Prozesses (fuer Audit)
+     10 ENV-HOMETERM           PIC X(26).
+
  EXTENDED-STORAGE SECTION.
 
  EXEC SQL
@@ -533,9 +568,13 @@
 *       "COB"           = Cobol85
 *       "C"             = C
 *       "TAL"           = TAL
-*       "SQL"           = SQLCOMP
+*       "SQL"           = SQLCOMP (voller Neuaufbau des Access-Plans)
+*       "SQLINC"        = SQLCOMP inkrementell (nur Objektdatei, kein
+*                         Neucompile der Host-Sprache noetig)
 *       "PRTCMP"        = PERUSE (Anzeige Compile-Liste)
 *       "PRT2FL"        = PERUSE (Ausgabe in (Edit)-Datei)
+*       "CMPDIF"        = Vergleich Compileliste gegen letzte
+*                         Vergleichsbasis (Compile-Listing-Diff)
      10 LINK-RC                 PIC S9(04) COMP.
 *       0    = OK
 *       9999 = Programmabbruch - Hauptprogramm muss reagieren
@@ -663,11 +702,16 @@
                         
         WHEN "SQL"      SET FKT-SQL        TO TRUE
                         MOVE K-SQLCOMP     TO W-COMPILER
-                        
+
+        WHEN "SQLINC"   SET FKT-SQLINC     TO TRUE
+                        MOVE K-SQLINCR     TO W-COMPILER
+
         WHEN "PRTCMP"   SET FKT-PRTCMP     TO TRUE
         
         WHEN "PRT2FL"   SET FKT-PRT2FL     TO TRUE
-        
+
+        WHEN "CMPDIF"   SET FKT-DIFFCMP    TO TRUE
+
         WHEN OTHER      DISPLAY "Falsches Kommando für ",
                                  K-MODUL,
                                  ": ",
@@ -692,8 +736,10 @@
         WHEN FKT-C          PERFORM C100-COMPILE
         WHEN FKT-TAL        PErFORM C100-COMPILE
         WHEN FKT-SQL        PERFORM C100-COMPILE
+        WHEN FKT-SQLINC     PERFORM C100-COMPILE
         WHEN FKT-PRTCMP     PERFORM C200-SPOOL
         WHEN FKT-PRT2FL     PERFORM C300-SPOOL-EDIT
+        WHEN FKT-DIFFCMP    PERFORM C400-DIFF-LISTING
 *       WHEN OTHER          OBSOLET (s.o)
 
      END-EVALUATE
@@ -793,6 +839,22 @@
       IF W-PRT-YES
          SET FKT-PRT2FL TO TRUE
          PERFORM C300-SPOOL-EDIT
+         IF PRG-ABBRUCH
+            EXIT SECTION
+         END-IF
+      END-IF
+
+*--> Abfrage Vergleich mit letzter Compileliste (setzt C300-SPOOL-EDIT
+*    voraus, da erst dort P-PRT-FILE mit der aktuellen Liste gefuellt
+*    wird)
+      IF FKT-PRT2FL
+         DISPLAY " "
+         DISPLAY "Vergleich mit letzter Liste( /N/J): " WITH NO ADVANCING
+         ACCEPT W-PRTCMP-FLG
+         IF W-PRT-YES
+            SET FKT-DIFFCMP TO TRUE
+            PERFORM C400-DIFF-LISTING
+         END-IF
       END-IF
      .
  C100-99.
@@ -926,11 +988,173 @@
 
       ENTER TAL "WT^PURGE" USING    P-RESULT,
                                     P-PRT-FILE
-                                    
+
       .
  C300-99.
-     EXIT.  
-     
+     EXIT.
+
+******************************************************************
+* CMPDIF: aktuelle Compileliste (P-PRT-FILE, s. C300-SPOOL-EDIT)
+* gegen die zuletzt gesicherte Vergleichsbasis (P-PRT-BASE-FILE)
+* abgleichen und die abweichenden Zeilen anzeigen. Voraussetzung
+* ist, dass C300-SPOOL-EDIT fuer diesen Source bereits gelaufen
+* ist und P-PRT-FILE damit die aktuelle Compileliste enthaelt.
+******************************************************************
+ C400-DIFF-LISTING SECTION.
+ C400-00.
+
+**--> Pruefen, ob bereits eine Vergleichsbasis existiert
+     MOVE "FI"              TO ENV-CMD
+     MOVE ZERO              TO ENV-RC
+     INITIALIZE ENV-DATA
+     MOVE P-PRT-BASE-FILE   TO ENV-REP-FILE
+     ENTER TAL "String^Laenge" USING P-PRT-BASE-FILE, 36
+                               GIVING ENV-REP-FILE-LEN
+
+     CALL "SSFEIN0M"        USING ENV-REC
+
+     EVALUATE ENV-RC
+        WHEN 10     PERFORM D400-COMPARE-FILES
+                    IF PRG-ABBRUCH
+                       EXIT SECTION
+                    END-IF
+        WHEN 11     DISPLAY " "
+                    DISPLAY "Keine Vergleichsbasis vorhanden - ",
+                            "aktuelle Compileliste wird Basis"
+        WHEN 9999   SET PRG-ABBRUCH TO TRUE
+                    EXIT SECTION
+        WHEN OTHER  MOVE ENV-RC TO D-NUM4
+                    DISPLAY " unbekannter RC: ", D-NUM4,
+                            " aus SSFEIN0 (FI)"
+                    SET PRG-ABBRUCH TO TRUE
+                    EXIT SECTION
+     END-EVALUATE
+
+**--> Aktuelle Compileliste wird (neue) Vergleichsbasis fuer naechstes
+**    Mal - Kopieren via Prozess-Handler-Kette (LFDNR 1 unter FUNKTION
+**    CMPDIF, analog zu den Mehrschritt-Ketten in C300-SPOOL-EDIT)
+     PERFORM D410-SAVE-BASELINE
+     .
+ C400-99.
+     EXIT.
+
+******************************************************************
+* CMPDIF: Vergleichsbasis und aktuelle Compileliste Zeile fuer
+* Zeile gegenlesen und Abweichungen anzeigen
+******************************************************************
+ D400-COMPARE-FILES SECTION.
+ D400-00.
+
+     MOVE ZERO TO C4-DIFF-COUNT, C4-LINE-NR
+     MOVE ZERO TO OLD-EOF-FLAG,  NEW-EOF-FLAG
+
+     MOVE  P-PRT-BASE-FILE  TO ASS-FNAME
+     MOVE  ZERO             TO ASS-FSTATUS
+     ENTER "COBOLASSIGN" USING  OLDLST
+                                ASS-FNAME
+                         GIVING ASS-FSTATUS
+     IF  ASS-FSTATUS NOT = ZERO
+         DISPLAY "Fehler bei COBOLASSIGN (Vergleichsbasis): ",
+                 ASS-FNAME, " ", ASS-FSTATUS
+         SET PRG-ABBRUCH TO TRUE
+         EXIT SECTION
+     END-IF
+     OPEN INPUT OLDLST
+
+     MOVE  P-PRT-FILE       TO ASS-FNAME
+     MOVE  ZERO             TO ASS-FSTATUS
+     ENTER "COBOLASSIGN" USING  NEWLST
+                                ASS-FNAME
+                         GIVING ASS-FSTATUS
+     IF  ASS-FSTATUS NOT = ZERO
+         DISPLAY "Fehler bei COBOLASSIGN (aktuelle Liste): ",
+                 ASS-FNAME, " ", ASS-FSTATUS
+         SET PRG-ABBRUCH TO TRUE
+         CLOSE OLDLST
+         EXIT SECTION
+     END-IF
+     OPEN INPUT NEWLST
+
+     DISPLAY " "
+     DISPLAY "Unterschiede zur letzten Compileliste:"
+     DISPLAY "---------------------------------------"
+
+     READ OLDLST AT END SET OLD-EOF TO TRUE END-READ
+     READ NEWLST AT END SET NEW-EOF TO TRUE END-READ
+
+     PERFORM UNTIL OLD-EOF AND NEW-EOF
+
+        ADD 1 TO C4-LINE-NR
+
+        IF OLD-EOF
+           ADD 1 TO C4-DIFF-COUNT
+           DISPLAY "+ " C4-LINE-NR ": " NEW-LISTING-RECORD
+           READ NEWLST AT END SET NEW-EOF TO TRUE END-READ
+        ELSE
+           IF NEW-EOF
+              ADD 1 TO C4-DIFF-COUNT
+              DISPLAY "- " C4-LINE-NR ": " OLD-LISTING-RECORD
+              READ OLDLST AT END SET OLD-EOF TO TRUE END-READ
+           ELSE
+              IF OLD-LISTING-RECORD NOT = NEW-LISTING-RECORD
+                 ADD 1 TO C4-DIFF-COUNT
+                 DISPLAY "- " C4-LINE-NR ": " OLD-LISTING-RECORD
+                 DISPLAY "+ " C4-LINE-NR ": " NEW-LISTING-RECORD
+              END-IF
+              READ OLDLST AT END SET OLD-EOF TO TRUE END-READ
+              READ NEWLST AT END SET NEW-EOF TO TRUE END-READ
+           END-IF
+        END-IF
+
+     END-PERFORM
+
+     CLOSE OLDLST
+     CLOSE NEWLST
+
+     IF C4-DIFF-COUNT = ZERO
+        DISPLAY "  keine Unterschiede"
+     ELSE
+        MOVE C4-DIFF-COUNT TO D-NUM4
+        DISPLAY " "
+        DISPLAY D-NUM4 " abweichende Zeile(n)"
+     END-IF
+     DISPLAY " "
+     .
+ D400-99.
+     EXIT.
+
+******************************************************************
+* CMPDIF: aktuelle Compileliste als neue Vergleichsbasis sichern
+******************************************************************
+ D410-SAVE-BASELINE SECTION.
+ D410-00.
+
+     INITIALIZE SSFRFDEF
+
+**--> Holen Kommando (LFDNR 1 = Kopieren P-PRT-FILE -> P-PRT-BASE-FILE)
+     MOVE LINK-CALLER  TO ANWENDUNG    OF SSFRFDEF
+     MOVE K-MODUL      TO MODUL        OF SSFRFDEF
+     MOVE FKT-FLAG     TO FUNKTION     OF SSFRFDEF
+     MOVE 1            TO LFDNR        OF SSFRFDEF
+                          CI
+**--> Kommandodefinition lesen
+     PERFORM S010-SELECT-SSFRFDEF
+     IF PRG-ABBRUCH
+        EXIT SECTION
+     END-IF
+
+**--> Kommando zerlegen und STARTUP fuer SSFPHD1 bauen
+     PERFORM H200-CREATE-STUP
+     IF PRG-ABBRUCH
+        EXIT SECTION
+     END-IF
+
+**--> Aufruf Prozess-Handler
+     PERFORM M100-SSFPHD1M
+     .
+ D410-99.
+     EXIT.
+
 ******************************************************************
 * Uebergabe-File umsetzen auf benoetigte Dateinamen
 ******************************************************************
@@ -1052,7 +1276,13 @@
      ENTER TAL "String^Laenge"   USING   P-TMP-FILE, 36
                                  GIVING  C4-I1
      MOVE  "P"   TO P-PRT-FILE(C4-I1:1)
-     
+
+**-> P-PRT-BASE-FILE fuer CMPDIF-Vergleichsbasis
+     MOVE P-SRC-FILE     TO P-PRT-BASE-FILE
+     ENTER TAL "String^Laenge"   USING   P-TMP-FILE, 36
+                                 GIVING  C4-I1
+     MOVE  "B"   TO P-PRT-BASE-FILE(C4-I1:1)
+
 **--> Druck-Template fuer DUP
      STRING SRCA-VOLUME  OF SSFRMETA        DELIMITED BY SPACE,
             "."                             DELIMITED BY SIZE,
@@ -1123,7 +1353,9 @@
               WHEN "PRTFILE"  MOVE   P-PRT-FILE       TO STUP-DEC-PRM(CI, CIP)
               
               WHEN "PRTTEMPL"  MOVE  P-PRT-TEMPL      TO STUP-DEC-PRM(CI, CIP)
-              
+
+              WHEN "PRTBASE"  MOVE   P-PRT-BASE-FILE  TO STUP-DEC-PRM(CI, CIP)
+
               WHEN OTHER      MOVE    CI    TO D-NUM2
                               DISPLAY "  Unbekannter Parameter >",
                                       STUP-DEC-PRM(CI, CIP),
