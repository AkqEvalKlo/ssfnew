@@ -0,0 +1,49 @@
+*****************************************************************
+* Autor            : APCON C&S, J. Bahlmann
+* erstellt am      : 14.11.1997
+* letzte Aenderung :
+* Beschreibung     : Schnittstelle zum
+*                    Control-Application-Monitor PCAPM01
+*
+* Aenderungen      : nn.nn.nn
+*
+*
+*****************************************************************
+*
+ 01          "*"-PCAPM01C.
+     05      "*"-RCODE           PIC S9(04) COMP.
+          88 "*"-OK                        VALUE 0.
+          88 "*"-NOK                       VALUE 1 THRU 9999.
+     05      "*"-BEFEHL          PIC X(02).
+          88 "*"-WRITE                     VALUE "W".
+          88 "*"-READ                      VALUE "R".
+          88 "*"-INIT                      VALUE "I".
+          88 "*"-WRITE-TRACE               VALUE "WT".
+          88 "*"-READ-TRACE                VALUE "RT".
+          88 "*"-CMD-NOK                   VALUE SPACE.
+     05      "*"-VERFAHREN       PIC X(04).
+          88 "*"-EC                        VALUE "XEMA".
+          88 "*"-ECO                       VALUE "TECO".
+          88 "*"-ECR                       VALUE "XECR".
+          88 "*"-ELV                       VALUE "TELV".
+          88 "*"-EBL                       VALUE "TEBL".
+          88 "*"-HASP                      VALUE "THAS".
+          88 "*"-POZ                       VALUE "XPOS".
+          88 "*"-KGB                       VALUE "TKGB".
+          88 "*"-EDC                       VALUE "XEDC".
+          88 "*"-TUE                       VALUE "XTUE".
+          88 "*"-LH                        VALUE "TLHO".
+          88 "*"-ECRD                      VALUE "TECD".
+          88 "*"-KASS                      VALUE "TKAS".
+          88 "*"-TDIA                      VALUE "TDIA".
+          88 "*"-ADIA                      VALUE "ADIA".
+          88 "*"-INI                       VALUE "TINI".
+          88 "*"-MESA                      VALUE "TMES".
+          88 "*"-XSYS                      VALUE "XSYS".
+          88 "*"-VERF-NOK                  VALUE SPACE.
+     05      "*"-ZEIT            PIC S9(09) COMP.
+     05      "*"-FROMSERVER      PIC X(16).
+     05      "*"-TOSERVER        PIC X(16).
+     05      "*"-ACODE           PIC 9(02).
+
+*****************************************************************
