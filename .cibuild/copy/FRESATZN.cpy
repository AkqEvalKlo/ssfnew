@@ -0,0 +1,49 @@
+*******************************************************************
+* Message fuer Linehandler FREGAT hier Datex-P-Leitungen          *
+* H.J. OHM                                            28.06.1990  *
+* Die Copystrecke ist direkt fuer $RECEIVE vorgesehen             *
+* ACHTUNG: Bei Aenderung auch FREGAT-DTX aendern                  *
+*-----------------------------------------------------------------*
+*                         Aenderungshistorie                      *
+*                                                                 *
+* TT.MM.JJ VVV.VV TTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTT *
+*                                                                 *
+*******************************************************************
+*----------------------> Message
+     01      FRE-SATZ.
+      10     FRE-HEADER.
+       15    FRE-CC              PIC S9(04) COMP.
+          88 FRE-OK                         VALUE 0.
+          88 FRE-READ-IL                    VALUE 1.
+          88 FRE-WRITE-SL                   VALUE 2.
+          88 FRE-AUFBAU-IL                  VALUE 3.
+          88 FRE-ABBAU-SL                   VALUE 4.
+          88 FRE-AUFBAU-BL                  VALUE 5.
+          88 FRE-READ-AL                    VALUE 6.
+          88 FRE-WRITE-AL                   VALUE 7.
+          88 FRE-WRITEQ-AL                  VALUE 8.
+          88 FRE-FREI-BL                    VALUE 9.
+          88 FRE-SEND-ASYNC                 VALUE 10.
+          88 FRE-SEND-SYNC                  VALUE 11.
+          88 FRE-DISCON-TS                  VALUE 101.
+          88 FRE-DISCON-TO                  VALUE 102.
+          88 FRE-NO-CONNECT                 VALUE 103.
+          88 FRE-NO-BL                      VALUE 104.
+          88 FRE-MODEM-ERR                  VALUE 105.
+          88 FRE-NO-ANSWER                  VALUE 106.
+          88 FRE-UNS-MSG                    VALUE 107.
+          88 FRE-APPL-DOWN                  VALUE 108.
+          88 FRE-DIAGN-ANF                  VALUE 109.
+
+       15    FRE-TERMID          PIC X(16).
+       15    FRE-NEXTSERV        PIC X(16).
+       15    FRE-LINE            PIC X(16).
+       15    FRE-DATLEN          PIC S9(04) COMP.
+       15    FRE-DTXNR           PIC X(16).
+       15    FRE-CUGID           PIC 99.
+       15    FRE-SESSNR          PIC S9(04) COMP.
+       15    FRE-MONNAME         PIC X(16).
+      10     FRE-NDATEN.
+       15                        PIC X(256).
+
+*******************************************************************
