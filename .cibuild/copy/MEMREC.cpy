@@ -0,0 +1,31 @@
+******************************************************************
+* MEMREC     Message-Beschreibung zwischen Anwendung             *
+*            und MEMLOG-PROCESS                                  *
+******************************************************************
+*
+  01         "*"-MEMREC.
+*                                    Funktion
+   02        "*"-CC              PIC S9(04) COMP.
+       88    "*"-INSERT              VALUE 1.
+       88    "*"-READ                VALUE 2.
+       88    "*"-EXIST               VALUE 3.
+       88    "*"-GET-STATS           VALUE 1000.
+       88    "*"-GET-STATS-RESET     VALUE 1001.
+       88    "*"-LOG-ON              VALUE 1002.
+       88    "*"-LOG-OFF             VALUE 1003.
+
+*                                    Verfahrenskennzeichen lt. GUDLOG
+   02        "*"-DATA.
+     05      "*"-VERFKZ          PIC XX.
+*                                    Timout fuer Aufbewahr. in Sekunden
+     05      "*"-TIMER           PIC S9(04) COMP.
+*                                    Key des Logsatzes
+     05      "*"-RECKEY          PIC X(16).
+*
+     05      "*"-LOGDATA         PIC X(5024).
+*                                    daten bei Signal-Timout
+   02        "*"-SIGDATA REDEFINES "*"-DATA.
+     05      "*"-SIGPARAM1       PIC S9(04) COMP.
+     05      "*"-SIGPARAM2       PIC S9(09) COMP.
+     05                          PIC X(5038).
+******************************************************************
