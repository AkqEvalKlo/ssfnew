@@ -0,0 +1,72 @@
+* **********************************************************************
+*                   PSYS020 Datenschnittstelle V1.0                    *
+* ---------------------------------------------------------------------*
+* Author      :  Hanse Consult - Th.Spitzmann                          *
+* Date created:  04-Mar-1991                                           *
+*----------------------------------------------------------------------*
+*                         Aenderungshistorie                           *
+*                                                                      *
+* TT.MM.JJ VVV.VV TTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTT      *
+*                                                                      *
+************************************************************************
+*
+* -------------------------------------------------------------------- *
+*                A l l g e m e i n e   F e h l e r                     *
+* -------------------------------------------------------------------- *
+*
+ 01 GEN-ERROR.
+     05 ERR-STAT                         PIC S9(4) COMP.
+     05 MODUL-NAME                       PIC X(8).
+     05 ERROR-KZ                         PIC X(2).
+     05 ERROR-NR                         PIC S9(9) COMP.
+     05 DATEN-BUFFER-ERROR.
+        10 DATEN-BUFFER1                 PIC X(80).
+        10 DATEN-BUFFER2                 PIC X(80).
+        10 DATEN-BUFFER3                 PIC X(80).
+        10 DATEN-BUFFER4                 PIC X(80).
+        10 DATEN-BUFFER5                 PIC X(80).
+* Es folgen applikationsspezifische Daten.
+* Dieser Record muss fuer andere Applikationen angepasst werden.
+     05 APPL-SPEC-BUF.
+        10 MDNR                          PIC 9(8).
+        10 TSNR                          PIC 9(8).
+        10 TERMID                        PIC X(4).
+*
+* End of Interface
+**********************************************************************
+
+
+?SECTION SCS-PARM
+*******************************************************************
+* SCS-PARM (Serverclass-Send-Parameter)               13.12.1994  *
+*-----------------------------------------------------------------*
+*                         Aenderungshistorie                      *
+*                                                                 *
+* TT.MM.JJ VVV.VV TTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTT *
+*                                                                 *
+*******************************************************************
+
+     05  "*"-MON             PIC X(15).
+     05  "*"-MON-LEN         PIC S9(04) COMP.
+     05  "*"-SRV             PIC X(15).
+     05  "*"-SRV-LEN         PIC S9(04) COMP.
+     05  "*"-MSG-LEN         PIC S9(04) COMP.
+     05  "*"-REP-LEN         PIC S9(04) COMP.
+     05  "*"-REP-LEN-MAX     PIC S9(04) COMP.
+     05  "*"-TIMEOUT         PIC S9(04) COMP.
+     05  "*"-RCODE           PIC S9(04) COMP.
+         88  "*"-RCODE-OK                      VALUE ZERO.
+
+
+?SECTION SCS-INFO
+*******************************************************************
+* SCS-INFO  (Serverclass-Send-Error-Auswertung)       13.12.1994  *
+*-----------------------------------------------------------------*
+*                         Aenderungshistorie                      *
+*                                                                 *
+* TT.MM.JJ VVV.VV TTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTT *
+*                                                                 *
+*******************************************************************
+
+     05  "*"-SEND-ERR             PIC S9(04) COMP.
+     05  "*"-FS-ERR               PIC S9(04) COMP.
