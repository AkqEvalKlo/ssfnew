@@ -0,0 +1,58 @@
+* ****************************************************************
+*                   WSYS410 Datenschnittstelle                   *
+* ---------------------------------------------------------------*
+* Author      :  KL
+* Date created:  06-Sep-2002
+* Last Change :
+* Remarks     :
+* ****************************************************************
+*
+* ---------------------------------------------------------------*
+*                A l l g e m e i n e   F e h l e r               *
+* ---------------------------------------------------------------*
+*
+* 01-er Stufe muss im Programm gesetzt sein.
+     05      "*"-MONNAME             PIC X(16).
+     05      "*"-GEN-ERROR.
+        10   "*"-GEN-HEADER.
+* Fehlerstatus
+          15 "*"-ERR-STAT            PIC S9(4) COMP.
+             88  "*"-ZUL-ERR-STAT    VALUE 0 1.
+             88  "*"-IS-NOT-POS      VALUE 0.
+             88  "*"-IS-POS          VALUE 1.
+             88  "*"-IS-OK           VALUE 0.
+             88  "*"-IS-STAT-ERR     VALUE 11.
+             88  "*"-IS-KZ-ERR       VALUE 12.
+             88  "*"-IS-ERRLOG       VALUE 13.
+             88  "*"-IS-ERRLOGHO     VALUE 14.
+             88  "*"-IS-DFUEOK       VALUE 15.
+             88  "*"-IS-FEHLER       VALUE 91.
+             88  "*"-IS-MANDANT      VALUE 99.
+* verursachendes Programm
+          15 "*"-MODUL-NAME          PIC X(8).
+* Fehlerart (PE = Programm, SE = SQL)
+          15 "*"-ERROR-KZ            PIC X(2).
+* Fehlernummer entsprechend FENR in Tabelle FEHLER
+          15 "*"-ERROR-NR            PIC S9(4) COMP.
+* Es folgen applikationsspezifische Daten.
+* Dieser Record muss fuer andere Applikationen angepasst werden.
+        10   "*"-APPL-SPEC-BUF.
+          15 "*"-MDNR                PIC 9(8).
+          15 "*"-TSNR                PIC 9(8).
+          15 "*"-TERMID              PIC X(4).
+          15 "*"-HOSA                PIC 9(2).
+          15 "*"-TSSA                PIC 9(3).
+          15 "*"-TRACENR             PIC X(3).
+* Und hier die eigentlichen Fehlermeldungen. Es sind dies
+* die Fehlertexte bei Programmfehlern bzw. der gesicherte
+* SQLCA bei SQL-Fehlern
+        10   "*"-DATEN-BUFFER.
+          15 "*"-DATEN-BUFFER1       PIC X(75).
+          15 "*"-DATEN-BUFFER2       PIC X(75).
+          15 "*"-DATEN-BUFFER3       PIC X(75).
+          15 "*"-DATEN-BUFFER4       PIC X(75).
+          15 "*"-DATEN-BUFFER5       PIC X(75).
+          15 "*"-DATEN-RESERVE       PIC X(137).
+        10   "*"-SQLCA               REDEFINES     "*"-DATEN-BUFFER.
+          15 FILLER                  PIC X(512).
+     05      "*"-IFC-RESERVE         PIC X(454).
