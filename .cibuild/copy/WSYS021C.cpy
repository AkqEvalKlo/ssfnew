@@ -0,0 +1,26 @@
+* ******************************************************************** *
+*                   WSYS021 Datenschnittstelle                         *
+* -------------------------------------------------------------------- *
+* Author      :  Hanse Consult - Th.Spitzmann                          *
+* Date created:  04-Mar-1991                                           *
+* Last Change :  dto.                                                  *
+* Remarks     :  geaendert fuer WEAT 15.9.2000 JB                                                       *
+* ******************************************************************** *
+*
+* -------------------------------------------------------------------- *
+*                A l l g e m e i n e   F e h l e r                     *
+* -------------------------------------------------------------------- *
+*
+ 01          GEN-ERROR.
+     05      ERR-STAT            PIC S9(4) COMP.
+     05      MODUL-NAME          PIC X(8).
+     05      ERROR-KZ            PIC X(2).
+     05      ERROR-NR            PIC S9(9) COMP.
+     05      DATEN-BUFFER        PIC X(80).
+
+* Es folgen applikationsspezifische Daten.
+* Dieser Record muss fuer andere Applikationen angepasst werden.
+     05      APPL-SPEC-BUF.
+        10   MDNR                PIC 9(8).
+        10   TSNR                PIC 9(8).
+        10   TERMID              PIC X(4).
