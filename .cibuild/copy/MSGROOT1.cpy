@@ -0,0 +1,29 @@
+*******************************************************************
+* MSGROOT    Message-Beschreibung zwischen Batch-Requestoren      *
+*            und Batch-Root-Modulen / fuer Requestor !!           *
+* ACHTUNG:   Bei Aenderung auch an MSGROOT denken !!              *
+*-----------------------------------------------------------------*
+*                         Aenderungshistorie                      *
+*                                                                 *
+* TT.MM.JJ VVV.VV TTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTT *
+*                                                                 *
+*******************************************************************
+  01         UMP-MESSAGE.
+*                                    Funktion
+     05      UMP-FKT             PIC S9(04) COMP.
+*                                    Syskey fuer DAKT
+     05      UMP-KEY             PIC S9(18) COMP.
+     05      UMP-LOGPROTD        PIC 99.
+*                                    Leitungsart (D=Dtx-P,W=Waehl)
+*    05      UMP-LART            PIC X.
+     05      UMP-LART            PIC X(02).
+     05      UMP-RESTART         PIC X.
+     05      UMP-DEVICE.
+      10     UMP-SYSTEM          PIC X(08).
+      10     UMP-DEV             PIC X(08).
+      10     UMP-SUBDEV          PIC X(08).
+      10     UMP-DATEI           PIC X(08).
+*                                    TCP-Name
+     05      UMP-TCP             PIC X(06).
+*                                    Requestor-Name
+     05      UMP-REQ             PIC X(08).
