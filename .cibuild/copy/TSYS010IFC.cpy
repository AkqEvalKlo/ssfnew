@@ -0,0 +1,254 @@
+***********************************************************************
+*                                                                     *
+*   Beschreibung der Linkagebereiche fuer TSYS010 (Bitfummler)        *
+* ============================================================        *
+* Autor       : Hanse Consult - Th. Spitzmann                         *
+* Datum       : 05-DEC-1990                                           *
+*---------------------------------------------------------------------*
+*                         Aenderungshistorie                          *
+*                                                                     *
+* 31.01.91 A00.01                                                     *
+* 27.05.91 A00.02                                                     *
+*                                                                     *
+***********************************************************************                                                  ******
+
+* Gueltige Werte fuer RETURN-CODE sind:
+*         0  - Bearbeitung erfolgreich (kein Fehler)
+*         10 - Formatfehler in ISO Nachricht
+*         11 - Formatfehler in COBOL Nachricht
+*
+*         20 bis 84 - Das entsprechende Bit (Fehlernummer - 20)
+*                     in der Bitmap wurde gesetzt, aber das
+*                     zugehoerige Datenfeld ist bis dato nicht
+*                     definiert...
+*
+*         93 - Falsche Dialogart in Bimaptposition 60 uebergeben,
+*              erlaubt sind momentan:
+*                                      200/210
+*                                      400/410
+*                                      810
+*         94 - Unzulaessiger Nachrichtentyp uebergeben, erlaubt
+*              sind momentan:
+*                              0200/0210
+*                              0400/0410
+*                              0800/0810
+*                              9000/9010
+*                              9020/9030
+*         95 - 2. Bytemap uebergeben, wird aber zur Zeit nicht
+*              genutzt.
+*         96 - 2. Bitmap uebergeben, wird aber zur Zeit nicht
+*              genutzt.
+*         97 - ISO Msg Laenge > 300
+*         98 - Falscher Opcode uebergeben
+*         99 - Fataler Fehler in Routine
+    05 "*"-RETURN-CODE                         PIC S9(4) COMP.
+
+* OP-CODE kann folgende Werte annehmen:
+*  0 - Konvertierung von ISO -> COBOL
+*  5 - Konvertierung von ISO -> COBOL mit UNPACK der BMP 2, 34, 47
+*  1 - Konvertierung von COBOL -> ISO
+*  6 - Reserviert (momentan jedoch nicht belegt)
+    05 "*"-OP-CODE                             PIC S9(04) COMP.
+
+* ISO-LEN gibt die zu erwartende Laenge der ISO Message an.
+* Ueber ISO-LEN ist auch eine eingeschraenkte Fehlererkennung
+* moeglich.
+     05 "*"-ISO-MSG.
+        10 "*"-ISO-LEN                          PIC S9(4) COMP.
+        10 "*"-ISO-DATA                         PIC X(300).
+
+     05 "*"-COB-MSG.
+         10 "*"-MSG-TYPE-TMP.
+            15 "*"-MSG-TYPE                     PIC S9(8) COMP.
+         10 "*"-BYTEMAP-1                       PIC X(64).
+         10 "*"-MSG-DATA.
+
+* BMP-1
+            15 "*"-BYTEMAP-2                    PIC X(64).
+
+* Die im folgenden aufgefuehrten Variablen besitzen nachstehende
+* Namenskennung:
+* X-VarName, wobei X die Werte I ode C annehmen kann, wobei
+* I = ISO und
+* C = COBOL bedeuten.
+*
+* ----------------------------------------------------------------
+* X-PAN-Y beschreibt das PAN Feld (Br.hauptschluessel != 59):
+*          X kann I ODER C sein; I = ISO, C = COBOL
+*          Y kann A ODER I sein; A = Ausland, I = Inland
+* BMP-2
+            15 "*"-I-PAN-A-LEN                  PIC 99.
+            15 "*"-I-PAN-A                      PIC X(10).
+            15 "*"-I-PAN-A-UNPACK               PIC X(20).
+*            15 "*"-C-PAN-A                     PIC entfaellt
+
+* BMP-3
+            15 "*"-I-ABWICKLUNG                 PIC X(3).
+            15 "*"-C-ABWICKLUNG                 PIC 9(6).
+
+* BMP-4
+            15 "*"-I-TRANS-BETRAG               PIC X(6).
+            15 "*"-C-TRANS-BETRAG               PIC 9(12).
+
+* BMP-11
+            15 "*"-I-TRACE-NR                   PIC X(3).
+            15 "*"-C-TRACE-NR                   PIC 9(6).
+
+* BMP-12
+            15 "*"-I-LOK-ZEIT                   PIC X(3).
+            15 "*"-C-LOK-ZEIT                   PIC 9(6).
+
+* BMP-13
+            15 "*"-I-LOK-DATUM                  PIC X(2).
+            15 "*"-C-LOK-DATUM                  PIC 9(4).
+
+* BMP-14
+            15 "*"-I-VERFALL                    PIC X(2).
+            15 "*"-C-VERFALL                    PIC 9(4).
+
+* BMP-20
+            15 "*"-I-COUNTRY-CODE               PIC X(2).
+            15 "*"-C-COUNTRY-CODE               PIC 9(4).
+
+* BMP-23
+            15 "*"-I-KARTEN-FOLGE               PIC X(2).
+            15 "*"-C-KARTEN-FOLGE               PIC 9(4).
+
+* BMP-25
+            15 "*"-I-COND-CODE                  PIC X.
+            15 "*"-C-COND-CODE                  PIC 99.
+
+* BMP-26
+            15 "*"-I-PIN-ANZAHL                 PIC X.
+            15 "*"-C-PIN-ANZAHL                 PIC 99.
+
+* BMP-33
+            15 "*"-I-AS-ID-LEN                  PIC 99.
+            15 "*"-I-AS-ID-DATA                 PIC X(3).
+            15 "*"-C-AS-ID                      PIC 9(6).
+
+* X-PAN-Y beschreibt das PAN Feld (Br.hauptschluessel = 59):
+*          X kann I ODER C sein; I = ISO, C = COBOL
+*          Y kann A ODER I sein; A = Ausland, I = Inland
+* BMP-34
+            15 "*"-I-PAN-I-LEN                  PIC 99.
+            15 "*"-I-PAN-I-DATA                 PIC X(11).
+            15 "*"-I-PAN-I-UNPACK               PIC X(22).
+*            15 "*"-C-PAN-I                      PIC entfaellt.
+
+* BMP-35
+            15 "*"-I-TRACK-2-LEN                PIC 99.
+            15 "*"-I-TRACK-2-DATA               PIC X(19).
+*            15 "*"-C-TRACK-2                    PIC entfaellt.
+            15 "*"-I-TRACK-2-UNPACK             PIC X(38).
+
+* BMP-37
+            15 "*"-I-POS-NR                     PIC X(6).
+            15 "*"-C-POS-NR                     PIC 9(12).
+
+* BMP-39
+            15 "*"-I-ANTWORT-CODE               PIC X.
+            15 "*"-C-ANTWORT-CODE               PIC 99.
+
+* BMP-41
+            15 "*"-I-TERMINAL-ID                PIC X(4).
+            15 "*"-C-TERMINAL-ID-NUM            PIC 9(8).
+
+* BMP-47
+            15 "*"-I-CARD-ELEM-LEN              PIC 9(3).
+            15 "*"-I-CARD-ELEM-DATA             PIC X(11).
+            15 "*"-I-CARD-ELEM-UNPACK           PIC X(22).
+*            15 "*"-C-CARD-ELEM-DATA             PIC entfaellt.
+
+* BMP-48
+            15 "*"-I-SICHERHEIT-LEN             PIC 9(3).
+            15 "*"-I-SICHERHEIT-DATA            PIC X(17).
+            15 "*"-C-SICHERHEIT.
+               20 "*"-CROSS-DOMAIN              PIC X(08).
+               20 "*"-PAC-KEY                   PIC X(08).
+               20 "*"-GEN-NUMMER                PIC 99.
+
+* BMP-52
+           15 "*"-I-PAC                        PIC X(8).
+           15 "*"-C-PAC                        PIC X(16).
+
+* BMP-57
+           15 "*"-I-VERSCH-PARAM-LEN           PIC 9(3).
+           15 "*"-I-VERSCH-PARAM-DATA          PIC X(9).
+           15 "*"-C-VERSCH-PARAM.
+              20 "*"-SCHL-INDEX                PIC S9(18) COMP.
+              20 "*"-GEN-NUMMER                PIC 99.
+
+* BMP-59
+           15 "*"-I-AUTOR-MERKMAL-LEN          PIC 9(3).
+           15 "*"-I-AUTOR-MERKMAL-DATA         PIC X(8).
+           15 "*"-C-AUTOR-MERKMAL              PIC X(16).
+
+* BMP-60
+           15 "*"-I-SPEZ-DIALOG-LEN            PIC 9(3).
+           15 "*"-I-SPEZ-DIALOG-DATA           PIC X(99).
+           15 "*"-C-SPEZ-DIALOG.
+              20 "*"-C-200-400                 PIC X(16).
+              20 "*"-C-210-410.
+                 25 "*"-C-LEN                  PIC 99.
+                 25 "*"-C-DATA                 PIC X(99).
+              20 "*"-C-810.
+                 25 "*"-C-LEN                  PIC 99.
+                 25 "*"-C-DATA                 PIC X(80).
+                 25 "*"-C-FLOOR                PIC X(16).
+                 25 "*"-C-OFFLINE              PIC X.
+
+* Die Felder C-RND1-SIG2 und SIG1-SCHLINDEX beinhalten je nach
+* gerade bearbeitetem Teil der Initialisierung die entsprechenden
+* Zufallszahlen, Signaturen oder Schluesselindizes...
+              20 "*"-C-9000.
+                 25 "*"-C-RND1.
+                    30 "*"-C-RND1-SIG2         PIC S9(18) COMP.
+              20 "*"-C-9010.
+                 25 "*"-C-SIG1-RND2.
+                    30 "*"-SIG1-SCHLINDEX      PIC S9(18) COMP.
+                    30 "*"-RND2                PIC S9(18) COMP.
+
+* Gesamtlaenge des 9020 Datensatzes betraegt 53 Bytes...
+              20 "*"-C-9020.
+                 25 "*"-C-BELEG-NR-V           PIC S9(4) COMP.
+                 25 "*"-C-BELEG-NR-B           PIC S9(4) COMP.
+                 25 "*"-C-UMSATZ-EC-I.
+                    30 "*"-UMSATZ-EC-I-ANZ     PIC S9(4) COMP.
+                    30 "*"-UMSATZ-EC-I-SUM     PIC S9(4) COMP.
+
+                 25 "*"-C-UMSATZ-EC-A.
+                    30 "*"-UMSATZ-EC-A-ANZ     PIC S9(4) COMP.
+                    30 "*"-UMSATZ-EC-A-SUM     PIC S9(4) COMP.
+
+                 25 "*"-C-UMSATZ-EURO.
+                    30 "*"-UMSATZ-EURO-ANZ     PIC S9(4) COMP.
+                    30 "*"-UMSATZ-EURO-SUM     PIC S9(4) COMP.
+
+                 25 "*"-C-UMSATZ-AMEX.
+                    30 "*"-UMSATZ-AMEX-ANZ     PIC S9(4) COMP.
+                    30 "*"-UMSATZ-AMEX-SUM     PIC S9(4) COMP.
+
+                 25 "*"-C-UMSATZ-VISA-I.
+                    30 "*"-UMSATZ-VISA-ANZ     PIC S9(4) COMP.
+                    30 "*"-UMSATZ-VISA-SUM     PIC S9(4) COMP.
+
+                 25 "*"-C-UMSATZ-DINE.
+                    30 "*"-UMSATZ-DINE-ANZ     PIC S9(4) COMP.
+                    30 "*"-UMSATZ-DINE-SUM     PIC S9(4) COMP.
+
+                 25 "*"-C-UMSATZ-FREI.
+                    30 "*"-UMSATZ-FREI-ANZ     PIC S9(4) COMP.
+                    30 "*"-UMSATZ-FREI-SUM     PIC S9(4) COMP.
+
+
+* BMP-63
+           15 "*"-I-FEHLER-ZAEHLER-LEN         PIC 9(3).
+           15 "*"-I-FEHLER-ZAEHLER-DATA        PIC X(1).
+           15 "*"-C-FEHLER-ZAEHLER             PIC 99.
+
+* BMP-64
+           15 "*"-I-MAC                        PIC X(8).
+           15 "*"-C-MAC                        PIC X(8).
+           15 "*"-C-MAC-UNPACK                 PIC X(16).
+*****************************************************************
