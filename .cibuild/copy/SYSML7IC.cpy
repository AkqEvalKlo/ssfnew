@@ -0,0 +1,39 @@
+*****************************************************************
+* Autor            : Akquinet AG, Kay Lorenz
+* erstellt am      : 10.09.2013
+* letzte Aenderung : 10.09.2013
+*
+*    F.01.00     Uebnahme von WSYS902C
+*
+* Beschreibung     : Schnittstelle zum Modul SYSML7I Komm. MEMLOG
+*
+*    Feld CC       : Kommando 1 Insert, 2 Read, 3 Exist
+*
+*    Feld RETCODE  : Returnvalue aus Request vom MEMLOG
+*
+*    Feld ASNAME   : Name der zustaendigen AS-Serverklasse
+*
+*    Feld LOGKEY   : Key des Datensatzes
+*
+*    Feld APP-TO   : Anwendungsspezifischer Timeout
+*
+*    Die Daten des entspr. Logrecs werden als 2. using uebergeben
+*
+*
+*****************************************************************
+*
+ 01          "*"-SYSML7IC.
+     05      "*"-CC              PIC S9(04) COMP.
+          88 "*"-INSERT                          VALUE 1.
+          88 "*"-READ                            VALUE 2.
+          88 "*"-EXIST                           VALUE 3.
+     05      "*"-RETCODE         PIC S9(04) COMP.
+     05      "*"-VERFKZ          PIC  X(02).
+     05      "*"-ASNAME          PIC  X(16).
+     05      "*"-LOGKEY          PIC  X(64).
+     05      "*"-APP-TIMEOUT     PIC S9(04) COMP.
+
+*****************************************************************
+
+
+**********************************************************************
