@@ -0,0 +1,22 @@
+*******************************************************************
+* Autor            : it-eys, Kay Lorenz
+* erstellt am      : 18.07.2005
+* letzte Aenderung :
+* Beschreibung     : Struktur fuer geregelte Rueckgabe von IP-Fehlern
+*
+*
+* Aenderungen      : 18.07.05  kl  Prozesshandling fuer WAITED-Procs.
+*
+*
+*******************************************************************
+
+      05      "*"-MODUL-FLAG        PIC X(01).
+          88  "*"-IP                VALUE LOW-VALUE.
+          88  "*"-X25               VALUE HIGH-VALUE.
+      05      "*"-COMRC             PIC S9(04)    COMP.
+*kl20050718 - Fuer Prozesshandling in WAITED-Versionen
+      05      "*"-PROCESS           PIC X(06).
+      05      "*"-PROC-HANDLE       PIC X(20).
+      05      "*"-DAKT              PIC S9(18) COMP.
+*kl20050718 - Ende
+******************************************************************
