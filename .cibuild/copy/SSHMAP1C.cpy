@@ -0,0 +1,44 @@
+************************************************************************
+* Letzte Aenderung :: 2007-07-19
+* Letzte Version   :: A.01.00
+* Kurzbeschreibung :: Schnittstelle zum Artikeldatenmapper SSHMAP1
+* Kurzbeschreibung :: (Version Shell/IFSF)
+*
+*
+*     ===== VERALTET - siehe WXAMP01C (Server) =====
+*
+* Version A.01.00   vom 19.07.2007  - Neuerstellung
+*
+* Die Gesamtlaenge der Struktur betraegt 1050 Bytes
+************************************************************************
+
+ 01          "*"-SSHMAP1C.
+
+**    ---------> IFC-Header
+      05     "*"-HEADER.
+
+** -->    Kommandosteuerung
+       10    "*"-CC              PIC S9(04) COMP.
+**        Commands
+          88 "*"-P2S             VALUE ZERO.
+          88 "*"-S2P             VALUE 1.
+          88 "*"-VALID-CMD       VALUE 0 THRU 1.
+       10    "*"-RC              PIC S9(04) COMP.
+**        Returncodes
+          88 "*"-OK              VALUE ZERO.
+          88 "*"-CMD-INVAL       VALUE -1.
+          88 "*"-FORMAT-ERR      VALUE 30.
+          88 "*"-NOT-FOUND       VALUE 100.
+          88 "*"-SQLERROR        VALUE -9999 THRU -2.
+
+**    ---------> IFC-Header
+      05     "*"-DATA.
+       10    "*"-MDNR            PIC 9(02).
+       10    "*"-TSNR            PIC 9(08).
+       10    "*"-CARDID          PIC 9(02).
+       10    "*"-POS-LEN         PIC S9(04) COMP.
+       10    "*"-POS-VAL         PIC X(512).
+       10    "*"-HOST-LEN        PIC S9(04) COMP.
+       10    "*"-HOST-VAL        PIC X(512).
+*      Fehlerhafter Artikel (X wg. moeglichem Datenschrott)
+       10    "*"-BAD-WG          PIC X(06).
