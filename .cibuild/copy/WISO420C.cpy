@@ -0,0 +1,75 @@
+************************************************************************
+* letzte Aenderung : 2009-02-10
+* letzte Version   : A.01.00
+*
+* Beschreibung     : Schnittstellen zwischen Applikation und WISO410
+*
+*
+* Aenderungen:
+*----------------------------------------------------------------*
+* Vers. | Datum   | von | Kommentar                              *
+*-------|---------|-----|----------------------------------------*
+*A.01.nn|         |     |
+*       |         |     |
+*-------|---------|-----|----------------------------------------*
+*A.01.00|20090210 | jb  | Neuerstellung
+*----------------------------------------------------------------*
+*
+* Verwaltungsfelder:
+*
+*    Feld RCODE    :   0 -   OK
+*                      1 -   OK, angegebene MDNR/TSNR geaendert
+*                    100 -   Applikation nicht gefunden
+*                    101 -   Template nicht gefunden
+*                    102 -   TAG nicht gefunden
+*                    103 -   Praefix nicht gefunden
+*                    254 -   Laengenfehler
+*                    255 -   fehlerhaftes Kommando
+*
+*    Feld CMD      :         Wert irrelevant
+*
+*
+* Datenfelder:     In/Out* Beschreibung
+*
+*    Feld ..-MDNR            : I   MDNR fuer Template
+*    Feld ..-TSNR            : I   TSNR fuer Template
+*    Feld ..-BEREICHS-KZ     : I   Bereichs-KZ fuer Template
+*    Feld ..-APPL-KZ         : I   Applikations-KZ
+*    Feld ..-TEMPLATE        : I   zu durchsuchendes Template
+*    Feld ..-SEARCH-TAG      : I   zu suchendes TAG (linksbuendig)
+*    Feld ..-KANR            : I   zu vergleichender String (Kartennummer)
+*
+************************************************************************
+
+ 01          "*"-WISO420C.
+     05      "*"-VERWALTUNG.
+**          ---> Rueckgabestatus
+      10     "*"-RCODE           PIC S9(04) COMP.
+          88 "*"-OK                         VALUE 0 1.
+**          ---> Rueckgabe andere MDNR/TSNR
+          88 "*"-MDNR-TSNR                  VALUE 1.
+**          ---> alle Fehler
+          88 "*"-ERR                        VALUE -9999 THRU    -1
+                                                      2 THRU  9999.
+**          ---> nicht gefunden
+          88 "*"-APPL-NOTFOUND              VALUE  100.
+          88 "*"-TEMPLATE-NOTFOUND          VALUE  101.
+          88 "*"-TAG-NOTFOUND               VALUE  102.
+          88 "*"-PRAEF-NOTFOUND             VALUE  103.
+**          ---> sonstige Fehler
+          88 "*"-LENERR                     VALUE  254.
+          88 "*"-CMDERR                     VALUE  255.
+
+**          ---> Kommando
+      10     "*"-CMD             PIC S9(04) COMP.
+
+     05      "*"-DATEN.
+      10     "*"-MDNR            PIC 9(02).
+      10     "*"-TSNR            PIC 9(08).
+      10     "*"-BEREICHS-KZ     PIC X(02).
+      10     "*"-APPL-KZ         PIC X(02).
+      10     "*"-TEMPLATE        PIC X(04).
+      10     "*"-SEARCH-TAG      PIC X(04).
+      10     "*"-KANR            PIC X(20).
+
+************************************************************************
