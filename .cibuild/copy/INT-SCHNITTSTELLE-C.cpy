@@ -0,0 +1,147 @@
+************************************************************************
+* Letzte Aenderung :: 2013-08-27
+* Letzte Version   :: B.01.02
+* Kurzbeschreibung :: Struktur der internen Schnittstelle zwischen
+* Kurzbeschreibung :: den Pathwayservern
+*
+* Version B.01.01   vom 27.08.2013  - Feld ..-RESERVE unterdefiniert
+*
+* Version B.01.01   vom 18.08.2006  - Feld ..-MDNR-HOST redefiniert
+*                                     mit ..-ISO-VERF
+* Version B.01.00   vom 13.03.2006  - Neues Format mit Aufschluesselung
+*                                     in WSYS959
+*
+* Struktur der internen Schnittstelle zwischen den
+* Pathway-Servern
+*
+* Die 01-Stufe ist im Programm zu setzen
+* Die Gesamtlaenge der Struktur betraegt 4096 Bytes
+************************************************************************
+** ------------> Nachrichtenstruktur einer internen Nachricht
+     05      "*"-SATZ.
+
+**    ---------> FREGAT-Header
+      10     "*"-HEADER.
+       15    "*"-CC              PIC S9(04) COMP.
+
+**          ---> Commands
+          88 "*"-OK                         VALUE 0.
+          88 "*"-READ-IL                    VALUE 1.
+          88 "*"-WRITE-SL                   VALUE 2.
+          88 "*"-AUFBAU-IL                  VALUE 3.
+          88 "*"-ABBAU-SL                   VALUE 4.
+          88 "*"-AUFBAU-BL                  VALUE 5.
+          88 "*"-READ-AL                    VALUE 6.
+          88 "*"-WRITE-AL                   VALUE 7.
+          88 "*"-WRITEQ-AL                  VALUE 8.
+          88 "*"-FREI-BL                    VALUE 9.
+          88 "*"-SEND-ASYNC                 VALUE 10.
+          88 "*"-SEND-SYNC                  VALUE 11.
+**          ---> fuer OCRYP00S
+          88 "*"-DECRYPT                    VALUE 1001.
+          88 "*"-ENCRYPT                    VALUE 1002.
+          88 "*"-GEN-PAC                    VALUE 1003.
+          88 "*"-CHECK-PAC                  VALUE 1004.
+          88 "*"-GEN-MAC                    VALUE 1005.
+          88 "*"-CHECK-MAC                  VALUE 1006.
+          88 "*"-GEN-CERT                   VALUE 1007.
+          88 "*"-GIVE-PW                    VALUE 1008.
+
+**          ---> Rueckgabestatus
+          88 "*"-DISCON-TS                  VALUE 101.
+          88 "*"-DISCON-TO                  VALUE 102.
+          88 "*"-NO-CONNECT                 VALUE 103.
+          88 "*"-NO-BL                      VALUE 104.
+          88 "*"-MODEM-ERR                  VALUE 105.
+          88 "*"-NO-ANSWER                  VALUE 106.
+          88 "*"-UNS-MSG                    VALUE 107.
+          88 "*"-APPL-DOWN                  VALUE 108.
+          88 "*"-DIAGN-ANF                  VALUE 109.
+**          ---> fuer OCRYP00S
+          88 "*"-CMD-ERR                    VALUE 2001.
+          88 "*"-KEYLEN-ERR                 VALUE 2002.
+          88 "*"-UNK-ERR                    VALUE 2003.
+**          -------> Antwortcodes bei falschen Verschluesselungen
+          88 "*"-PAC-ERR                    VALUE 2005.
+          88 "*"-PAC-ERR-ANZ                VALUE 2006.
+          88 "*"-MAC-ERR                    VALUE 2007.
+
+       15    "*"-TERMID          PIC X(16).
+       15    "*"-NEXTSERV        PIC X(16).
+       15    "*"-LINE            PIC X(16).
+**          ---> von FREGAT eingestellte/zu bearbeitende Laenge
+       15    "*"-SENDLEN         PIC S9(04) COMP.
+       15    "*"-DTXNR           PIC X(16).
+       15    "*"-CUGID           PIC 99.
+       15    "*"-SESSNR          PIC S9(04) COMP.
+*kl20170510 - Nur Kommentar - Dieses Feld muss mit Einführung
+*                             eines MEMLOG-Switches IMMER
+*     (Für zukünftige         das letzte Feld der Struktur
+*        Änderungen)          "*"-HEADER bleiben. Längen-
+*                             änderungen davor sind ohne
+*                             weiteres möglich.
+*
+*      Längenermittlung FREHEADER in WFREH07: "*"-MONNAME (global) =
+*                                             "*"-MONNAME (lokal)
+       15    "*"-MONNAME         PIC X(16).
+
+**    ---------> Nutzdaten (Nachrichten)
+      10     "*"-NDATEN          PIC X(1024).
+
+**    ---------> Reserve
+      10     "*"-RESERVE.
+       15    "*"-NEFTIS.
+        20   "*"-EYECATCHER1     PIC X(01).
+        20   "*"-CARDID          PIC 9(02).
+        20   "*"-ROUTKZ          PIC 9(02).
+        20   "*"-EYECATCHER2     PIC X(01).
+       15    "*"-RESERVE1        PIC X(232).
+
+      10     "*"-STRUKTUR-OCRYP00S REDEFINES "*"-RESERVE.
+       15    "*"-RESERVE-OCRYP00S  PIC X(212).
+       15    "*"-KEYLEN          PIC S9(04) COMP.
+         88  "*"-NO-KEY                     VALUE ZERO.
+         88  "*"-DES                        VALUE 8.
+         88  "*"-DES-EDE2                   VALUE 16.
+         88  "*"-DES-EDE3                   VALUE 24.
+       15    "*"-KEY             PIC X(24).
+
+**    ---------> weitere Routing-/Stamm-Informationen
+      10     "*"-ROUT-STAMM.
+**          ---> Endbestimmungs-Serverklasse
+       15    "*"-DEST-SERVER     PIC X(16).
+**          ---> Trace-Terminalid
+       15    "*"-TRACETERMID     PIC X(04).
+**          ---> Dialog-NR
+       15    "*"-DIALOGNR        PIC S9(04) COMP.
+**          ---> echte Datenlaenge der Nachricht
+       15    "*"-DATLEN          PIC S9(04) COMP.
+**          ---> Mandanten-Nr.
+       15    "*"-MDNR            PIC 9(08).
+**          ---> Tankstellen-Nr
+       15    "*"-TSNR            PIC 9(08).
+**          ---> Terminal-Nr.
+       15    "*"-TERMNR          PIC 9(08).
+**          ---> log. Protokoll
+       15    "*"-LOGPROT         PIC 9(02).
+**          ---> Verfahrenssteuerung electronic cash
+       15    "*"-MDNR-HOST       PIC 9(02).
+       15    "*"-ISO-VERF  redefines "*"-MDNR-HOST
+                                 PIC 9(02).
+
+**    ---------> aufgeschluesselte ISO-Nachricht
+      10     "*"-COBDATEN.
+**          ---> Nachrichtentyp
+       15    "*"-NTYPE           PIC  9(04).
+**          ---> Bytemap-, Pointer-, Laengen-Tabellen
+       15    "*"-TBMP-O.
+        20   "*"-TBMP            PIC 9           OCCURS 128.
+       15    "*"-TPTR-O.
+        20   "*"-TPTR            PIC S9(04) COMP OCCURS 128.
+       15    "*"-TLEN-O.
+        20   "*"-TLEN            PIC S9(04) COMP OCCURS 128.
+**          ---> Pointer auf naechste freie Stelle im Datenbuffer CF
+       15    "*"-NEXT-PTR        PIC S9(04) COMP.
+
+**          ---> aufbereitete (Cobol-) Felder
+       15    "*"-CF              PIC X(2048).
