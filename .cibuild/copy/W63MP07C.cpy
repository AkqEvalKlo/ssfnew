@@ -0,0 +1,65 @@
+************************************************************************
+* Letzte Aenderung :: 2017-02-10
+* Letzte Version   :: G.01.01
+* Kurzbeschreibung :: Schnittstelle zum BMP63-Mapper W63MP07S
+*
+*
+* Version G.01.01   vom 10.02.2017  - POS-48-VAL
+* Version G.01.00   vom 02.12.2016  - Neuerstellung
+*
+* Die Gesamtlaenge der Struktur betraegt 4096 Bytes (FFU = 400)
+************************************************************************
+
+      05          "*"-SATZ.
+**    ---------> IFC-Header
+        10        "*"-HEADER.
+**    --> Kommandosteuerung
+            15    "*"-CC              PIC S9(04) COMP.
+**        Commands
+               88 "*"-P2S             VALUE ZERO.
+               88 "*"-S2P             VALUE 1.
+               88 "*"-VALID-CMD       VALUE 0 THRU 1.
+            15    "*"-RC              PIC S9(04) COMP.
+**        Returncodes
+               88 "*"-OK              VALUE ZERO.
+               88 "*"-CMD-INVAL       VALUE -1.
+               88 "*"-FORMAT-ERR      VALUE 30.
+               88 "*"-NOT-FOUND       VALUE 100.
+               88 "*"-SQLERROR        VALUE -9999 THRU -2.
+
+**    ---------> IFC-Daten
+        10       "*"-DATA.
+            15   "*"-MDNR            PIC 9(02).
+            15   "*"-TSNR            PIC 9(08).
+            15   "*"-CARDID          PIC 9(02).
+            15   "*"-POS-48-LEN      PIC S9(04) COMP.
+*kl20170210 - G.01.01 - Verlängert wg. 48.9
+*           15   "*"-POS-48-VAL      PIC X(68).
+            15   "*"-POS-48-VAL      PIC X(256).
+*kl20170210 - G.01.01 - Ende
+            15   "*"-POS-63-LEN      PIC S9(04) COMP.
+            15   "*"-POS-63-VAL      PIC X(1198).
+            15   "*"-HOST-LEN        PIC S9(04) COMP.
+            15   "*"-HOST-VAL        PIC X(1198).
+*                Fehlerhafter Artikel (X wg. moeglichem Datenschrott)
+            15   "*"-BAD-WG          PIC X(06).
+*                Fuer Aufloesung N2N-Beziehung Karte/Format
+      05         "*"-FORMAT          PIC X(02).
+*                BMP48-Werte vorhanden fuer AS-Anfrage
+      05         "*"-BMP48-FLAG      PIC 9.
+*                wg. Wortgrenze Vor T63...
+      05         "*"-FILLER          PIC X.
+
+*                Fuer Mapping gegen TS-Artikel
+      05         "*"-TS63-LEN        PIC S9(04) COMP.
+      05         "*"-TS63            PIC X(1198).
+
+*kl20170210 - G.01.01 - Hilfsfelder: Absendeserver + Automatenflag
+*                       (letzteres fuer Option mit ARTMAP + WEATWGR)
+*                       Reserve verkürzt wg. POS-48-VAL + Hilfsfeldern
+      05         "*"-SENDING-SRV     PIC X(16).
+      05         "*"-KZ-ATM          PIC XX.
+
+**    ---------> IFC-Reserve
+      05         "*"-RESERVE         PIC X(194).
+*kl20170210 - G.01.01 - Hilfsfelder: Absendeserver + Automatenflag
