@@ -0,0 +1,185 @@
+*****************************************************************
+* Autor            :  Kay Lorenz aus WSYS01XC v. K. Lorenz
+* Letzte Aenderung :: 2008-01-12
+* Letzte Version   :: A.01.02
+* Kurzbeschreibung :: Schnittstelle zum Modul WISO100 ISO-8583,
+* Kurzbeschreibung :: 1987 + 1993
+*
+*
+*               ENSTPRICHT WSYS01XC - Name Refactoring
+*
+*
+*                    Uebernahme aus WSYS016C - Neuordnung der
+*                    Verfahren und damit auch Auswahl der ISO-
+*                    Tabelle
+*
+*    Feld RCODE    : 0   -   OK
+*                    1 - 128 Fehler bei BMP
+*                    129 -   Fehler im Nachrichtentyp (nicht numerisch)
+*                    240 -   ungueltiger Wert fuer CMD
+*                    241 -   ungueltiger Wert fuer VERF
+*                    242 -   ungueltiger Wert fuer BMP
+*                    243 -   Laden der ISO-Tabelle nicht moeglich
+*                    244 -   Fehler in der ISO-Tabelle ISO8583
+*                    245 -   BMP darf nicht kleiner werden
+*                    246 -   Bit fuer angefordertes Feld nicht gesetzt
+*                    251 -   fehlerhafte Laengenangabe
+*                    252 -   Bitmap nicht korrekt/ungueltig
+*                    253 -   sonstiger Fehler ISO-Feld
+*                    254 -   sonstiger Fehler COBOL-Feld
+*                    255 -   sonstiger Fehler
+*                    1nnn -  BMP nnn nicht numerisch
+*                    2nnn -  BMP nnn laenger als max. Laenge in ISO-Tab
+*                            nur var. Felder
+*
+*    Feld CMD      : 1   -   Laden alle Verfahrenstabellen
+*                    11  -   Konvertierung von ISO nach COBOL
+*                    12  -   Konvertierung von ISO nach COBOL mit
+*                            UNPACK der Felder: BMP 2,34,35,47,64
+*                    13  -   Konvertierung von COBOL nach ISO
+*
+*    Feld VERF     : 1   -   EC                               Verf1
+*                    2   -   MAESTRO                          Verf2
+*                    3   -   GICC                             Verf3
+*                    4   -   OPT                              Verf4
+*                    5   -   ISFS1                            Verf5
+*                    6   -   NN                               Verf6
+*                    7   -   NN                               Verf7
+*                    8   -   NN                               Verf8
+*                    9   -   NN                               Verf9
+*                   10   -   NN                               Verf10
+*                   11   -   NN                               Verf11
+*                   12   -   NN                               Verf12
+*                   13   -   NN                               Verf13
+*                   14   -   NN                               Verf14
+*                   15   -   NN                               Verf15
+*                   16   -   IFP48                            Verf16
+*                   17   -   NN                               Verf17
+*                   18   -   NN                               Verf18
+*                   19   -   NN                               Verf19
+*                   20   -   NN                               Verf10
+
+*
+*   Datenfelder:     In/Out* Beschreibung
+*
+*    Feld ISOLEN   : I/O     Laenge der ISO-Nachricht
+*
+*    Feld ISOSTRING: I/O     ISO-Nachricht
+*
+*    Feld ISOPTR   : O       Aufsetzpointer fuer ISO Untersuchung
+*                            (muss vom rufenden Programm bei jeder
+*                            NEUEN Nachricht auf 0 gesetzt werden)
+*
+*    Feld BMP      : I       zurueckzugebendes Feld ISO -> COBOL bzw.
+*                            anzuhaengedes Feld COBOL -> ISO
+*
+*                            Bei ISO -> COBOL:
+*                                -1 = Der Nachrichtentyp wird zurueckgegeben
+*                                 0 = Die Prim. Bitmap wird als Bytemap
+*                                     zurueckgegeben
+*                                >0 = Das entsprechende BMP-Feld wird
+*                                     zurueckgegeben
+*
+*                            Bei COBOL -> ISO:
+*                                -1 = ISOSTRING wird geloescht,
+*                                     Nachrichtentyp in ISOSTRING gestellt
+*                                 0 = Bytemap umwandeln in Bitmap und
+*                                     an den ISOSTRING anhaengen
+*                                >0 = Jeweiliges Feld umwandeln, anhaengen
+*
+*    Feld BMPLEN   : I/O     Laenge des ISO-Feldes
+*
+*    Feld BMPVAL   : I/O     ISO-Feld
+*
+*    Feld COBLEN   : I/O     Laenge des COBOL-Feldes
+*
+*    Feld COBVAL   : I/O     COBOL-Feld
+*
+*                     * aus Sicht WSYS016
+*
+*
+*
+* Aenderungen      :
+*
+* kl20080111   A.01.01  Neues Kommando GETISOADDR eingefuehrt
+* kl20080114   A.01.02  Neues Kommando wieder raus (verlagert
+*                       nach WISO200)
+*                       entspricht somit A.01.00
+*
+*****************************************************************
+*
+ 01          "*"-WISO100C.
+     05      "*"-VERWALTUNG.
+      10     "*"-RCODE           PIC S9(04) COMP.
+          88 "*"-OK                         VALUE 0.
+          88 "*"-ERR                        VALUE -9999 THRU    -1
+                                                      1 THRU  9999.
+          88 "*"-FELDERR                    VALUE     1 THRU   128.
+          88 "*"-NUMERR                     VALUE  1000 THRU  1128.
+          88 "*"-MAXLENERR                  VALUE  2000 THRU  2128.
+          88 "*"-CMDERR                     VALUE  240.
+          88 "*"-VERFERR                    VALUE  241.
+          88 "*"-BMPERR                     VALUE  242.
+          88 "*"-LADERR                     VALUE  243.
+          88 "*"-ISOTABERR                  VALUE  244.
+          88 "*"-FOLGERR                    VALUE  245.
+          88 "*"-BITERR                     VALUE  246.
+          88 "*"-LENERR                     VALUE  251.
+          88 "*"-MAPERR                     VALUE  252.
+          88 "*"-ISOERR                     VALUE  253.
+          88 "*"-COBERR                     VALUE  254.
+          88 "*"-DIVERR                     VALUE  255.
+
+      10     "*"-CMD             PIC S9(04) COMP.
+          88 "*"-INIT                       VALUE    1.
+          88 "*"-ISO2COB                    VALUE   11.
+          88 "*"-ISO2COBP                   VALUE   12.
+          88 "*"-COB2ISO                    VALUE   13.
+
+      10     "*"-VERF            PIC S9(04) COMP.
+          88 "*"-VERFNOK                    VALUE -9999 THRU    0
+                                                     22 THRU 9999.
+
+* ---> Nachrichtenpacker / -entpacker
+          88 "*"-EC                         VALUE    1.
+          88 "*"-VERF1                      VALUE    1.
+          88 "*"-EDC                        VALUE    2.
+          88 "*"-VERF2                      VALUE    2.
+          88 "*"-GICC                       VALUE    3.
+          88 "*"-VERF3                      VALUE    3.
+          88 "*"-OPT                        VALUE    4.
+          88 "*"-VERF4                      VALUE    4.
+          88 "*"-IFSF                       VALUE    5.
+          88 "*"-VERF5                      VALUE    5.
+*         ffu
+          88 "*"-VERF6                      VALUE    6.
+          88 "*"-VERF7                      VALUE    7.
+          88 "*"-VERF8                      VALUE    8.
+          88 "*"-VERF9                      VALUE    9.
+          88 "*"-VERF10                     VALUE    10.
+          88 "*"-VERF11                     VALUE    11.
+          88 "*"-VERF12                     VALUE    12.
+          88 "*"-VERF13                     VALUE    13.
+          88 "*"-VERF14                     VALUE    14.
+          88 "*"-VERF15                     VALUE    15.
+
+* ---> Ab hier ISO-Feldpacker
+          88 "*"-IFP48                      VALUE    16.
+          88 "*"-VERF16                     VALUE    16.
+*         ffu
+          88 "*"-VERF17                     VALUE    17.
+          88 "*"-VERF18                     VALUE    18.
+          88 "*"-VERF19                     VALUE    19.
+          88 "*"-VERF20                     VALUE    20.
+
+     05      "*"-DATEN.
+      10     "*"-ISOLEN          PIC S9(04) COMP.
+      10     "*"-ISOSTRING       PIC  X(1024).
+      10     "*"-ISOPTR          PIC S9(04) COMP.
+      10     "*"-BMP             PIC S9(04) COMP.
+          88 "*"-BMPNOK                     VALUE -9999 THRU   -2
+                                                    129 THRU 9999.
+      10     "*"-BMPLEN          PIC S9(04) COMP.
+      10     "*"-BMPVAL          PIC  X(512).
+      10     "*"-COBLEN          PIC S9(04) COMP.
+      10     "*"-COBVAL          PIC  X(512).
