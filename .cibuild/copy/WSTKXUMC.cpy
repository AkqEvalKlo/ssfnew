@@ -0,0 +1,12 @@
+******************************************************************
+* Übergabe-Bereich WSTKXUM - allgemeines Modul fuer =WABRTAB     *
+******************************************************************
+
+ 01      "*"-WSTKXUMC.
+    05   "*"-RC                 PIC S9(04) COMP.
+     88  "*"-OK                 VALUE ZERO.
+     88  "*"-FEHLER             VALUE 1.
+
+    05   "*"-WABRTAB-STRUKT     PIC X(50).
+
+*kl20100216 - Fuer zentrales Abrechnungsmodul WABS000
