@@ -0,0 +1,46 @@
+************************************************************************
+* erstellt am      : 07.05.2009
+* letzte Aenderung :
+* Beschreibung     : Schnittstelle zum Modul SYSABL1
+*                    pruefen, ob Terminalablaeufe in Tabelle TERMABL
+*                    fuer anfragendes Terminal vorhanden sind. Wenn ja
+*                    wird der vordefinierte AC zurueckgegeben und der
+*                    Eintrag geloescht.
+*
+*    Feld RCODE    :    0 -  OK
+*                       1 -  OK neuer AC wird mitgeliefert
+*                     255 -  ungueltiger  Aufruf
+*
+*    Feld CMD      :    0 -  Delete OHNE TMF-Transaktion
+*                  :    1 -  Delete MIT  TMF-Transaktion
+*
+*    Daten-Felder
+*
+************************************************************************
+
+ 01          "*"-SYSABL1C.
+     05      "*"-VERWALTUNG.
+**          ---> Rueckgabestatus
+      10     "*"-RCODE           PIC S9(04) COMP.
+          88 "*"-OK                         VALUE 0.
+          88 "*"-ABL                        VALUE 1.
+          88 "*"-ERR                        VALUE -9999 THRU    -1
+                                                      2 THRU  9999.
+          88 "*"-ERR-PROC                   VALUE 253.
+          88 "*"-ERR-MODI                   VALUE 254.
+          88 "*"-ERR-SQL                    VALUE 255.
+
+**          ---> Kommando
+      10     "*"-CMD             PIC S9(04) COMP.
+          88 "*"-CMD-NOTMF                  VALUE 0.
+          88 "*"-CMD-TMF                    VALUE 1.
+
+**          ---> Nutzdaten
+     05      "*"-DATEN.
+      10     "*"-TERMNR          PIC 9(08).
+      10     "*"-SERVER          PIC X(16).
+      10     "*"-AC              PIC X(02).
+      10     "*"-BEARB           PIC X(08).
+          88 "*"-BEARB-OHNE                 VALUE SPACE.
+
+************************************************************************
