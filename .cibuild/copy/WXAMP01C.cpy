@@ -0,0 +1,64 @@
+************************************************************************
+* Letzte Aenderung :: 2018-03-02
+* Letzte Version   :: A.01.03
+* Kurzbeschreibung :: Schnittstelle zum Artikeldatenmapper WXAMP01
+*
+*
+* Version A.01.00   vom 09.08.2007  - Neuerstellung
+* Version A.01.01   vom 20.05.2010  - Neues Feld "*"-FORMAT
+* Version A.01.02   vom 17.01.2012  - Neues Feld "*"-TS63
+* Version A.01.03   vom 02.03.2018  - Neue Schalterausprägung fuer "*"-RC
+*                                     Alte Versionskommentare nachgezogen
+*
+* Die Gesamtlaenge der Struktur betraegt 2048 Bytes (FFU = 483)
+************************************************************************
+
+      05          "*"-SATZ.
+**    ---------> IFC-Header
+        10        "*"-HEADER.
+**    --> Kommandosteuerung
+            15    "*"-CC              PIC S9(04) COMP.
+**        Commands
+               88 "*"-P2S             VALUE ZERO.
+               88 "*"-S2P             VALUE 1.
+               88 "*"-VALID-CMD       VALUE 0 THRU 1.
+            15    "*"-RC              PIC S9(04) COMP.
+**        Returncodes
+*kl20180302 - A.01.03 - Fuer erweiterte Fehlerbehandlung (F1ICC-94)
+*                       Neu: Alles erlauben
+               88 "*"-OK              VALUES 0 THRU 1.
+*kl20180302 - A.01.03 - Ende
+               88 "*"-CMD-INVAL       VALUE -1.
+               88 "*"-FORMAT-ERR      VALUE 30.
+*kl20180302 - A.01.03 - Fuer erweiterte Fehlerbehandlung (F1ICC-94)
+               88 "*"-ALLOW-ALL       VALUE 1.
+               88 "*"-NO-MAP          VALUE 45.
+               88 "*"-NO-MATCH        VALUE 87.
+*kl20180302 - A.01.03 - Ende
+               88 "*"-NOT-FOUND       VALUE 100.
+               88 "*"-SQLERROR        VALUE -9999 THRU -2.
+
+**    ---------> IFC-Daten
+        10       "*"-DATA.
+            15   "*"-MDNR            PIC 9(02).
+            15   "*"-TSNR            PIC 9(08).
+            15   "*"-CARDID          PIC 9(02).
+            15   "*"-POS-LEN         PIC S9(04) COMP.
+            15   "*"-POS-VAL         PIC X(512).
+            15   "*"-HOST-LEN        PIC S9(04) COMP.
+            15   "*"-HOST-VAL        PIC X(512).
+*      Fehlerhafter Artikel (X wg. moeglichem Datenschrott)
+            15   "*"-BAD-WG          PIC X(06).
+*kl20100520 - Fuer Aufloesung N2N-Beziehung Karte/Format
+      05         "*"-FORMAT          PIC X(02).
+      05         "*"-BMP48-FLAG      PIC 9.
+*kl20100520 - Ende
+
+*kl20120117 - Fuer Mapping gegen TS-Artikel
+      05         "*"-TS63            PIC X(512).
+**    ---------> IFC-Reserve
+      05         "*"-RESERVE.
+*             Muss kuerzer werden wegen "*"-TS63
+*       10        "*"-FFU             PIC X(995).
+        10        "*"-FFU             PIC X(483).
+*kl20120117 - Ende
