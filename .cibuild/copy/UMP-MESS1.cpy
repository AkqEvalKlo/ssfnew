@@ -0,0 +1,25 @@
+*******************************************************************
+* UMP-MESS1  Message-Beschreibung zwischen Batch-DFUE-Mananger    *
+*            und Batch-Requestor ** UNSOLICITED MESSAGE **        *
+*-----------------------------------------------------------------*
+*                         Aenderungshistorie                      *
+*                                                                 *
+* TT.MM.JJ VVV.VV TTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTT *
+*                                                                 *
+*******************************************************************
+*
+  FD  TCP  LABEL RECORD OMITTED
+           RECORD IS VARYING IN SIZE.
+
+  01  UMP-MESSAGE.
+      02  UMP-HEADER.
+          05 PROTOCOL-ID            PIC  9(04) COMP.
+          05 MSG-ID                 PIC  9(04) COMP.
+          05 MSG-VERSION            PIC  9(04) COMP.
+          05 MSG-HEADER-LEN         PIC  9(04) COMP.
+          05 MSG-DEST-NODE          PIC X(08).
+          05 MSG-DEST-TCP-NAME      PIC X(06).
+          05 MSG-DEST-TERM-NAME     PIC X(15).
+          05 FILLER                 PIC X.
+          05 MSG-SEQUENCE-NUM       PIC  9(04) COMP.
+      02  UMP-NACHRICHT.
