@@ -0,0 +1,23 @@
+************************************************************************
+* erstellt am      : 13.02.2015
+* letzte Aenderung : 13.02.2015
+* Beschreibung     : Schnittstelle zum Modul STR2NUM
+*                    Konvertierung von einem String zu einem Numerischen Feld
+*
+* Aenderungen      :
+*----------------------------------------------------------------*
+* Vers. | Datum   | von | Kommentar
+*-------|---------|-----|----------------------------------------*
+*-------|---------|-----|----------------------------------------*
+*A.01.00|20150213 | cb  | Neuerstellung
+*----------------------------------------------------------------*
+ 01       "*"-STR2NUMC.
+    05    "*"-RCODE              PIC S9(04) COMP.
+       88 "*"-OK                     VALUE ZERO.
+       88 "*"-FERR                   VALUE -1.
+       88 "*"-TERR                   VALUE -9998.
+       88 "*"-CERR                   VALUE -9999.
+    05    "*"-X18                PIC X(18).
+    05    "*"-N18                PIC S9(15)V999.
+    05    "*"-ANFANG             PIC 9(02).
+    05    "*"-LAENGE             PIC 9(02).
