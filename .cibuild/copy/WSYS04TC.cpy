@@ -0,0 +1,54 @@
+*****************************************************************
+* Autor            : ADCON C&S, Joachim Bahlmann
+* erstellt am      : 12.08.1993
+* letzte Aenderung : 31.01.2002
+* Beschreibung     : Schnittstelle zum Pruefziffernmodul WSYS04T
+*
+*    Feld STATUS   : 0 - OK
+*                    1 - nicht definierter Wert in KMDO
+*                    2 - Pruefziffer falsch
+*                    3 - Kartennummer fehlt
+*                    4 - Kartennummer zu gross (bei Pruefziffer-
+*                        berechnung max. 18 Stellen)
+*
+*    Feld KMDO     : 1 - Pruefziffer berechnen
+*                    2 - Pruefziffer pruefen
+*
+*    Feld KANR     : linksbuendig, mit Spaces aufgefuellt
+*
+*                    bei KMDO = 1 (berechnen)
+*
+*                        - vom aufrufenden Modul
+*                          ohne Pruefziffer (logo!?)
+*                        - Rueckgabe KANR mit anhaengender,
+*                          berechneter PZ
+*
+*                    bei KMDO = 2 (pruefen)
+*
+*                        immer vollstaendige KANR (mit PZ)
+*
+*
+* Aenderungen      :  04.01.2001 - Erweiterung KANR auf 23 Stellen
+*                     31.01.2002 - Umbenennung in WSYS04T
+*
+*****************************************************************
+*
+ 01          "*"-WSYS04TC.
+     05      "*"-STATUS          PIC S9(04) COMP.
+          88 "*"-OK                              VALUE 0.
+          88 "*"-ERR-STATUS                      VALUE -9999 THRU -1
+                                                       1 THRU  9999.
+          88 "*"-KMDO-NOK                        VALUE 1.
+          88 "*"-PZ-NOK                          VALUE 2.
+          88 "*"-KANR-MISSING                    VALUE 3.
+          88 "*"-KANR-ERR                        VALUE 4.
+
+     05      "*"-KMDO            PIC S9(04) COMP.
+          88 "*"-KMDO-ERR                        VALUE -9999 THRU 0
+                                                           3 THRU 9999.
+          88 "*"-COMPUTE                         VALUE 1.
+          88 "*"-CHECK                           VALUE 2.
+
+     05      "*"-KANR            PIC  X(23).
+
+*****************************************************************
