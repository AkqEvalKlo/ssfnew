@@ -0,0 +1,173 @@
+*****************************************************************
+* Autor            : APCON C&S, J. Bahlmann
+* erstellt am      : 13.05.1993
+* letzte Aenderung :
+* Beschreibung     : Schnittstelle zu den Programmen, die einen
+*                    completioncode setzen wollen
+*
+* Aenderungen      :
+*
+* 19991208  kl  Uebernahme von easycash
+*
+*****************************************************************
+*
+  01          "*"-PSYS999C.
+      05      "*"-CCODE           PIC S9(04) COMP.
+      05      "*"-TXTNR           PIC S9(04) COMP.
+      05      "*"-TEXT            PIC  X(80).
+
+?Section WUMSC04C
+*******************************************************************
+* COPY-Struktur fuer WUMSC04A - E                                 *
+* K. Lorenz                                           17.09.1999  *
+*                                                                 *
+* Kommandos und Nutzdaten fuer Cursorverarbeitung UMSATZ/PTRLOG   *
+*-----------------------------------------------------------------*
+*                         Aenderungshistorie                      *
+*                                                                 *
+* TT.MM.JJ VVV.VV TTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTT *
+*                                                                 *
+*******************************************************************
+ 01     WUMSC04C.
+     05      UMS-HEADER.
+**          ---> Return-Code
+      10     UMS-RCODE           PIC S9(04) COMP.
+**          ---> Cursor
+      10     UMS-CURS            PIC XX.
+         88  UMS-PCSD010                 VALUE "A1".
+         88  UMS-TSYS10X                 VALUE "B1".
+         88  UMS-TSYS107                 VALUE "B2".
+         88  UMS-TSYS912                 VALUE "C1".
+         88  UMS-THKO311                 VALUE "D1".
+         88  UMS-THKO311-2               VALUE "D2".
+         88  UMS-THKO312                 VALUE "E1".
+         88  UMS-THKO312-2               VALUE "E2".
+         88  UMS-THKOEDC                 VALUE "F1".
+         88  UMS-THKOEDC-2               VALUE "F2".
+
+**          ---> Kommando
+      10     UMS-CMD             PIC XX.
+         88  UMS-OPEN                    VALUE "OP".
+         88  UMS-CLOSE                   VALUE "CL".
+         88  UMS-FETCH                   VALUE "FE".
+         88  UMS-UPDATE                  VALUE "UP".
+         88  UMS-DELETE                  VALUE "DE".
+**          ---> Daten
+     05      UMS-DATEN.
+**          ---> UMSATZ-Satz
+      10     UMS-SATZ            PIC X(100).
+**          ---> Keys fuer Auswahl bei Cursor
+      10     UMS-KEYS            PIC X(038).
+      10     UMS-KEYS-R1 REDEFINES UMS-KEYS.
+
+       15    UMS-TERMID          PIC X(004).
+       15    UMS-TRACENR         PIC X(003).
+
+       15    UMS-VON             PIC 9(004).
+       15    UMS-BIS             PIC 9(004).
+       15    FILLER              PIC X.
+       15    UMS-TIMESTAMP       PIC X(008).
+       15                        PIC X(014).
+
+
+
+?Section WUMSC05C
+*******************************************************************
+* COPY-Struktur fuer WUMSC05                                      *
+*                                                     12.01.2004  *
+*                                                                 *
+* Kommandos und Nutzdaten fuer Cursorverarbeitung UMSATZ/PTRLOG   *
+*-----------------------------------------------------------------*
+*                         Aenderungshistorie                      *
+*                                                                 *
+* TT.MM.JJ VVV.VV TTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTT *
+*                                                                 *
+*******************************************************************
+ 01     WUMSC05C.
+     05      UMS-HEADER.
+**          ---> Return-Code
+      10     UMS-RCODE           PIC S9(04) COMP.
+**          ---> Cursor
+      10     UMS-CURS            PIC XX.
+         88  UMS-PCSD010                 VALUE "A1".
+         88  UMS-TSYS10X                 VALUE "B1".
+         88  UMS-TSYS107                 VALUE "B2".
+         88  UMS-TSYS912                 VALUE "C1".
+         88  UMS-THKO550-D1              VALUE "D1".
+         88  UMS-THKO550-D2              VALUE "D2".
+         88  UMS-THKO312                 VALUE "E1".
+         88  UMS-THKO312-2               VALUE "E2".
+         88  UMS-THKO550-F1              VALUE "F1".
+         88  UMS-THKO550-F2              VALUE "F2".
+
+**          ---> Kommando
+      10     UMS-CMD             PIC XX.
+         88  UMS-OPEN                    VALUE "OP".
+         88  UMS-CLOSE                   VALUE "CL".
+         88  UMS-FETCH                   VALUE "FE".
+         88  UMS-UPDATE                  VALUE "UP".
+         88  UMS-DELETE                  VALUE "DE".
+**          ---> Daten
+     05      UMS-DATEN.
+**          ---> UMSATZ-Satz
+      10     UMS-SATZ            PIC X(100).
+**          ---> Keys fuer Auswahl bei Cursor
+      10     UMS-KEYS            PIC X(038).
+      10     UMS-KEYS-R1 REDEFINES UMS-KEYS.
+
+       15    UMS-TERMID          PIC X(004).
+       15    UMS-TRACENR         PIC X(003).
+
+       15    UMS-VON             PIC 9(004).
+       15    UMS-BIS             PIC 9(004).
+       15    FILLER              PIC X.
+       15    UMS-TIMESTAMP       PIC X(008).
+       15                        PIC X(014).
+
+
+?Section WUMSC07C
+*******************************************************************
+* COPY-Struktur fuer WUMSC07                                      *
+*                                                     10.11.2014  *
+*                                                                 *
+* Kommandos und Nutzdaten fuer Cursorverarbeitung UMSWEAT/PTRLOG  *
+*-----------------------------------------------------------------*
+*                         Aenderungshistorie                      *
+*                                                                 *
+* TT.MM.JJ VVV.VV TTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTT *
+* 08.12.14        Neue Verabeitung / Neuer Cursor BFHMON7         *
+*******************************************************************
+ 01     WUMSC07C.
+     05      UMS-HEADER.
+**          ---> Return-Code
+      10     UMS-RCODE           PIC S9(04) COMP.
+**          ---> Cursor
+      10     UMS-CURS            PIC XX.
+         88  UMS-WKASSW7                 VALUE "A1".
+         88  UMS-BFHMON7                 VALUE "B1".
+*         88  UMS-XXXXXXX                 VALUE "B1".
+
+**          ---> Kommando
+      10     UMS-CMD             PIC XX.
+         88  UMS-OPEN                    VALUE "OP".
+         88  UMS-CLOSE                   VALUE "CL".
+         88  UMS-FETCH                   VALUE "FE".
+         88  UMS-UPDATE                  VALUE "UP".
+         88  UMS-DELETE                  VALUE "DE".
+**          ---> Daten
+     05      UMS-DATEN.
+**          ---> UMSATZ-Satz
+      10     UMS-SATZ            PIC X(100).
+**          ---> Keys fuer Auswahl bei Cursor
+      10     UMS-KEYS            PIC X(042).
+      10     UMS-KEYS-R1 REDEFINES UMS-KEYS.
+
+       15    UMS-TERMNR          PIC 9(008).
+       15    UMS-TRACENR         PIC X(003).
+
+       15    UMS-VON             PIC 9(004).
+       15    UMS-BIS             PIC 9(004).
+       15    FILLER              PIC X.
+       15    UMS-TIMESTAMP       PIC X(008).
+       15                        PIC X(012).
+       15    UMS-CARDID          PIC 9(02).
