@@ -0,0 +1,102 @@
+************************************************************************
+* Letzte Aenderung :: 2016-09-28
+* Letzte Version   :: G.01.03
+* Kurzbeschreibung :: Schnittstelle zu Modul/Server
+* Kurzbeschreibung :: WMSG07IM/WMSG07S
+*
+* Aenderungen      :
+* Version G.01.00   vom 17.09.2016  Neuerstellung
+* Version G.01.01   vom 20.09.2016  Releaseflag und RC aufgenommen
+* Version G.01.02   vom 21.09.2016  - Cardid bei Ursprung = "H"
+*                                     aufgenommen
+*                                   - 275 Bytes Reserve aufgenommen
+* Version G.01.03   vom 28.09.2016  - Wortgrenze COBDATEN.PTR/LEN
+*                                     wiederhergestellt (s.u.)
+*                                   - Release 2-stellig (60,70 ...)
+* Version G.01.04   vom 04.10.2016  - Notfall-Schalter auf BIN-Schalter
+*                                     geändert (0/1 statt " "/"E")
+*
+*  Der RC dient zum einen der (optionalen) Rückgabe von Pathsendfehlern
+*  und zum anderen dem An- und Ausschalten der Weitergabe an den Server
+*  WMSG07S (DB-Server TANZMSG). Bei der Rückgabe von Fehlern (optional)
+*  wird der RC mit einem evtl. Pathsend-Fehler gefüllt. Zur Funktions-
+*  steuerung gilt:
+*
+*  RC = 0              WEITERGABE  an WMSG07S
+*  RC <> 0 (z.B. 99)   WEITERGABE  an WMSG07S abgeschaltet
+*                      (es erfolgt kein Eintrag in TANZMSG!)
+*
+*  Der Wert für die Steuerung ist vom rufenden Programm zu setzen.
+*
+*-----------------------------------------------------------------------
+*
+*  Länge der Schnittstelle (G.01.03):  >>> 3000 (2726) Bytes <<<
+*
+************************************************************************
+*
+  01        "*"-WMSG07C.
+**          ---> (Dummy-)Returncode
+     05     "*"-RC               PIC S9(04).
+         88 "*"-OK               VALUE ZERO.
+
+**          ---> Absenderinformationen
+     05     "*"-ABSENDER.
+      10    "*"-DTXNR            PIC X(16).
+      10    "*"-TERMNR           PIC 9(08).
+
+**          ---> Karteninformatioenen (Nur bei "H", bei "T" = 0)
+     05     "*"-CARDID           PIC 9(02).
+
+**          ---> Anwendungsschalter
+     05      "*"-LOG-SWITCHES.
+*            Terminal / Host
+      10     "*"-URSPRUNG        PIC X.
+         88  "*"-FROM-TERM       VALUE "T".
+         88  "*"-FROM-HOST       VALUE "H".
+
+*kl20160928 - G.01.03 - Anfang
+*            WEAT-Release
+      10     "*"-RELEASE         PIC 9(02).
+         88  "*"-R6              VALUE 50 60.
+         88  "*"-R7              VALUE 70.
+         88  "*"-R8              VALUE 80.
+         88  "*"-R9              VALUE 90.
+*kl20160928 - G.01.03 - Ende
+*            Normal / Notfall
+      10     "*"-EMERGENCY       PIC 9.
+         88  "*"-IS-STANDARD     VALUE ZERO.
+         88  "*"-IS-EMERGENCY    VALUE 1.
+
+*---> z.Zt. 32 Byte bis hierher
+
+*--------------------------------------------------------------------!
+*  ACHTUNG: Bei Aenderung der vorhergehenden 05er Stufen unbedingt   !
+*           auf die Einhaltung der Wortgrenzen achten (ggf. 1 Byte   !
+*           Filler einfuegen!                                        !
+*                                                                    !
+*           Andernfalls gehen Pointer/Länge bei einem MOVE der       !
+*           Struktur "*"-COBDATEN kaputt!                            !
+*--------------------------------------------------------------------!
+
+**          ---> aufgeschluesselte ISO-Nachricht (COBOL-Stack)
+     05      "*"-COBDATEN.
+**          ---> Nachrichtentyp
+      10     "*"-NTYPE           PIC  9(04).
+**          ---> Bytemap-, Pointer-, Laengen-Tabellen
+      10     "*"-TBMP-O.
+       15    "*"-TBMP            PIC 9           OCCURS 128.
+      10     "*"-TPTR-O.
+       15    "*"-TPTR            PIC S9(04) COMP OCCURS 128.
+      10     "*"-TLEN-O.
+       15    "*"-TLEN            PIC S9(04) COMP OCCURS 128.
+**          ---> Pointer auf naechste freie Stelle im Datenbuffer CF
+      10     "*"-NEXT-PTR        PIC S9(04) COMP.
+**          ---> aufbereitete (Cobol-) Felder
+      10     "*"-CF              PIC X(2048).
+
+**           ---> Vorerst nicht benoetigt (Reserve fuer Erweiterungen)
+*kl20160928 - G.01.03 - Oben ist einen länger geworden
+*    05      "*"-FFU             PIC X(275).
+     05      "*"-FFU             PIC X(274).
+*kl20160928 - G.01.03 - Ende
+** ---> Länge der Schnittstelle G.01.02: 3000 (2725) Bytes
