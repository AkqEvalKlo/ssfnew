@@ -0,0 +1,128 @@
+*****************************************************************
+* Autor            : Joachim Bahlmann
+* erstellt am      : 14.02.2003
+* letzte Aenderung :
+* letzte Version   : A.01.00
+* Beschreibung     : Schnittstelle zum Modul WSYS015 ISO-8583
+*
+*
+*    Feld RCODE    : 0   -   OK
+*                    1 - 128 Fehler bei BMP
+*                    129 -   Fehler im Nachrichtentyp (nicht numerisch)
+*                    240 -   ungueltiger Wert fuer CMD
+*                    241 -   ungueltiger Wert fuer VERF
+*                    242 -   ungueltiger Wert fuer BMP
+*                    243 -   Laden der ISO-Tabelle nicht moeglich
+*                    244 -   Fehler in der ISO-Tabelle ISO8583
+*                    245 -   BMP darf nicht kleiner werden
+*                    246 -   Bit fuer angefordertes Feld nicht gesetzt
+*                    251 -   fehlerhafte Laengenangabe
+*                    252 -   Bitmap nicht korrekt/ungueltig
+*                    253 -   sonstiger Fehler ISO-Feld
+*                    254 -   sonstiger Fehler COBOL-Feld
+*                    255 -   sonstiger Fehler
+*
+*    Feld CMD      : 1   -   Laden alle Verfahrenstabellen
+*                    11  -   Konvertierung von ISO nach COBOL
+*                    12  -   Konvertierung von ISO nach COBOL mit
+*                            UNPACK der Felder: BMP 2,34,35,47,64
+*                    13  -   Konvertierung von COBOL nach ISO
+*
+*    Feld VERF     : 1   -   electronic cash / POZ
+*                    2   -   Maestro
+*                    3   -   GICC / KAAI
+*                    4   -   OPT
+*                    5   -   NN
+*
+*   Datenfelder:     In/Out* Beschreibung
+*
+*    Feld ISOLEN   : I/O     Laenge der ISO-Nachricht
+*
+*    Feld ISOSTRING: I/O     ISO-Nachricht
+*
+*    Feld ISOPTR   : O       Aufsetzpointer fuer ISO Untersuchung
+*                            (muss vom rufenden Programm bei jeder
+*                            NEUEN Nachricht auf 0 gesetzt werden)
+*
+*    Feld BMP      : I       zurueckzugebendes Feld ISO -> COBOL bzw.
+*                            anzuhaengedes Feld COBOL -> ISO
+*
+*                            Bei ISO -> COBOL:
+*                                -1 = Der Nachrichtentyp wird zurueckgegeben
+*                                 0 = Die Prim. Bitmap wird als Bytemap
+*                                     zurueckgegeben
+*                                >0 = Das entsprechende BMP-Feld wird
+*                                     zurueckgegeben
+*
+*                            Bei COBOL -> ISO:
+*                                -1 = ISOSTRING wird geloescht,
+*                                     Nachrichtentyp in ISOSTRING gestellt
+*                                 0 = Bytemap umwandeln in Bitmap und
+*                                     an den ISOSTRING anhaengen
+*                                >0 = Jeweiliges Feld umwandeln, anhaengen
+*
+*    Feld BMPLEN   : I/O     Laenge des ISO-Feldes
+*
+*    Feld BMPVAL   : I/O     ISO-Feld
+*
+*    Feld COBLEN   : I/O     Laenge des COBOL-Feldes
+*
+*    Feld COBVAL   : I/O     COBOL-Feld
+*
+*                     * aus Sicht WSYS015
+*
+*
+*
+* Aenderungen      :
+*
+* A.01.10 - 08.10.1996  Feld ISOSTRING auf 512 Bytes erweitert
+*
+*
+*****************************************************************
+*
+ 01          "*"-WSYS015C.
+     05      "*"-VERWALTUNG.
+      10     "*"-RCODE           PIC S9(04) COMP.
+          88 "*"-OK                         VALUE 0.
+          88 "*"-ERR                        VALUE -9999 THRU    -1
+                                                      1 THRU  9999.
+          88 "*"-FELDERR                    VALUE     1 THRU   128.
+          88 "*"-CMDERR                     VALUE  240.
+          88 "*"-VERFERR                    VALUE  241.
+          88 "*"-BMPERR                     VALUE  242.
+          88 "*"-LADERR                     VALUE  243.
+          88 "*"-ISOTABERR                  VALUE  244.
+          88 "*"-FOLGERR                    VALUE  245.
+          88 "*"-BITERR                     VALUE  246.
+          88 "*"-LENERR                     VALUE  251.
+          88 "*"-MAPERR                     VALUE  252.
+          88 "*"-ISOERR                     VALUE  253.
+          88 "*"-COBERR                     VALUE  254.
+          88 "*"-DIVERR                     VALUE  255.
+
+      10     "*"-CMD             PIC S9(04) COMP.
+          88 "*"-INIT                       VALUE    1.
+          88 "*"-ISO2COB                    VALUE   11.
+          88 "*"-ISO2COBP                   VALUE   12.
+          88 "*"-COB2ISO                    VALUE   13.
+
+      10     "*"-VERF            PIC S9(04) COMP.
+          88 "*"-VERFNOK                    VALUE -9999 THRU    0
+                                                      6 THRU 9999.
+          88 "*"-EC                         VALUE    1.
+          88 "*"-EDC                        VALUE    2.
+          88 "*"-GICC                       VALUE    3.
+          88 "*"-OPT                        VALUE    4.
+          88 "*"-NN                         VALUE    5.
+
+     05      "*"-DATEN.
+      10     "*"-ISOLEN          PIC S9(04) COMP.
+      10     "*"-ISOSTRING       PIC  X(512).
+      10     "*"-ISOPTR          PIC S9(04) COMP.
+      10     "*"-BMP             PIC S9(04) COMP.
+          88 "*"-BMPNOK                     VALUE -9999 THRU   -2
+                                                    129 THRU 9999.
+      10     "*"-BMPLEN          PIC S9(04) COMP.
+      10     "*"-BMPVAL          PIC  X(256).
+      10     "*"-COBLEN          PIC S9(04) COMP.
+      10     "*"-COBVAL          PIC  X(256).
