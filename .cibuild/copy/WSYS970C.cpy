@@ -0,0 +1,52 @@
+************************************************************************
+* erstellt am      : 08.08.20054
+* letzte Aenderung : 13.01.2006
+* Beschreibung     : Schnittstelle zum Modul WSYS970
+*                    Pruefen Nachrichtenfelder
+*
+*    Feld RCODE    : 0    -  OK
+*                    254  -  ungueltiger Wert fuer CMD
+*                    255  -  sonstiger Fehler
+*                    1001 -  1128 fehlende BMP
+*                    2001 -  2128 BMP nicht numerisch
+*                    ...
+*
+*    Feld CMD      : 01   -  Tabelle initialisieren / laden
+*                    10   -  pruefen auf alles
+*                    11   -  nur pruefen auf Vorhandensein
+*                    12   -  nur numeric Pruefung
+*
+*    Feld MESSAGE  : NTYPEX - Nachrichtentyp aus Nachricht
+*                    ABWKZX - Abwicklungskennzeichen aus Nachricht
+*
+*
+*
+* Aenderungen      :
+*
+* Version A.01.02   vom 13.01.2006  neues Kommando ..-INIT
+* Version A.01.01   vom 11.01.2006  Feldnamen geaendert: ..ntypeX
+*                                                      + ..abwkzX
+*
+************************************************************************
+*
+ 01          "*"-WSYS970C.
+     05      "*"-RCODE           PIC S9(04) COMP.
+          88 "*"-OK                         VALUE 0.
+          88 "*"-ERR                        VALUE -9999 THRU    -1
+                                                      1 THRU  9999.
+          88 "*"-NUMERR-BMP                 VALUE  1001 THRU  1128.
+          88 "*"-MISSING-BMP                VALUE  4001 THRU  4128.
+          88 "*"-UNEXPECTED-BMP             VALUE  5001 THRU  5128.
+          88 "*"-CMDERR                     VALUE  254.
+          88 "*"-DIVERR                     VALUE  255.
+
+     05      "*"-CMD             PIC S9(04) COMP.
+          88 "*"-CMD-OK                     VALUE    1 10 11 12.
+          88 "*"-INIT                       VALUE    1.
+          88 "*"-CHECK-ALL                  VALUE    10.
+          88 "*"-CHECK-INCL                 VALUE    11.
+          88 "*"-CHECK-NUM                  VALUE    12.
+
+     05      "*"-MESSAGE.
+      10     "*"-NTYPEX          PIC X(04).
+      10     "*"-ABWKZX          PIC X(06).
