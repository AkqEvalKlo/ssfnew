@@ -0,0 +1,98 @@
+************************************************************************
+* erstellt am      : 03.03.2006
+* letzte Aenderung :
+* letzte Version   : A.01.00
+*
+* Beschreibung     : Schnittstelle zum Modul WISO310 - KAAI-LTV
+*                    (encode / decode COBOL/KAAI-LTV)
+*
+*                Beschraenkungen:
+*
+*                    1. 3-stellige Laengenfelder
+*                    2. 2-stellige TAG's (Subfelder)
+*                    3. Wert-Feld-Laenge max. 512 Bytes
+*                    4. LTV-codierte Stringlaenge max 1024 Bytes
+*
+*
+* Aenderungen:
+*----------------------------------------------------------------*
+* Vers. | Datum   | von | Kommentar                              *
+*-------|---------|-----|----------------------------------------*
+*A.01.nn|         |     |
+*-------|---------|-----|----------------------------------------*
+*A.01.00|20060303 | jb  | Neuerstellung
+*----------------------------------------------------------------*
+*
+* Verwaltungsfelder:
+*
+*    Feld RCODE    :   0 -   OK
+*                    100 -   EOT (keine weiteren TAG's gefunden)
+*                    249 -   kein SubTAG gefunden
+*                    250 -   Reihenfolgefehler (1. Aufruf muss
+*                            immer ein TAG sein
+*                    251 -   TAG-Kodierung falsch
+*                            max. 2 Byte lange TAG's werden unterst.
+*                    252 -   Laengenfehler
+*                            - max. 512 - 4
+*                            - verbleibende Laenge zu kurz fuer DA
+*                            - Laengenschl. falsch: max. 2 Bytes
+*                            - Wertefeld > 255
+*                    253 -   irrelevant
+*                    254 -   fehlerhafte Kommando
+*                    255 -   irrelevant
+*
+*    Feld CMD      : 10  -   decode SF    (LTV -> Cobol)
+*                    20  -   encode SF    (Cobol -> LTV)
+*
+* Datenfelder:     In/Out* Beschreibung
+*
+*    Feld LTVLEN   : I/O     Laenge LTV-String
+*
+*    Feld LTVSTRING: I/O     LTV-codierter String
+*
+*    Feld SFPTR    : O       Aufsetzpointer fuer LTV Untersuchung
+*                            (muss vom rufenden Programm bei jedem
+*                            NEUEN String auf 0 gesetzt werden)
+*
+*    Feld SF       : I/O     TAG (Subfeld-Nr.) (CMD=10/20)
+*
+*    Feld VALLEN   : I/O     Laenge Cobol-Feld (TAG-Wert)
+*
+*    Feld TAGVAL   : I/O     COBOL-Feld (TAG-Wert) (unveraendert)
+*
+*                     * aus Sicht WISO310
+*
+************************************************************************
+
+ 01          "*"-WISO310C.
+     05      "*"-VERWALTUNG.
+**          ---> Rueckgabestatus
+      10     "*"-RCODE           PIC S9(04) COMP.
+          88 "*"-OK                         VALUE 0.
+          88 "*"-ERR                        VALUE -9999 THRU    -1
+                                                      1 THRU    99
+                                                    101 THRU  9999.
+          88 "*"-WARN                       VALUE  100.
+          88 "*"-EOT                        VALUE  100.
+          88 "*"-NOSTAG                     VALUE  249.
+          88 "*"-ORDERERR                   VALUE  250.
+          88 "*"-TAGERR                     VALUE  251.
+          88 "*"-LENERR                     VALUE  252.
+          88 "*"-COBERR                     VALUE  253.
+          88 "*"-CMDERR                     VALUE  254.
+          88 "*"-DIVERR                     VALUE  255.
+
+**          ---> Kommando
+      10     "*"-CMD             PIC S9(04) COMP.
+          88 "*"-DECSF                      VALUE   10.
+          88 "*"-ENCSF                      VALUE   20.
+
+     05      "*"-DATEN.
+      10     "*"-LTVLEN          PIC S9(04) COMP.
+      10     "*"-LTVSTRING       PIC  X(1024).
+      10     "*"-SFPTR           PIC S9(04) COMP.
+      10     "*"-SF              PIC  9(02).
+      10     "*"-VALLEN          PIC S9(04) COMP.
+      10     "*"-VAL             PIC  X(512).
+
+************************************************************************
