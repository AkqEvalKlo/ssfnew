@@ -0,0 +1,60 @@
+************************************************************************
+* erstellt am      : 13.04.2007
+* letzte Aenderung : 08.03.2012
+* Beschreibung     : Schnittstelle zum Modul WSYS056
+*                    Boxen-Aufrufe bestücken aus INT-SCHNITTSTELLE
+*
+*    Feld RCODE    : 0    -  OK
+*                   9999  -  ungueltiger  Aufruf
+*                   1 -   -  Fehler  aus WSYS055 durchgereicht
+*                   9998
+*
+*    Feld ANWENDUNG: SL   -  SHELL
+*                    EM   -  ec magnet
+*                    EC   -  ec chip
+*                    EV   -  EMV
+*
+*    Feld CMD      : PU   -  PAC UMSCHLÜSSELN
+*                    BT   -  MAC bilden Terminal
+*                    BA   -  MAC bilden AS
+*                    MB   -  MAC bilden Individuell TKEY (z.B. SHELL)
+*                    MP   -  MAC prüfen Individuell TKEY
+*                    PT   -  MAC prüfen Terminal
+*                    PA   -  MAC prüfen AS
+*                    PP   -  PIN prüfen (AS)
+*
+*    Feld TKEY-NAME: optional:abweichender Terminal-key vom Standard
+*    Feld AKEY-NAME: optional:abweichender AS-KEY       vom Standard
+*
+*
+*
+* Aenderungen      :
+*
+*
+************************************************************************
+*
+ 01          "*"-WSYS056C.
+     05      "*"-RCODE           PIC S9(04) COMP.
+          88 "*"-OK                         VALUE 0.
+          88 "*"-ERR                        VALUE -9999 THRU    -1
+                                                      1 THRU  9999.
+     05      "*"-ANWENDUNG       PIC XX.
+          88 "*"-SHELL                      VALUE    "SL".
+          88 "*"-EC-MAGNET                  VALUE    "EM".
+          88 "*"-EC-CHIP                    VALUE    "EC".
+          88 "*"-EMV                        VALUE    "EV".
+
+     05      "*"-CMD             PIC XX.
+          88 "*"-PAC-UMSCHL                 VALUE    "PU".
+          88 "*"-MAC-BILDEN                 VALUE    "MB".
+          88 "*"-MAC-PRUEFEN                VALUE    "MP".
+          88 "*"-MAC-BILDEN-TS              VALUE    "BT".
+          88 "*"-MAC-BILDEN-AS              VALUE    "BA".
+          88 "*"-MAC-PRUEFEN-TS             VALUE    "PT".
+          88 "*"-MAC-PRUEFEN-AS             VALUE    "PA".
+          88 "*"-PIN-PRUEFEN-AS             VALUE    "PP".
+
+     05      "*"-TKEY-NAME       PIC X(08).
+     05      "*"-AKEY-NAME       PIC X(08).
+
+************************************************************************
