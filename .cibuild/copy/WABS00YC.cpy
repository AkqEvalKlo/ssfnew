@@ -0,0 +1,104 @@
+******************************************************************
+* Übergabe-Bereich WABS000 - allgemeines Modul fuer Abrechnung   *
+******************************************************************
+* 01     "*"-WABS00YC.
+*    05  "*"-IFC-HDR.
+*        10    "*"-CMD           PIC XX.
+*           88 "*"-INIT                          VALUE "IN".
+*           88 "*"-PROCESS-FILE                  VALUE "VF".
+*           88 "*"-PROCESS-INT                   VALUE "VI".
+*           Fuer den Fall, dass noch OCABRT erzeugt werden muss
+*           (was eigentlich nicht sein kann)
+*           88 "*"-PROCESS-R5                    VALUE "V5".
+*       10    "*"-RC            PIC S9(04) COMP.
+*           88 "*"-OK                           VALUE ZERO.
+*           88 "*"-SQLERR                       VALUE -9999 THRU -1.
+*           88 "*"-CMDERR                       VALUE 1.
+*           88 "*"-TXERR                        VALUE 2.
+*           88 "*"-INITERR                      VALUE 3.
+*           88 "*"-MISC-ERR                     VALUE 9.
+*    05  "*"-IFC-DATA.
+*       10     "*"-MDNR         PIC 9(02).
+*       10     "*"-TSNR         PIC 9(08).
+*       10     "*"-CARDID       PIC 9(02).
+*       10     "*"-TXART        PIC X(04).
+*           88 "*"-MGON                         VALUE "MGON".
+*           88 "*"-MGOF                         VALUE "MGOF".
+*           88 "*"-MGFP                         VALUE "MGFP".
+*           88 "*"-CHON                         VALUE "CHON".
+*           88 "*"-CHOF                         VALUE "CHOF".
+*           88 "*"-CHFP                         VALUE "CHFP".
+*           88 "*"-CCON                         VALUE "CCON".
+*           88 "*"-CCOF                         VALUE "CCOF".
+*           88 "*"-CCFP                         VALUE "CCFP".
+*        10     "*"-KARTENART    PIC X(02).
+*---> Diese Daten enstsprechen den Definitionen der HOSA bzw. der Zieltabellen
+*        10     "*"-DATUM        PIC 9(08).
+*              ACHTUNG: Format Betrag 7V3 (vvvvvvvKnnn) wg. Hostschnittstelle !
+*        10     "*"-BETRAG       PIC 9(10).
+*        10     "*"-ASID         PIC X(06).
+*        10     "*"-BLZ          PIC S9(09) COMP.
+*        10     "*"-WKZ          PIC X(03).
+*            88 "*"-BETRAG-EUR                   VALUE "EUR".
+*--->   Fuer Rueckgabe bei integriertem Entgelt (enstpricht HOSA-/DTAUS-Definit
+*        10     "*"-ENTG-INFO    PIC XX.
+*        10     "*"-ENTG-BETRAG  PIC 9(05).
+*--->   Transaktionsdatum / Uhrzeit (=FCLOG.zpins bzw. TXILOG70.zpins)
+*        10     "*"-ZPINS-LOG    PIC X(22).
+*        10     "*"-TERMNR       PIC 9(08).
+*        10     "*"-TRACENR      PIC 9(06).
+*        10     "*"-NTYPE        PIC X(01).
+*kl20140820 - Ende
+ 01     "*"-WABS00YC.
+    05  "*"-IFC-HDR.
+        10    "*"-CMD           PIC XX.
+           88 "*"-INIT                          VALUE "IN".
+           88 "*"-PROCESS-FILE                  VALUE "VF".
+           88 "*"-PROCESS-INT                   VALUE "VI".
+*           Fuer den Fall, dass noch OCABRT erzeugt werden muss
+*           (was eigentlich nicht sein kann)
+           88 "*"-PROCESS-R5                    VALUE "V5".
+       10    "*"-RC            PIC S9(04) COMP.
+           88 "*"-OK                           VALUE ZERO.
+           88 "*"-SQLERR                       VALUE -9999 THRU -1.
+           88 "*"-CMDERR                       VALUE 1.
+           88 "*"-TXERR                        VALUE 2.
+           88 "*"-INITERR                      VALUE 3.
+           88 "*"-MISC-ERR                     VALUE 9.
+    05  "*"-IFC-DATA.
+       10     "*"-MDNR         PIC 9(02).
+       10     "*"-TSNR         PIC 9(08).
+       10     "*"-CARDID       PIC 9(02).
+       10     "*"-TXART        PIC X(04).
+           88 "*"-MGON                         VALUE "MGON".
+           88 "*"-MGOF                         VALUE "MGOF".
+           88 "*"-MGFP                         VALUE "MGFP".
+           88 "*"-CHON                         VALUE "CHON".
+           88 "*"-CHOF                         VALUE "CHOF".
+           88 "*"-CHFP                         VALUE "CHFP".
+           88 "*"-CCON                         VALUE "CCON".
+           88 "*"-CCOF                         VALUE "CCOF".
+           88 "*"-CCFP                         VALUE "CCFP".
+        10     "*"-KARTENART    PIC X(02).
+*---> Diese Daten enstsprechen den Definitionen der HOSA bzw. der Zieltabellen
+        10     "*"-DATUM        PIC 9(08).
+*              ACHTUNG: Format Betrag 7V3 (vvvvvvvKnnn) wg. Hostschnittstelle !
+        10     "*"-BETRAG       PIC 9(10).
+        10     "*"-ASID         PIC X(06).
+        10     "*"-BLZ          PIC S9(09) COMP.
+        10     "*"-WKZ          PIC X(03).
+            88 "*"-BETRAG-EUR                   VALUE "EUR".
+*--->   Fuer Rueckgabe bei integriertem Entgelt (enstpricht HOSA-/DTAUS-Definit
+        10     "*"-ENTG-INFO    PIC XX.
+        10     "*"-ENTG-BETRAG  PIC 9(05).
+*--->   Transaktionsdatum / Uhrzeit (=FCLOG.zpins bzw. TXILOG70.zpins)
+        10     "*"-ZPINS-LOG    PIC X(22).
+        10     "*"-TERMNR       PIC 9(08).
+        10     "*"-TRACENR      PIC 9(06).
+        10     "*"-NTYPE        PIC X(01).
+        10     "*"-TRXBIN       PIC X(19).
+    05  "*"-WRK-BUFFER.
+*--->   Fuer zukuenftige Anforderungen kann hier TXILOG70, FCLOG oder
+*       sonst etwas uebergeben werden ...
+        10     "*"-TBL-FLAG     PIC X(08).
+        10     "*"-LOG-REC      PIC X(4000).
