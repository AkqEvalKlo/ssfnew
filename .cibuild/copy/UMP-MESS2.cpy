@@ -0,0 +1,21 @@
+*******************************************************************
+* UMP-MESS2  Message-REPLY zwischen Batch-Requestor  und          *
+*            Batch-DFUE-Manager  ** UNSOLICITED MESSAGE **        *
+*-----------------------------------------------------------------*
+*                         Aenderungshistorie                      *
+*                                                                 *
+* TT.MM.JJ VVV.VV TTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTT *
+*                                                                 *
+*******************************************************************
+*
+  01  UNSO-1.
+      02  UNSO-MSG-REPLY-HDR.
+          05 MSG-ID                 PIC S9(04) COMP.
+          05 REPLY-ID               PIC S9(04) COMP.
+          05 REPLY-VERSION          PIC S9(04) COMP.
+          05 REPLY-HDR-LEN          PIC S9(04) COMP.
+          05 ERROR-CODE             PIC S9(04) COMP.
+          05 INFO1                  PIC S9(04) COMP.
+          05 INFO2                  PIC S9(04) COMP.
+          05 REPLY-SEQU-NUM         PIC S9(04) COMP.
+      02  WS-UEBERGABE.
