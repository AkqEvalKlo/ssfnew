@@ -0,0 +1,128 @@
+************************************************************************
+* erstellt am      : 11.12.2009
+* letzte Aenderung : 11.12.2009
+* letzte Version   : A.01.00
+*
+*
+* Beschreibung     : Modul fuer Artikelmapping Road-Runner -> CHW mit
+*                    BER-TLV-Fummler (WISO300)
+*
+*                    Es werden n Funktionen unterstuetzt:
+*
+*                        1. Mapping WEAT-Artikel -> CHW Artikel mit
+*                           Erzeugen GICC-BMP60
+*                        2. Suchen von TAGS in AS-Antworten
+*
+* Aenderungen:
+*----------------------------------------------------------------*
+* Vers. | Datum   | von | Kommentar                              *
+*-------|---------|-----|----------------------------------------*
+*A.01.nn|         |     |
+*-------|---------|-----|----------------------------------------*
+*A.01.00|20091211 | kl  | Neuerstellung aus WISO400C
+*----------------------------------------------------------------*
+*
+* Verwaltungsfelder:
+*
+*    Feld RCODE    :   0 -   OK
+*                    246 -   gesuchtes Subfeld / TAG nicht im String gef.
+*                    247 -   kein Subfeld fuer gefundenes TAG vorhanden
+*                    248 -   Fehler beim Laden der Tabellen TLV2LTV
+*                            oder STAG2TAG
+*                    249 -
+*                    250 -   Reihenfolgefehler (1. Aufruf muss
+*                            immer ein TAG sein
+*                    251 -   TAG-Kodierung falsch
+*                            max. 2 Byte lange TAG's werden unterst.
+*                    252 -   Laengenfehler
+*                            - max. 512 - 4
+*                            - verbleibende Laenge zu kurz fuer DA
+*                            - Laengenschl. falsch: max. 2 Bytes
+*                            - Wertefeld > 255
+*                    253 -   irrelevant
+*                    254 -   fehlerhaftes Kommando
+*                    255 -   irrelevant
+*
+*    Feld CMD      : 10  -   Umschluesseln BER-TLV -> KAAI-LTV
+*                    20  -   Umschluesseln KAAI-LTV -> BER-TLV
+*                    30  -   Suchen bestimmtes TAG
+*                    31  -   Suchen bestimmtes Subfeld
+*                    40  -   Suchen bestimmtes TAG - entpackte Rueckgabe
+*                    41  -   Suchen bestimmtes SF  - entpackte Rueckgabe
+*
+* Datenfelder:     In/Out* Beschreibung
+*
+*    Feld BER-TLV-LEN    : I/O     Laenge TLV-String
+*
+*    Feld BER-TLV-STRING : I/O     TLV-codierter String
+*
+*    Feld KAAI-LTV-LEN   : I/O     Laenge TLV-String
+*
+*    Feld KAAI-LTV-STRING: I/O     TLV-codierter String
+*
+*    Feld DF4F-SF99      : O       TAG DF4F bzw. Subfeld-Nr. 99 in ASCII
+*                                  Der Inhalt des TAG's bzw. Subfelds
+*                                  wird aus dem Eingabestring extrahiert
+*                                  und hier zurueckgegeben
+*
+*    Feld SEARCH-TAG     : I       zu suchendes TAG (linksbuendig)
+*
+*    Feld SEARCH-SF      : I       zu suchendes Subfeld
+*
+*                     * aus Sicht WISO400
+*
+************************************************************************
+
+ 01          "*"-WISO440C.
+     05      "*"-VERWALTUNG.
+**          ---> Rueckgabestatus (Der Antwortcode ist im aufrufenden
+**                                Programm zu setzen !!!)
+      10     "*"-RCODE           PIC S9(04) COMP.
+          88 "*"-OK                         VALUE 0.
+          88 "*"-ERR                        VALUE -9999 THRU    -1
+                                                      1 THRU  9999.
+*         Unbekannter Artikel gefunden -> wird AC 45 !!!
+          88 "*"-UNKNOWN-ITEM               VALUE  100.
+*         TAG nicht gefunden
+          88 "*"-NOTFOUND                   VALUE  246.
+          88 "*"-MISSINGTAG                 VALUE  247.
+          88 "*"-LADERR                     VALUE  248.
+          88 "*"-NOSTAG                     VALUE  249.
+          88 "*"-ORDERERR                   VALUE  250.
+          88 "*"-TAGERR                     VALUE  251.
+          88 "*"-LENERR                     VALUE  252.
+          88 "*"-COBERR                     VALUE  253.
+          88 "*"-CMDERR                     VALUE  254.
+          88 "*"-DIVERR                     VALUE  255.
+          88 "*"-ART-SQLERROR               VALUE  -9999 THRU -1.
+
+**          ---> Kommando
+      10     "*"-CMD             PIC S9(04) COMP.
+          88 "*"-MAKE-BMP60                 VALUE   10.
+          88 "*"-LOOK4TAG                   VALUE   20.
+          88 "*"-LOOK4TAGXP                 VALUE   30.
+
+*    Nutzdaten
+     05      "*"-DATEN.
+*     Schnittstellendaten zu WISO300
+      10     "*"-BER-TLV-DATEN.
+        15   "*"-BER-TLV-LEN     PIC S9(04) COMP.
+        15   "*"-BER-TLV-STRING  PIC X(1024).
+        15   "*"-SEARCH-TAG      PIC X(04).
+*     Werte fuer Eingangs- und Ausgangs-BMP
+      10     "*"-BMP-VALUES.
+        15   "*"-BMP63-LEN       PIC S9(04) COMP.
+        15   "*"-BMP63-VAL       PIC X(512).
+        15   "*"-BMP60-LEN       PIC S9(04) COMP.
+        15   "*"-BMP60-VAL       PIC X(512).
+*       Monat und Tag der Anfrage fuer Spezial-Tag 5F01 (Jahr der TX),
+*       Ermittlung des korrekten Jahres (MMTT = 1231, aktuell 0101 dann
+*       5F01 = TAL-JHJJ - 1 / sonst 5F01 = TAL-JHJJ)
+        15   "*"-AMMTT           PIC 9(04).
+*     Keyvalues fuer ATMAP
+      10     "*"-ARTIKEL-INDEX.
+        15   "*"-MDNR            PIC 9(02).
+        15   "*"-TSNR            PIC 9(08).
+        15   "*"-CARDID          PIC 9(02).
+
+************************************************************************
