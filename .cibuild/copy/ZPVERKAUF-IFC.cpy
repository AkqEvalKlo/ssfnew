@@ -0,0 +1,34 @@
+************************************************************************
+* Beschreibung     : Schnittstelle zum Erstellen des Feldes
+*                    ZP_VERKAUF der Tabelle =TXILOG70
+*
+* Aenderungen:
+*----------------------------------------------------------------*
+* Vers. | Datum   | von | Kommentar                              *
+*-------|---------|-----|----------------------------------------*
+*G.01.nn|         |     |
+*-------|---------|-----|----------------------------------------*
+*G.01.00|20180315 | SK  | Neuerstellung
+*----------------------------------------------------------------*
+*
+* Verwaltungsfelder:
+*
+*    Feld ZPVERKAUF-RC        : 0 -   OK
+*                             : 1 -   Fehler bei der Zeitberechnung
+*
+* Datenfelder:
+*
+*    Feld ZPVERKAUF-BMP12     : BMP 12 der 200er Terminalanfrage (Zeit)
+*         ZPVERKAUF-BMP13     : BMP 13 der 200er Terminalanfrage (Datum)
+*         ZPVERKAUF-FEPTALZEIT: TAL-TIME: JHJJMMTT HHMI SS HS
+*         ZPVERKAUF-TXILOG70  : einzustellendes DB-Feld ZP_VERKAUF
+*                               Format:JHJJMMTThhmmss
+************************************************************************
+ 01          ZPVERKAUF-IFC.
+     05      ZPVERKAUF-RC           PIC S9(04) COMP.
+     05      ZPVERKAUF-BMP12        PIC X(06).
+     05      ZPVERKAUF-BMP13        PIC X(04).
+     05      ZPVERKAUF-FEPTALZEIT   PIC 9(16).
+     05      ZPVERKAUF-TXILOG70     PIC S9(18) COMP.
+
+************************************************************************
