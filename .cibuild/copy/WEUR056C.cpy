@@ -0,0 +1,63 @@
+************************************************************************
+* erstellt am      : 23.09.2016
+* letzte Aenderung :
+* Beschreibung     : Schnittstelle zum Modul WNEF056  NEFTIS DUKPT
+*                    Boxen-Aufrufe bestücken aus INT-SCHNITTSTELLE
+*
+*    Feld RCODE    : 0    -  OK
+*                   9999  -  ungueltiger  Aufruf
+*                   1 -   -  Fehler  aus WSYS055 durchgereicht
+*                   9998
+*
+*    Feld ANWENDUNG: IF   -  IFSF NEFTIS
+*                    ZK   -  ISO-Format ZKA girocard
+*                    KA   -  ISO-Format KAAI KK
+*
+*    Feld CMD      : PU   -  PAC UMSCHLÜSSELN
+*                    BT   -  MAC bilden Terminal
+*                    BA   -  MAC bilden AS
+*                    MB   -  MAC bilden Individuell TKEY (z.B. SHELL)
+*                    MP   -  MAC prüfen Individuell TKEY
+*                    PT   -  MAC prüfen Terminal
+*                    PA   -  MAC prüfen AS
+*                    PP   -  PIN prüfen (AS)
+*
+*    Feld TKEY-NAME:  optional:abweichender Terminal-key vom Standard
+*    Feld AKEY-NAME:  optional:abweichender AS-KEY       vom Standard
+*    Feld AS-TRACENR: optional:abweichender Stand für EUROWAG mit DUKPT
+*                     AS-TRACENR wird in DUKPT verwendet bis
+*                     2.000.000
+*
+* Aenderungen      :
+*
+*
+************************************************************************
+
+ 01          "*"-WEUR056C.
+     05      "*"-RCODE           PIC S9(04) COMP.
+          88 "*"-OK                         VALUE 0.
+          88 "*"-ERR                        VALUE -9999 THRU    -1
+                                                      1 THRU  9999.
+     05      "*"-ANWENDUNG       PIC XX.
+          88 "*"-IFSF                       VALUE    "IF".
+          88 "*"-ZKA                        VALUE    "ZK".
+          88 "*"-KAAI                       VALUE    "KA".
+
+     05      "*"-CMD             PIC XX.
+          88 "*"-PAC-UMSCHL                 VALUE    "PU".
+          88 "*"-MAC-BILDEN                 VALUE    "MB".
+          88 "*"-MAC-PRUEFEN                VALUE    "MP".
+          88 "*"-MAC-BILDEN-TS              VALUE    "BT".
+          88 "*"-MAC-BILDEN-AS              VALUE    "BA".
+          88 "*"-MAC-PRUEFEN-TS             VALUE    "PT".
+          88 "*"-MAC-PRUEFEN-AS             VALUE    "PA".
+          88 "*"-PIN-PRUEFEN-AS             VALUE    "PP".
+          88 "*"-E2EE-ENTSCHL               VALUE    "EE".
+          88 "*"-E2EE-VERSCHL               VALUE    "EV".
+
+     05      "*"-TKEY-NAME       PIC X(08).
+     05      "*"-AKEY-NAME       PIC X(08).
+     05      "*"-AS-TRACENR      PIC S9(09) COMP.
+
+
+************************************************************************
