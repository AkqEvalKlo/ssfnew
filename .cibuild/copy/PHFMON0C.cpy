@@ -0,0 +1,19 @@
+******************************************************************
+* PATHSEND-BUFFER FUER PHFMON0S
+*----------------------------------------------------------------*
+*                       Aenderungshistorie                       *
+*                                                                *
+* 2004.10.21 A.05.00 jb Neuerstellung auf Basis LINKCOP-R4       *
+******************************************************************
+
+     03  "*"-PSERR              PIC  S9(04) COMP.
+     03  "*"-MDNR               PIC  9(02).
+     03  "*"-SATZART            PIC  9(02).
+     03  "*"-DATEINAME          PIC  X(36).
+     03  "*"-PARAM1             PIC  9(04).
+     03  "*"-PARAM2             PIC  9(04).
+     03  "*"-ZEITPUNKT          PIC  9(16).
+     03  "*"-FEHLER             PIC  9(04).
+     03  "*"-VKZ                PIC  X(01).
+     03  "*"-LFDNR              PIC  9(04).
+     03  "*"-FIX-LEN            PIC  9(04).
