@@ -0,0 +1,187 @@
+************************************************************************
+* Letzte Aenderung :: 2014-11-24
+* Letzte Version   :: A.01.02
+* Kurzbeschreibung :: Schnittstelle zum Modul WISO207 ISO-8583
+*
+*    Feld RCODE    : 0   -   OK
+*                    1 - 128 Fehler bei BMP
+*                    240 -   ungueltiger Wert fuer CMD
+*                    254 -   sonstiger Fehler COBOL-Feld
+*                    255 -   sonstiger Fehler
+*                    ...
+*
+*    Feld CMD      : 12  -   ISO nach COBOL
+*                    13  -   COBOL nach ISO
+*                   101  -   Feld auf Cobolstack hinzufuegen
+*kl20080114 - Neues Kommando
+*                   201  -   Holen Isopointer (Wertanfang)
+*kl20080114 - Ende
+*
+*    Feld ISOTYP   : 1   -   EC-Nachricht (vom Terminal - zum Terminal)
+*                    2   -   EDC-Nachricht(von und zur UES)
+*                    3   -   GICC
+*                    4   -   OPT
+*
+*   Datenfelder:     In/Out* Beschreibung
+*
+*    Feld ISOLEN   : I/O     Laenge der ISO-Nachricht
+*
+*    Feld ISOSTRING: I/O     ISO-Nachricht
+*
+*    Feld BYTEMAP    I/O     Byte-Map der Iso-Nachricht
+*
+*    Feld COBREC   : I/O     edc-spezifischer record fuer die
+*                            Daten der Felder der ISO-Nachricht
+*
+*
+*
+* Aenderungen      :
+* Version A.01.00   vom 17.08.2007  Neuerstellung aus WSYS95XC
+*                                   wg. Namenskonsolidierung
+*
+*         A.01.02   vom 24.11.2014 Verf6 neu für online ELV, AS-intercard
+************************************************************************
+*
+ 01          "*"-WISO207C.
+     05      "*"-VERWALTUNG.
+
+**          ---> Return-Code
+      10     "*"-RCODE           PIC S9(04) COMP.
+          88 "*"-OK                         VALUE 0.
+          88 "*"-ERR                        VALUE -9999 THRU    -1
+                                                      1 THRU  9999.
+          88 "*"-FELDERR                    VALUE     1 THRU   128.
+          88 "*"-CMDERR                     VALUE  240.
+          88 "*"-ADDERR                     VALUE  253.
+          88 "*"-COBERR                     VALUE  254.
+          88 "*"-DIVERR                     VALUE  255.
+
+**          ---> BMP eines fehlerhaften Feldes
+      10     "*"-ERR-BMP         PIC S9(04) COMP.
+
+**          ---> Command
+      10     "*"-CMD             PIC S9(04) COMP.
+          88 "*"-ISO2COB                    VALUE    12.
+          88 "*"-COB2ISO                    VALUE    13.
+          88 "*"-ADD-BMP                    VALUE   101.
+*kl20080114 - Neues Kommando
+          88 "*"-GET-ISOPTR                 VALUE   102.
+*kl20080114 - Ende
+
+**          ---> Bestimmung der anzuwendenden ISO-Tabelle
+      10     "*"-ISOTYP          PIC S9(04) COMP.
+
+* ---> Nachrichtenpacker / -entpacker
+          88 "*"-EC                         VALUE    1.
+          88 "*"-VERF1                      VALUE    1.
+          88 "*"-EDC                        VALUE    2.
+          88 "*"-VERF2                      VALUE    2.
+          88 "*"-GICC                       VALUE    3.
+          88 "*"-VERF3                      VALUE    3.
+          88 "*"-OPT                        VALUE    4.
+          88 "*"-VERF4                      VALUE    4.
+          88 "*"-IFSF                       VALUE    5.
+          88 "*"-VERF5                      VALUE    5.
+*sk20141124: Verf6 neu für online ELV, AS-intercard
+          88 "*"-OELV                       VALUE    6.
+          88 "*"-VERF6                      VALUE    6.
+*
+*         ffu
+          88 "*"-VERF6                      VALUE    6.
+          88 "*"-VERF7                      VALUE    7.
+          88 "*"-VERF8                      VALUE    8.
+          88 "*"-VERF9                      VALUE    9.
+          88 "*"-VERF10                     VALUE    10.
+          88 "*"-VERF11                     VALUE    11.
+          88 "*"-VERF12                     VALUE    12.
+          88 "*"-VERF13                     VALUE    13.
+          88 "*"-VERF14                     VALUE    14.
+          88 "*"-VERF15                     VALUE    15.
+
+* ---> Ab hier ISO-Feldpacker
+          88 "*"-IFP48                      VALUE    16.
+          88 "*"-VERF16                     VALUE    16.
+          88 "*"-NEF48                      VALUE    17.
+          88 "*"-VERF17                     VALUE    17.
+*         ffu
+          88 "*"-VERF18                     VALUE    18.
+          88 "*"-VERF19                     VALUE    19.
+          88 "*"-VERF20                     VALUE    20.
+
+
+**          ---> ISO-Rohdaten
+     05      "*"-ISODATEN.
+      10     "*"-ISOLEN          PIC S9(04) COMP.
+      10     "*"-ISOSTRING       PIC  X(1024).
+
+**          ---> aufgeschluesselte ISO-Nachricht
+     05      "*"-COBDATEN.
+
+**          ---> Nachrichtentyp
+      10     "*"-NTYPE           PIC  9(04).
+
+**          ---> Bytemap-, Pointer-, Laengen-Tabellen
+      10     "*"-TBMP-O.
+       15    "*"-TBMP            PIC 9           OCCURS 128.
+      10     "*"-TPTR-O.
+       15    "*"-TPTR            PIC S9(04) COMP OCCURS 128.
+      10     "*"-TLEN-O.
+       15    "*"-TLEN            PIC S9(04) COMP OCCURS 128.
+**          ---> Pointer auf naechste freie Stelle im Datenbuffer CF
+      10     "*"-NEXT-PTR        PIC S9(04) COMP.
+
+**          ---> aufbereitete (Cobol-) Felder
+      10     "*"-CF              PIC X(2048).
+
+**          ---> hinzuzufuegendes BMP
+     05      "*"-XBMPO.
+      10     "*"-XBMP            PIC S9(04) COMP.
+      10     "*"-XCOBLEN         PIC S9(04) COMP.
+      10     "*"-XCOBVAL         PIC X(1024).
+
+**          ---> Fuer Abruf ISO-Adressse
+     05      "*"-PBMPO            REDEFINES "*"-XBMPO.
+      10     "*"-PBMP            PIC S9(04) COMP.
+      10     "*"-PISOPTR         PIC S9(04) COMP.
+      10     "*"-PCOBVAL         PIC X(1024).
+
+**          ---> optionales Feld fuer COBOL- bzw. ISO-Werte in Schnittst.
+**          ---> (0 = ISO, 1 = COBOL), wenn 1.Byte leer (Space) werden die
+**          ---> default-Werte des Programms WISO207 verwendet:
+**         "0111001000111100010101101100000111101110111000101010101000011110"
+**          1234567890123456789012345678901234567890123456789012345678901234
+**         "0000000000000000000000000100001000000000000000000000000000000000".
+**          5678901234567890123456789012345678901234567890123456789012345678
+**          ---> sonst werden die Übergabewerte verwendet.
+     05      "*"-COB-ISO         PIC X(128).
+
+
+?SECTION WSTK5UMC
+*******************************************************************
+* COPY-Struktur fuer WSTK5UM                                      *
+*                                                     24.03.2004  *
+*                                                                 *
+* Kommandos und Nutzdaten fuer Eintrag Umsaetze in WABRTAB        *
+*-----------------------------------------------------------------*
+*                         Aenderungshistorie                      *
+*                                                                 *
+* TT.MM.JJ VVV.VV TTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTT *
+*                                                                 *
+*******************************************************************
+ 01           "*"-UMSATZ.
+     05       "*"-HDR.
+        10    "*"-COMPRESS-LEVEL     PIC XX.
+           88 "*"-DAY              VALUE "CD".
+           88 "*"-MON              VALUE "CM".
+        10    "*"-RC                 PIC S9(04) COMP.
+           88 "*"-OK                 VALUE ZERO.
+           88 "*"-COMP-INVALID       VALUE 1.
+           88 "*"-NTYPE-INVALID      VALUE 2.
+     05       "*"-NDATEN.
+        10    "*"-MDNR               PIC 9(02).
+        10    "*"-TSNR               PIC 9(08).
+        10    "*"-DATUM              PIC 9(08).
+        10    "*"-NTYPE              PIC X.
+        10    "*"-WKZ                PIC X(03).
+        10    "*"-CARDID             PIC 9(06).
+        10    "*"-BETRAG             PIC 9(18).
