@@ -0,0 +1,30 @@
+*******************************************************************
+* Autor            : Itelligence AG, Kay Lorenz
+* erstellt am      : 12.04.2002
+* letzte Aenderung :
+* Beschreibung     : Schnittstelle zum Timestampkonverter
+*                    WSYS960
+*
+* Aenderungen      : nn.nn.nn
+*
+*
+*******************************************************************
+
+ 01       "*"-WSYS960C.
+    05    "*"-CMD                  PIC  X.
+       88 "*"-SYS2SQL                      VALUE LOW-VALUE.
+       88 "*"-SQL2SYS                      VALUE HIGH-VALUE.
+    05    "*"-TYPE                 PIC  XX.
+       88 "*"-HS                           VALUE "HS".
+       88 "*"-SS                           VALUE "SS".
+       88 "*"-MI                           VALUE "MI".
+       88 "*"-HH                           VALUE "HH".
+       88 "*"-TT                           VALUE "TT".
+       88 "*"-MM                           VALUE "MM".
+    05    "*"-RCODE                PIC S9(04) COMP.
+       88 "*"-OK                           VALUE ZERO.
+       88 "*"-FERR                         VALUE -1.
+       88 "*"-TERR                         VALUE -9998.
+       88 "*"-CERR                         VALUE -9999.
+    05    "*"-TIMESTAMP-NUM        PIC S9(18) COMP.
+    05    "*"-TIMESTAMP-SQL        PIC X(22).
