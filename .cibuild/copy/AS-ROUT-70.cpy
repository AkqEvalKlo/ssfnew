@@ -0,0 +1,29 @@
+*******************************************************************
+* USING-Struktur fuer Routing-Modul ZKA 7.0                       *
+* H.J. OHM                                            05.02.2008  *
+* Die Copystrecke ist fuer PS2ROUT vorgesehen                     *
+*-----------------------------------------------------------------*
+*                         Aenderungshistorie                      *
+*                                                                 *
+* TT.MM.JJ VVV.VV TTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTT *
+*                                                                 *
+*******************************************************************
+*----------------------> Message
+     01      ROUT70-SATZ.
+       05    ROUT-CC             PIC S9(04) COMP.
+          88 ROUT-OK                        VALUE 0.
+          88 ROUT-NOT-OK                    VALUE 1 THRU 9999.
+       05    ROUT-PAN            PIC X(12).
+       05    ROUT-KZCARD         PIC 9(02).
+          88 ROUT-GIROCARD       VALUE 01.
+          88 ROUT-ALLIANCE       VALUE 02.
+       05    ROUT-HBANK          PIC 9(08).
+       05    ROUT-ASID           PIC S9(09) COMP.
+       05    ROUT-LTGIND         PIC S9(04) COMP.
+       05    ROUT-TABNR          PIC 99.
+       05    ROUT-GG             PIC 99.
+       05    ROUT-DTX            PIC X(16).
+       05    ROUT-FREGATTE       PIC X(16).
+       05    ROUT-KZSYNC         PIC X(1).
+
+*******************************************************************
