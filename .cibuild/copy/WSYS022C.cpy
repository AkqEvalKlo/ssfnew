@@ -0,0 +1,31 @@
+* ****************************************************************
+*                   WSYS022 Datenschnittstelle                   *
+* ---------------------------------------------------------------*
+* Author      :  JB
+* Date created:  26-Mar-2001
+* Last Change :
+* Remarks     :
+* ****************************************************************
+*
+* ---------------------------------------------------------------*
+*                A l l g e m e i n e   F e h l e r               *
+* ---------------------------------------------------------------*
+*
+ 01          GEN-ERROR.
+     05      ERR-STAT            PIC S9(4) COMP.
+     05      MODUL-NAME          PIC X(8).
+     05      ERROR-KZ            PIC X(2).
+     05      ERROR-NR            PIC S9(9) COMP.
+     05      DATEN-BUFFER.
+      10     DATEN-BUFFER1       PIC X(80).
+      10     DATEN-BUFFER2       PIC X(80).
+      10     DATEN-BUFFER3       PIC X(80).
+      10     DATEN-BUFFER4       PIC X(80).
+      10     DATEN-BUFFER5       PIC X(80).
+
+* Es folgen applikationsspezifische Daten.
+* Dieser Record muss fuer andere Applikationen angepasst werden.
+     05      APPL-SPEC-BUF.
+        10   MDNR                PIC 9(8).
+        10   TSNR                PIC 9(8).
+        10   TERMID              PIC X(4).
