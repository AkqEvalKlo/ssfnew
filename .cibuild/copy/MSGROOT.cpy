@@ -0,0 +1,28 @@
+*******************************************************************
+* MSGROOT    Message-Beschreibung zwischen Batch-Requestoren      *
+*            und Batch-Root-Modulen                               *
+* ACHTUNG:   Bei Aenderung auch an MSGROOT1 denken !!!            *
+*-----------------------------------------------------------------*
+*                         Aenderungshistorie                      *
+*                                                                 *
+* TT.MM.JJ VVV.VV TTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTT *
+*                                                                 *
+*******************************************************************
+*                                    Funktion
+     05      "*"-FKT             PIC S9(04) COMP.
+*                                    Syskey fuer DAKT
+     05      "*"-KEY             PIC S9(18) COMP.
+     05      "*"-LOGPROTD        PIC 99.
+*                                    Leitungsart (D=Dtx-P,W=Waehl)
+*    05      "*"-LART            PIC X.
+     05      "*"-LART            PIC X(02).
+     05      "*"-RESTART         PIC X.
+     05      "*"-DEVICE.
+      10     "*"-SYSTEM          PIC X(08).
+      10     "*"-DEV             PIC X(08).
+      10     "*"-SUBDEV          PIC X(08).
+      10     "*"-DATEI           PIC X(08).
+*                                    TCP-Name
+     05      "*"-TCP             PIC X(06).
+*                                    Requestor-Name
+     05      "*"-REQ             PIC X(08).
