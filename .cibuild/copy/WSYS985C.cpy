@@ -0,0 +1,49 @@
+******************************************************************
+* Übergabe-Bereich WSYS985 - IFSF-Konfuguration                  *
+******************************************************************
+ 01     "*"-WSYS985C.
+    05  "*"-IFC-HDR.
+        10    "*"-CMD           PIC XX.
+           88 "*"-GETCFG                        VALUE "GT".
+           88 "*"-UPDCFG                        VALUE "UP".
+           88 "*"-DELCFG                        VALUE "DE".
+           88 "*"-CHKMSG                        VALUE "CM".
+           88 "*"-CHKCFG                        VALUE "CC".
+        10    "*"-RC            PIC S9(04) COMP.
+            88 "*"-OK                           VALUE ZERO.
+            88 "*"-SQLERR                       VALUE -9999 THRU -1.
+            88 "*"-CMDERR                       VALUE 1.
+            88 "*"-INITERR                      VALUE 3.
+            88 "*"-MISC-ERR                     VALUE 9.
+            88 "*"-NOT-FOUND                    VALUE 100.
+    05  "*"-IFC-DATA.
+        10 "*"-SERVERKLASSE         PIC   X(16).
+        10 "*"-MSGMAP               PIC   X(16).
+        10 "*"-ARTMAP               PIC   X(16).
+        10 "*"-EXIT01               PIC   X(16).
+        10 "*"-EXIT02               PIC   X(16).
+        10 "*"-EXIT03               PIC   X(16).
+        10 "*"-EXIT04               PIC   X(16).
+        10 "*"-EXIT05               PIC   X(16).
+        10 "*"-BOXMON               PIC   X(16).
+        10 "*"-MACKEY               PIC   X(32).
+        10 "*"-MACKEYA              PIC   X(32).
+        10 "*"-MACKEYT              PIC   X(32).
+        10 "*"-PACKEY               PIC   X(32).
+        10 "*"-PACKEYA              PIC   X(32).
+        10 "*"-PACKEYT              PIC   X(32).
+        10 "*"-HERSTID              PIC   X(02).
+        10 "*"-VERSION              PIC   X(02).
+        10 "*"-ISOPAD               PIC   X(16).
+        10 "*"-MAPSCOPE             PIC   X(16).
+        10 "*"-MSGHASH-STATUS       PIC   9.
+           88  "*"-MSGHASH-AKTUELL        VALUE ZERO.
+           88  "*"-MSGHASH-NEW            VALUE 1.
+        10 "*"-IFSFCFG-STATUS       PIC   9.
+           88  "*"-IFSFCFG-AKTUELL        VALUE ZERO.
+           88  "*"-IFSFCFG-NEW            VALUE 1.
+        10 "*"-ZPINS                PIC   X(22).
+        10 "*"-ZPUPD                PIC   X(22).
+        10 "*"-ZUSER                PIC   X(07).
+        10 "*"-ZUSERNAME            PIC   X(30).
+        10 "*"-ISOPAD-HEX           PIC   X(08).
