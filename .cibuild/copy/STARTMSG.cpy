@@ -0,0 +1,16 @@
+*******************************************************************
+* STARTMSG   MESSAGE vom Dummy-Requestor zum Batch-DFUE-Manager   *
+*            der als Server unter Pathway laeuft                  *
+*-----------------------------------------------------------------*
+*                         Aenderungshistorie                      *
+*                                                                 *
+* TT.MM.JJ VVV.VV TTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTT *
+*                                                                 *
+*******************************************************************
+*
+      05  "*"-CODE                  PIC S9(04) COMP.
+      05  "*"-KOMMANDO              PIC X(10).
+       88 "*"-RESTART                          VALUE "RESTART".
+       88 "*"-SHUTDOWN                         VALUE "SHUTDOWN".
+       88 "*"-START                            VALUE "START".
+*
