@@ -0,0 +1,53 @@
+************************************************************************
+* erstellt am      : 12.03.2012
+* letzte Aenderung : 12.03.2012
+* Beschreibung     : Schnittstelle zum Modul WAV057
+*                    Boxen-Aufrufe bestücken aus INT-SCHNITTSTELLE
+*
+*    Feld RCODE    : 0    -  OK
+*                   9999  -  ungueltiger  Aufruf
+*                   1 -   -  Fehler  aus WSYS055 durchgereicht
+*                   9998
+*
+*    Feld ANWENDUNG: AV   -  AVIA
+*
+*    Feld CMD      : PU   -  PAC UMSCHLÜSSELN
+*                    BT   -  MAC bilden Terminal
+*                    BA   -  MAC bilden AS
+*                    MB   -  MAC bilden Individuell TKEY (z.B. SHELL)
+*                    MP   -  MAC prüfen Individuell TKEY
+*                    PT   -  MAC prüfen Terminal
+*                    PA   -  MAC prüfen AS
+*                    PP   -  PIN prüfen (AS)
+*
+*    Feld AKEY-NAME:    AS-KEY-NAME
+*    Feld CDKEY-NAME:   cross domain  key zum Errechnen der PIN
+*
+*
+* Aenderungen      :
+*
+*
+************************************************************************
+*
+ 01          "*"-WSYSAV6C.
+     05      "*"-RCODE           PIC S9(04) COMP.
+          88 "*"-OK                         VALUE 0.
+          88 "*"-ERR                        VALUE -9999 THRU    -1
+                                                      1 THRU  9999.
+     05      "*"-ANWENDUNG       PIC XX.
+          88 "*"-AVIA                       VALUE    "AV".
+
+     05      "*"-CMD             PIC XX.
+          88 "*"-PAC-UMSCHL                 VALUE    "PU".
+          88 "*"-MAC-BILDEN                 VALUE    "MB".
+          88 "*"-MAC-PRUEFEN                VALUE    "MP".
+          88 "*"-MAC-BILDEN-TS              VALUE    "BT".
+          88 "*"-MAC-BILDEN-AS              VALUE    "BA".
+          88 "*"-MAC-PRUEFEN-TS             VALUE    "PT".
+          88 "*"-MAC-PRUEFEN-AS             VALUE    "PA".
+          88 "*"-PIN-PRUEFEN-AS             VALUE    "PP".
+
+     05      "*"-AKEY-NAME       PIC X(08).
+     05      "*"-CDKEY-NAME       PIC X(08).
+
+************************************************************************
