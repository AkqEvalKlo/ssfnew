@@ -0,0 +1,83 @@
+************************************************************************
+* letzte Aenderung : 2008-11-21
+* letzte Version   : A.06.00
+*
+* Beschreibung     : Schnittstelle zum DB-Interface zur Tabelle CRDUSED
+*
+*                    Es werden 2 Funktionen unterstuetzt:
+*
+*                        1. Insert (mit default ZPINS) in Tabelle CRDUSED
+*
+* Aenderungen:
+*----------------------------------------------------------------*
+* Vers. | Datum   | von | Kommentar                              *
+*-------|---------|-----|----------------------------------------*
+*A.06.nn|         |     |
+*-------|---------|-----|----------------------------------------*
+*A.06.00|20081127 | jb  | Neuerstellung
+*----------------------------------------------------------------*
+*
+* Verwaltungsfelder:
+*
+*    Feld RCODE    :   0 -   OK
+*                    100 -   keine Daten gefunden
+*                    254 -   Datenfehler  (z.B. Numeric-Fehler)
+*                    255 -   fehlerhaftes Kommando
+*
+*    Feld CMD      : 10  -   Insert (mit Transaktion
+*                            , ZPINS wird mit default gesetzt)
+*                    11  -   Insert (ohne Transaktion
+*                            , ZPINS wird mit default gesetzt)
+*                    20  -   Insert (mit Transaktion
+*                            , ZPINS wird aus Uebergabe gesetzt)
+*                    21  -   Insert (ohne Transaktion
+*                            , ZPINS wird aus Uebergabe gesetzt)
+*
+*
+* Datenfelder:     In/Out* Beschreibung
+*
+*    Struktur:       invoke CRDUSED
+*
+************************************************************************
+
+ 01          "*"-SDBCDU0C.
+     05      "*"-VERWALTUNG.
+**          ---> Rueckgabestatus
+      10     "*"-RCODE           PIC S9(04) COMP.
+          88 "*"-OK                         VALUE 0.
+          88 "*"-ERR                        VALUE -9999 THRU    -1
+                                                      1 THRU  9999.
+          88 "*"-EOD                        VALUE  100.
+          88 "*"-PW-NOT-FOUND               VALUE  253.
+          88 "*"-DATERR                     VALUE  254.
+          88 "*"-CMDERR                     VALUE  255.
+
+**          ---> Kommando
+      10     "*"-CMD             PIC S9(04) COMP.
+          88 "*"-CMD-INS-MTA                VALUE   10.
+          88 "*"-CMD-INS-OTA                VALUE   11.
+          88 "*"-CMD-INS-MTA-ZP             VALUE   20.
+          88 "*"-CMD-INS-OTA-ZP             VALUE   21.
+          88 "*"-CMD-ERR                    VALUE  -9999 thru    9
+                                                      12 thru   19
+                                                      22 thru 9999.
+          88 "*"-MIT-TRANSAKTION            VALUE   10 20.
+          88 "*"-OHNE-TRANSAKTION           VALUE   11 21.
+          88 "*"-DEFAULT-ZPINS              VALUE   10 11.
+          88 "*"-SETZEN-ZPINS               VALUE   20 21.
+
+**          ---> Nutzdaten
+     05      "*"-DATEN.
+      10     "*"-PNR             PIC 9(02).
+      10     "*"-KANR            PIC X(19).
+      10     "*"-ZPINS           PIC X(22).
+      10     "*"-AKZ             PIC X(01).
+      10     "*"-TERMNR          PIC 9(08).
+      10     "*"-TRACENR         PIC 9(06).
+      10     "*"-AC              PIC 9(02).
+      10     "*"-BETRAG          PIC S9(07)V99 COMP.
+      10     "*"-MDNR            PIC 9(02).
+      10     "*"-TSNR            PIC 9(08).
+      10     "*"-KEYNAME         PIC X(08).
+
+************************************************************************
