@@ -0,0 +1,126 @@
+************************************************************************
+* Letzte Aenderung :: 2013-09-26
+* Letzte Version   :: G.01.00
+* Kurzbeschreibung :: Struktur der Pathway-Schnittstelle zwischen
+* Kurzbeschreibung :: Verarbeitungsserver und Messagemappern
+*
+*
+* Version G.01.00   vom 26-09-2013  - Neuerstellung
+*
+* Struktur der internen Schnittstelle zwischen den
+* Pathway-Servern
+*
+* Die 01-Stufe ist im Programm zu setzen
+* Die Gesamtlaenge der Struktur betraegt 10240 Bytes
+*
+* Diese Schnittstelle enspricht WXMSG01C. Die Anzahl der Stackpositionen
+* wurde gegenueber o.g. IFC auf 128 erhoeht. Der Stack wurde von 750
+* auf 1K erweitert.
+************************************************************************
+
+     05      "*"-SATZ.
+
+**    ---------> IFC-Header
+      10     "*"-HEADER.
+
+** -->    Kommandosteuerung
+       15    "*"-CC              PIC S9(04) COMP.
+**        Commands
+          88 "*"-CREATE-ISO      VALUE ZERO.
+          88 "*"-STACK-ONLY      VALUE 1.
+          88 "*"-VALID-CMD       VALUE 0 THRU 1.
+
+** -->    Aufrufer (fuer Bereich in Mappingtabelle, HASHKEY-SRV)
+       15    "*"-SRC-MSG         PIC X(16).
+       15    "*"-DST-MSG         PIC X(16).
+
+** -->    Fuer CREATE-ISO ist auch das Verfahren erforderlich
+       15    "*"-ISO              PIC S9(04) COMP.
+* ---> Nachrichtenpacker / -entpacker
+          88 "*"-EC                         VALUE    1.
+          88 "*"-VERF1                      VALUE    1.
+          88 "*"-EDC                        VALUE    2.
+          88 "*"-VERF2                      VALUE    2.
+          88 "*"-GICC                       VALUE    3.
+          88 "*"-VERF3                      VALUE    3.
+          88 "*"-OPT                        VALUE    4.
+          88 "*"-VERF4                      VALUE    4.
+          88 "*"-IFSF                       VALUE    5.
+          88 "*"-VERF5                      VALUE    5.
+*         ffu
+          88 "*"-VERF6                      VALUE    6.
+          88 "*"-VERF7                      VALUE    7.
+          88 "*"-VERF8                      VALUE    8.
+          88 "*"-VERF9                      VALUE    9.
+          88 "*"-VERF10                     VALUE    10.
+          88 "*"-VERF11                     VALUE    11.
+          88 "*"-VERF12                     VALUE    12.
+          88 "*"-VERF13                     VALUE    13.
+          88 "*"-VERF14                     VALUE    14.
+          88 "*"-VERF15                     VALUE    15.
+
+* ---> Ab hier ISO-Feldpacker
+          88 "*"-IFP48                      VALUE    16.
+          88 "*"-VERF16                     VALUE    16.
+*         ffu
+          88 "*"-VERF17                     VALUE    17.
+          88 "*"-VERF18                     VALUE    18.
+          88 "*"-VERF19                     VALUE    19.
+          88 "*"-VERF20                     VALUE    20.
+          88 "*"-VALID-VERF                 VALUE    1 THRU 20.
+
+** -->    Fuer Fehlerrueckgabe
+       15    "*"-RC                PIC S9(04) COMP.
+**        Returncodes
+          88 "*"-OK              VALUE ZERO.
+          88 "*"-CMD-ERROR       VALUE 1.
+          88 "*"-ISO-ERROR       VALUE 2.
+          88 "*"-NO-HASH         VALUE 100.
+
+**    ---------> Nutzdaten
+
+*  -->    Daten der internen Schnittstelle
+      10     "*"-MESSAGE-WRAP       PIC X(4096).
+*  -->    ggf. zweite Message
+      10     "*"-MESSAGE-WRAP-AUX   PIC X(4096).
+
+*  -->    Stack Anwendungsdaten
+      10     "*"-APP-DATA.
+*kl20070418 - Neu: Zielbytemap wg. optionaler Felder
+       15    "*"-ABMP-O.
+        20   "*"-ABMP            PIC 9           OCCURS 128.
+*kl20070418 - Ende
+       15    "*"-APTR-O.
+        20   "*"-APTR            PIC S9(04) COMP OCCURS 128.
+       15    "*"-ALEN-O.
+        20   "*"-ALEN            PIC S9(04) COMP OCCURS 128.
+**          ---> Pointer auf naechste freie Stelle im Datenbuffer AD
+       15    "*"-APP-NEXT-PTR    PIC S9(04) COMP.
+
+**          ---> Stackdaten
+       15    "*"-AD              PIC X(1024).
+
+*  -->    Reserve / For future use
+      10     "*"-FFU             PIC X(344).
+
+*********************************************************************
+* ENDE DER SCHNITTSTELLE                                            *
+*********************************************************************
+*
+* Laengenberechnung
+* -----------------
+*
+* Header                 38
+* Messagewrap 1        4096
+* Messagewrap 2        4096
+* ABMP-O                128
+* APTR-O                256
+* ALEN-O                256
+* APP-NEXT-PTR            2
+* AD                   1024
+*------------------------------
+* Zwischensumme        9896
+* FFU                   340
+*------------------------------
+*                     10240
+*==============================
