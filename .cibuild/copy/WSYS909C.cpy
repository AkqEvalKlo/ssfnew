@@ -0,0 +1,11 @@
+******************************************************************
+* Übergabe-Bereich WSYS909 - Übergabe für PCI-SecServ PCICSS6S   *
+******************************************************************
+
+ 01      "*"-WSYS909C.
+    05   "*"-RCODE              PIC S9(04) COMP.
+     88  "*"-OK                 VALUE ZERO.
+    05   "*"-KEYNAME            PIC X(08).
+    05   "*"-TERMNR             PIC 9(08).
+    05   "*"-RND                PIC X(16).
+    05   "*"-PAN                PIC X(32).
