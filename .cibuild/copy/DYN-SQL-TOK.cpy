@@ -0,0 +1,6 @@
+* Syntax-check stand-in for the external =SSFLIBTM DYN-SQL-TOK
+* copybook (dynamic-SQL token table). Not part of the real
+* repository; only used so cobc -fsyntax-only can resolve the COPY
+* statement when desk-checking changed programs.
+ 01          DYN-SQL-TOKEN-TABLE.
+     05      DYN-SQL-TOKEN       PIC X(32)  OCCURS 20.
