@@ -0,0 +1,147 @@
+*****************************************************************
+* Autor            : APCON C&S, Kay Lorenz
+* erstellt am      : 29.11.1998
+* letzte Aenderung :
+* Beschreibung     : Schnittstelle zum Modul WXEMA50
+*                    ec-spezifische Zwischenschicht neues PAC/MAC
+*
+*                    S&B Dialog 1062 / ISO8583
+*
+*    Feld RCODE    : 0   -   OK
+*                    1 - 128 Fehler bei BMP
+*                    240 -   ungueltiger Wert fuer CMD
+*                    254 -   sonstiger Fehler COBOL-Feld
+*                    255 -   sonstiger Fehler
+*
+*    Feld CMD      : 12  -   ISO nach COBOL
+*                    13  -   COBOL nach ISO
+*
+*
+*    Feld ISOTYP   : 1   -   EC-Nachricht (vom Terminal - zum Terminal)
+*
+*    Datenfelder:    In/Out* Beschreibung
+*
+*    Feld ISOLEN   : I/O     Laenge der ISO-Nachricht
+*
+*    Feld ISOSTRING: I/O     ISO-Nachricht
+*
+*    Feld BYTEMAP  : I/O     Byte-Map der Iso-Nachricht
+*
+*    Feld COBREC   : I/O     edc-spezifischer record fuer die
+*                            Daten der Felder der ISO-Nachricht
+*
+*
+*
+* Aenderungen      :
+*
+*****************************************************************
+*
+ 01          "*"-WSYS950C.
+     05      "*"-VERWALTUNG.
+      10     "*"-RCODE           PIC S9(04) COMP.
+          88 "*"-OK                         VALUE 0.
+          88 "*"-ERR                        VALUE -9999 THRU    -1
+                                                      1 THRU  9999.
+          88 "*"-FELDERR                    VALUE     1 THRU   128.
+          88 "*"-CMDERR                     VALUE  240.
+          88 "*"-COBERR                     VALUE  254.
+          88 "*"-DIVERR                     VALUE  255.
+
+      10     "*"-CMD             PIC S9(04) COMP.
+          88 "*"-ISO2COB                    VALUE    12.
+          88 "*"-COB2ISO                    VALUE    13.
+          88 "*"-SB2COB                     VALUE    22.
+          88 "*"-COB2SB                     VALUE    23.
+
+      10     "*"-ISOTYP          PIC S9(04) COMP.
+          88 "*"-EC                         VALUE    1.
+          88 "*"-EDC                        VALUE    2.
+
+     05      "*"-DATEN.
+      10     "*"-ISOLEN          PIC S9(04) COMP.
+      10     "*"-ISOSTRING       PIC  X(256).
+      10     "*"-BYTEMAP         PIC  X(128).
+      10     "*"-COBREC.
+        15   "*"-NTYPE           PIC  9(04).
+        15   "*"-PANLEN          PIC  9(02).
+        15   "*"-PAN             PIC  X(19).
+        15   "*"-ABWKZ           PIC  9(06).
+        15   "*"-BETRAG          PIC  9(12).
+        15   "*"-ISOBETRAG       PIC  X(06).
+        15   "*"-TRACENR         PIC  9(06).
+        15   "*"-ISOTRACENR      PIC  X(03).
+        15   "*"-ZEIT            PIC  9(06).
+        15   "*"-ISOZEIT         PIC  X(03).
+        15   "*"-DATUM           PIC  9(04).
+        15   "*"-ISODATUM        PIC  X(02).
+        15   "*"-VERFALL         PIC  9(04).
+        15   "*"-BRANCH          PIC  9(04).
+        15   "*"-ERFASSUNG       PIC  9(03).
+        15   "*"-KONDCODE        PIC  9(02).
+        15   "*"-ANZPIN          PIC  9(02).
+        15   "*"-NETZBETRLEN     PIC  9(02).
+        15   "*"-NETZBETR        PIC  X(12).
+        15   "*"-UESLEN          PIC  9(02).
+        15   "*"-UESSTELLE       PIC  X(12).
+        15   "*"-ISOUES          PIC  X(06).
+        15   "*"-SPUR2LEN        PIC  9(02).
+        15   "*"-SPUR2           PIC  X(38).
+        15   "*"-REFNR           PIC  X(12).
+        15   "*"-POSNR           PIC  X(12).
+        15   "*"-AID             PIC  X(06).
+        15   "*"-AC              PIC  9(02).
+        15   "*"-TERMNR          PIC  9(08).
+        15   "*"-TERMID          PIC  X(04).
+        15   "*"-HAENDLER        PIC  X(40).
+        15   "*"-WAEHR-ACQ       PIC  9(03).
+        15   "*"-WKZ             PIC  9(03)
+                 REDEFINES "*"-WAEHR-ACQ.
+        15   "*"-WAEHR-ISS       PIC  9(03).
+        15   "*"-PAC             PIC  X(08).
+        15   "*"-SVERF           PIC  X(16).
+
+        15   "*"-VERSCH-LEN      PIC  9(03).
+        15   "*"-VERSCH-PARAM.
+         20  "*"-SI              PIC  X(08).
+         20  "*"-SN              PIC  X.
+         20  "*"-FILLER          PIC  X(25).
+        15   "*"-VERSCH-PARAM-N REDEFINES "*"-VERSCH-PARAM.
+         20  "*"-SG              PIC  X.
+         20  "*"-SV              PIC  X.
+         20  "*"-RNDMES          PIC  X(16).
+         20  "*"-RNDPAC          PIC  X(16).
+
+        15   "*"-BMP59DATEN.
+         20  "*"-BMP59LEN        PIC  999.
+         20  "*"-BMP59           PIC  X(08).
+        15   "*"-BMP60DATEN.
+         20  "*"-BMP60LEN        PIC  999.
+         20  "*"-ISOBMP60        PIC  X(256).
+        15   "*"-AUTODATEN.
+         20  "*"-TRANSTYP        PIC  9(04).
+         20  "*"-AUTOTRACENR     PIC  9(06).
+         20  "*"-AUTOZEIT        PIC  9(06).
+         20  "*"-AUTODATUM       PIC  9(04).
+         20  "*"-AUTONETID       PIC  X(11).
+         20  "*"-AUTOUES         PIC  X(11).
+        15   "*"-MAC             PIC  X(08).
+        15   "*"-ECPAN.
+         20  "*"-ECBH            PIC  99.
+         20  "*"-ECBLZ           PIC  9(8).
+         20  "*"-ECTRENN         PIC  X.
+         20  "*"-ECKONTO         PIC  9(10).
+         20  "*"-ECPRZIF         PIC  9.
+        15   "*"-CCODE           PIC  9(04).
+        15   "*"-KARTENF         PIC  9(04).
+        15   "*"-EELC            PIC  X(22).
+        15   "*"-EELCLEN         PIC  9(03).
+        15   "*"-FBZ             PIC  9.
+        15   "*"-FBZLEN          PIC  9(03).
+        15   "*"-ISOPOSNR        PIC  X(06).
+
+*-->    S&B-Spezifische Felder
+
+        15   "*"-FLSN            PIC  X(05).
+        15   "*"-FLPNR           PIC  X(02).
+        15   "*"-FLHGN           PIC  X(02).
+        15   "*"-FLTID           PIC  X(04).
