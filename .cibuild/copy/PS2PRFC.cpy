@@ -0,0 +1,24 @@
+*****************************************************************
+* Autor            : AKQUINET, HJO
+* erstellt am      : 21.02.2008
+* letzte Aenderung : 21.02.2008
+* Beschreibung     : Schnittstelle zum Spur-2 Prüfmodul PS2PRF
+*                    ZKA-Prüfungen nach TA 7.0
+*    Feld RCODE    : 0 - OK
+*                   >0 - Antwortcode für ISO-MSG n KMDO
+*
+* Aenderungen      :
+*
+*
+*****************************************************************
+*
+ 01          "*"-PS2PRFC.
+     05      "*"-RCODE               PIC S9(04) COMP.
+          88 "*"-OK                             VALUE 0.
+          88 "*"-ERR-STATUS                     VALUE -9999 THRU -1
+                                                       1 THRU  9999.
+     05      "*"-KARTEN-FLAG         PIC  99.
+          88 "*"-GIRO-CARD                      VALUE 01.
+          88 "*"-ALLIANCE-CARD                  VALUE 02.
+
+*****************************************************************
