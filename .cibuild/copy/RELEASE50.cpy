@@ -0,0 +1,16 @@
+*******************************************************************
+* Autor            : Itelligence AG, Kay Lorenz
+* erstellt am      : 21.02.2003
+* letzte Aenderung :
+* Beschreibung     : Ab hier beginnen die Schnittstellen
+*                    fur Release 5.0
+*
+* Aenderungen      : nn.nn.nn
+*
+*
+*******************************************************************
+*
+* Inhalt
+*
+* WSYS501C     Schnittstelle zum BER-TLV Modul WSYS501
+*
