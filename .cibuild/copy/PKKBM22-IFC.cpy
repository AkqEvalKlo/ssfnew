@@ -0,0 +1,35 @@
+************************************************************************
+* Beschreibung     : Schnittstelle zum Modifizieren KAAI-BMP22
+*                    gegen die Tabelle =BMP22MOD
+*
+* Aenderungen:
+*----------------------------------------------------------------*
+* Vers. | Datum   | von | Kommentar                              *
+*-------|---------|-----|----------------------------------------*
+*G.01.nn|         |     |
+*-------|---------|-----|----------------------------------------*
+*G.01.00|20171114 | HJO | Neuerstellung
+*----------------------------------------------------------------*
+*
+* Verwaltungsfelder:
+*
+*    Feld RC       :    0 -   OK
+*                       1 -   Parameter nicht numerisch
+*
+* Datenfelder:
+*
+*    Feld MDNR     :   Mandant
+*         TSNR     :   Tankstelle
+*         CARDSYS  :   1 = Indoor, 2 = Outdoor, 3 = Waschanlage
+*         ISO-KONZ :   ISO-Anwendung oder KONZ1 Anwendung ruft auf
+*
+************************************************************************
+ 01          PKKBM22-IFC.
+     05      PKKBM22-RC           PIC S9(04) COMP.
+     05      PKKBM22-MDNR         PIC 9(02).
+     05      PKKBM22-TSNR         PIC 9(08).
+     05      PKKBM22-CARDSYS      PIC 9(02).
+     05      PKKBM22-ISO-KONZ     PIC X(01).
+     05      PKKBM22-POS3         PIC 9(01).
+
+************************************************************************
