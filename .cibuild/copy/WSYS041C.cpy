@@ -0,0 +1,103 @@
+*****************************************************************
+* Autor            : it-eys
+* erstellt am      : 26.11.2003
+* letzte Aenderung : 26.11.2002
+* Beschreibung     : Schnittstelle zum Modul WSYS041,
+*                    für WXEMA04 / Pruefung Spur 3 EC-Karten
+*
+*****************************************************************
+*
+ 01          "*"-WSYS041C.
+     05      "*"-DATEN.
+      10     "*"-ISOLEN          PIC S9(04) COMP.
+      10     "*"-ISOSTRING       PIC  X(256).
+      10     "*"-BYTEMAP         PIC  X(128).
+      10     "*"-COBREC.
+        15   "*"-NTYPE           PIC  X(04).
+        15   "*"-PANLEN          PIC  X(02).
+        15   "*"-PAN             PIC  X(19).
+        15   "*"-ABWKZ           PIC  X(06).
+        15   "*"-BETRAG          PIC  X(12).
+        15   "*"-ISOBETRAG       PIC  X(06).
+        15   "*"-TRACENR         PIC  X(06).
+        15   "*"-ISOTRACENR      PIC  X(03).
+        15   "*"-ZEIT            PIC  X(06).
+        15   "*"-ISOZEIT         PIC  X(03).
+        15   "*"-DATUM           PIC  X(04).
+        15   "*"-ISODATUM        PIC  X(02).
+        15   "*"-VERFALL         PIC  X(04).
+        15   "*"-BRANCH          PIC  X(04).
+        15   "*"-CCODE           PIC  X(04).
+        15   "*"-ERFASSUNG       PIC  X(03).
+        15   "*"-KARTENF         PIC  X(04).
+        15   "*"-KONDCODE        PIC  X(02).
+        15   "*"-ANZPIN          PIC  X(02).
+        15   "*"-NETZBETRLEN     PIC  X(02).
+        15   "*"-NETZBETR        PIC  X(12).
+        15   "*"-UESLEN          PIC  X(02).
+        15   "*"-UESSTELLE       PIC  X(12).
+        15   "*"-ISOUES          PIC  X(06).
+        15   "*"-ECPAN.
+         20  "*"-ECBH            PIC  XX.
+         20  "*"-ECBLZ           PIC  X(8).
+         20  "*"-ECTRENN         PIC  X.
+         20  "*"-ECKONTO         PIC  X(10).
+         20  "*"-ECPRZIF         PIC  X.
+        15   "*"-SPUR2LEN        PIC  X(02).
+        15   "*"-SPUR2           PIC  X(38).
+        15   "*"-REFNR           PIC  X(12).
+        15   "*"-POSNR           PIC  X(12).
+        15   "*"-ISOPOSNR        PIC  X(06).
+        15   "*"-AID             PIC  X(06).
+        15   "*"-AC              PIC  X(02).
+        15   "*"-TERMNR          PIC  X(08).
+        15   "*"-TERMID          PIC  X(04).
+        15   "*"-VUNR            PIC  X(15).
+        15   "*"-HAENDLER        PIC  X(40).
+
+        15   "*"-BMP48.
+          20 "*"-BMP48LEN        PIC  X(03).
+          20 "*"-BMP48DATA.
+           25  "*"-K-MAC-T-NEU   PIC  X(16).
+           25  "*"-K-PAC-T-NEU   PIC  X(16).
+           25  "*"-IKT           PIC  X(02).
+
+        15   "*"-EELC            PIC  X(22).
+        15   "*"-EELCLEN         PIC  X(03).
+        15   "*"-WAEHR-ACQ       PIC  X(03).
+        15   "*"-WKZ             PIC  X(03)
+                 REDEFINES "*"-WAEHR-ACQ.
+        15   "*"-WAEHR-ISS       PIC  X(03).
+        15   "*"-PAC             PIC  X(08).
+        15   "*"-SVERF           PIC  X(16).
+        15   "*"-VERSCH-LEN      PIC  X(03).
+
+        15   "*"-VERSCH-PARAM.
+         20  "*"-IHT             PIC  X.
+         20  "*"-VHT             PIC  X.
+         20  "*"-RND             PIC  X(08).
+         20  "*"-SI              PIC  X(08).
+         20  "*"-FILLER          PIC  X(16).
+        15   "*"-VERSCH-PARAM-N REDEFINES "*"-VERSCH-PARAM.
+         20  "*"-SG              PIC  X.
+         20  "*"-SV              PIC  X.
+         20  "*"-RNDMES          PIC  X(16).
+         20  "*"-RNDPAC          PIC  X(16).
+
+        15   "*"-BMP59DATEN.
+         20  "*"-BMP59LEN        PIC  XXX.
+         20  "*"-BMP59           PIC  X(08).
+
+        15   "*"-BMP60DATEN.
+         20  "*"-BMP60LEN        PIC  XXX.
+         20  "*"-ISOBMP60        PIC  X(99).
+        15   "*"-FBZ             PIC  9.
+        15   "*"-FBZLEN          PIC  X(03).
+        15   "*"-AUTODATEN.
+         20  "*"-TRANSTYP        PIC  X(04).
+         20  "*"-AUTOTRACENR     PIC  X(06).
+         20  "*"-AUTOZEIT        PIC  X(06).
+         20  "*"-AUTODATUM       PIC  X(04).
+         20  "*"-AUTONETID       PIC  X(11).
+         20  "*"-AUTOUES         PIC  X(11).
+        15   "*"-MAC             PIC  X(08).
