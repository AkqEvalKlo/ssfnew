@@ -0,0 +1,9 @@
+**********************************************************************
+ 01          TFHO7FMC.
+     05      TFHO7FMC-CMD        PIC XX.
+       88    KOMMANDO-OK         VALUE "WD", "F", "E", "EJ", "S",
+                                       "R", "AR", "CC".
+     05      MDNR                PIC 9(08).
+     05      TS-SART             PIC S9(04) COMP.
+     05      DATLEN              PIC S9(04) COMP.
+     05      NDATEN              PIC X(4096).
