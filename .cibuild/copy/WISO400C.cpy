@@ -0,0 +1,113 @@
+************************************************************************
+* erstellt am      : 06.03.2006
+* letzte Aenderung : 18.07.2008
+* letzte Version   : A.01.00
+*
+* kl20080717 - Neues Kommando LOOK4TAGXP - Rueckgabe entpackte TAG-Werte
+*
+* Beschreibung     : Schnittstellenmodul zwischen Applikation und
+*                    BER-TLV- (WISO300) bzw. KAAI-LTV-Fummler (WISO310)
+*
+*                    Es werden 2 Funktionen unterstuetzt:
+*
+*                        1. Umkodieren von BER-TLV nach KAAI-LTV
+*                        2. Umkodieren von KAAI-LTV nach BER-TLV
+*
+*
+* Aenderungen:
+*----------------------------------------------------------------*
+* Vers. | Datum   | von | Kommentar                              *
+*-------|---------|-----|----------------------------------------*
+*A.01.nn|         |     |
+*-------|---------|-----|----------------------------------------*
+*A.01.00|20060306 | jb  | Neuerstellung
+*----------------------------------------------------------------*
+*
+* Verwaltungsfelder:
+*
+*    Feld RCODE    :   0 -   OK
+*                    246 -   gesuchtes Subfeld / TAG nicht im String gef.
+*                    247 -   kein Subfeld fuer gefundenes TAG vorhanden
+*                    248 -   Fehler beim Laden der Tabellen TLV2LTV
+*                            oder STAG2TAG
+*                    249 -
+*                    250 -   Reihenfolgefehler (1. Aufruf muss
+*                            immer ein TAG sein
+*                    251 -   TAG-Kodierung falsch
+*                            max. 2 Byte lange TAG's werden unterst.
+*                    252 -   Laengenfehler
+*                            - max. 512 - 4
+*                            - verbleibende Laenge zu kurz fuer DA
+*                            - Laengenschl. falsch: max. 2 Bytes
+*                            - Wertefeld > 255
+*                    253 -   irrelevant
+*                    254 -   fehlerhaftes Kommando
+*                    255 -   irrelevant
+*
+*    Feld CMD      : 10  -   Umschluesseln BER-TLV -> KAAI-LTV
+*                    20  -   Umschluesseln KAAI-LTV -> BER-TLV
+*                    30  -   Suchen bestimmtes TAG
+*                    31  -   Suchen bestimmtes Subfeld
+*                    40  -   Suchen bestimmtes TAG - entpackte Rueckgabe
+*                    41  -   Suchen bestimmtes SF  - entpackte Rueckgabe
+*
+* Datenfelder:     In/Out* Beschreibung
+*
+*    Feld BER-TLV-LEN    : I/O     Laenge TLV-String
+*
+*    Feld BER-TLV-STRING : I/O     TLV-codierter String
+*
+*    Feld KAAI-LTV-LEN   : I/O     Laenge TLV-String
+*
+*    Feld KAAI-LTV-STRING: I/O     TLV-codierter String
+*
+*    Feld DF4F-SF99      : O       TAG DF4F bzw. Subfeld-Nr. 99 in ASCII
+*                                  Der Inhalt des TAG's bzw. Subfelds
+*                                  wird aus dem Eingabestring extrahiert
+*                                  und hier zurueckgegeben
+*
+*    Feld SEARCH-TAG     : I       zu suchendes TAG (linksbuendig)
+*
+*    Feld SEARCH-SF      : I       zu suchendes Subfeld
+*
+*                     * aus Sicht WISO400
+*
+************************************************************************
+
+ 01          "*"-WISO400C.
+     05      "*"-VERWALTUNG.
+**          ---> Rueckgabestatus
+      10     "*"-RCODE           PIC S9(04) COMP.
+          88 "*"-OK                         VALUE 0.
+          88 "*"-ERR                        VALUE -9999 THRU    -1
+                                                      1 THRU  9999.
+          88 "*"-NOTFOUND                   VALUE  246.
+          88 "*"-MISSINGTAG                 VALUE  247.
+          88 "*"-LADERR                     VALUE  248.
+          88 "*"-NOSTAG                     VALUE  249.
+          88 "*"-ORDERERR                   VALUE  250.
+          88 "*"-TAGERR                     VALUE  251.
+          88 "*"-LENERR                     VALUE  252.
+          88 "*"-COBERR                     VALUE  253.
+          88 "*"-CMDERR                     VALUE  254.
+          88 "*"-DIVERR                     VALUE  255.
+
+**          ---> Kommando
+      10     "*"-CMD             PIC S9(04) COMP.
+          88 "*"-TAG2SF                     VALUE   10.
+          88 "*"-SF2TAG                     VALUE   20.
+          88 "*"-LOOK4TAG                   VALUE   30.
+          88 "*"-LOOK4SF                    VALUE   31.
+          88 "*"-LOOK4TAGXP                 VALUE   40.
+          88 "*"-LOOK4SFXP                  VALUE   41.
+
+     05      "*"-DATEN.
+      10     "*"-BER-TLV-LEN     PIC S9(04) COMP.
+      10     "*"-BER-TLV-STRING  PIC X(1024).
+      10     "*"-KAAI-LTV-LEN    PIC S9(04) COMP.
+      10     "*"-KAAI-LTV-STRING PIC X(1024).
+      10     "*"-DF4F-SF99       PIC X(02).
+      10     "*"-SEARCH-TAG      PIC X(04).
+      10     "*"-SEARCH-SF       PIC 9(02).
+
+************************************************************************
