@@ -0,0 +1,35 @@
+************************************************************************
+* erstellt am      : 07.08.2006
+* letzte Aenderung : 07.08.2006
+* Beschreibung     : Schnittstelle zum Modul WML0000
+*                    Mailversender
+*
+* Aenderungen      :
+*
+*
+************************************************************************
+ 01          "*"-WML0000C.
+*    Retruncode
+     05      "*"-RC                     PIC S9(04) COMP.
+*    Knotenname fuer generelle Mailparameter
+     05      "*"-SYSTEM-NAME            PIC X(08).
+*    Sendendes Programm / Mandant / Tankstelle fuer Zugriff auf
+*    EKONTAKTE und EMAIL
+     05      "*"-MODUL                  PIC X(08).
+     05      "*"-MDNR                   PIC 9(02).
+     05      "*"-TSNR                   PIC 9(08).
+*    ggf. Betreffzeile (falls nicht default aus DB)
+     05      "*"-SUBJECT-LEN            PIC S9(04) COMP.
+     05      "*"-SUBJECT-VAL            PIC X(80).
+*    ggf. Text (falls nicht aus DB)
+     05      "*"-BODY-LEN               PIC S9(04) COMP.
+     05      "*"-BODY-VAL               PIC X(1024).
+*    ggf. anzuhaengende Datei (falls nicht aus DB)
+     05      "*"-ATTACHEMENT-LEN        PIC S9(04) COMP.
+     05      "*"-ATTACHEMENT-VAL        PIC X(36).
+*    ggf. Name des Attachements (der Datei) auf dem Zielsystem
+     05      "*"-PCFILE-LEN             PIC S9(04) COMP.
+     05      "*"-PCFILE-VAL             PIC X(30).
+*    ggf. Namenserweiterung auf dem Zielsystem (PC-Extension)
+     05      "*"-PCEXT-LEN              PIC S9(04) COMP.
+     05      "*"-PCEXT-VAL              PIC X(20).
