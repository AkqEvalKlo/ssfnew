@@ -0,0 +1,98 @@
+************************************************************************
+* erstellt am      : 07.04.2015 aus WSYS066C
+* letzte Aenderung :
+* Beschreibung     : Schnittstelle zum Modul WSY7066
+*                    Boxen-Aufrufe bestücken aus INT-SCHNITTSTELLE
+*                    mit realisierten Funktionec MAC-BILDEN-AS,
+*                    MAC-PRUEFEN-AS
+*
+*    Feld RCODE    : 0    -  OK
+*                   9999  -  ungueltiger  Aufruf
+*                   1 -   -  Fehler  aus WSYS065 durchgereicht
+*                   9998
+*
+*    Feld ANWENDUNG: SL   -  default
+*                    TO   -  Total
+*                    DK   -  DKV
+*                    UT   -  UTA
+*                    TN   -  TND
+*                    GC   -  girocard
+*                    KA   -  KAAI
+*
+*    Feld CMD      : PU   -  PAC UMSCHLÜSSELN
+*                    BT   -  MAC bilden Terminal
+*                    BA   -  MAC bilden AS
+*                    MB   -  MAC bilden Individuell TKEY (z.B. SHELL)
+*                    MP   -  MAC prüfen Individuell TKEY
+*                    PT   -  MAC prüfen Terminal
+*                    PA   -  MAC prüfen AS
+*
+*    Feld TKEY-NAME: optional:abweichender Terminal-key vom Standard
+*    Feld AKEY-NAME: optional:abweichender AS-KEY       vom Standard
+*
+*
+*
+* Aenderungen      : 2016-06-22  für WIKO066E (TOKHEIM)
+*
+*
+************************************************************************
+*
+ 01          "*"-WSY7066C.
+     05      "*"-RCODE           PIC S9(04) COMP.
+          88 "*"-OK                         VALUE 0.
+          88 "*"-ERR                        VALUE -9999 THRU    -1
+                                                      1 THRU  9999.
+     05      "*"-ANWENDUNG       PIC XX.
+          88 "*"-DEFAULT                    VALUE    "SL".
+          88 "*"-TOTAL                      VALUE    "TO".
+          88 "*"-DKV                        VALUE    "DK".
+          88 "*"-UTA                        VALUE    "UT".
+          88 "*"-TND                        VALUE    "TN".
+          88 "*"-GIRO                       VALUE    "GC".
+          88 "*"-KAAI                       VALUE    "KA".
+
+     05      "*"-CMD             PIC XX.
+          88 "*"-PAC-UMSCHL                 VALUE    "PU".
+          88 "*"-MAC-BILDEN                 VALUE    "MB".
+          88 "*"-MAC-PRUEFEN                VALUE    "MP".
+          88 "*"-MAC-BILDEN-TS              VALUE    "BT".
+          88 "*"-MAC-BILDEN-AS              VALUE    "BA".
+          88 "*"-MAC-PRUEFEN-TS             VALUE    "PT".
+          88 "*"-MAC-PRUEFEN-AS             VALUE    "PA".
+
+     05      "*"-VERF            PIC S9(04) COMP.
+          88 "*"-EC                         VALUE    1.
+          88 "*"-VERF1                      VALUE    1.
+          88 "*"-EDC                        VALUE    2.
+          88 "*"-VERF2                      VALUE    2.
+          88 "*"-GICC                       VALUE    3.
+          88 "*"-VERF3                      VALUE    3.
+          88 "*"-OPT                        VALUE    4.
+          88 "*"-VERF4                      VALUE    4.
+          88 "*"-IFSF                       VALUE    5.
+          88 "*"-VERF5                      VALUE    5.
+*         ffu
+          88 "*"-VERF6                      VALUE    6.
+          88 "*"-VERF7                      VALUE    7.
+          88 "*"-VERF8                      VALUE    8.
+          88 "*"-VERF9                      VALUE    9.
+          88 "*"-VERF10                     VALUE    10.
+          88 "*"-VERF11                     VALUE    11.
+          88 "*"-VERF12                     VALUE    12.
+          88 "*"-VERF13                     VALUE    13.
+          88 "*"-VERF14                     VALUE    14.
+          88 "*"-VERF15                     VALUE    15.
+* ---> Ab hier ISO-Feldpacker
+          88 "*"-IFP48                      VALUE    16.
+          88 "*"-VERF16                     VALUE    16.
+*         ffu
+          88 "*"-VERF17                     VALUE    17.
+          88 "*"-VERF18                     VALUE    18.
+          88 "*"-VERF19                     VALUE    19.
+          88 "*"-VERF20                     VALUE    20.
+
+     05      "*"-TKEY-NAME       PIC X(08).
+     05      "*"-AKEY-NAME       PIC X(08).
+     05      "*"-BOXMON-TEXT     PIC X(16).
+
+************************************************************************
