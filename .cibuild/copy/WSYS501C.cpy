@@ -0,0 +1,59 @@
+*******************************************************************
+* Modulschnittstelle zum BERTLV-Kodierer WSYS501                  *
+*-----------------------------------------------------------------*
+*                         Aenderungshistorie                      *
+*                                                                 *
+* TT.MM.JJ VVV.VV TTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTT *
+*                                                                 *
+*******************************************************************
+*----------------------> Schnittstelle
+     05      "*"-IN.
+      10     "*"-IN-HEADER.
+       15    "*"-BUFLEN          PIC S9(04) COMP.
+       15    "*"-CMD             PIC S9(04) COMP.
+          88 "*"-MODE-VALID      VALUE 0 1 2 3 4 5.
+          88 "*"-MODE-INIT       VALUE ZERO.
+          88 "*"-MODE-DECODE     VALUE 1.
+          88 "*"-MODE-ENCODE     VALUE 2.
+          88 "*"-MODE-K2B        VALUE 3.
+          88 "*"-MODE-B2K        VALUE 4.
+          88 "*"-MODE-K2A        VALUE 5.
+      10     "*"-SA              PIC 9(03).
+      10     "*"-SF              PIC 9(03).
+      10     "*"-IN-STRING       PIC X(512).
+*
+* ------> Ausgabepuffer
+*
+     05      "*"-OUT.
+      10     "*"-OUT-HEADER.
+       15    "*"-CC              PIC S9(04) COMP.
+          88 "*"-OK              VALUE ZERO.
+          88 "*"-CMD-INVAL       VALUE 1.
+          88 "*"-LEN-INVALID     VALUE 2.
+          88 "*"-OVERFLOW        VALUE 3.
+          88 "*"-NO-DATA         VALUE 4.
+          88 "*"-READ-ERROR      VALUE 5.
+          88 "*"-TAGLEN-INVAL    VALUE 6.
+          88 "*"-UNKNOWN-TAG     VALUE 7.
+          88 "*"-KAAI-INVALID    VALUE 8.
+          88 "*"-KAAI-UNKNOWN    VALUE 9.
+          88 "*"-UNKNOWN         VALUE 9999.
+          88 "*"-NOK             VALUE 1 THRU 9999.
+
+      10     "*"-RESULT.
+* Fuer Adressierung per Referencemodification
+       15    "*"-TAG-ADRESSING   OCCURS 100.
+          20 "*"-TAGNO           PIC X(04).
+          20 "*"-KAAI            PIC S9(04)   COMP.
+          20 "*"-INPOS           PIC S9(04)   COMP.
+          20 "*"-INLEN           PIC S9(04)   COMP.
+* Optional fuer Adressierung in der Hostschnittstelle
+          20 "*"-OUTPOS          PIC S9(04)   COMP.
+          20 "*"-OUTLEN          PIC S9(04)   COMP.
+* Wertestack - Zugriff im aufrufenden Modul mittels RM
+       15    "*"-TAG-STACK.
+          20                     PIC X(1024).
+          20                     PIC X(1024).
+          20                     PIC X(1024).
+          20                     PIC X(1024).
+          20                     PIC X(1024).
