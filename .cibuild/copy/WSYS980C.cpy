@@ -0,0 +1,47 @@
+******************************************************************
+* Letzte Aenderung :: 2007-11-01
+* Letzte Version   :: C.06.00
+* Kurzbeschreibung :: Schnittstelle zum Modul WSYS980
+*
+* Aenderungen      :
+*
+* Version C.06.00   vom 01.11.2007  Neuerstellung
+*
+*
+************************************************************************
+*
+
+ 01          "*"-WSYS980C.
+
+*----> Modulverwaltung
+       05    "*"-VERWALTUNG.
+        10   "*"-CC                 PIC S9(04) COMP.
+*---->       Kommandocodes
+          88 "*"-GET-META                             VALUE 10.
+          88 "*"-GET-PROG                             VALUE 11.
+          88 "*"-GET-PRC                              VALUE 12.
+          88 "*"-GET-ANC                              VALUE 13.
+          88 "*"-GET-CLASS                            VALUE 14.
+*---->       Returncodes
+        10   "*"-RC                 PIC S9(04) COMP.
+          88 "*"-OK                                   VALUE ZERO.
+          88 "*"-CMD-INVAL                            VALUE 100.
+          88 "*"-PROCESS-INVAL                        VALUE 201.
+          88 "*"-CLASS-NOT-FOUND                      VALUE 301.
+          88 "*"-CLASS-ERROR                          VALUE 399.
+
+*----> Nutzdaten
+       05    "*"-NDATEN.
+*            Programmnamen (voll qualifiziert)
+        10   "*"-PROGRAM.
+         15  "*"-SYSTEM             PIC X(08).
+         15  "*"-VOL                PIC X(08).
+         15  "*"-SUBVOL             PIC X(08).
+         15  "*"-MODUL              PIC X(08).
+*            Prozessnamen
+        10   "*"-PROCESS            PIC X(18).
+*            Pathwaysystem
+        10   "*"-ANCNAME            PIC X(10).
+*            Service Identifikation
+        10   "*"-SERVICE.
+         15  "*"-SRV-CLASS          PIC X(16).
