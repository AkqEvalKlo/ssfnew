@@ -0,0 +1,47 @@
+******************************************************************
+* MEMREC7    Message-Beschreibung zwischen Anwendung             *
+*            und MEMLOG-PROCESS WEAT R7                          *
+******************************************************************
+*
+  01         "*"-MEMREC7.
+*                                    Funktion
+   02        "*"-CC              PIC S9(04) COMP.
+       88    "*"-INSERT              VALUE 1.
+       88    "*"-READ                VALUE 2.
+       88    "*"-EXIST               VALUE 3.
+       88    "*"-INSERT-R7           VALUE 71.
+       88    "*"-READ-R7             VALUE 72.
+       88    "*"-EXIST-R7            VALUE 73.
+       88    "*"-GET-STATS           VALUE 1000.
+       88    "*"-GET-STATS-RESET     VALUE 1001.
+       88    "*"-LOG-ON              VALUE 1002.
+       88    "*"-LOG-OFF             VALUE 1003.
+
+*                                    Verfahrenskennzeichen lt. GUDLOG
+   02        "*"-DATA.
+     05      "*"-VERFKZ          PIC XX.
+*                                    Timout fuer Aufbewahr. in Sekunden
+     05      "*"-TIMER           PIC S9(04) comp.
+*                                    Key des Logsatzes
+     05      "*"-RECKEY          PIC X(64).
+*
+     05      "*"-LOGDATA         PIC X(15000).
+
+*                                    Fuer R6-Anfragen (Abwärtskompatibilitä)
+   02        "*"-DATA-ALT REDEFINES "*"-DATA.
+     05      "*"-VERFKZ          PIC XX.
+*                                    Timout fuer Aufbewahr. in Sekunden
+     05      "*"-TIMER           PIC S9(04) comp.
+*                                    Key des Logsatzes
+     05      "*"-RECKEY          PIC X(16).
+*                                    Logdaten
+     05      "*"-LOGDATA         PIC X(5024).
+*                                    Zum Auffuellen
+     05      "*"-REST-NEU        PIC X(10024).
+
+*                                    Daten bei Signal-Timout
+   02        "*"-SIGDATA REDEFINES "*"-DATA.
+     05      "*"-SIGPARAM1       PIC S9(04) COMP.
+     05      "*"-SIGPARAM2       PIC S9(09) COMP.
+     05                          PIC X(15062).
+******************************************************************
