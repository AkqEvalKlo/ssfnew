@@ -0,0 +1,24 @@
+*******************************************************************
+* USING-Struktur fuer Routing-Modul NEU                           *
+* H.J. OHM                                            11.09.1990  *
+* Die Copystrecke ist fuer TTSA003 vorgesehen                     *
+* Neu mit Lade-Zeitpunkt, Laendercode + Branchenhauptschluessel   *
+*-----------------------------------------------------------------*
+*                         Aenderungshistorie                      *
+*                                                                 *
+* TT.MM.JJ VVV.VV TTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTT *
+*                                                                 *
+*******************************************************************
+*----------------------> Message
+     01      ROUT-SATZ.
+       05    ROUT-CC             PIC S9(04) COMP.
+          88 ROUT-OK                        VALUE 0.
+          88 ROUT-NOT-OK                    VALUE 1 THRU 9999.
+       05    ROUT-PAN            PIC X(11).
+       05    ROUT-LCODE          PIC 9(03).
+       05    ROUT-ID             PIC 99.
+       05    ROUT-DTX            PIC X(16).
+       05    ROUT-FREGATTE       PIC X(16).
+       05    ROUT-KZSYNC         PIC X(1).
+
+*******************************************************************
