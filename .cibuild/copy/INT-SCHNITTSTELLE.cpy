@@ -0,0 +1,83 @@
+**************************************************************
+* Version A.01.00   vom 11.08.1997   JB
+*
+* Struktur der internen Schnittstelle zwischen den
+* Pathway-Servern
+*
+* Die 01-Stufe ist im Programm zu setzen
+**************************************************************
+**          ---> FREGAT-Datenstruktur
+     05      "*"-SATZ.
+
+**          ---> Header
+      10     "*"-HEADER.
+       15    "*"-CC              PIC S9(04) COMP.
+
+**          ---> Rueckgabestatus
+          88 "*"-OK                         VALUE 0.
+          88 "*"-READ-IL                    VALUE 1.
+          88 "*"-WRITE-SL                   VALUE 2.
+          88 "*"-AUFBAU-IL                  VALUE 3.
+          88 "*"-ABBAU-SL                   VALUE 4.
+          88 "*"-AUFBAU-BL                  VALUE 5.
+          88 "*"-READ-AL                    VALUE 6.
+          88 "*"-WRITE-AL                   VALUE 7.
+          88 "*"-WRITEQ-AL                  VALUE 8.
+          88 "*"-FREI-BL                    VALUE 9.
+          88 "*"-SEND-ASYNC                 VALUE 10.
+          88 "*"-SEND-SYNC                  VALUE 11.
+
+**          ---> Commands
+          88 "*"-DISCON-TS                  VALUE 101.
+          88 "*"-DISCON-TO                  VALUE 102.
+          88 "*"-NO-CONNECT                 VALUE 103.
+          88 "*"-NO-BL                      VALUE 104.
+          88 "*"-MODEM-ERR                  VALUE 105.
+          88 "*"-NO-ANSWER                  VALUE 106.
+          88 "*"-UNS-MSG                    VALUE 107.
+          88 "*"-APPL-DOWN                  VALUE 108.
+          88 "*"-DIAGN-ANF                  VALUE 109.
+
+       15    "*"-TERMID          PIC X(16).
+       15    "*"-NEXTSERV        PIC X(16).
+       15    "*"-NEXTSERV-REDEF  REDEFINES "*"-NEXTSERV.
+        20   "*"-SERVKLASSE      PIC X(12).
+        20   "*"-SNIHEADZT       PIC X(04).
+       15    "*"-LINE            PIC X(16).
+       15    "*"-SENDLEN         PIC S9(04) COMP.
+       15    "*"-DTXNR           PIC X(16).
+       15    "*"-CUGID           PIC 99.
+       15    "*"-SESSNR          PIC S9(04) COMP.
+       15    "*"-MONNAME         PIC X(16).
+       15    "*"-MONNAME-REDEF   REDEFINES "*"-MONNAME.
+        20   "*"-MONKLASSE       PIC X(12).
+        20   "*"-SNIHEADVT       PIC X(04).
+
+**          ---> Nutzdaten (Nachrichten)
+      10     "*"-NDATEN          PIC X(512).
+**          ---> Reserve
+     05      "*"-RESERVE         PIC X(372).
+**          ---> Endbestimmungs-serverklasse
+     05      "*"-DEST-SERVER     PIC X(16).
+**          ---> Trace-Terminalid
+     05      "*"-TRACETERMID     PIC X(04).
+
+**          ---> Dialog-NR (Mesa-spl-nr)
+     05      "*"-DIALOGNR        PIC S9(04) COMP.
+**          ---> echte Datenlaenge
+     05      "*"-DATLEN          PIC S9(04) COMP.
+
+**          ---> Mandanten-Nr.
+     05      "*"-MDNR            PIC 9(08).
+
+**          ---> Tankstellen-Nr
+     05      "*"-TSNR            PIC 9(08).
+
+**          ---> Terminal-Nr.
+     05      "*"-TERMNR          PIC 9(08).
+
+**          ---> log. Protokoll
+     05      "*"-LOGPROT         PIC 9(02).
+
+**          ---> Verfahrenssteuerung electronic cash
+     05      "*"-ECKZ            PIC X(02).
