@@ -0,0 +1,48 @@
+*******************************************************************
+* Neue FREGAT Message fuer APCOME                                 *
+* hjo                                                 22.08.2003  *
+* mit extra-langen ndaten                                         *
+*-----------------------------------------------------------------*
+*                         Aenderungshistorie                      *
+*                                                                 *
+* TT.MM.JJ VVV.VV TTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTT *
+*                                                                 *
+*******************************************************************
+*----------------------> Laenge der Message
+     05      "*"-LEN             PIC S9(04) COMP.
+          88 FREGAT-LEN          VALUE 364.
+*----------------------> Message
+     05      "*"-SATZ.
+      10     "*"-HEADER.
+       15    "*"-CC              PIC S9(04) COMP.
+          88 "*"-OK                         VALUE 0.
+          88 "*"-READ-IL                    VALUE 1.
+          88 "*"-WRITE-SL                   VALUE 2.
+          88 "*"-AUFBAU-IL                  VALUE 3.
+          88 "*"-ABBAU-SL                   VALUE 4.
+          88 "*"-AUFBAU-BL                  VALUE 5.
+          88 "*"-READ-AL                    VALUE 6.
+          88 "*"-WRITE-AL                   VALUE 7.
+          88 "*"-WRITEQ-AL                  VALUE 8.
+          88 "*"-FREI-BL                    VALUE 9.
+          88 "*"-SEND-ASYNC                 VALUE 10.
+          88 "*"-SEND-SYNC                  VALUE 11.
+          88 "*"-DISCON-TS                  VALUE 101.
+          88 "*"-DISCON-TO                  VALUE 102.
+          88 "*"-NO-CONNECT                 VALUE 103.
+          88 "*"-NO-BL                      VALUE 104.
+          88 "*"-MODEM-ERR                  VALUE 105.
+          88 "*"-NO-ANSWER                  VALUE 106.
+          88 "*"-UNS-MSG                    VALUE 107.
+          88 "*"-APPL-DOWN                  VALUE 108.
+          88 "*"-DIAGN-ANF                  VALUE 109.
+
+       15    "*"-TERMID          PIC X(16).
+       15    "*"-NEXTSERV        PIC X(16).
+       15    "*"-LINE            PIC X(36).
+       15    "*"-DATLEN          PIC S9(04) COMP.
+       15    "*"-DTXNR           PIC X(16).
+       15    "*"-CUGID           PIC 99.
+       15    "*"-SESSNR          PIC S9(04) COMP.
+       15    "*"-MONNAME         PIC X(16).
+      10     "*"-NDATEN          PIC X(1500).
