@@ -0,0 +1,31 @@
+*****************************************************************
+* Autor            : APCON C&S, H-J Ohm
+* erstellt am      : 08.05.1996
+* letzte Aenderung : 26.03.97
+* Beschreibung     : Schnittstelle zum Modul PSYS905 Komm. ASMGR
+*
+*    Feld CC       : diverse Kommandos
+*
+*    Feld -daten   : In/Out Columns
+*
+*
+*
+*****************************************************************
+*
+ 01          "*"-REC.
+     05      "*"-CC              PIC S9(04) COMP.
+          88 "*"-FETCH-FIRST                     VALUE 1.
+          88 "*"-FETCH-NEXT                      VALUE 2.
+          88 "*"-SELECT-DTXNR                    VALUE 3.
+          88 "*"-UPDATE-LTG1                     VALUE 4.
+          88 "*"-UPDATE-LTG2                     VALUE 5.
+          88 "*"-UPDATE-LTGVAR                   VALUE 6.
+          88 "*"-SELECT-ROUTID                   VALUE 7.
+          88 "*"-UPDATE-SPERRE                   VALUE 8.
+          88 "*"-UPDATE-MEMLOG                   VALUE 9.
+     05      "*"-DATEN.
+      10     "*"-ROUTID          PIC  S9(04) COMP.
+      10     "*"-LTGIND          PIC  S9(04) COMP.
+      10     "*"-PRUEFLTG        PIC  S9(04) COMP.
+      10     "*"-FILLER          PIC  X(144).
+*****************************************************************
