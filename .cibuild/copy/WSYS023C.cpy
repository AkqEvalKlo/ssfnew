@@ -0,0 +1,49 @@
+* ****************************************************************
+*                   WSYS023 Datenschnittstelle                   *
+* ---------------------------------------------------------------*
+* Author      :  KL
+* Date created:  04-Sep-2002
+* Last Change :  06-Sep-2002
+* Remarks     :  Anpassung an WSYS410C - Fehlerserver
+* ****************************************************************
+*
+* ---------------------------------------------------------------*
+*                A l l g e m e i n e   F e h l e r               *
+* ---------------------------------------------------------------*
+*
+ 01      GEN-ERROR.
+    05   GEN-HEADER.
+      10 ERR-STAT            PIC S9(4) COMP.
+         88  ZUL-ERR-STAT        VALUE 0 1.
+         88  IS-NOT-POS          VALUE 0.
+         88  IS-POS              VALUE 1.
+         88  IS-OK               VALUE 0.
+         88  IS-STAT-ERR         VALUE 11.
+         88  IS-KZ-ERR           VALUE 12.
+         88  IS-ERRLOG           VALUE 13.
+         88  IS-ERRLOGHO         VALUE 14.
+         88  IS-DFUEOK           VALUE 15.
+         88  IS-FEHLER           VALUE 91.
+         88  IS-MANDANT          VALUE 99.
+      10 MODUL-NAME          PIC X(8).
+      10 ERROR-KZ            PIC X(2).
+      10 ERROR-NR            PIC S9(4) COMP.
+* Es folgen applikationsspezifische Daten.
+* Dieser Record muss fuer andere Applikationen angepasst werden.
+    05   APPL-SPEC-BUF.
+      10 MDNR                PIC 9(8).
+      10 TSNR                PIC 9(8).
+      10 TERMID              PIC X(4).
+      10 HOSA                PIC 9(2).
+      10 TSSA                PIC 9(3).
+      10 TRACENR             PIC X(3).
+* Und hier die eigentlichen Fehlermeldungen. Es sind dies
+* die Fehlertexte bei Programmfehlern bzw. der gesicherte
+* SQLCA bei SQL-Fehlern
+    05   DATEN-BUFFER.
+      10 DATEN-BUFFER1       PIC X(75).
+      10 DATEN-BUFFER2       PIC X(75).
+      10 DATEN-BUFFER3       PIC X(75).
+      10 DATEN-BUFFER4       PIC X(75).
+      10 DATEN-BUFFER5       PIC X(75).
+      10 DATEN-RESERVE       PIC X(137).
