@@ -0,0 +1,134 @@
+******************************************************************
+* Datei: MSGLIB                          Version vom: 14.11.2017
+******************************************************************
+*                       Aenderungshistorie                       *
+*                                                                *
+* 13.11.96 - A.01.10  Neue Module: PSYS015C                      *
+*                                  TTSA900C                      *
+*                                  FRESATZN                      *
+*                                  TOLP20M1                      *
+* 26.05.98 - A.01.11       ""      PSYS911C MEMREC               *
+*                                  INT-SCHNITTSTELLE             *
+*                                  PSYS901C PSYS905C             *
+*                                  PCAPM01C                      *
+*                                  PDBC
+* 15.09.00 - A.01.12       ""      WSYS021C                      *
+*                                                                *
+* 02.11.00   A.01.13       ""      THKO4FMC                      *
+* 19.02.01   A.01.13       ""      TFHO4FMC                      *
+* 07.12.00   A.01.00       ""      WSYS920C                      *
+*                                                                *
+* 26.02.01                 ""      WSYS022C                      *
+* 29.01.02   A.02.00  Alle TOLP.. sections entfernt              *
+* 31.01.02   A.02.21  Neues Element WSYS04TC                     *
+* 12.04.02   A.02.22  Neues Element WSYS960C                     *
+* 04.09.02   A.02.23        ""      WSYS023C                     *
+* 06.09.02   A.02.24        ""      WSYS410C                     *
+* 31.01.03   A.02.25        ""      WSYS955C                     *
+* 14.02.03   A.02.26        ""      WSYS015C                     *
+* 16.06.03   A.02.27        ""      WSYS016C                     *
+*                           ""      WSYS956C                     *
+* 15.08.03   A.02.28        ""      WSYS930C                     *
+* 19.08.03   A.02.29        ""      FREGAT-XXL                   *
+* 22.08.03   A.02.29        ""      FREGAT-NEU-XXL               *
+* 26.11.03   A.02.30        ""      WSYS041C                     *
+* 28.11.03   A.02.31   geaendert 88 WSYS930C                     *
+* 12.01.04   A.02.33       neu      WUMSC05C                     *
+* 21.10.04   A.02.34       neu      PHFMON0C                     *
+* 16.03.05   A.02.35       neu      WSTKXUMC                     *
+* 19.05.05   A.02.36       neu      MODCOMRC                     *
+* 04.01.06   A.02.37       neu      WSYS959C  jb                 *
+* 13.01.06   A.02.38   nur Kommentar erweitert bei WSYS016C      *
+* 10.07.06   A.02.39       neu      WSYS970C  jb                 *
+* 11.07.06   A.02.39       neu      WSYS971C  jb                 *
+* 28.07.06   A.02.40       neu      WSYS956X  HJO                *
+* 13.03.07   A.02.41       neu      WSYS056C  HJO                *
+* 20.07.07   A.02.42       neu      SSHMAP1C  kl                 *
+* 20.08.07   A.02.43       neu      WISO400C  jb                 *
+* 20.08.07   A.02.44       neu      WISO300C  jb                 *
+*                          neu      WISO310C  jb                 *
+* 26.11.07   A.02.45       neu      SYSWKZ0C  jb                 *
+* 05.02.08   A.02.46       neu      AS-ROUT70 HJO                *
+* 08.02.08   A.02.47       ???       ??????                      *
+* 15.02.08   A.02.48                   ROUT70 HBANK              *
+* 21.02.08   A.02.49                   ROUT70 KZ-GIRO-ALLIANCE   *
+* 21.02.08   A.02.50       neu         PS2PRFC                   *
+* 02.05.08   A.02.51       neu      WISO410C  jb                 *
+* 19.09.08   A.02.52       neu      ASKAI956C HJO                *
+* 21.11.08   A.02.53       neu      SDBCDU0C HJO                 *
+* 21.11.08   A.02.54       neu      WPCI01C  HJO                 *
+* 29.01.09   A.02.55       WSYS956  AC mit ACX überdefiniert     *
+* 09.02.09   A.02.56       WISO410C neues Kommando            jb *
+* 10.02.09   A.02.57       neu      WISO420C                  jb *
+* 07.05.09   A.02.58       neu      SYSABL1C                  jb *
+* 22.06.09   A.02.59       geänd.   WISO401C                 HJO *
+* 12.07.11   A.02.60       geänd.   TFHO4FMC                 HJO *
+* 12.03.12   A.02.61       neu      WSYSAV6C                 HJO *
+* 26.05.09   A.02.62       neu      WSYS063C                  kl *
+* 16.02.10   A.02.63       neu      WABS000C                  kl *
+* 27.04.10   A.02.64       neu      FREGAT-XXX               HJO *
+* 20.09.11   A.02.65       WABS000C Neue Schalter TXART       kl *
+* 07.08.12   A.02.66       WSYS909C Schnittstelle             kl *
+* 02.07.13   A.02.67       WISO107C Schnittstelle             jb *
+*                          WISO207C Schnittstelle             jb *
+* 20.08.13   A.02.68       Änderung ASKAI956                  jb *
+* 26.08.13   F.01.00       neu      WABS00XC                  kl *
+* 20.08.14   F.01.00       neu      WABS00YC                  kl *
+* 27.08.13   A.02.69       Änderung INT-SCHNITTSTELLE-C       jb *
+* 25.09.13   A.02.70       Neu      WNEF056C                 HJO *
+* 26.09.13   A.02.71       Neu      WXMSG07C                  kl *
+* 27.12.13   A.02.72       Neu      WUMSO07C                  jb *
+* 05.06.14   A.01.73       NEU      TFHO7FMC                  as *
+* 11.08.14   A.01.02       Änderung WISO200C                  sk *
+* 10.11.14   A.01.74       NEU      WUMSC07C                  as *
+* 24.11.14   A.01.02       Änderung WISO207C                  sk *
+* 13.02.15   A.01.02       NEU      STR2NUMC                  cb *
+* 01.04.15   A.01.73       geänd.   TFHO7FMC                  rg *
+* 07.04.15   A.01.74       NEU      WSY7066C                  jb *
+* 26.06.15   A.01.75       NEU      WISO417C                  HJO*
+* 26.06.15   A.01.76       NEU      WISO730C                  HJO*
+* 13.07.15   A.01.77       geänd.   WISO300C                  HJO*
+* 15.07.15   G.01.00       NEU      PFCBNS7C                  kl *
+* 15.07.15   A.01.78       wieder zurückgen.  WISO300C        HJO*
+* 15.07.15   A.01.79       neu                WISO370C        HJO*
+* 16.04.12   G.01.01       neue 88er WUMS-CMD-IL > WUMSO07C    cb*
+* 21.09.16   G.01.02       NEU      WMSG07C                   kl *
+* 23.09.16   G.01.00       Neu      WEUR056C                     *
+* 28.09.16   G.01.03       WMSG07C.RELEASE auf 2 Byte erweit. kl *
+* 10.02.17   G.01.04       W63MP07C.BMP48 verlängert wg. 48.9 kl *
+* 27.02.17   G.01.05       Neu: WISOX70C, WISOX30C, WISOX10C     *
+* 14.11.17   G.01.06       Neu: PKKBM22-IFC  HJO                 *
+*                                                                *
+*                                                                *
+* In dieser MSGLIB sind die folgenden Module enthalten:          *
+*                                                                *
+*    ASKAI956C                                                   *
+*    AS-ROUT (ALTES FORMAT)                                      *
+*    AS-ROUT-NEU (1990)                                          *
+*    AS-ROUT-70  (2008)                                          *
+*    FREGAT-DTXP
+*    FRESATZ
+*    MSGROOT
+*    MSGROOT1
+*    STARTMSG
+*    STOPMSG
+*    STR2NUMC
+*    UMP-MESS1
+*    UMP-MESS2
+*    TSYS010IFC
+*    PHFMON0C
+*    PS2PRFC
+*    PSYS020IFC
+*    SDBCDU0C
+*    WPCI01C
+*    WSYS015C
+*    WSYS016C
+*    WSYS021C
+*    WSYS022C
+*    WSYS023C
+*    WSYS410C
+*    WSYS04TC
+*    WSYS041C
+*    WSYS930C
+*    WSYS959C
+******************************************************************
