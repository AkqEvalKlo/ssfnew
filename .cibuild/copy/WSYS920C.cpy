@@ -0,0 +1,28 @@
+*****************************************************************
+* Autor            : APCON C&S, J. Bahlmann
+* erstellt am      : 7.12.00    (27.12.1999)
+* letzte Aenderung :
+* Beschreibung     : Schnittstelle zum
+*                    Monitormodul WSYS920
+*
+* Aenderungen      : nn.nn.nn
+*
+*
+*****************************************************************
+*
+ 01          "*"-WSYS920C.
+     05      "*"-RCODE           PIC S9(04) COMP.
+          88 "*"-OK                        VALUE 0.
+          88 "*"-NOK                       VALUE 1 THRU 9999.
+          88 "*"-MISSING-PROC              VALUE 1.
+          88 "*"-UNKNOWN-CMD               VALUE 2.
+          88 "*"-REPEATED-INIT             VALUE 3.
+          88 "*"-UPDATE-NOK                VALUE 4.
+          88 "*"-ABBRUCH                   VALUE 8888.
+          88 "*"-SHUTDOWN                  VALUE 9999.
+     05      "*"-CMD             PIC X(02).
+          88 "*"-CMD-SHUTDOWN              VALUE "SH".
+          88 "*"-CMD-START                 VALUE "ST".
+          88 "*"-CMD-UPDATE                VALUE "UP".
+          88 "*"-CMD-WORK                  VALUE "WK".
+     05      "*"-DATEN           PIC X(124).
