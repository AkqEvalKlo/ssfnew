@@ -0,0 +1,10 @@
+* Syntax-check stand-in for the external =COPYLIB HCDAYC copybook
+* (holiday/date-check helper used via CALL "HCDAY"). Not part of the
+* real repository; only used to let cobc -fsyntax-only resolve the
+* COPY statement when desk-checking changed programs.
+ 01          HC-DAY-PARM.
+     05      HC-DAY-FKT-TABELLE.
+         10  HC-DAY-FKT          PIC X      OCCURS 5.
+     05      HC-DAT-UNGEPR       PIC X(10).
+     05      HC-DAT-SORT         PIC X(08).
+     05      HC-DAY-ERR          PIC 9(04).
