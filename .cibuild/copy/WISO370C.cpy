@@ -0,0 +1,110 @@
+************************************************************************
+* erstellt am      : 13.07.2015
+* letzte Aenderung :
+* letzte Version   : G.01.00
+*
+* Beschreibung     : Schnittstelle zum Modul WISO300 - BER-TLV
+*                    (encode / decode COBOL/TLV)
+*
+*                Beschraenkungen:
+*
+*                    1. max. 2-stellige TAG's
+*                    2. max. 2-stellige Laengenfelder
+*                    3. Wert-Feld-Laenge max. 512 Bytes
+*                    4. TLV-codierte Stringlaenge max 1024 Bytes
+*
+*
+* Aenderungen:
+*----------------------------------------------------------------*
+* Vers. | Datum   | von | Kommentar                              *
+*-------|---------|-----|----------------------------------------*
+*A.01.nn|         |     |
+*-------|---------|-----|----------------------------------------*
+*G.01.00|20150713 | HJO | Neuerstellung
+*----------------------------------------------------------------*
+*
+* Verwaltungsfelder:
+*
+*    Feld RCODE    :   0 -   OK
+*                    100 -   EOT (keine weiteren TAG's gefunden)
+*                    249 -   kein SubTAG gefunden
+*                    250 -   Reihenfolgefehler (1. Aufruf muss
+*                            immer ein TAG sein
+*                    251 -   TAG-Kodierung falsch
+*                            max. 2 Byte lange TAG's werden unterst.
+*                    252 -   Laengenfehler
+*                            - max. 512 - 4
+*                            - verbleibende Laenge zu kurz fuer DA
+*                            - Laengenschl. falsch: max. 2 Bytes
+*                            - Wertefeld > 255
+*                    253 -   irrelevant
+*                    254 -   fehlerhafte Kommando
+*                    255 -   irrelevant
+*
+*    Feld CMD      : 10  -   decode TAG   (TLV -> Cobol)
+*                    11  -   decode S'TAG (TLV -> Cobol)
+*                    20  -   encode TAG   (Cobol -> TLV)
+*
+* Datenfelder:     In/Out* Beschreibung
+*
+*    Feld TLVLEN   : I/O     Laenge TLV-String
+*
+*    Feld TLVSTRING: I/O     TLV-codierter String
+*
+*    Feld TAGPTR   : O       Aufsetzpointer fuer TLV Untersuchung
+*                            (muss vom rufenden Programm bei jeder
+*                            NEUEN String auf 0 gesetzt werden)
+*
+*    Feld STAGPTR  : O       Aufsetzpointer fuer TLV Untersuchung
+*                            (muss vom rufenden Programm bei jeder
+*                            NEUEN String auf 0 gesetzt werden)
+*
+*    Feld TAGLEN   : I/O     Laenge Inhalt TAG-Feld (nur 2 oder 4 moegl.)
+*
+*    Feld TAG      : I/O     TAG (CMD=10/20) oder STAG (CMD=11)
+*                            (in hexadezimaler Form, also max.4 Bytes,
+*                             linksbuendig, mit Spaces aufgefuellt)
+*
+*    Feld VALLEN   : I/O     Laenge Cobol-Feld (TAG-Wert)
+*
+*    Feld TAGVAL   : I/O     COBOL-Feld (TAG-Wert) (unveraendert)
+*
+*                     * aus Sicht WISO300
+*
+************************************************************************
+
+ 01          "*"-WISO370C.
+     05      "*"-VERWALTUNG.
+**          ---> Rueckgabestatus
+      10     "*"-RCODE           PIC S9(04) COMP.
+          88 "*"-OK                         VALUE 0.
+          88 "*"-ERR                        VALUE -9999 THRU    -1
+                                                      1 THRU    99
+                                                    101 THRU  9999.
+          88 "*"-WARN                       VALUE  100.
+          88 "*"-EOT                        VALUE  100.
+          88 "*"-NOSTAG                     VALUE  249.
+          88 "*"-ORDERERR                   VALUE  250.
+          88 "*"-TAGERR                     VALUE  251.
+          88 "*"-LENERR                     VALUE  252.
+          88 "*"-COBERR                     VALUE  253.
+          88 "*"-CMDERR                     VALUE  254.
+          88 "*"-DIVERR                     VALUE  255.
+
+**          ---> Kommando
+      10     "*"-CMD             PIC S9(04) COMP.
+          88 "*"-DECTAG                     VALUE   10.
+          88 "*"-DECSTAG                    VALUE   11.
+          88 "*"-ENCTAG                     VALUE   20.
+
+     05      "*"-DATEN.
+      10     "*"-TLVLEN          PIC S9(09) COMP.
+      10     "*"-TLVSTRING       PIC  X(20000).
+      10     "*"-TAGPTR          PIC S9(09) COMP.
+      10     "*"-STAGPTR         PIC S9(09) COMP.
+      10     "*"-TAGLEN          PIC S9(09) COMP.
+      10     "*"-TAG             PIC  X(04).
+      10     "*"-VALLEN          PIC S9(09) COMP.
+      10     "*"-VAL             PIC  X(10000).
+
+************************************************************************
