@@ -0,0 +1,85 @@
+************************************************************************
+* erstellt am      : 27.12.2013
+* letzte Aenderung :
+* letzte Version   : G.01.00
+*
+*
+* Beschreibung     : Übergabeschnittstelle von Anwendungsservern zum
+*                    neuen Umsatzverarbeiter zu den Tabellen
+*                    =UMSWEAT und =UMSIFSF
+*
+*
+* Aenderungen:
+*----------------------------------------------------------------*
+* Vers. | Datum   | von | Kommentar                              *
+*-------|---------|-----|----------------------------------------*
+*G.01.nn|         |     |
+*-------|---------|-----|----------------------------------------*
+*G.01.01|20160412 | cb  | neue 88er WUMS-CMD-IL
+*----------------------------------------------------------------*
+*G.01.00|20131227 | jb  | Neuerstellung
+*----------------------------------------------------------------*
+*
+* Verwaltungsfelder:
+*
+*    Feld RCODE    :    0 -   OK
+*                    9999 - falsches Kommando
+*                    nnnn - ggf. SQLCODE
+*
+*    Feld KOMMANDO:
+*    - SubFeld TAB : "UI" - Tabelle =UMSIFSF
+*                    "UW" - Tabelle =UMSWEAT
+*
+*    - SubFeld CMD : "DB" - Löschen mit Beleg-Nr.
+*                    "DT" - Löschen mit Trace-Nr.
+*                    "I " - Insert
+*                    "IL "- Insertzweig bei Prepaidladungen
+*                    "SB" - Select mit Beleg-Nr.
+*                    "ST" - Select mit Trace-Nr.
+*                    "UA" - Update - Automat (Betragunf Bearb-KZ)
+*                    "UB" - Update - Bestätigung (Bearb-KZ)
+*
+*    Feld ABSENDER:       - Name des rufenden Programms
+*
+* Datenfeld:
+*
+*        -DATEN           - Struktur einer der Tabellen UMSIFSF/UMSWEAT
+*
+************************************************************************
+
+ 01          "*"-WUMSO07C.
+     05      "*"-VERWALTUNG.
+**          ---> Rueckgabestatus
+      10     "*"-RCODE           PIC S9(04) COMP.
+          88 "*"-OK                          VALUE 0.
+          88 "*"-ERR                         VALUE -9999 THRU    -1
+                                                       1 THRU  9999.
+          88 "*"-NOTFOUND                    VALUE  100.
+          88 "*"-DATERR                      VALUE  9996.
+          88 "*"-PWERR                       VALUE  9997.
+          88 "*"-TABERR                      VALUE  9998.
+          88 "*"-CMDERR                      VALUE  9999.
+
+**          ---> Kommandostruktur
+      10     "*"-KOMMANDO.
+       15    "*"-TAB             PIC X(02).
+          88 "*"-TAB-UI                      VALUE "UI".
+          88 "*"-TAB-UW                      VALUE "UW".
+       15    "*"-CMD             PIC X(02).
+          88 "*"-CMD-DB                      VALUE "DB".
+          88 "*"-CMD-DT                      VALUE "DT".
+          88 "*"-CMD-I                       VALUE "I ".
+          88 "*"-CMD-IL                      VALUE "IL".
+          88 "*"-CMD-SB                      VALUE "SB".
+          88 "*"-CMD-ST                      VALUE "ST".
+          88 "*"-CMD-UA                      VALUE "UA".
+          88 "*"-CMD-UB                      VALUE "UB".
+
+**          ---> Absender (hier soll sich das rufende Programm eintragen)
+      10     "*"-ABSENDER        PIC X(08).
+
+**          ---> Datenteil
+     05      "*"-DATEN.
+      10     "*"-UMSATZ          PIC X(100).
+
+************************************************************************
