@@ -0,0 +1,35 @@
+*****************************************************************
+* Autor            : APCON C&S, H-J Ohm
+* erstellt am      : 03.04.1996
+* letzte Aenderung : 13.02.2002
+*
+*    B.01.00     Uebnahme von PSYS901C
+*
+* Beschreibung     : Schnittstelle zum Modul WSYS902 Komm. MEMLOG
+*
+*    Feld CC       : Kommando 1 Insert, 2 Read, 3 Exist
+*
+*    Feld RETCODE  : Returnvalue aus Request vom MEMLOG
+*
+*    Feld VERFKZ   : Verfahrenskz laut GUDLOG (P,I,A)
+*
+*    Feld ASNAME   : Name der zustaendigen AS-Serverklasse
+*
+*    Feld LOGKEY   : Key des Datensatzes
+*
+*    Die Daten des entspr. Logrecs werden als 2. using uebergeben
+*
+*
+*****************************************************************
+*
+ 01          "*"-WSYS902C.
+     05      "*"-CC              PIC S9(04) COMP.
+          88 "*"-INSERT                          VALUE 1.
+          88 "*"-READ                            VALUE 2.
+          88 "*"-EXIST                           VALUE 3.
+     05      "*"-RETCODE         PIC S9(04) COMP.
+     05      "*"-VERFKZ          PIC  X(02).
+     05      "*"-ASNAME          PIC  X(16).
+     05      "*"-LOGKEY          PIC  X(16).
+
+*****************************************************************
