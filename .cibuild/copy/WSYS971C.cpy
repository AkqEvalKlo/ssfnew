@@ -0,0 +1,49 @@
+************************************************************************
+* erstellt am      : 11.07.2006
+* letzte Aenderung : 11.07.2006
+* Beschreibung     : Schnittstelle zum Modul WSYS971
+*                    Pruefen Nachrichtenfelder
+*
+*    Feld RCODE    : 0    -  OK
+*                    254  -  ungueltiger Wert fuer CMD
+*                    255  -  sonstiger Fehler
+*                    1001 -  1128 fehlende BMP
+*                    2001 -  2128 BMP nicht numerisch
+*                    ...
+*
+*    Feld CMD      : 01   -  Tabelle initialisieren / laden
+*                    10   -  pruefen auf alles
+*                    11   -  nur pruefen auf Vorhandensein
+*                    12   -  nur numeric Pruefung
+*
+*    Feld MESSAGE  : NTYPE - Nachrichtentyp aus Nachricht
+*                    ABWKZ - Abwicklungskennzeichen aus Nachricht
+*
+*
+*
+* Aenderungen      :
+*
+*
+************************************************************************
+*
+ 01          "*"-WSYS971C.
+     05      "*"-RCODE           PIC S9(04) COMP.
+          88 "*"-OK                         VALUE 0.
+          88 "*"-ERR                        VALUE -9999 THRU    -1
+                                                      1 THRU  9999.
+          88 "*"-NUMERR-BMP                 VALUE  1001 THRU  1128.
+          88 "*"-MISSING-BMP                VALUE  4001 THRU  4128.
+          88 "*"-UNEXPECTED-BMP             VALUE  5001 THRU  5128.
+          88 "*"-CMDERR                     VALUE  254.
+          88 "*"-DIVERR                     VALUE  255.
+
+     05      "*"-CMD             PIC S9(04) COMP.
+          88 "*"-CMD-OK                     VALUE    1 10 11 12.
+          88 "*"-INIT                       VALUE    1.
+          88 "*"-CHECK-ALL                  VALUE    10.
+          88 "*"-CHECK-INCL                 VALUE    11.
+          88 "*"-CHECK-NUM                  VALUE    12.
+
+     05      "*"-MESSAGE.
+      10     "*"-NTYPE           PIC X(04).
+      10     "*"-ABWKZ           PIC X(06).
