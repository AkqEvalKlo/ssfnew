@@ -0,0 +1,18 @@
+*****************************************************************
+* Autor            : APCON C&S, Joachim Bahlmann
+* erstellt am      : 30.10.1997
+* letzte Aenderung :
+* Beschreibung     : Schnittstelle zu div. Zugriffsmodulen
+* Aenderungen      :
+*
+*****************************************************************
+ 01          "*"-PDBC.
+     05      "*"-RCODE           PIC S9(04) COMP.
+     05      "*"-CMD             PIC X(02).
+          88 "*"-I                          VALUE "I ".
+          88 "*"-DT                         VALUE "DT".
+          88 "*"-DB                         VALUE "DB".
+          88 "*"-ST                         VALUE "ST".
+          88 "*"-SB                         VALUE "SB".
+
+*****************************************************************
