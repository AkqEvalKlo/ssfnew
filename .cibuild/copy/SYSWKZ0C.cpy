@@ -0,0 +1,81 @@
+************************************************************************
+* erstellt am      : 23.11.2007
+* letzte Aenderung : 08.02.2008
+* Beschreibung     : Schnittstelle zum Modul SYSWKZ0
+*                    Pruefen LKZm, WKZ und Waehrungsumrechnung
+*
+* Aenderungen      :
+*----------------------------------------------------------------*
+* Vers. | Datum   | von | Kommentar
+*-------|---------|-----|----------------------------------------*
+*       |20080208 | jb  | Neues CMD ..-WKZ-A: Umsetzung num. WKZ
+*       |         |     | in alpha WKZ. Feld BETRAG dafuer redef.
+*-------|---------|-----|----------------------------------------*
+*A.01.00|20071123 | jb  | Neuerstellung
+*----------------------------------------------------------------*
+*
+*
+*
+*    Feld RCODE    : 0    -  OK
+*                    1    -  LKZ nicht zugelassen
+*                    2    -  WKZ nicht zugelassen
+*                    3    -  WKZ-N nicht zugelassen
+*                    4    -  kein Kurs fuer WKZ vorhanden
+*                    5    -  kein Kurs fuer WKZ-N vorhanden
+*                    254  -  ungueltiger Wert fuer CMD
+*                    255  -  sonstiger Fehler
+*
+*    Feld CMD      : ..-CMD-INIT     Tabellen initialisieren / laden
+*                    ..-CMD-LKZ      pruefen nur Laenderkennzeichen
+*                    ..-CMD-WKZ      pruefen nur Waehrungskennzeichen
+*                    ..-CMD-KONV     umrechnen Betrag von WKZ nach WKZ-N
+*                                    (diese Fkt. schliesst die Pruefung
+*                                    der beiden Waehrungen ein)
+*                    ..-CMD-LKZ-WKZ  Funktionen ..-CMD-LKZ und ..-CMD-WKZ
+*                    ..-CMD-LKZ-KONV Funktionen ..-CMD-LKZ und ..-CMD-KONV
+*                    ..-CMD-WKZ-A    liefert alpha WKZ in ..-WKZ-A
+*                                    zu num. Wert in ..-WKZ
+*
+*    Feld MESSAGE  : LKZ     - Laenderkennzeichen
+*                    WKZ     - Waehrungskennzeichen (Ausgangswaehrung)
+*                    WKZ-N   - Waehrungskennzeichen (Zielwaehrung)
+*                              (wenn 0, dann wird 978 / EUR angenommen)
+*                    BETRAG  - umzurechnender/umgerechneter Betrag
+*                    WKZ-A   - alpha WKZ (redefinierter BETRAG)
+*
+*
+*
+************************************************************************
+*
+ 01          "*"-SYSWKZ0C.
+     05      "*"-RCODE           PIC S9(04) COMP.
+          88 "*"-OK                         VALUE 0.
+          88 "*"-ERR                        VALUE -9999 THRU    -1
+                                                      1 THRU  9999.
+          88 "*"-LKZ-NOK                    VALUE 1.
+          88 "*"-WKZ-NOK                    VALUE 2.
+          88 "*"-WKZ-N-NOK                  VALUE 3.
+          88 "*"-KURS-NOK                   VALUE 4.
+          88 "*"-KURS-N-NOK                 VALUE 5.
+          88 "*"-CMDERR                     VALUE 254.
+          88 "*"-DIVERR                     VALUE 255.
+
+     05      "*"-CMD             PIC S9(04) COMP.
+          88 "*"-CMD-OK                     VALUE 1 thru 6.
+          88 "*"-CMD-INIT                   VALUE 1.
+          88 "*"-CMD-LKZ                    VALUE 2.
+          88 "*"-CMD-WKZ                    VALUE 3.
+          88 "*"-CMD-KONV                   VALUE 4.
+          88 "*"-CMD-LKZ-WKZ                VALUE 5.
+          88 "*"-CMD-LKZ-KONV               VALUE 6.
+          88 "*"-CMD-WKZ-A                  VALUE 7.
+
+     05      "*"-MESSAGE.
+      10     "*"-LKZ             PIC S9(04) COMP.
+      10     "*"-WKZ             PIC S9(04) COMP.
+      10     "*"-WKZ-N           PIC S9(04) COMP.
+      10     "*"-BETRAG          PIC S9(16)V99 COMP.
+      10     "*"-INFO  redefines "*"-BETRAG.
+       15    "*"-WKZ-A           PIC X(03).
+       15    "*"-LKZ-A           PIC X(03).
+       15                        PIC X(02).
