@@ -0,0 +1,15 @@
+*******************************************************************
+* STOPMSG    REPLY von DFUE-Rootmodulen an den rufenden           *
+*            Requestor,fuer den Endefall                          *
+*-----------------------------------------------------------------*
+*                         Aenderungshistorie                      *
+*                                                                 *
+* TT.MM.JJ VVV.VV TTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTTT *
+*                                                                 *
+*******************************************************************
+*
+      05  "*"-CODE                  PIC S9(04) COMP.
+      05  "*"-KOMMANDO              PIC X(10).
+       88 "*"-ABORT                            VALUE "ABORT".
+       88 "*"-SHUTDOWN                         VALUE "SHUTDOWN".
+*
