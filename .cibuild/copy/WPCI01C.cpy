@@ -0,0 +1,36 @@
+************************************************************************
+* erstellt am      : 19.12.2008
+* letzte Aenderung :
+* Beschreibung     : Schnittstelle zum Modul WCSI055
+*                    Boxen-Aufrufe bestücken aus Übergabebereich
+*
+*    Feld RCODE    : 0    -  OK
+*                   9999  -  ungueltiger  Aufruf
+*                   1 -   -  Fehler  aus WCSI055 durchgereicht
+*                   9998
+*
+*    Feld CMD      : UL   -  User Login für CSI-Modul
+*                    EN   -  Encrypt Kartennr
+*                    DE   -  Decrypt Kartennr
+*
+*    Feld KEY-NAME :  Verwendeter KEY-NAME für encrypt / decrypt
+*
+* Aenderungen      :
+*
+************************************************************************
+*
+ 01          "*"-WPCI01C.
+     05      "*"-RCODE           PIC S9(04) COMP.
+          88 "*"-OK                         VALUE 0.
+          88 "*"-ERR                        VALUE -9999 THRU    -1
+                                                      1 THRU  9999.
+     05      "*"-CMD             PIC XX.
+          88 "*"-USER-LOGON                 VALUE    "UL".
+          88 "*"-ENCRYPT                    VALUE    "EN".
+          88 "*"-DECRYPT                    VALUE    "DE".
+
+     05      "*"-KEY-NAME       PIC X(08).
+*                gültige Formate:
+*                1. Gesamt-PAN gepackt mit rechsbündig aufgefüllten hex(FFFF...)
+*                2. Teil-PAN (maskierter Teil) 16 ASCII-Ziffern
+     05      "*"-CRYPT-OBJ      PIC X(16).
