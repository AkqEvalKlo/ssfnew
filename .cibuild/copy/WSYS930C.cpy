@@ -0,0 +1,40 @@
+***********************************************************************
+* Schnittstelle zum Modul WSYS930
+***********************************************************************
+* Das Modul holt ueber die Funktion ..-CMD-ID die CARDID zu der Karten-
+* nummer deren ersten 9 Stellen im Feld ..-MERKMAL uebertragen wurden
+* ueber Tabelle KANR2ID).
+* Mit der Funktion ..-CMD-AS werden Routinginformationen zu dem
+* Autorisierungs-KZ in ..-KZ und der Karten-ID in ..-CARDID zurueck-
+* gegeben (aus Tabelle TUEAS).
+***********************************************************************
+* aktuelle Version: A.01.00     vom: 15.08.2003
+***********************************************************************
+**          ---> Schnittstelle zu WSYS930
+ 01          "*"-SATZ.
+     05      "*"-CC             PIC S9(04) COMP.
+          88 "*"-OK                        VALUE 0.
+          88 "*"-NOT-OK                    VALUE 1 THRU  9999
+                                                 -9999 THRU -1.
+          88 "*"-NOCARD                    VALUE 1.
+          88 "*"-ASERR                     VALUE 2.
+          88 "*"-NOAS                      VALUE 3.
+          88 "*"-CMDPRM                    VALUE 254.
+          88 "*"-CMDERR                    VALUE 255.
+     05      "*"-CMD            PIC X(02).
+          88 "*"-CMD-AS                    VALUE "AS" "as" "As" "aS".
+          88 "*"-CMD-ID                    VALUE "ID" "id" "Id" "iD".
+     05      "*"-ID             PIC S9(04) COMP.
+     05      "*"-KZ             PIC S9(04) COMP.
+     05      "*"-CARDID         PIC S9(04) COMP.
+     05      "*"-DTX            PIC X(16).
+     05      "*"-FREGATTE       PIC X(16).
+     05      "*"-KZSYNC         PIC X(1).
+     05      "*"-MERKMAL        PIC X(09).
+     05      "*"-SPL-SERV       PIC X(16).
+     05      "*"-AS-SERV        PIC X(16).
+
+*********************************************************************
+*
+* End of Interface
+**********************************************************************
