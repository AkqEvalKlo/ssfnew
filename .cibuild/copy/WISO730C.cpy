@@ -0,0 +1,87 @@
+************************************************************************
+* letzte Aenderung : 2015-06-26
+* letzte Version   : G.01.00
+*
+* Beschreibung     : Schnittstellenmodul zwischen Applikation und
+*                    BER-TLV- (WISO300)
+*
+*                    Es werden 2 Funktionen unterstuetzt:
+*
+*                        1. Suche nach TAG in String
+*                        2. Aufbereiten Template fuer spez. Terminal
+*
+* Aenderungen:
+*----------------------------------------------------------------*
+* Vers. | Datum   | von | Kommentar                              *
+*-------|---------|-----|----------------------------------------*
+*G.01.00|20150626 | HJO | Neuerstellung aus WISO430C
+*       |         |     |
+*----------------------------------------------------------------*
+*
+* Verwaltungsfelder:
+*
+*    Feld RCODE    :   0 -   OK
+*                    100 -   gesuchtes TAG nicht im String gef.
+*                            keine Werte fuer Templat mit Auswahl gefunden
+*                    253 -   angefordertes TAG nicht gefunden
+*                    254 -   Laengenfehler
+*                            - max. 4000 fuer die Aufbereitung Tamplate
+*                    255 -   fehlerhaftes Kommando
+*
+*    Feld CMD      : 10  -   Suchen bestimmtes TAG
+*                    11  -   Suchen bestimmtes TAG (naechstes Vorkommen
+*                            im selben Template, erst 10 dann mehrfach 11
+*                            moeglich)
+*                    20  -   Aufbereiten Template
+*                    21  -   Aufbereiten Template (mit ersetzen der
+*                            'E2'-TAG's durch 'EA'-TAG's)
+*
+*
+* Datenfelder:     In/Out* Beschreibung
+*
+*    Feld ..-SEARCH-TAG      : I   zu suchendes TAG (linksbuendig)
+*    Feld ..-MDNR            : I   MDNR fuer Template
+*    Feld ..-TSNR            : I   TSNR fuer Template
+*    Feld ..-TERMNR          : I   TERMNR fuer Stammdatensuche
+*    Feld ..-BEREICHS-KZ     : I   Bereichs-KZ fuer Template
+*    Feld ..-APPL-KZ         : I   Applikations-KZ
+*    Feld ..-TEMPLATE        : I   zu durchsuchendes Template (binaer)
+*                              O   Rueckgabe Wert TAG      (ASCII)
+*                                                 Template (binaer)
+*    Feld ..-TEMPLATE-LEN    : I   Laenge zu durchsuchendes Template
+*                              O   Rueckgabe Laenge TAG/Template
+*
+************************************************************************
+
+ 01          "*"-WISO730C.
+     05      "*"-VERWALTUNG.
+**          ---> Rueckgabestatus
+      10     "*"-RCODE           PIC S9(04) COMP.
+          88 "*"-OK                         VALUE 0 1.
+**          ---> Rueckgabe andere MDNR/TSNR
+          88 "*"-MDNR-TSNR                  VALUE 1.
+          88 "*"-ERR                        VALUE -9999 THRU    -1
+                                                      2 THRU  9999.
+          88 "*"-EOD                        VALUE  100.
+          88 "*"-NOTFOUND                   VALUE  253.
+          88 "*"-LENERR                     VALUE  254.
+          88 "*"-CMDERR                     VALUE  255.
+
+**          ---> Kommando
+      10     "*"-CMD             PIC S9(04) COMP.
+          88 "*"-LOOK4TAG                   VALUE   10.
+          88 "*"-LOOK4TAG-NEXT              VALUE   11.
+          88 "*"-BUILD-TEMPLATE             VALUE   20.
+          88 "*"-BUILD-TEMPLATE-E2-AM       VALUE   21.
+
+     05      "*"-DATEN.
+      10     "*"-SEARCH-TAG      PIC X(04).
+      10     "*"-MDNR            PIC 9(02).
+      10     "*"-TSNR            PIC 9(08).
+      10     "*"-TERMNR          PIC 9(08).
+      10     "*"-BEREICHS-KZ     PIC X(02).
+      10     "*"-APPL-KZ         PIC X(02).
+      10     "*"-TEMPLATE        PIC X(30000).
+      10     "*"-TEMPLATE-LEN    PIC S9(09) COMP.
+
+************************************************************************
