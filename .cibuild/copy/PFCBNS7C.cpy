@@ -0,0 +1,47 @@
+************************************************************************
+* erstellt am      : 13.07.2015
+* letzte Aenderung :
+* letzte Version   : G.01.00
+*
+*
+* Beschreibung     : Schnittstelle zum Pruefen von Flottenkarten
+*                    gegen die Tabelle =TSKARTLI (BIN-Sperre)
+*
+*
+*
+* Aenderungen:
+*----------------------------------------------------------------*
+* Vers. | Datum   | von | Kommentar                              *
+*-------|---------|-----|----------------------------------------*
+*G.01.nn|         |     |
+*-------|---------|-----|----------------------------------------*
+*G.01.00|20150715 | kl  | Neuerstellung
+*----------------------------------------------------------------*
+*
+* Verwaltungsfelder:
+*
+*    Feld AC       :    0 -   OK
+*                       ? -   BIN gesperrz
+*                     999 -   Dummy fuer Aufruf
+*
+* Datenfelder:
+*
+*    Feld MDNR     :   Mandant
+*         TSNR     :   Tankstelle
+*         CARDSYS  :   1 = Indoor, 2 = Outdoor, 3 = Waschanlage
+*         CARDID   :   KartenID fuer Suche in TSKARTLI
+*         PANLEN   :   Laenge der PAN
+*         PAN      :   zu prufende Kartennummer
+*
+************************************************************************
+ 01          "*"-PFCBNS7C.
+     05      "*"-VERWALTUNG.
+         10  "*"-AC           PIC 9(03).
+     05      "*"-DATEN.
+         10  "*"-MDNR         PIC 9(08).
+         10  "*"-TSNR         PIC 9(08).
+         10  "*"-CARDSYS      PIC 9(02).
+         10  "*"-CARDID       PIC 9(02).
+         10  "*"-PANLEN       PIC S9(04) COMP.
+         10  "*"-PAN          PIC X(19).
+************************************************************************
