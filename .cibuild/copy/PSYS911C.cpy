@@ -0,0 +1,46 @@
+*****************************************************************
+* Autor            : APCON C&S, Joachim Bahlmann
+* erstellt am      : 31.05.1995
+* letzte Aenderung :
+* Beschreibung     : Schnittstelle zum Modul PSYS911 Eintrag BATCHLOG
+*
+*    Feld STATUS   : 0 - OK
+*                    ungleich 0 - SQL-Fehlernummer
+*
+*    Feld CMD      : steuert die Funktionalitaet des Moduls PSYS911
+*                    0 - normaler Aufruf
+*                    1 - nur Rueckgabe des Prozessnamens
+*
+*    Feld PRGSTATUS: Wert wird in Tabelle BATCHLOG eingetragen
+*                    0 - Programmstart
+*                    1 - normales Programmende
+*
+*    Feld PROCNAME : Wird vom Modul PSYS910 ermittelt und dem
+*                    rufenden Programm zurueckgegeben
+*
+*    Feld MODUL    : Wert wird in Tabelle BATCHLOG eingetragen
+*
+*    Feld INFO     : Wert wird in Tabelle BATCHLOG eingetragen
+*
+*
+* Aenderungen      :
+*
+*
+*
+*
+*****************************************************************
+*
+ 01          "*"-PSYS911C.
+     05      "*"-STATUS          PIC S9(04) COMP.
+          88 "*"-OK                              VALUE 0.
+          88 "*"-ERR                             VALUE -9999 THRU -1
+                                                       1 THRU  9999.
+     05      "*"-CMD             PIC S9(04) COMP.
+          88 "*"-NORM                            VALUE 0.
+          88 "*"-NAMEONLY                        VALUE 1.
+     05      "*"-PRGSTATUS       PIC S9(04) COMP.
+     05      "*"-PROCNAME        PIC  X(06).
+     05      "*"-MODUL           PIC  X(08).
+     05      "*"-INFO            PIC  X(80).
+
+*****************************************************************
