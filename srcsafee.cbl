@@ -406,10 +406,13 @@
 * C250-DOKUMENT
 * C260-MODIS
 * C270-MODIN
+* C280-LIBIS
+* C290-TABIS
 * C300-REL2PROD
 * C310-REL2TEST
 * C320-SAVE
 * C340-REL4WEAT
+* C341-FREIGEBER
 * C360-ACTIVTEST
 * C400-STOP
 * C410-PRGNEU
@@ -425,6 +428,8 @@
 * D250-VERSIONS-DOKU
 * D260-SHOW-MODIS
 * D270-SHOW-MODIN
+* D280-SHOW-LIBIS
+* D290-SHOW-TABIS
 * D310-COPY-ROLLOVER
 * D320-COPY-OBJECT
 * D330-WVERSION
@@ -526,6 +531,9 @@
 * S641-FETCH-ROLLEN-CURSOR
 * S642-CLOSE-ROLLEN-CURSOR
 * S645-SELECT-SSROLES
+* S670-OPEN-FREIGEBER-CURSOR
+* S671-FETCH-FREIGEBER-CURSOR
+* S672-CLOSE-FREIGEBER-CURSOR
 * S700-INSERT-ABNAHME
 * S710-UPDATE-ABNAHME-WE1
 * S712-UPDATE-ABNAHME-WE2
@@ -543,6 +551,7 @@
 * S752-CLOSE-ABNAHME-S-CURSOR
 * S790-SELECT-EKONTAKT
 * S800-DELETE-REF-TABS
+* S805-CHECK-PRGNEU-COLLISION
 * S810-INSERT-PROGRAMS
 * S820-INSERT-PROGRAMX
 * S825-SELECT-PROGRAMX
@@ -558,6 +567,13 @@
 * S870-OPEN-MODIN-CURSOR
 * S871-FETCH-MODIN-CURSOR
 * S872-CLOSE-MODIN-CURSOR
+* S875-SELECT-PROGRAMS
+* S880-OPEN-LIBIS-CURSOR
+* S881-FETCH-LIBIS-CURSOR
+* S882-CLOSE-LIBIS-CURSOR
+* S890-OPEN-TABIS-CURSOR
+* S891-FETCH-TABIS-CURSOR
+* S892-CLOSE-TABIS-CURSOR
 *
 * U000-EINGABE
 * U010-AUSGABE
@@ -595,6 +611,10 @@
      SWITCH-1 IS TRACE-FLAG
          ON  STATUS IS TRACE-ON
          OFF STATUS IS TRACE-OFF
+**          ---> Preview/Dry-Run: FUP-Kommandos nur anzeigen, nicht ausfuehren
+     SWITCH-2 IS PREVIEW-FLAG
+         ON  STATUS IS PREVIEW-ON
+         OFF STATUS IS PREVIEW-OFF
      CLASS ALPHNUM IS "0123456789"
                       "abcdefghijklmnopqrstuvwxyz"
                       "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
@@ -607,9 +627,13 @@
      SELECT HTERMINAL    ASSIGN TO #TERM
                          FILE STATUS IS FILE-STATUS.
      SELECT LISTE        ASSIGN TO #DYNAMIC.
+     SELECT PROTCSV      ASSIGN TO #DYNAMIC.
      SELECT SSOBEY       ASSIGN TO #DYNAMIC
                          FILE STATUS IS FILE-STATUS.
      SELECT SOURCEF      ASSIGN TO #DYNAMIC.
+     SELECT DIFFALT      ASSIGN TO #DYNAMIC.
+     SELECT DIFFNEU      ASSIGN TO #DYNAMIC.
+     SELECT VERWIMP      ASSIGN TO #DYNAMIC.
      SELECT EMAIL        ASSIGN EMAIL.
 
  RECEIVE-CONTROL.
@@ -643,6 +667,9 @@
  FD  LISTE.
  01  LISTE-SATZ                  PIC X(80).
 
+ FD  PROTCSV.
+ 01  PROTCSV-SATZ                PIC X(80).
+
  FD  SSOBEY.
  01  SSOBEY-SATZ                 PIC X(80).
 
@@ -652,6 +679,15 @@
              DEPENDING ON REC-LEN.
  01  SOURCEF-RECORD              PIC X(128).
 
+ FD  DIFFALT.
+ 01  DIFFALT-RECORD              PIC X(80).
+
+ FD  DIFFNEU.
+ 01  DIFFNEU-RECORD              PIC X(80).
+
+ FD  VERWIMP.
+ 01  VERWIMP-SATZ                PIC X(80).
+
  FD  EMAIL.
  01  EMAIL-RECORD                PIC X(080).
 
@@ -865,9 +901,14 @@
      05      K-PROMPT-FORTFAHREN PIC X(22) VALUE "weiteres Prog? (n/j):".
      05      K-PROMPT-OBJECT     PIC X(22) VALUE "    Object oder leer:".
      05      K-PROMPT-VERSION    PIC X(22) VALUE "             Version:".
+     05      K-PROMPT-KOMMENTAR  PIC X(22) VALUE "  Änderungskommentar:".
+     05      K-PROMPT-TABNAME    PIC X(22) VALUE "        Tabellenname:".
+     05      K-PROMPT-VERSALT    PIC X(22) VALUE "  Vergl.Vers.1 (A-E):".
+     05      K-PROMPT-VERSNEU    PIC X(22) VALUE "  Vergl.Vers.2 (A-E):".
+     05      K-PROMPT-RUECKBAU   PIC X(22) VALUE "    Link Rueckbauplan:".
 
  01          K-PROMPT-TABELLE REDEFINES K-PROMPTS.
-     05      K-PROMPT-ELE        PIC X(22) OCCURS 24.
+     05      K-PROMPT-ELE        PIC X(22) OCCURS 29.
 
  01          PROMPT-FLAG         PIC S9(04) COMP.
           88 PROMPT-CMD                      VALUE 01.
@@ -894,6 +935,11 @@
           88 PROMPT-FORTFAHREN               VALUE 22.
           88 PROMPT-OBJECT                   VALUE 23.
           88 PROMPT-VERSION                  VALUE 24.
+          88 PROMPT-KOMMENTAR                VALUE 25.
+          88 PROMPT-TABNAME                  VALUE 26.
+          88 PROMPT-VERSALT                  VALUE 27.
+          88 PROMPT-VERSNEU                  VALUE 28.
+          88 PROMPT-RUECKBAU                 VALUE 29.
  01          PROMPT-FLAG-A       PIC S9(04) COMP.
 
 
@@ -974,6 +1020,22 @@
           88 REF-TABS-OK                     VALUE SPACE.
           88 REF-TABS-NOK                    VALUE HIGH-VALUE.
 
+     05      MAIL-ABO-FLAG       PIC X       VALUE SPACE.
+          88 MAIL-ABO-OK                     VALUE SPACE.
+          88 MAIL-ABO-NOK                    VALUE HIGH-VALUE.
+
+**  ---> Mail-Kategorie, fuer Abo-Pruefung ggue. =EKONTAKT gesetzt
+**       von den M5xx-Sections, bevor N500/N505 aufgerufen wird
+     05      W-MAIL-KATEGORIE    PIC X(02)   VALUE SPACE.
+          88 MAIL-KAT-AUFHEB                 VALUE "AH".
+          88 MAIL-KAT-ANTRAG                 VALUE "AN".
+          88 MAIL-KAT-WARNUNG                VALUE "SW".
+          88 MAIL-KAT-REMINDER               VALUE "CR".
+
+     05      PRGNEU-COLL-FLAG    PIC X       VALUE SPACE.
+          88 PRGNEU-COLL-OK                  VALUE SPACE.
+          88 PRGNEU-COLL-NOK                 VALUE HIGH-VALUE.
+
      05      STU-FLAG            PIC X       VALUE SPACE.
           88 STU-IN                          VALUE SPACE.
           88 STU-OUT                         VALUE LOW-VALUE.
@@ -987,11 +1049,22 @@
           88 SQL-SQL                         VALUE SPACE.
           88 SQL-NOSQL                       VALUE HIGH-VALUE.
 
+     05      ACTTST-BCKP-FLAG    PIC X       VALUE SPACE.
+          88 ACTTST-KEIN-BACKUP               VALUE SPACE.
+          88 ACTTST-HAT-BACKUP                VALUE HIGH-VALUE.
+
+     05      ACTTST-SMOKE-FLAG   PIC X       VALUE SPACE.
+          88 ACTTST-SMOKE-OK                  VALUE SPACE.
+          88 ACTTST-SMOKE-NOK                 VALUE HIGH-VALUE.
+
      05      CURS-FLAG           PIC X       VALUE SPACE.
           88 CURS-NOK                        VALUE SPACE.
           88 CURS-SSAFE                      VALUE LOW-VALUE.
           88 CURS-SSAFE2                     VALUE HIGH-VALUE.
+          88 CURS-SSAFE3                     VALUE "B".
           88 CURS-ABNAHME                    VALUE "A".
+          88 CURS-SSFRARCH-AUFTRAG           VALUE "T".
+          88 CURS-SSFRARCH-PACKAGE           VALUE "K".
 
      05      SSF-FLAG            PIC X       VALUE SPACE.
           88 SSF-EOD                         VALUE SPACE.
@@ -1013,6 +1086,14 @@
           88 USER-EOD                        VALUE SPACE.
           88 USER-OK                         VALUE HIGH-VALUE.
 
+     05      PWEXP-FLAG          PIC X       VALUE SPACE.
+          88 PWEXP-OK                        VALUE SPACE.
+          88 PWEXP-DUE                       VALUE HIGH-VALUE.
+
+     05      PWRESET-FLAG        PIC X       VALUE SPACE.
+          88 PWRESET-OPTIONAL                VALUE SPACE.
+          88 PWRESET-MANDATORY               VALUE HIGH-VALUE.
+
      05      REFTABS-FLAG        PIC X       VALUE SPACE.
           88 REFTABS-EOD                     VALUE SPACE.
           88 REFTABS-OK                      VALUE HIGH-VALUE.
@@ -1021,6 +1102,14 @@
           88 DYNCURS-EOD                     VALUE SPACE.
           88 DYNCURS-OK                      VALUE HIGH-VALUE.
 
+     05      SSFREEZE-FLAG       PIC X       VALUE SPACE.
+          88 SSFREEZE-EOD                    VALUE SPACE.
+          88 SSFREEZE-OK                     VALUE HIGH-VALUE.
+
+     05      ABN-LETZT-FLAG      PIC X       VALUE SPACE.
+          88 ABN-LETZT-EOD                   VALUE SPACE.
+          88 ABN-LETZT-OK                    VALUE HIGH-VALUE.
+
      05      DEFCAT-FLAG         PIC 9       VALUE ZERO.
           88 DEFCAT-OK                       VALUE ZERO.
           88 DEFCAT-NOK                      VALUE 1.
@@ -1030,6 +1119,11 @@
           88 SOURCEF-NOK                     VALUE LOW-VALUE.
           88 SOURCEF-OK                      VALUE HIGH-VALUE.
 
+     05      DIFFALT-FLAG        PIC 9       VALUE ZERO.
+          88 DIFFALT-EOF                     VALUE 1.
+     05      DIFFNEU-FLAG        PIC 9       VALUE ZERO.
+          88 DIFFNEU-EOF                     VALUE 1.
+
      05      V-FLAG              PIC 99      VALUE ZERO.
           88 V-SONST                         VALUE ZERO.
           88 V-CALL                          VALUE 1.
@@ -1060,27 +1154,38 @@
                                                          "ACTIVTEST".
           88 CMD-CHECKIN                     VALUE "IN"  "CHECKIN".
           88 CMD-CHECKOUT                    VALUE "OUT" "CHECKOUT".
+          88 CMD-DIFF                        VALUE "DI"  "DIFF".
           88 CMD-DOKUMENT                    VALUE "D" "DOK".
           88 CMD-EMERGENCY-CONTROL           VALUE "EC" "EMERGCONTR".
           88 CMD-EXIT                        VALUE "E" "EX" "EXI" "EXIT".
+          88 CMD-FREIGEBER                   VALUE "FG" "FREIGEBER".
           88 CMD-HELP                        VALUE "?" "H" "HE" "HEL" "HELP"
                                                    "HILFE".
+          88 CMD-LIBIS                       VALUE "LIS" "LIBIS".
           88 CMD-LIST                        VALUE "L" "LIST".
           88 CMD-MODIN                       VALUE "MIN" "MODIN".
           88 CMD-MODIS                       VALUE "MIS" "MODIS".
           88 CMD-PRGNEU                      VALUE "PRGNEU".
           88 CMD-PROT                        VALUE "P" "PROT" "PROTOKOLL".
+          88 CMD-PROTEXP                     VALUE "PROTEXP".
+          88 CMD-PWRESET                     VALUE "PW" "PWRESET".
+          88 CMD-REMIND                      VALUE "REMIND".
           88 CMD-REL2PROD                    VALUE "R2P" "REL2PROD".
           88 CMD-REL2TEST                    VALUE "R2T" "REL2TEST".
           88 CMD-REL4WEAT                    VALUE "R4W" "REL4WEAT".
           88 CMD-ROLLEN                      VALUE "R" "ROLLEN".
           88 CMD-SAVE                        VALUE "SA" "SAVE".
+          88 CMD-SECCHK                      VALUE "SC" "SECCHK".
           88 CMD-SHOW                        VALUE "SH" "SHOW".
+          88 CMD-STATUS                      VALUE "ST" "STATUS".
           88 CMD-STOP                        VALUE "STOP".
+          88 CMD-TABIS                       VALUE "TIS" "TABIS".
           88 CMD-VERW                        VALUE "V" "VERW" "VERWALTUNG".
 **       ---> zus. Kommandos für Verwaltung (LIST gibt's schon)
           88 CMD-NEW                         VALUE "N" "NEW" "NEU".
           88 CMD-DEL                         VALUE "D" "DEL" "DELETE".
+          88 CMD-IMPORT                      VALUE "I" "IMPORT".
+          88 CMD-MATRIX                      VALUE "M" "MATRIX".
 
      05      SOURCE-TYP          PIC X(02)   VALUE SPACE.
           88 SOURCE-PROGRAM                  VALUE "CS" "CO" "CX".
@@ -1129,7 +1234,25 @@
      05      ROLFKT-FLAG-14      PIC X(01)   VALUE SPACE.
           88 ROLFKT-MODIN                    VALUE HIGH-VALUE.
      05      ROLFKT-FLAG-15      PIC X(01)   VALUE SPACE.
+          88 ROLFKT-LIBIS                    VALUE HIGH-VALUE.
      05      ROLFKT-FLAG-16      PIC X(01)   VALUE SPACE.
+          88 ROLFKT-TABIS                    VALUE HIGH-VALUE.
+     05      ROLFKT-FLAG-17      PIC X(01)   VALUE SPACE.
+          88 ROLFKT-FREEZEOVR                VALUE HIGH-VALUE.
+     05      ROLFKT-FLAG-18      PIC X(01)   VALUE SPACE.
+          88 ROLFKT-FREIGEBER                VALUE HIGH-VALUE.
+
+**  ---> Allow-Liste erlaubter GROUP-USER-Werte für Rollen mit
+**       Funktion "SCOPE" -- schränkt LIST/PROT auf diese GROUP-USER
+**       ein; ohne Eintrag (ROLFKT-SCOPE-ANZ = 0) keine Einschränkung
+ 01          ROLFKT-SCOPE-TAB.
+     05      ROLFKT-SCOPE-ROW    OCCURS 20.
+      10     ROLFKT-SCOPE-GRP    PIC X(08).
+ 01          ROLFKT-SCOPE-ANZ    PIC S9(04) COMP VALUE ZERO.
+ 01          W-SCOPE-CHECK       PIC X(08)   VALUE SPACES.
+ 01          SCOPE-RESULT-FLAG   PIC X(01)   VALUE SPACE.
+          88 SCOPE-ALLOWED                   VALUE "J".
+          88 SCOPE-NOK                       VALUE "N".
 
 
 **  ---> Aufbau / Schema des FKT-Flags
@@ -1164,6 +1287,13 @@
      05      W-DUMMY-3           PIC X(13).
      05      W-ZP                PIC X(22).
      05      W-LAST-MODIFY       PIC 9(18).
+**          ---> fuer LIST RELEASED: Drift PRUN-Objekt vs. Freigabe-Datum
+     05      W-DRIFT-FILE-DATUM  PIC 9(08).
+     05      W-DRIFT-REL-DATUM   PIC 9(08).
+     05      W-DRIFT-REL-DATUM-R REDEFINES W-DRIFT-REL-DATUM.
+      10     W-DRIFT-REL-JJJJ    PIC 9(04).
+      10     W-DRIFT-REL-MM      PIC 9(02).
+      10     W-DRIFT-REL-TT      PIC 9(02).
 **          ---> hier soll Volume.Subvolume (Standort des Prg-Aufrufs) stehen
      05      W-VOLUME            PIC X(25).
      05      W-IN                PIC X(35).
@@ -1202,6 +1332,14 @@
      05      W-SOURCE            PIC X(08).
      05      W-SOURCE-W          PIC X(08).
      05      W-SUBKOMMANDO       PIC X(10).
+**          ---> Sprache, die dieses Checkin anhand SOURCE-TYP haette
+**               (fuer den PROGRAM-ID-Kollisionscheck in C410-PRGNEU)
+     05      W-COLL-NEW-SPRACHE  PIC X(08).
+**          ---> eingegebener Tabellenname fuer Funktion TABIS
+     05      W-TABNAME           PIC X(24).
+     05      W-CI-KOMMENTAR      PIC X(60).
+     05      W-CI-KOMMENTAR-MIN  PIC S9(04) COMP VALUE 20.
+     05      W-RUECKBAU-MIN      PIC S9(04) COMP VALUE 20.
 
      05      W-TEXT              PIC X(70).
      05      W-FUP-OUT           PIC X(16).
@@ -1227,6 +1365,54 @@
      05      W-COUNT-TAB         occurs 10.
       10     W-COUNT             PIC S9(04) comp.
 
+ 01          W-PWEXP-FELDER.
+     05      W-PWAGE-DAYS        PIC 9(03) VALUE 90.
+
+ 01          W-REMIND-FELDER.
+     05      W-REMIND-DAYS       PIC 9(03) VALUE 30.
+     05      W-REMIND-ANZ        PIC 9(05) VALUE ZERO.
+     05      RM-ERGEBNIS.
+      10                         PIC X(05) VALUE " --- ".
+      10     RME-COUNT           PIC ZZZZ9.
+      10                         PIC X(37) VALUE
+             " Erinnerungs-Mail(s) versendet".
+
+ 01          W-PROT-FELDER.
+     05      W-PROT-AKTION       PIC X(02).
+     05      W-PROT-VON          PIC X(10).
+     05      W-PROT-BIS          PIC X(10).
+
+**  ---> Ausschluss-User (Vier-Augen-Prinzip) fuer FREIGEBER-Lookup
+**       (s. C341-FREIGEBER) - Entwickler (CI) und R2T-User, jeweils
+**       ohne Gruppen-Praefix, analog der Pruefung in C340-REL4WEAT
+ 01          W-FREIGEBER-FELDER.
+     05      W-FG-EXCL-CI        PIC X(08)   VALUE SPACES.
+     05      W-FG-EXCL-TR        PIC X(08)   VALUE SPACES.
+     05      W-FG-ANZ            PIC 9(05)   VALUE ZERO.
+     05      W-FG-USER-FULL      PIC X(16)   VALUE SPACES.
+     05      W-FG-USER-ONLY      PIC X(08)   VALUE SPACES.
+
+ 01          W-PROTEXP-FELDER.
+     05      W-PROTEXP-FILE      PIC X(10).
+     05      W-PROTEXP-ANZ       PIC 9(05) VALUE ZERO.
+     05      W-PROTEXP-ANZ-ED    PIC ZZZZ9.
+
+ 01          W-SECCHK-FELDER.
+     05      W-SECCHK-ANZ        PIC 9(05) VALUE ZERO.
+     05      W-SECCHK-ANZ-ED     PIC ZZZZ9.
+     05      W-SECCHK-DRIFT      PIC 9(05) VALUE ZERO.
+     05      W-SECCHK-DRIFT-ED   PIC ZZZZ9.
+
+ 01          W-VERWIMP-FELDER.
+     05      W-VERWIMP-FILE      PIC X(10).
+     05      W-VERWIMP-ZEILE     PIC X(80).
+     05      W-VERWIMP-USER      PIC X(16).
+     05      W-VERWIMP-ROLLE     PIC X(16).
+     05      W-VERWIMP-ANZ-OK    PIC 9(05) VALUE ZERO.
+     05      W-VERWIMP-ANZ-OK-ED PIC ZZZZ9.
+     05      W-VERWIMP-ANZ-NOK   PIC 9(05) VALUE ZERO.
+     05      W-VERWIMP-ANZ-NOK-ED PIC ZZZZ9.
+
  01          W-LIST-SUBS.
      05      W-LIST-SUBCMD       PIC X(10).
      05      W-LIST-SUBPRM1      PIC X(10).
@@ -1234,6 +1420,26 @@
      05      W-LIST-SUBPRM2      PIC X(10).
      05      W-LIST-SUBPRM2-VAL.
       10     W-LIST-SUBPRM2-VALN PIC 9(10).
+**  ---> optionaler CSV-Export der Standard-Liste (Parameter "CSV <Datei>")
+     05      W-LIST-CSV-FILE     PIC X(10).
+
+**  ---> Zusatzform "DOK HIST <Modul> [<Version>]" (Freigabe-Historie)
+ 01          W-DOK-FELDER.
+     05      W-DOK-MODUS         PIC X(04) VALUE SPACES.
+          88 DOK-HIST-MODE                VALUE "HIST".
+     05      W-DOK-VERSION       PIC X(08) VALUE SPACES.
+
+**  ---> Zusatzform "DIFF <Modul>" (Vergleich zweier Archiv-Versionen)
+ 01          W-DIFF-FELDER.
+     05      W-DIFF-VERS-CHECK   PIC X(01).
+     05      W-DIFF-VERS-1       PIC X(01).
+     05      W-DIFF-VERS-2       PIC X(01).
+     05      W-DIFF-FILE-1       PIC X(36).
+     05      W-DIFF-FILE-2       PIC X(36).
+     05      W-DIFF-COUNT        PIC 9(05) VALUE ZERO.
+     05      W-DIFF-COUNT-ED     PIC ZZZZ9.
+     05      W-DIFF-LINE         PIC 9(05) VALUE ZERO.
+     05      W-DIFF-LINE-ED      PIC ZZZZ9.
 
  01          W-VERSIONS-TABELLE.
      05      W-VERSIONS-TAB      OCCURS 5.
@@ -1246,6 +1452,9 @@
      05      W-UMSCHL-IN         PIC X(08).
      05      W-UMSCHL-OUT        PIC X(08).
 
+ 01          W-PWNEU             PIC X(08) VALUE SPACES.
+ 01          W-PWNEU-LEN         PIC S9(04) COMP VALUE ZERO.
+
  01          AKT-ZEIT            PIC 9(08).
  01          EINGABE             PIC X(128).
  01          EINGABE-ALT         PIC X(128).
@@ -1356,6 +1565,17 @@
  01          LAST-MODIFY-N REDEFINES LAST-MODIFY-X
                                  PIC S9(18) COMP.
 
+**          ---> Alter in Tagen seit einem Zeitpunkt (z.B. Freigabe-Test)
+ 01          W-ALTER-BERECHNUNG.
+     05      W-ALT-DATUM.
+         10  W-ALT-JJJJ          PIC 9(04).
+         10  W-ALT-MM            PIC 9(02).
+         10  W-ALT-TT            PIC 9(02).
+     05      W-ALT-DATUM-N REDEFINES W-ALT-DATUM
+                                 PIC 9(08).
+     05      W-HEUTE-DATUM-N     PIC 9(08).
+     05      W-ALTER-TAGE        PIC S9(05).
+
 *--------------------------------------------------------------------*
 * Parameter für Untermodulaufrufe - COPY-Module
 *--------------------------------------------------------------------*
@@ -1411,7 +1631,8 @@
       10                         PIC X(11) VALUE "SRC-Typ".
       10                         PIC X(12) VALUE "Status".
       10                         PIC X(21) VALUE "Zeitpunkt".
-      10                         PIC X(20) VALUE "Last User".
+      10                         PIC X(15) VALUE "Last User".
+      10                         PIC X(05) VALUE "Drift".
      05      SZ-TITEL REDEFINES LZ-TITEL   PIC X(79).
 
      05      LZ-UNTERSTRICHE.
@@ -1440,8 +1661,83 @@
       10     LZD-USER            PIC X(14).
       10                         PIC X(02) VALUE SPACES.
       10     LZD-LST             PIC X(02) VALUE SPACES.
+      10     LZD-DRIFT           PIC X(03) VALUE SPACES.
      05      SZ-DATEN1 REDEFINES LZ-DATEN  PIC X(75).
 
+ 01          LIST-NOTINPROD-ZEILEN.
+     05      LN-TITEL.
+      10                         PIC X(05) VALUE SPACES.
+      10                         PIC X(10) VALUE "Source".
+      10                         PIC X(11) VALUE "SRC-Typ".
+      10                         PIC X(14) VALUE "Rel.Test am".
+      10                         PIC X(08) VALUE "Alter".
+      10                         PIC X(20) VALUE "Letzter Checkout".
+     05      SZ-NOTINPROD-TITEL REDEFINES LN-TITEL       PIC X(68).
+
+     05      LN-UNTERSTRICHE.
+      10                         PIC X(05) VALUE SPACES.
+      10                         PIC X(08) VALUE ALL "-".
+      10                         PIC X(02) VALUE SPACES.
+      10                         PIC X(09) VALUE ALL "-".
+      10                         PIC X(02) VALUE SPACES.
+      10                         PIC X(12) VALUE ALL "-".
+      10                         PIC X(02) VALUE SPACES.
+      10                         PIC X(06) VALUE ALL "-".
+      10                         PIC X(02) VALUE SPACES.
+      10                         PIC X(18) VALUE ALL "-".
+     05      SZ-NOTINPROD-UNTERSTRICHE REDEFINES LN-UNTERSTRICHE
+                                                      PIC X(66).
+
+     05      LN-DATEN.
+      10                         PIC X(05) VALUE SPACES.
+      10     LND-SOURCE-MODUL    PIC X(08).
+      10                         PIC X(02) VALUE SPACES.
+      10     LND-SOURCE-TYP      PIC X(09).
+      10                         PIC X(02) VALUE SPACES.
+      10     LND-REL-TEST        PIC X(10).
+      10                         PIC X(02) VALUE SPACES.
+      10     LND-ALTER           PIC ZZZZ9.
+      10                         PIC X(02) VALUE SPACES.
+      10     LND-LETZTER-CO-USER PIC X(14).
+     05      SZ-NOTINPROD-DATEN REDEFINES LN-DATEN       PIC X(59).
+
+ 01          LIST-ABANDONED-ZEILEN.
+     05      LA-TITEL.
+      10                         PIC X(05) VALUE SPACES.
+      10                         PIC X(10) VALUE "Source".
+      10                         PIC X(11) VALUE "SRC-Typ".
+      10                         PIC X(14) VALUE "Checkout am".
+      10                         PIC X(08) VALUE "Alter".
+      10                         PIC X(20) VALUE "Ausgecheckt von".
+     05      SZ-ABANDONED-TITEL REDEFINES LA-TITEL       PIC X(68).
+
+     05      LA-UNTERSTRICHE.
+      10                         PIC X(05) VALUE SPACES.
+      10                         PIC X(08) VALUE ALL "-".
+      10                         PIC X(02) VALUE SPACES.
+      10                         PIC X(09) VALUE ALL "-".
+      10                         PIC X(02) VALUE SPACES.
+      10                         PIC X(12) VALUE ALL "-".
+      10                         PIC X(02) VALUE SPACES.
+      10                         PIC X(06) VALUE ALL "-".
+      10                         PIC X(02) VALUE SPACES.
+      10                         PIC X(18) VALUE ALL "-".
+     05      SZ-ABANDONED-UNTERSTRICHE REDEFINES LA-UNTERSTRICHE
+                                                      PIC X(66).
+
+     05      LA-DATEN.
+      10                         PIC X(05) VALUE SPACES.
+      10     LAD-SOURCE-MODUL    PIC X(08).
+      10                         PIC X(02) VALUE SPACES.
+      10     LAD-SOURCE-TYP      PIC X(09).
+      10                         PIC X(02) VALUE SPACES.
+      10     LAD-CHECKOUT        PIC X(10).
+      10                         PIC X(02) VALUE SPACES.
+      10     LAD-ALTER           PIC ZZZZ9.
+      10                         PIC X(02) VALUE SPACES.
+      10     LAD-CO-USER         PIC X(14).
+     05      SZ-ABANDONED-DATEN REDEFINES LA-DATEN       PIC X(59).
+
  01          LIST-FREIGABE-ZEILEN.
      05      LF-HINWEIS.
       10                         PIC X(05) VALUE SPACES.
@@ -1478,6 +1774,38 @@
       10     LFD-FREIGABE-ANTRAG-AM   PIC X(16).
       10                         PIC X(02) VALUE SPACES.
 
+ 01          LIST-TICKET-ZEILEN.
+     05      LT-TITEL.
+      10                         PIC X(05) VALUE SPACES.
+      10                         PIC X(10) VALUE "Source".
+      10                         PIC X(10) VALUE "Version".
+      10                         PIC X(16) VALUE "Auftrag/Package".
+      10                         PIC X(21) VALUE "Zeitpunkt".
+     05      SZ-TICKET-TITEL REDEFINES LT-TITEL          PIC X(62).
+
+     05      LT-UNTERSTRICHE.
+      10                         PIC X(05) VALUE SPACES.
+      10                         PIC X(08) VALUE ALL "-".
+      10                         PIC X(02) VALUE SPACES.
+      10                         PIC X(08) VALUE ALL "-".
+      10                         PIC X(02) VALUE SPACES.
+      10                         PIC X(14) VALUE ALL "-".
+      10                         PIC X(02) VALUE SPACES.
+      10                         PIC X(19) VALUE ALL "-".
+     05      SZ-TICKET-UNTERSTRICHE REDEFINES LT-UNTERSTRICHE
+                                                      PIC X(60).
+
+     05      LT-DATEN.
+      10                         PIC X(05) VALUE SPACES.
+      10     LTD-SOURCE-MODUL    PIC X(08).
+      10                         PIC X(02) VALUE SPACES.
+      10     LTD-VERSION         PIC X(08).
+      10                         PIC X(02) VALUE SPACES.
+      10     LTD-TICKET-WERT     PIC X(14).
+      10                         PIC X(02) VALUE SPACES.
+      10     LTD-ZEITPUNKT       PIC X(19).
+     05      SZ-TICKET-DATEN REDEFINES LT-DATEN           PIC X(60).
+
 
  01          SHOW-ZEILEN.
      05      SZ-DATEN2.
@@ -1495,6 +1823,21 @@
       10                         PIC X(01) VALUE SPACES.
       10     SZD3-ZEITPUNKT      PIC X(19).
 
+     05      SZ-DATEN4.
+      10                         PIC X(05) VALUE SPACES.
+      10                         PIC X(13) VALUE "Lock-Holder".
+      10                         PIC X(03) VALUE ":".
+      10     SZD4-USER           PIC X(14).
+
+     05      SZ-DATEN5.
+      10                         PIC X(05) VALUE SPACES.
+      10                         PIC X(09) VALUE "Abnahme".
+      10     SZD5-STATUS         PIC X(29).
+      10                         PIC X(01) VALUE SPACES.
+      10     SZD5-ZEITPUNKT      PIC X(19).
+      10                         PIC X(02) VALUE SPACES.
+      10     SZD5-USER           PIC X(14).
+
  01          PROT-ZEILEN.
      05      PZ-TITEL.
       10                         PIC X(05) VALUE SPACES.
@@ -1529,6 +1872,60 @@
       10     PZD-KZ-FREIGABE     PIC X(11).
       10                         PIC X(02) VALUE SPACES.
 
+**  ---> Ausgabezeilen fuer die FREIGEBER-Lookup-Funktion (C341)
+ 01          FREIGEBER-ZEILEN.
+     05      FGZ-TITEL.
+      10                         PIC X(05) VALUE SPACES.
+      10                         PIC X(10) VALUE "Source".
+      10                         PIC X(18) VALUE "User".
+      10                         PIC X(16) VALUE "Rolle".
+     05      FGZ-UNTERSTRICHE.
+      10                         PIC X(05) VALUE SPACES.
+      10                         PIC X(08) VALUE ALL "-".
+      10                         PIC X(02) VALUE SPACES.
+      10                         PIC X(16) VALUE ALL "-".
+      10                         PIC X(02) VALUE SPACES.
+      10                         PIC X(16) VALUE ALL "-".
+     05      FGZ-DATEN.
+      10                         PIC X(05) VALUE SPACES.
+      10     FGZD-SOURCE-MODUL   PIC X(08).
+      10                         PIC X(02) VALUE SPACES.
+      10     FGZD-USER           PIC X(16).
+      10                         PIC X(02) VALUE SPACES.
+      10     FGZD-ROLLE          PIC X(16).
+
+**  ---> Ausgabezeilen fuer den CSV-Export der Tabelle SSPROT (PROTEXP)
+ 01          PROTEXP-TITEL       PIC X(50) VALUE
+             "SOURCE_MODUL;AKTION;ZPINS;GROUP_USER;KZ_FREIGABE".
+
+ 01          PROTEXP-ZEILE.
+     05      PEZ-SOURCE-MODUL    PIC X(08).
+     05                          PIC X(01) VALUE ";".
+     05      PEZ-AKTION          PIC X(02).
+     05                          PIC X(01) VALUE ";".
+     05      PEZ-ZEITPUNKT       PIC X(19).
+     05                          PIC X(01) VALUE ";".
+     05      PEZ-USER            PIC X(14).
+     05                          PIC X(01) VALUE ";".
+     05      PEZ-KZ-FREIGABE     PIC X(02).
+
+**  ---> Ausgabezeilen fuer den CSV-Export der Standard-Liste (LIST,
+**       CSV-Option - nur LIST1, d.h. CHECKEDIN/CHECKEDOUT/RELEASED/
+**       Modul-Muster, siehe D205-SHOW-LIST1)
+ 01          LZC-TITEL           PIC X(60) VALUE
+             "SOURCE_MODUL;SOURCE_TYP;SOURCE_STATUS;ZEITPUNKT;GROUP_USER".
+
+ 01          LZC-ZEILE.
+     05      LZC-SOURCE-MODUL    PIC X(08).
+     05                          PIC X(01) VALUE ";".
+     05      LZC-SOURCE-TYP      PIC X(09).
+     05                          PIC X(01) VALUE ";".
+     05      LZC-SOURCE-STATUS   PIC X(10).
+     05                          PIC X(01) VALUE ";".
+     05      LZC-ZEITPUNKT       PIC X(19).
+     05                          PIC X(01) VALUE ";".
+     05      LZC-USER            PIC X(14).
+
 **  ---> Ausgabezeilen für die Verwaltungsfunktion
  01          VERW-ZEILEN.
      05      VZ-TITEL.
@@ -1578,6 +1975,63 @@
       10                         PIC X(02) VALUE SPACES.
       10     VZF-FUNKTION        PIC X(16).
 
+**  ---> Rollen/Funktionen-Matrix (Y/N-Grid, eine Zeile je Rolle)
+ 01          MX-ZEILEN.
+     05      MX-TITEL.
+      10                         PIC X(10) VALUE "Rolle".
+      10                         PIC X(05) VALUE "DOK".
+      10                         PIC X(05) VALUE "LIST".
+      10                         PIC X(05) VALUE "PROT".
+      10                         PIC X(05) VALUE "SHOW".
+      10                         PIC X(05) VALUE "ACTV".
+      10                         PIC X(05) VALUE "R2PR".
+      10                         PIC X(05) VALUE "R4WE".
+      10                         PIC X(05) VALUE "CIN".
+      10                         PIC X(05) VALUE "COUT".
+      10                         PIC X(05) VALUE "R2TS".
+      10                         PIC X(05) VALUE "SAVE".
+      10                         PIC X(05) VALUE "VERW".
+      10                         PIC X(05) VALUE "MODN".
+      10                         PIC X(05) VALUE "MODS".
+      10                         PIC X(05) VALUE "LIBS".
+      10                         PIC X(05) VALUE "TABS".
+     05      MX-UNTERSTRICHE.
+      10                         PIC X(10) VALUE ALL "-".
+      10                         PIC X(05) VALUE ALL "-".
+      10                         PIC X(05) VALUE ALL "-".
+      10                         PIC X(05) VALUE ALL "-".
+      10                         PIC X(05) VALUE ALL "-".
+      10                         PIC X(05) VALUE ALL "-".
+      10                         PIC X(05) VALUE ALL "-".
+      10                         PIC X(05) VALUE ALL "-".
+      10                         PIC X(05) VALUE ALL "-".
+      10                         PIC X(05) VALUE ALL "-".
+      10                         PIC X(05) VALUE ALL "-".
+      10                         PIC X(05) VALUE ALL "-".
+      10                         PIC X(05) VALUE ALL "-".
+      10                         PIC X(05) VALUE ALL "-".
+      10                         PIC X(05) VALUE ALL "-".
+      10                         PIC X(05) VALUE ALL "-".
+      10                         PIC X(05) VALUE ALL "-".
+     05      MX-DATEN.
+      10     MXD-ROLLE           PIC X(10).
+      10     MXD-DOK             PIC X(05).
+      10     MXD-LIST            PIC X(05).
+      10     MXD-PROT            PIC X(05).
+      10     MXD-SHOW            PIC X(05).
+      10     MXD-ACTIVTST        PIC X(05).
+      10     MXD-REL2PROD        PIC X(05).
+      10     MXD-REL4WEAT        PIC X(05).
+      10     MXD-CHECKIN         PIC X(05).
+      10     MXD-CHECKOUT        PIC X(05).
+      10     MXD-REL2TEST        PIC X(05).
+      10     MXD-SAVE            PIC X(05).
+      10     MXD-VERW            PIC X(05).
+      10     MXD-MODIN           PIC X(05).
+      10     MXD-MODIS           PIC X(05).
+      10     MXD-LIBIS           PIC X(05).
+      10     MXD-TABIS           PIC X(05).
+
 **  ---> Zeilendefinitionen für Bearbeitung von Sicherheitswarnungen
  01          NK-ZEILEN.
      05      NK-UEBERSCHRIFT.
@@ -1624,6 +2078,18 @@
       10                         PIC X(33) VALUE
              " enthält die Module:".
 
+     05      MI-TITEL2.
+      10                         PIC X(13) VALUE "Die Copy-Lib ".
+      10     MIT-LIB             PIC X(24).
+      10                         PIC X(33) VALUE
+             " ist enthalten in den Programmen:".
+
+     05      MI-TITEL3.
+      10                         PIC X(13) VALUE "Die Tabelle  ".
+      10     MIT-TABELLE         PIC X(24).
+      10                         PIC X(33) VALUE
+             " wird benutzt in den Programmen:".
+
      05      MI-UEBERSCHRIFT.
       10                         PIC X(08) VALUE "Programm".
       10                         PIC X(02) VALUE SPACES.
@@ -1714,6 +2180,8 @@
          """Aufhebung der Sicherheitswarnung für Programm:".
      05      TEM-BETREFF2        PIC X(34) VALUE
          """Sicherheitswarnung für Programm:".
+     05      TEM-BETREFF3        PIC X(38) VALUE
+         """Erinnerung: Checkout seit langem offen".
      05      TEM-ALLG-INFO1.
       10                         PIC X(37)
                  VALUE "Für das folgende,geänderte Programm ".
@@ -1723,6 +2191,7 @@
                  VALUE "Freigabe gebeten (Funktion im WEAT-Menue)".
      05      TEM-PRG-INFO        PIC X(24)
                  VALUE "Programminformationen".
+     05      TEM-MODUL           PIC X(10) VALUE "Modul:".
      05      TEM-PRG             PIC X(10) VALUE "Programm:".
      05      TEM-PRG-VERS        PIC X(10) VALUE "Version:".
      05      TEM-PRG-DATUM       PIC X(10) VALUE "Datum:".
@@ -1737,6 +2206,7 @@
                  VALUE "Übernahmeinformationen".
      05      TEM-ENTWICKLER      PIC X(16) VALUE "Entwickler:".
      05      TEM-CONTROLLER-TEST PIC X(16) VALUE "Controller-Test:".
+     05      TEM-BEARBEITER-CO   PIC X(16) VALUE "Ausgecheckt von:".
      05      TEM-CONTROLLER-PROD PIC X(18) VALUE "Controller-Prod.:".
      05      TEM-BEGRUENDUNG     PIC X(16) VALUE "Begründung:".
      05      TEM-VERLETZUNG      PIC X(16) VALUE "Verletzung am:".
@@ -1766,6 +2236,18 @@
      05      TEM-TEXT15          PIC X(44) VALUE
          "durch eine zweite Person kontrolliert worden".
 
+     05      TEM-TEXT21          PIC X(50) VALUE
+         "Das folgende Modul ist seit mehr als".
+     05      TEM-TEXT22          PIC X(20) VALUE
+         "Tagen ausgecheckt:".
+     05      TEM-TEXT23          PIC X(58) VALUE
+         "Bitte prüfen, ob der Checkout noch benötigt wird, oder".
+     05      TEM-TEXT24          PIC X(58) VALUE
+         "das Modul wieder eingecheckt werden kann.".
+     05      TEM-AUSGECHECKT-SEIT
+                                 PIC X(20) VALUE "Ausgecheckt am:".
+     05      TEM-ALTER-TAGE      PIC X(20) VALUE "Alter (Tage):".
+
 *        "1234567890123456789012345678901234567890123456789012345678901234"
      05      TEM-EVV-1           PIC X(64) VALUE
          "Einhaltung von Vorschriften".
@@ -1828,8 +2310,17 @@
  01          HOST-VARIABLE.
      05      H-DUMMY             PIC X(02).
      05      H-MONATE            PIC X(02).
+     05      H-REMIND-TAGE       PIC X(03).
+     05      H-PWAGE-TAGE        PIC X(03).
+     05      H-PROT-AKTION       PIC X(02).
+     05      H-PROT-VON          PIC X(10).
+     05      H-PROT-BIS          PIC X(10).
      05      H-HEUTE-TT          PIC X(02).
      05      H-DEFAULT-DATUM     PIC X(16).
+     05      H-LIST-AUFTRAG      PIC X(25).
+     05      H-LIST-PACKAGE      PIC X(15).
+     05      H-COLL-SPRACHE      PIC X(08).
+     05      H-COLL-PROGRAMM     PIC X(08).
 
  01  DYN-STATEMENT-BUFFER        PIC X(1024).
 
@@ -1863,6 +2354,16 @@
      INVOKE =SSUSER      AS  SSUSER
  END-EXEC
 
+**  ---> Repository-Archiv (fuer LIST AUFTRAG / LIST PACKAGE)
+ EXEC SQL
+     INVOKE =SSFRARCH    AS  SSFRARCH
+ END-EXEC
+
+**  ---> Code-Freeze-Fenster (Sperrzeiten fuer CHECKIN / REL2PROD)
+ EXEC SQL
+     INVOKE =SSFREEZE    AS  SSFREEZE
+ END-EXEC
+
 ** =========================================
 
 **  ---> Versionsmeldungen von Programmen
@@ -1926,10 +2427,25 @@
          SELECT  SOURCE_MODUL, ZPINS, AKTION, GROUP_USER, KZ_FREIGABE
            FROM  =SSPROT
           WHERE  SOURCE_MODUL like :SOURCE-MODUL of SSPROT
+            and  AKTION       like :H-PROT-AKTION
+            and  ZPINS  year to day
+                 between :H-PROT-VON TYPE AS DATETIME YEAR TO DAY
+                     and  :H-PROT-BIS TYPE AS DATETIME YEAR TO DAY
            ORDER BY ZPINS desc
          BROWSE  ACCESS
  END-EXEC
 
+**  ---> Cursor Freigabe-Historie (DOK HIST) auf Tabelle =SSPROT,
+**  ---> ein Modul exakt (kein Muster), aufsteigend nach ZPINS
+ EXEC SQL
+     DECLARE SSPROT_HIST_CURS CURSOR FOR
+         SELECT  SOURCE_MODUL, ZPINS, AKTION, GROUP_USER, KZ_FREIGABE
+           FROM  =SSPROT
+          WHERE  SOURCE_MODUL =  :SOURCE-MODUL of SSPROT
+           ORDER BY ZPINS asc
+         BROWSE  ACCESS
+ END-EXEC
+
 **  ---> Anzeige Cursor auf Tabelle =SSPARM
  EXEC SQL
      DECLARE SSPARM_CURS CURSOR FOR
@@ -1973,6 +2489,43 @@
          BROWSE  ACCESS
  END-EXEC
 
+**  ---> Anzeige Cursor auf Tabelle =SSAFE fuer Erinnerungs-Mail (REMIND)
+ EXEC SQL
+     DECLARE SSAFE_REMIND_CURS CURSOR FOR
+         SELECT   SOURCE_MODUL, SOURCE_STATUS, GROUP_USER, SOURCE_TYP
+                 ,FREIGABE_TEST, FREIGABE_PROD, ZP_CHECKIN, ZP_CHECKOUT
+                 ,ZP_FREIGABE_TEST, ZP_FREIGABE_PROD
+           FROM  =SSAFE
+          WHERE  SOURCE_STATUS = "CO"
+            and  ZP_CHECKOUT      year to second
+                 < CURRENT        year to second
+                 - :H-REMIND-TAGE TYPE AS INTERVAL DAY
+           ORDER BY SOURCE_MODUL
+         BROWSE  ACCESS
+ END-EXEC
+
+**  ---> Anzeige Cursor auf Tabelle =SSFRARCH - LIST AUFTRAG
+ EXEC SQL
+     DECLARE SSFRARCH_AUFTRAG_CURS CURSOR FOR
+         SELECT   SOURCE_MODUL, VERSION, AUFTRAG, ZPINS
+           FROM  =SSFRARCH
+          WHERE  FILE_TYPE like "SRC"
+            and  AUFTRAG   like :H-LIST-AUFTRAG
+           ORDER BY SOURCE_MODUL, ZPINS DESC
+         BROWSE  ACCESS
+ END-EXEC
+
+**  ---> Anzeige Cursor auf Tabelle =SSFRARCH - LIST PACKAGE
+ EXEC SQL
+     DECLARE SSFRARCH_PACKAGE_CURS CURSOR FOR
+         SELECT   SOURCE_MODUL, VERSION, PACKAGE, ZPINS
+           FROM  =SSFRARCH
+          WHERE  FILE_TYPE like "SRC"
+            and  PACKAGE   like :H-LIST-PACKAGE
+           ORDER BY SOURCE_MODUL, ZPINS DESC
+         BROWSE  ACCESS
+ END-EXEC
+
 **  ---> Cursor ueber alle Defines KATALOG/DEFINE
  EXEC SQL
      DECLARE DEFCAT_CURS CURSOR FOR
@@ -2007,10 +2560,34 @@
          BROWSE ACCESS
  END-EXEC
 
+**  ---> Cursor zum Anzeigen der Programme, die eine Copy-Lib einbinden
+**  ---> Funktion LIBIS
+ EXEC SQL
+     DECLARE LIBIS_CURS CURSOR FOR
+         SELECT   S.PROGRAMM, S.VERSION, S.VERS_DAT, S.SPRACHE
+                 ,S.BESCHREIBUNG, L.LIB
+           FROM  =PROGRAMS S  LEFT JOIN =LIBS L
+                                     ON (S.PROGRAMM) = (L.PROGRAMM)
+          WHERE  L.LIB LIKE UPSHIFT(:LIB of LIBS)
+         BROWSE ACCESS
+ END-EXEC
+
+**  ---> Cursor zum Anzeigen der Programme, die eine Tabelle benutzen
+**  ---> Funktion TABIS
+ EXEC SQL
+     DECLARE TABIS_CURS CURSOR FOR
+         SELECT   S.PROGRAMM, S.VERSION, S.VERS_DAT, S.SPRACHE
+                 ,S.BESCHREIBUNG, T.TABELLE
+           FROM  =PROGRAMS S  LEFT JOIN =TABS T
+                                     ON (S.PROGRAMM) = (T.PROGRAMM)
+          WHERE  T.TABELLE LIKE UPSHIFT(:TABELLE of TABS)
+         BROWSE ACCESS
+ END-EXEC
+
 **  ---> Cursor zur Suche der Rechte eines Users
  EXEC SQL
      DECLARE RECHTE_CURS CURSOR FOR
-         SELECT  U.USER, U.ROLLE, U.FLAG, U.ZPINS, R.FUNKTION
+         SELECT  U.USER, U.ROLLE, U.FLAG, U.ZPINS, R.FUNKTION, R.PARAMETER
            FROM  =SSUSER U, =SSROLES R
           WHERE  U.USER  = :USER OF SSUSER
             AND  U.ROLLE = R.ROLLE
@@ -2036,6 +2613,54 @@
          BROWSE ACCESS
  END-EXEC
 
+**  ---> Cursor zur Suche der Freigabe-berechtigten User (Funktion
+**       REL4WEAT) fuer die FREIGEBER-Lookup-Funktion (Vier-Augen-
+**       Prinzip, s. C341-FREIGEBER)
+ EXEC SQL
+     DECLARE FREIGEBER_CURS CURSOR FOR
+         SELECT  U.USER, U.ROLLE
+           FROM  =SSUSER U, =SSROLES R
+          WHERE  U.ROLLE = R.ROLLE
+            AND  R.FUNKTION = "REL4WEAT"
+          ORDER BY U.USER
+         BROWSE ACCESS
+ END-EXEC
+
+**  ---> Cursor: Prüfung Ablauf-Datum Zugangsdaten (=SSUSER.ZPAUTENT)
+ EXEC SQL
+     DECLARE PWEXP_CURS CURSOR FOR
+         SELECT  USER
+           FROM  =SSUSER
+          WHERE  USER        = :USER OF SSUSER
+            AND  ZPAUTENT      year to second
+                 < CURRENT     year to second
+                 - :H-PWAGE-TAGE TYPE AS INTERVAL DAY
+         BROWSE ACCESS
+ END-EXEC
+
+**  ---> Cursor: aktives Code-Freeze-Fenster fuer heutiges Datum
+ EXEC SQL
+     DECLARE SSFREEZE_CURS CURSOR FOR
+         SELECT  LFDNR, VON_DATUM, BIS_DATUM, KOMMENTAR
+           FROM  =SSFREEZE
+          WHERE  AKTIV     = "J"
+            AND  VON_DATUM <= :W-HEUTE-DATUM-N
+            AND  BIS_DATUM >= :W-HEUTE-DATUM-N
+         BROWSE ACCESS
+ END-EXEC
+
+**  ---> Cursor: letzter (=juengster) ABNAHME-Eintrag eines Moduls
+ EXEC SQL
+     DECLARE ABN-LETZT_CURS CURSOR FOR
+         SELECT  VERSION, DATUM, NK_STATUS,
+                 FREIGABE_ANTRAG_VON, FREIGABE_ANTRAG_AM,
+                 FREIGABE_VON, FREIGABE_AM, REL2PROD_AM
+           FROM  =ABNAHME
+          WHERE  PRG_NAME = :PRG-NAME OF ABNAHME
+          ORDER BY DATUM DESC
+         BROWSE ACCESS
+ END-EXEC
+
 ******************************************************************
 * Ende der SQL - Definitionen                                    *
 ******************************************************************
@@ -2244,20 +2869,30 @@
          WHEN CMD-LIST       PERFORM C200-LIST
          WHEN CMD-SHOW       PERFORM C210-SHOW
          WHEN CMD-PROT       PERFORM C220-PROT
+         WHEN CMD-PROTEXP    PERFORM C221-PROTEXPORT
+         WHEN CMD-DIFF       PERFORM C230-DIFF
          WHEN CMD-DOKUMENT   PERFORM C250-DOKUMENT
          WHEN CMD-MODIS      PERFORM C260-MODIS
          WHEN CMD-MODIN      PERFORM C270-MODIN
+         WHEN CMD-LIBIS      PERFORM C280-LIBIS
+         WHEN CMD-TABIS      PERFORM C290-TABIS
          WHEN CMD-REL2PROD   PERFORM C300-REL2PROD
          WHEN CMD-REL2TEST   PERFORM C310-REL2TEST
          WHEN CMD-SAVE       PERFORM C320-SAVE
          WHEN CMD-REL4WEAT   SET REL4WEAT-FIRST TO TRUE
                              PERFORM C340-REL4WEAT
+         WHEN CMD-FREIGEBER  PERFORM C341-FREIGEBER
          WHEN CMD-ACTIVTEST  PERFORM C360-ACTIVTEST
          WHEN CMD-STOP       PERFORM C400-STOP
          WHEN CMD-PRGNEU     PERFORM C410-PRGNEU
          WHEN CMD-VERW       PERFORM C420-VERWALTUNG
          WHEN CMD-EMERGENCY-CONTROL
                              PERFORM C500-EMERGENCY-CONTROL
+         WHEN CMD-REMIND     PERFORM C600-CHECKOUT-REMINDER
+         WHEN CMD-STATUS     PERFORM C700-STATUS
+         WHEN CMD-SECCHK     PERFORM C710-SECCHK
+         WHEN CMD-PWRESET    SET PWRESET-OPTIONAL TO TRUE
+                             PERFORM C031-RESET-AUTENT
          WHEN OTHER          GO TO B100-00
      END-EVALUATE
      .
@@ -2277,20 +2912,30 @@
          WHEN CMD-LIST       PERFORM C200-LIST
          WHEN CMD-SHOW       PERFORM C210-SHOW
          WHEN CMD-PROT       PERFORM C220-PROT
+         WHEN CMD-PROTEXP    PERFORM C221-PROTEXPORT
+         WHEN CMD-DIFF       PERFORM C230-DIFF
          WHEN CMD-DOKUMENT   PERFORM C250-DOKUMENT
          WHEN CMD-MODIS      PERFORM C260-MODIS
          WHEN CMD-MODIN      PERFORM C270-MODIN
+         WHEN CMD-LIBIS      PERFORM C280-LIBIS
+         WHEN CMD-TABIS      PERFORM C290-TABIS
          WHEN CMD-REL2PROD   PERFORM C300-REL2PROD
          WHEN CMD-REL2TEST   PERFORM C310-REL2TEST
          WHEN CMD-SAVE       PERFORM C320-SAVE
          WHEN CMD-REL4WEAT   SET REL4WEAT-FIRST TO TRUE
                              PERFORM C340-REL4WEAT
+         WHEN CMD-FREIGEBER  PERFORM C341-FREIGEBER
          WHEN CMD-ACTIVTEST  PERFORM C360-ACTIVTEST
          WHEN CMD-STOP       PERFORM C400-STOP
          WHEN CMD-PRGNEU     PERFORM C410-PRGNEU
          WHEN CMD-VERW       PERFORM C420-VERWALTUNG
          WHEN CMD-EMERGENCY-CONTROL
                              PERFORM C500-EMERGENCY-CONTROL
+         WHEN CMD-REMIND     PERFORM C600-CHECKOUT-REMINDER
+         WHEN CMD-STATUS     PERFORM C700-STATUS
+         WHEN CMD-SECCHK     PERFORM C710-SECCHK
+         WHEN CMD-PWRESET    SET PWRESET-OPTIONAL TO TRUE
+                             PERFORM C031-RESET-AUTENT
          WHEN OTHER          CONTINUE
 
      END-EVALUATE
@@ -2391,6 +3036,7 @@
          MOVE UA-ERROR TO D-NUM4
          MOVE D-NUM4   TO D-NUM2
          MOVE D-NUM2         TO KZ-FREIGABE  OF SSPROT
+         MOVE SPACES         TO KOMMENTAR    OF SSPROT
 
          PERFORM U100-BEGIN
          PERFORM S200-INSERT-SSPROT
@@ -2454,6 +3100,138 @@
  C030-99.
      EXIT.
 
+******************************************************************
+* Selbst-Service: Passwort der WE.SUPER-Kennung neu setzen
+*    PWRESET-MANDATORY -> aufgerufen aus C032 (Ablauf), Abbruch bei
+*                         Fehleingabe beendet das Programm
+*    PWRESET-OPTIONAL  -> aufgerufen über Kommando PW/PWRESET,
+*                         Fehleingabe bricht nur die Funktion ab
+******************************************************************
+ C031-RESET-AUTENT SECTION.
+ C031-00.
+**  ---> USER OF SSUSER (verschlüsselt) auf den angemeldeten User
+**       setzen, da dieses Feld von anderen Funktionen als Scratch
+**       für beliebige User mitbenutzt wird
+     MOVE W-USER-GRP-NAME (1:W-USER-GRP-NAME-LEN) TO W-UMSCHL-IN
+     PERFORM U320-ENCR
+     MOVE W-UMSCHL-OUT TO USER OF SSUSER
+     IF  W-USER-GRP-NAME-LEN > 8
+         MOVE W-USER-GRP-NAME (9:W-USER-GRP-NAME-LEN - 8) TO W-UMSCHL-IN
+     ELSE
+         MOVE SPACES TO W-UMSCHL-IN
+     END-IF
+     PERFORM U320-ENCR
+     MOVE W-UMSCHL-OUT TO USER OF SSUSER (9:)
+
+**  ---> Echo für PW-Eingabe ausschalten
+     MOVE ZERO TO SM-PARM1
+     PERFORM D020-SETMODE
+     IF  PRG-ABBRUCH
+         EXIT SECTION
+     END-IF
+
+**  ---> neues Passwort abfragen
+     PERFORM U011-AUSGABE-SPACELINE
+     SET EIN-ASCII
+         PROMPT-PASSWORT TO TRUE
+     PERFORM U000-EINGABE
+     MOVE EINGABE (1:C4-ANZ) TO W-PWNEU
+     MOVE C4-ANZ             TO W-PWNEU-LEN
+
+**  ---> Wiederholung abfragen
+     PERFORM U011-AUSGABE-SPACELINE
+     SET EIN-ASCII
+         PROMPT-PASSWORT TO TRUE
+     PERFORM U000-EINGABE
+
+**  ---> Echo wieder einschalten
+     MOVE 1 TO SM-PARM1
+     PERFORM D020-SETMODE
+     PERFORM U011-AUSGABE-SPACELINE
+     IF  PRG-ABBRUCH
+         EXIT SECTION
+     END-IF
+
+**  ---> Abbruch, wenn leer oder nicht übereinstimmend eingegeben
+     IF      W-PWNEU-LEN = ZERO
+         OR  C4-ANZ      NOT = W-PWNEU-LEN
+         OR  EINGABE (1:C4-ANZ) NOT = W-PWNEU (1:W-PWNEU-LEN)
+
+         MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+         MOVE "FEHL-054" TO KATEGORIE OF SSTEXT
+         PERFORM R100-SHOW-TEXT
+
+         IF  PWRESET-MANDATORY
+             SET PRG-ABBRUCH TO TRUE
+         END-IF
+         EXIT SECTION
+     END-IF
+
+**  ---> neues Passwort verschlüsselt in =SSPARM ablegen
+     MOVE W-PWNEU (1:W-PWNEU-LEN) TO EINGABE
+     MOVE W-PWNEU-LEN             TO C4-ANZ
+     PERFORM C030-PUT-AUTENT
+
+**  ---> Ablauf-Zeitpunkt (=SSUSER.ZPAUTENT) des aktuellen Users
+**       fortschreiben
+     PERFORM C033-UPDATE-PWDATE
+
+**  ---> Protokolleintrag
+     MOVE "AUTENT"    TO SOURCE-MODUL OF SSPROT
+     MOVE "PR"         TO AKTION       OF SSPROT
+     MOVE P-USER-NAME TO GROUP-USER   OF SSPROT
+     MOVE SPACES      TO KZ-FREIGABE  OF SSPROT
+     MOVE SPACES      TO KOMMENTAR    OF SSPROT
+
+     PERFORM U100-BEGIN
+     PERFORM S200-INSERT-SSPROT
+     PERFORM U110-COMMIT
+
+     MOVE "HINWEIS"  TO BEREICH   OF SSTEXT
+     MOVE "HINW-017" TO KATEGORIE OF SSTEXT
+     PERFORM R100-SHOW-TEXT
+     .
+ C031-99.
+     EXIT.
+
+******************************************************************
+* Prüfung Ablauf-Datum der Zugangsdaten (Passwort-Policy):
+* ist =SSUSER.ZPAUTENT für den angemeldeten User älter als
+* W-PWAGE-DAYS Tage, muss das Passwort (C031) neu gesetzt werden
+******************************************************************
+ C032-CHECK-PWEXPIRY SECTION.
+ C032-00.
+     MOVE W-PWAGE-DAYS TO H-PWAGE-TAGE
+
+     PERFORM S650-OPEN-PWEXP-CURSOR
+     PERFORM S651-FETCH-PWEXP-CURSOR
+     PERFORM S652-CLOSE-PWEXP-CURSOR
+
+     IF  PWEXP-DUE
+         MOVE "HINWEIS"  TO BEREICH   OF SSTEXT
+         MOVE "HINW-017" TO KATEGORIE OF SSTEXT
+         PERFORM R100-SHOW-TEXT
+
+         SET PWRESET-MANDATORY TO TRUE
+         PERFORM C031-RESET-AUTENT
+     END-IF
+     .
+ C032-99.
+     EXIT.
+
+******************************************************************
+* Fortschreiben =SSUSER.ZPAUTENT für den aktuell angemeldeten User
+* (wird beim Self-Service-Reset C031 aufgerufen)
+******************************************************************
+ C033-UPDATE-PWDATE SECTION.
+ C033-00.
+     PERFORM U100-BEGIN
+     PERFORM S660-UPDATE-PWDATE-SSUSER
+     PERFORM U110-COMMIT
+     .
+ C033-99.
+     EXIT.
+
 ******************************************************************
 * setzen Defines der WE-Usergruppe
 ******************************************************************
@@ -2508,6 +3286,8 @@
  C050-00.
 **  ---> zunächst alle Flags initialisieren
      INITIALIZE ROLFKT-FLAG
+     INITIALIZE ROLFKT-SCOPE-TAB
+     MOVE ZERO TO ROLFKT-SCOPE-ANZ
 
 **  ---> öffnen Join auf die Tabellen =SSUSER / =SSROLES
      MOVE W-USER-GRP-NAME (1:W-USER-GRP-NAME-LEN) TO W-UMSCHL-IN
@@ -2543,6 +3323,17 @@
              WHEN "VERW"     SET ROLFKT-VERW     TO TRUE
              WHEN "MODIN"    SET ROLFKT-MODIN    TO TRUE
              WHEN "MODIS"    SET ROLFKT-MODIS    TO TRUE
+             WHEN "LIBIS"    SET ROLFKT-LIBIS    TO TRUE
+             WHEN "TABIS"    SET ROLFKT-TABIS    TO TRUE
+             WHEN "FREEZEOVR" SET ROLFKT-FREEZEOVR TO TRUE
+             WHEN "FREIGEBER" SET ROLFKT-FREIGEBER TO TRUE
+             WHEN "SCOPE"
+**              ---> Allow-Liste für scoped LIST/PROT aufbauen
+                 IF  ROLFKT-SCOPE-ANZ < 20
+                     ADD 1 TO ROLFKT-SCOPE-ANZ
+                     MOVE PARAMETER OF SSROLES (1:8)
+                         TO ROLFKT-SCOPE-GRP (ROLFKT-SCOPE-ANZ)
+                 END-IF
 *             WHEN OTHER
          END-EVALUATE
 
@@ -2563,6 +3354,9 @@
          SET PRG-ABBRUCH TO TRUE
          EXIT SECTION
      END-IF
+
+**  ---> prüfen, ob das Passwort (WE.SUPER-Kennung) abgelaufen ist
+     PERFORM C032-CHECK-PWEXPIRY
      .
  C050-99.
      EXIT.
@@ -2582,6 +3376,12 @@
          EXIT SECTION
      END-IF
 
+**  ---> prüfen, ob gerade ein Code-Freeze-Fenster aktiv ist
+     PERFORM D800-CHECK-FREEZE-WINDOW
+     IF  SSFREEZE-OK
+         EXIT SECTION
+     END-IF
+
 **  ---> zunächstmal ein bisschen initialisieren
      INITIALIZE FUP-COMMANDS
 
@@ -2619,6 +3419,23 @@
              PERFORM R100-SHOW-TEXT
              EXIT SECTION
          END-IF
+
+**      ---> bei bereits produktiven Sourcen (FREIGABE_PROD="PA") ist ein
+**           aussagekräftiger Änderungskommentar für SSPROT Pflicht
+         IF  FREIGABE-PROD OF SSAFE = "PA"
+             SET EIN-ASCII
+                 PROMPT-KOMMENTAR TO TRUE
+             PERFORM U000-EINGABE
+             MOVE EINGABE TO W-CI-KOMMENTAR
+             IF  FUNCTION LENGTH (FUNCTION TRIM (W-CI-KOMMENTAR))
+                     < W-CI-KOMMENTAR-MIN
+                 MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+                 MOVE "FEHL-047" TO KATEGORIE OF SSTEXT
+**              ---> anzeigen Hilfstext
+                 PERFORM R100-SHOW-TEXT
+                 GO TO C100-00
+             END-IF
+         END-IF
      ELSE
 **      ---> erstmaliges CHECKIN
          SET CHECKIN-FIRST TO TRUE
@@ -2790,11 +3607,13 @@
      END-IF
 
 **  ---> Eintrag in Protokolltabelle SSPROT
-     MOVE W-SOURCE    TO SOURCE-MODUL OF SSPROT
-     MOVE "CI"        TO AKTION       OF SSPROT
-     MOVE P-USER-NAME TO GROUP-USER   OF SSPROT
-     MOVE "NO"        TO KZ-FREIGABE  OF SSPROT
+     MOVE W-SOURCE       TO SOURCE-MODUL OF SSPROT
+     MOVE "CI"           TO AKTION       OF SSPROT
+     MOVE P-USER-NAME    TO GROUP-USER   OF SSPROT
+     MOVE "NO"           TO KZ-FREIGABE  OF SSPROT
+     MOVE W-CI-KOMMENTAR TO KOMMENTAR    OF SSPROT
      PERFORM S200-INSERT-SSPROT
+     MOVE SPACES         TO W-CI-KOMMENTAR
      IF  PRG-ABBRUCH
          PERFORM U120-ROLLBACK
          EXIT SECTION
@@ -2804,6 +3623,17 @@
 **  ---> Obey Datei füllen und FUP ausführen
      PERFORM E150-OBEY-FUP
 
+**  ---> Einträge für Referenzlisten im Source aktualisieren
+**       (CALL/COPY/INVOKE-Abhaengigkeiten in PROGRAMS, PROGRAMX,
+**       LIBS, TABS, wie bei C410-PRGNEU - hier bei jedem CHECKIN
+**       neu ermittelt, damit der Abhaengigkeitsgraph den aktuellen
+**       Source-Stand widerspiegelt)
+     MOVE DEST-FILE TO ASS-FNAME
+     PERFORM D410-REFERENZEN
+     IF  PRG-ABBRUCH or SOURCEF-NOK
+         EXIT SECTION
+     END-IF
+
 **  ---> Bestätigung an den User
      IF  PRG-OK
          MOVE "HINWEIS"  TO BEREICH   OF SSTEXT
@@ -3034,6 +3864,7 @@
      MOVE W-SOURCE    TO SOURCE-MODUL OF SSPROT
      MOVE "CO"        TO AKTION       OF SSPROT
      MOVE P-USER-NAME TO GROUP-USER   OF SSPROT
+     MOVE SPACES      TO KOMMENTAR    OF SSPROT
      PERFORM S200-INSERT-SSPROT
      IF  PRG-ABBRUCH
          PERFORM U120-ROLLBACK
@@ -3114,7 +3945,25 @@
                              IF  W-LIST-SUBPRM1 = "USER"
                                  MOVE W-LIST-SUBPRM1-VAL TO GROUP-USER OF SSAFE
                              END-IF
-         WHEN "FREIGABE%%"   SET CURS-ABNAHME TO TRUE
+         WHEN "ABANDONED%"   SET CURS-SSAFE3 TO TRUE
+                             MOVE "CO" TO SOURCE-STATUS OF SSAFE
+                             IF  W-LIST-SUBPRM2 = "MONTH"
+                                 MOVE W-LIST-SUBPRM2-VALN TO D-NUM2
+                                 MOVE D-NUM2              TO H-MONATE
+                             ELSE
+                                 MOVE 1                    TO H-MONATE
+                             END-IF
+         WHEN "FREIGABE%%"   SET CURS-ABNAHME TO TRUE
+         WHEN "AUFTRAG%%%"   SET CURS-SSFRARCH-AUFTRAG TO TRUE
+                             STRING  "%"                 DELIMITED BY SIZE,
+                                     W-LIST-SUBPRM1-VAL  DELIMITED BY SPACE
+                               INTO  H-LIST-AUFTRAG
+                             INSPECT H-LIST-AUFTRAG CONVERTING SPACE TO "%"
+         WHEN "PACKAGE%%%"   SET CURS-SSFRARCH-PACKAGE TO TRUE
+                             STRING  "%"                 DELIMITED BY SIZE,
+                                     W-LIST-SUBPRM1-VAL  DELIMITED BY SPACE
+                               INTO  H-LIST-PACKAGE
+                             INSPECT H-LIST-PACKAGE CONVERTING SPACE TO "%"
          WHEN OTHER          IF  C4-I1 = ZERO and C4-I2 = ZERO
                                  continue
                              ELSE
@@ -3122,6 +3971,26 @@
                              END-IF
      END-EVALUATE
 
+**  ---> CSV-Export nur fuer die Standard-Liste (CURS-SSAFE) unterstuetzt
+     IF  W-LIST-CSV-FILE NOT = SPACES
+     AND NOT CURS-SSAFE
+         MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+         MOVE "FEHL-058" TO KATEGORIE OF SSTEXT
+**      ---> anzeigen Hilfstext
+         PERFORM R100-SHOW-TEXT
+         EXIT SECTION
+     END-IF
+
+**  ---> ggf. CSV-Ausgabedatei oeffnen und Titelzeile schreiben
+     IF  W-LIST-CSV-FILE NOT = SPACES
+         PERFORM N023-OPEN-LIST-CSV
+         IF  PRG-ABBRUCH
+             EXIT SECTION
+         END-IF
+         WRITE PROTCSV-SATZ FROM LZC-TITEL
+         MOVE ZERO TO W-PROTEXP-ANZ
+     END-IF
+
 **  ---> öffnen Cursor
      PERFORM D200-OPEN-LIST-CURSOR
 
@@ -3144,14 +4013,27 @@
          IF  CURS-ABNAHME
              PERFORM D206-SHOW-LIST2
          ELSE
-             PERFORM D205-SHOW-LIST1
+             IF  CURS-SSAFE2
+                 PERFORM D207-SHOW-LIST3
+             ELSE
+                 IF  CURS-SSAFE3
+                     PERFORM D208-SHOW-LIST4
+                 ELSE
+                     IF  CURS-SSFRARCH-AUFTRAG OR CURS-SSFRARCH-PACKAGE
+                         PERFORM D209-SHOW-LIST5
+                     ELSE
+                         PERFORM D205-SHOW-LIST1
+                     END-IF
+                 END-IF
+             END-IF
          END-IF
 
 **      ---> lesen nächsten Eintrag
          PERFORM D201-FETCH-LIST-CURSOR
 
 **      ---> wenn mehr als 18 Zeilen: abfragen, ob weiter
-         IF  C4-ANZ > 19 and SSF-OK
+**      ---> (bei CSV-Export keine Bildschirm-Unterbrechung)
+         IF  C4-ANZ > 19 and SSF-OK and W-LIST-CSV-FILE = SPACES
              PERFORM U011-AUSGABE-SPACELINE
              SET EIN-ASCII
                  PROMPT-WEITER TO TRUE
@@ -3170,6 +4052,22 @@
 **  ---> schliessen Cursor
      PERFORM D202-CLOSE-LIST-CURSOR
 
+**  ---> ggf. CSV-Ausgabedatei schliessen und Ergebnis melden
+     IF  W-LIST-CSV-FILE NOT = SPACES
+         CLOSE PROTCSV
+         MOVE W-PROTEXP-ANZ TO W-PROTEXP-ANZ-ED
+         MOVE SPACES TO ZEILE
+         STRING " --- " DELIMITED BY SIZE
+                W-PROTEXP-ANZ-ED DELIMITED BY SIZE
+                " Zeile(n) exportiert nach " DELIMITED BY SIZE
+                W-LIST-CSV-FILE DELIMITED BY SPACE
+           INTO ZEILE
+         END-STRING
+         PERFORM U010-AUSGABE
+         PERFORM U011-AUSGABE-SPACELINE
+         EXIT SECTION
+     END-IF
+
      IF  C4-COUNT > 1
 **      --->
          MOVE "HINWEIS"  TO BEREICH   OF SSTEXT
@@ -3309,6 +4207,41 @@
 
      MOVE SZ-DATEN3 TO ZEILE
      PERFORM U010-AUSGABE
+
+**  ---> bei ausgechecktem Source: wer hält die Sperre
+     IF  SOURCE-STATUS OF SSAFE = "CO"
+         MOVE GROUP-USER OF SSAFE TO SZD4-USER
+         MOVE SZ-DATEN4 TO ZEILE
+         PERFORM U010-AUSGABE
+     END-IF
+
+**  ---> letzten ABNAHME-Stand dieses Moduls anzeigen
+     MOVE SOURCE-MODUL OF SSAFE TO PRG-NAME OF ABNAHME
+     PERFORM S903-OPEN-ABN-LETZT-CURSOR
+     PERFORM S904-FETCH-ABN-LETZT-CURSOR
+     IF  ABN-LETZT-OK
+         MOVE SPACES TO SZD5-ZEITPUNKT
+                         SZD5-USER
+         EVALUATE TRUE
+             WHEN REL2PROD-AM OF ABNAHME NOT = SPACES
+                 MOVE "produktiv seit:" TO SZD5-STATUS
+                 MOVE REL2PROD-AM OF ABNAHME TO SZD5-ZEITPUNKT
+             WHEN FREIGABE-AM OF ABNAHME NOT = SPACES
+                 MOVE "freigegeben am:" TO SZD5-STATUS
+                 MOVE FREIGABE-AM  OF ABNAHME TO SZD5-ZEITPUNKT
+                 MOVE FREIGABE-VON OF ABNAHME TO SZD5-USER
+             WHEN FREIGABE-ANTRAG-AM OF ABNAHME NOT = SPACES
+                 MOVE "beantragt am:" TO SZD5-STATUS
+                 MOVE FREIGABE-ANTRAG-AM  OF ABNAHME TO SZD5-ZEITPUNKT
+                 MOVE FREIGABE-ANTRAG-VON OF ABNAHME TO SZD5-USER
+             WHEN OTHER
+                 MOVE "noch keine Abnahme beantragt" TO SZD5-STATUS
+         END-EVALUATE
+         MOVE SZ-DATEN5 TO ZEILE
+         PERFORM U010-AUSGABE
+     END-IF
+     PERFORM S905-CLOSE-ABN-LETZT-CURSOR
+
      PERFORM U011-AUSGABE-SPACELINE
      .
  C210-99.
@@ -3349,6 +4282,22 @@
 *     ELSE
 *         MOVE W-SOURCE TO SOURCE-MODUL OF SSPROT
 *     END-IF
+
+**  ---> optionale Eingrenzung AKTION + ZPINS-Zeitraum aufbereiten
+**  ---> (Default: keine Eingrenzung, also alles selektieren)
+     MOVE "%%"         TO H-PROT-AKTION
+     MOVE "0001-01-01" TO H-PROT-VON
+     MOVE "9999-12-31" TO H-PROT-BIS
+     IF  W-PROT-AKTION not = SPACES
+         MOVE W-PROT-AKTION TO H-PROT-AKTION
+     END-IF
+     IF  W-PROT-VON    not = SPACES
+         MOVE W-PROT-VON    TO H-PROT-VON
+     END-IF
+     IF  W-PROT-BIS    not = SPACES
+         MOVE W-PROT-BIS    TO H-PROT-BIS
+     END-IF
+
      PERFORM U011-AUSGABE-SPACELINE
 
 **  ---> öffnen Cursor
@@ -3387,6 +4336,7 @@
              WHEN "AK"   MOVE "Aktivierng"   TO PZD-AKTION
              WHEN "FR"   MOVE "Freigabe"     TO PZD-AKTION
              WHEN "PW"   MOVE "PW Error"     TO PZD-AKTION
+             WHEN "PR"   MOVE "PW Reset"     TO PZD-AKTION
              WHEN "SA"   MOVE "Sicherung"    TO PZD-AKTION
              WHEN OTHER  MOVE "???"          TO PZD-AKTION
          END-EVALUATE
@@ -3441,12 +4391,15 @@
      EXIT.
 
 ******************************************************************
-* Anzeigen Versionsdokumentation aus den Programmen
+* CSV-Export Protokolleintraege (SSPROT) fuer eine Source bzw.
+* ein Source-Muster - gleiche Eingrenzung wie C220-PROT (AKTION,
+* ZPINS-Zeitraum), aber Ausgabe in eine vom Anwender benannte
+* Datei statt auf den Bildschirm
 ******************************************************************
- C250-DOKUMENT SECTION.
- C250-00.
-**  ---> Berechtigung prüfen
-     IF  NOT ROLFKT-DOK
+ C221-PROTEXPORT SECTION.
+ C221-00.
+**  ---> Berechtigung pruefen (gleiche Rolle wie PROT)
+     IF  NOT ROLFKT-PROT
          MOVE "FEHLER"   TO BEREICH   OF SSTEXT
          MOVE "FEHL-025" TO KATEGORIE OF SSTEXT
 **      ---> anzeigen Hilfstext
@@ -3455,97 +4408,107 @@
      END-IF
 
      IF  W-SOURCE = SPACE
-**  ---> für Anzeige vom Sourcesafe
-         MOVE "SRCSAFEE" TO SOURCE-MODUL OF SSAFE
-                            SOURCE-FILE-NAME
-     ELSE
-**  ---> für Anzeige von Sourcen auf TSRC
-         MOVE W-SOURCE TO SOURCE-MODUL OF SSAFE
+**      ---> Fehler: Source nicht angegeben
+         MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+         MOVE "FEHL-012" TO KATEGORIE OF SSTEXT
+**      ---> anzeigen Hilfstext
+         PERFORM R100-SHOW-TEXT
+         EXIT SECTION
      END-IF
 
-**  ---> holen SSAFE-Eintrag
-     PERFORM S100-SELECT-SSAFE
-**  ---> Abfragen, ob Fehler
-     IF  PRG-ABBRUCH
+     IF  W-PROTEXP-FILE = SPACE
+**      ---> Fehler: Ziel-Datei nicht angegeben
+         MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+         MOVE "FEHL-048" TO KATEGORIE OF SSTEXT
+**      ---> anzeigen Hilfstext
+         PERFORM R100-SHOW-TEXT
          EXIT SECTION
      END-IF
 
-     IF  SSF-OK
-**      ---> dann überprüfen, ob das Source überhaupt eingecheckt ist
-         IF  SOURCE-STATUS not = "CI"
-**          ---> Fehler: Source nicht eingecheckt
-             MOVE "FEHLER"   TO BEREICH   OF SSTEXT
-             MOVE "FEHL-016" TO KATEGORIE OF SSTEXT
-**          ---> anzeigen Hilfstext
-             PERFORM R100-SHOW-TEXT
-             EXIT SECTION
-         END-IF
-**      ---> dann überprüfen, ob das Programm für TEST released ist
-         IF  not (FREIGABE-TEST = "TR" or = "TA")
-**          ---> Fehler: Source nicht freigegeben für TEST
-             MOVE "FEHLER"   TO BEREICH   OF SSTEXT
-             MOVE "FEHL-042" TO KATEGORIE OF SSTEXT
-**          ---> anzeigen Hilfstext
-             PERFORM R100-SHOW-TEXT
-             EXIT SECTION
-         END-IF
-     ELSE
-         IF  NOT W-SOURCE = SPACE
-**          ---> Fehler: Source nicht gefunden
-             MOVE "FEHLER"   TO BEREICH   OF SSTEXT
-             MOVE "FEHL-001" TO KATEGORIE OF SSTEXT
-**          ---> anzeigen Hilfstext
-             PERFORM R100-SHOW-TEXT
-             EXIT SECTION
-         END-IF
-     END-IF
+**  ---> holen Daten aus Tabelle SSPROT (gleiche Aufbereitung wie C220-PROT)
+     MOVE ZERO TO C4-ANZ1
+     INSPECT W-SOURCE TALLYING
+             C4-ANZ1 FOR CHARACTERS BEFORE INITIAL SPACE
+     MOVE all "_"  TO SOURCE-MODUL OF SSPROT
+     MOVE W-SOURCE (1:C4-ANZ1 - 1) TO SOURCE-MODUL OF SSPROT (1:C4-ANZ1 - 1)
 
-**  ---> erst noch Destination-SubVol (in SVOL_DEST) SVOL holen
-     MOVE "R2T-SST" TO AKTION OF SSPARM
-     PERFORM S300-SELECT-SSPARM
-     IF  NOT SSPRM-OK
-         EXIT SECTION
+**  ---> optionale Eingrenzung AKTION + ZPINS-Zeitraum aufbereiten
+**  ---> (Default: keine Eingrenzung, also alles selektieren)
+     MOVE "%%"         TO H-PROT-AKTION
+     MOVE "0001-01-01" TO H-PROT-VON
+     MOVE "9999-12-31" TO H-PROT-BIS
+     IF  W-PROT-AKTION not = SPACES
+         MOVE W-PROT-AKTION TO H-PROT-AKTION
+     END-IF
+     IF  W-PROT-VON    not = SPACES
+         MOVE W-PROT-VON    TO H-PROT-VON
+     END-IF
+     IF  W-PROT-BIS    not = SPACES
+         MOVE W-PROT-BIS    TO H-PROT-BIS
      END-IF
 
-**  ---> Eingabe File-Name zusammenbasteln
-     MOVE SPACES TO DEST-FILE
-     MOVE SOURCE-FILE-VOL     TO DEST-FILE-VOL
-     MOVE SVOL-DEST OF SSPARM TO DEST-FILE-SUBVOL
-     MOVE SOURCE-FILE-NAME    TO DEST-FILE-NAME
-     STRING  DEST-FILE-VOL       DELIMITED BY SPACE
-             "."                 DELIMITED BY SIZE
-             DEST-FILE-SUBVOL    DELIMITED BY SPACE
-             "."                 DELIMITED BY SIZE
-             DEST-FILE-NAME      DELIMITED BY SPACE
-       INTO  DEST-FILE
-     END-STRING
-
-**  ---> nachsehen, ob das Sourcefile kein Open-Flag hat
-     MOVE AP-DNAME TO AP-DNAME-ZW
-     MOVE DEST-FILE TO AP-DNAME
-     PERFORM W200-OPENINFO
-     MOVE AP-DNAME-ZW TO AP-DNAME
+**  ---> oeffnen CSV-Ausgabedatei
+     PERFORM N021-OPEN-PROTCSV
      IF  PRG-ABBRUCH
          EXIT SECTION
      END-IF
 
-**  ---> Anzeigen Versionshinweise
-     MOVE DEST-FILE TO ASS-FNAME
-     PERFORM D250-VERSIONS-DOKU
-     IF  PRG-ABBRUCH or SOURCEF-NOK
-         EXIT SECTION
-     END-IF
+     WRITE PROTCSV-SATZ FROM PROTEXP-TITEL
+     MOVE ZERO TO W-PROTEXP-ANZ
+
+**  ---> oeffnen Cursor
+     PERFORM S210-OPEN-SSPROT-CURSOR
+
+**  ---> lesen 1. Eintrag
+     PERFORM S211-FETCH-SSPROT-CURSOR
+
+**  ---> Schleife ueber alle Eintraege
+     PERFORM UNTIL SSPROT-EOD
+
+         MOVE SOURCE-MODUL OF SSPROT TO PEZ-SOURCE-MODUL
+         MOVE AKTION       OF SSPROT TO PEZ-AKTION
+         MOVE ZPINS OF SSPROT (1:19) TO PEZ-ZEITPUNKT
+         MOVE GROUP-USER   OF SSPROT TO PEZ-USER
+         MOVE KZ-FREIGABE  OF SSPROT TO PEZ-KZ-FREIGABE
+
+         WRITE PROTCSV-SATZ FROM PROTEXP-ZEILE
+         ADD 1 TO W-PROTEXP-ANZ
+
+**      ---> lesen naechsten Eintrag
+         PERFORM S211-FETCH-SSPROT-CURSOR
+
+     END-PERFORM
+
+**  ---> schliessen Cursor
+     PERFORM S212-CLOSE-SSPROT-CURSOR
+
+**  ---> schliessen CSV-Datei
+     CLOSE PROTCSV
+
+**  ---> Ergebnis anzeigen
+     MOVE W-PROTEXP-ANZ TO W-PROTEXP-ANZ-ED
+     MOVE SPACES TO ZEILE
+     STRING " --- " DELIMITED BY SIZE
+            W-PROTEXP-ANZ-ED DELIMITED BY SIZE
+            " Zeile(n) exportiert nach " DELIMITED BY SIZE
+            W-PROTEXP-FILE DELIMITED BY SPACE
+       INTO ZEILE
+     END-STRING
+     PERFORM U010-AUSGABE
+     PERFORM U011-AUSGABE-SPACELINE
      .
- C250-99.
+ C221-99.
      EXIT.
 
 ******************************************************************
-* Anzeigen Programme, in denen ein Programm (Modul) enthalten ist
+* Vergleich zweier Archiv-Versionen eines Sources (Rollover-
+* Versionen A bis E bzw. M, siehe D310-COPY-ROLLOVER) im
+* Ziel-SubVol von REL2PROD (AKTION "R2P-SRC")
 ******************************************************************
- C260-MODIS SECTION.
- C260-00.
-**  ---> Berechtigung prüfen
-     IF  NOT ROLFKT-MODIS
+ C230-DIFF SECTION.
+ C230-00.
+**  ---> Berechtigung prüfen (wie SHOW, da reine Anzeigefunktion)
+     IF  NOT ROLFKT-SHOW
          MOVE "FEHLER"   TO BEREICH   OF SSTEXT
          MOVE "FEHL-025" TO KATEGORIE OF SSTEXT
 **      ---> anzeigen Hilfstext
@@ -3565,93 +4528,515 @@
          MOVE 1    TO C4-PTR
          PERFORM N035-CHECK-EINGABE
          IF  CHECK-NOK
-             GO TO C260-00
+             GO TO C230-00
          END-IF
      END-IF
 
-**  ---> dann überprüfen, ob das Source ein Modul ist
+     IF  W-SOURCE = SPACE
+**      ---> Fehler: Source nicht angegeben
+         MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+         MOVE "FEHL-012" TO KATEGORIE OF SSTEXT
+**      ---> anzeigen Hilfstext
+         PERFORM R100-SHOW-TEXT
+         EXIT SECTION
+     END-IF
+
+**  ---> holen Daten aus Tabelle SSAFE (auch für Source-Typ CM-Check)
      MOVE W-SOURCE TO SOURCE-MODUL OF SSAFE
      PERFORM S100-SELECT-SSAFE
-     IF  SSF-OK
-         IF  SOURCE-TYP of SSAFE not = "CM"
-**          ---> Fehler: Source kein Modul
-             MOVE "FEHLER"   TO BEREICH   OF SSTEXT
-             MOVE W-SOURCE   TO W-TEXT (6:)
-             MOVE "FEHL-032" TO KATEGORIE OF SSTEXT
-**          ---> anzeigen Hilfstext
-             PERFORM R100-SHOW-TEXT
-             EXIT SECTION
-         END-IF
-     ELSE
-**      ---> SQL-Status <> Null erhalten
-         IF  PRG-ABBRUCH
-**          ---> sonstiger SQL-Fehler
-             EXIT SECTION
-         ELSE
-**          ---> Source ist nicht vorhanden
-             MOVE "FEHLER"   TO BEREICH   OF SSTEXT
-             MOVE "FEHL-001" TO KATEGORIE OF SSTEXT
-*             MOVE "FEHL-001" TO KATEGORIE OF SSTEXT
-**          ---> anzeigen Hilfstext
-             PERFORM R100-SHOW-TEXT
-             SET FKT-EINGABE TO TRUE
-             EXIT SECTION
-         END-IF
+     IF  PRG-ABBRUCH
+         EXIT SECTION
      END-IF
-
-     PERFORM D260-SHOW-MODIS
-     .
- C260-99.
-     EXIT.
-
-******************************************************************
-* Anzeigen Module, die im Programm enthalten sind
-******************************************************************
- C270-MODIN SECTION.
- C270-00.
-**  ---> Berechtigung prüfen
-     IF  NOT ROLFKT-MODIN
+     IF  SSF-EOD
+**      ---> Fehler: Source exisiert nicht
          MOVE "FEHLER"   TO BEREICH   OF SSTEXT
-         MOVE "FEHL-025" TO KATEGORIE OF SSTEXT
+         MOVE "FEHL-001" TO KATEGORIE OF SSTEXT
 **      ---> anzeigen Hilfstext
          PERFORM R100-SHOW-TEXT
          EXIT SECTION
      END-IF
 
-     IF  FKT-STARTUP-ABFRAGE or FKT-EINGABE
-**      ---> nur Kommando eingegeben, also holen Source-Modul Name
-         SET EIN-ASCII
-             PROMPT-SOURCE TO TRUE
-         PERFORM U000-EINGABE
-         IF  EINGABE = "E" OR = SPACE
-             EXIT SECTION
-         END-IF
-         MOVE ZERO TO C4-ANZ
-         MOVE 1    TO C4-PTR
-         PERFORM N035-CHECK-EINGABE
-         IF  CHECK-NOK
-             GO TO C260-00
-         END-IF
+**  ---> Archiv-SubVol ermitteln - gleiche Aktion wie 1. Schritt bei
+**       REL2PROD (Rollover-Dateien liegen im Ziel-SubVol von R2P-SRC)
+     MOVE "R2P-SRC" TO AKTION OF SSPARM
+     PERFORM S300-SELECT-SSPARM
+     IF  NOT SSPRM-OK
+         EXIT SECTION
      END-IF
 
-**  ---> dann überprüfen, ob das Source ein Modul ist
-     MOVE W-SOURCE TO SOURCE-MODUL OF SSAFE
-     PERFORM S100-SELECT-SSAFE
-     IF  SSF-OK
-         IF  not (SOURCE-TYP of SSAFE = "CS" or = "CO" or = "CX")
-**          ---> Fehler: Source kein Programm
-             MOVE "FEHLER"   TO BEREICH   OF SSTEXT
-             MOVE W-SOURCE   TO W-TEXT (6:)
-             MOVE "FEHL-033" TO KATEGORIE OF SSTEXT
-**          ---> anzeigen Hilfstext
-             PERFORM R100-SHOW-TEXT
-             EXIT SECTION
-         END-IF
-     ELSE
-**      ---> SQL-Status <> Null erhalten
-         IF  PRG-ABBRUCH
-**          ---> sonstiger SQL-Fehler
-             EXIT SECTION
+**  ---> Ziel-Dateiname (ohne Versionskennung) aufbereiten
+     MOVE SOURCE-FILE-VOL     TO DEST-FILE-VOL
+     MOVE SVOL-DEST OF SSPARM TO DEST-FILE-SUBVOL
+     MOVE W-SOURCE            TO DEST-FILE-NAME
+     MOVE SPACES TO DEST-FILE
+     STRING  DEST-FILE-VOL       DELIMITED BY SPACE
+             "."                 DELIMITED BY SIZE
+             DEST-FILE-SUBVOL    DELIMITED BY SPACE
+             "."                 DELIMITED BY SIZE
+             DEST-FILE-NAME      DELIMITED BY SPACE
+       INTO  DEST-FILE
+     END-STRING
+     MOVE ZERO TO C4-I1
+     INSPECT DEST-FILE TALLYING C4-I1
+         FOR CHARACTERS BEFORE INITIAL SPACE
+
+**  ---> erste Vergleichsversion abfragen
+     SET EIN-ASCII
+         PROMPT-VERSALT TO TRUE
+     PERFORM U000-EINGABE
+     IF  EINGABE = "E" OR = SPACE
+         EXIT SECTION
+     END-IF
+     MOVE EINGABE (1:1) TO W-DIFF-VERS-CHECK
+     INSPECT W-DIFF-VERS-CHECK CONVERTING "abcdem" TO "ABCDEM"
+     PERFORM D235-CHECK-DIFF-VERSION
+     IF  CHECK-NOK
+         EXIT SECTION
+     END-IF
+     MOVE W-DIFF-VERS-CHECK TO W-DIFF-VERS-1
+     MOVE DEST-FILE TO W-DIFF-FILE-1
+     MOVE W-DIFF-VERS-1 TO W-DIFF-FILE-1 (C4-I1:1)
+
+**  ---> zweite Vergleichsversion abfragen
+     SET EIN-ASCII
+         PROMPT-VERSNEU TO TRUE
+     PERFORM U000-EINGABE
+     IF  EINGABE = "E" OR = SPACE
+         EXIT SECTION
+     END-IF
+     MOVE EINGABE (1:1) TO W-DIFF-VERS-CHECK
+     INSPECT W-DIFF-VERS-CHECK CONVERTING "abcdem" TO "ABCDEM"
+     PERFORM D235-CHECK-DIFF-VERSION
+     IF  CHECK-NOK
+         EXIT SECTION
+     END-IF
+     MOVE W-DIFF-VERS-CHECK TO W-DIFF-VERS-2
+     MOVE DEST-FILE TO W-DIFF-FILE-2
+     MOVE W-DIFF-VERS-2 TO W-DIFF-FILE-2 (C4-I1:1)
+
+**  ---> Vergleich der beiden Archiv-Versionen durchführen
+     PERFORM D240-COMPARE-FILES
+     .
+ C230-99.
+     EXIT.
+
+******************************************************************
+* Prüfen der bei DIFF eingegebenen Versionskennung (A-E bzw. M)
+******************************************************************
+ D235-CHECK-DIFF-VERSION SECTION.
+ D235-00.
+     SET CHECK-OK TO TRUE
+     EVALUATE TRUE
+         WHEN W-DIFF-VERS-CHECK = "A" OR = "B" OR = "C" OR = "D"
+                                 OR = "E" OR = "M"
+             CONTINUE
+         WHEN OTHER
+             MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+             MOVE "FEHL-056" TO KATEGORIE OF SSTEXT
+**          ---> anzeigen Hilfstext
+             PERFORM R100-SHOW-TEXT
+             SET CHECK-NOK TO TRUE
+     END-EVALUATE
+     .
+ D235-99.
+     EXIT.
+
+******************************************************************
+* Zeilenweiser Vergleich zweier Archiv-Versionen eines Sources
+* (analog zur Vorgehensweise in SSFCMP0M, D400-COMPARE-FILES)
+******************************************************************
+ D240-COMPARE-FILES SECTION.
+ D240-00.
+     MOVE ZERO TO W-DIFF-COUNT, W-DIFF-LINE
+     MOVE ZERO TO DIFFALT-FLAG, DIFFNEU-FLAG
+
+     MOVE W-DIFF-FILE-1 TO ASS-FNAME
+     MOVE ZERO          TO ASS-FSTATUS
+     ENTER "COBOLASSIGN" USING  DIFFALT
+                                ASS-FNAME
+                         GIVING ASS-FSTATUS
+     IF  ASS-FSTATUS NOT = ZERO
+         DISPLAY "Fehler bei COBOLASSIGN (DIFF, Version 1): "
+                 ASS-FNAME " " ASS-FSTATUS
+         EXIT SECTION
+     END-IF
+     OPEN INPUT DIFFALT
+
+     MOVE W-DIFF-FILE-2 TO ASS-FNAME
+     MOVE ZERO          TO ASS-FSTATUS
+     ENTER "COBOLASSIGN" USING  DIFFNEU
+                                ASS-FNAME
+                         GIVING ASS-FSTATUS
+     IF  ASS-FSTATUS NOT = ZERO
+         DISPLAY "Fehler bei COBOLASSIGN (DIFF, Version 2): "
+                 ASS-FNAME " " ASS-FSTATUS
+         CLOSE DIFFALT
+         EXIT SECTION
+     END-IF
+     OPEN INPUT DIFFNEU
+
+     PERFORM U011-AUSGABE-SPACELINE
+     STRING  "Unterschiede "         DELIMITED BY SIZE
+             W-DIFF-FILE-1           DELIMITED BY SPACE
+             " <-> "                 DELIMITED BY SIZE
+             W-DIFF-FILE-2           DELIMITED BY SPACE
+             ":"                     DELIMITED BY SIZE
+       INTO  ZEILE
+     END-STRING
+     PERFORM U010-AUSGABE
+     MOVE "-------------------------------------------" TO ZEILE
+     PERFORM U010-AUSGABE
+
+     READ DIFFALT AT END SET DIFFALT-EOF TO TRUE END-READ
+     READ DIFFNEU AT END SET DIFFNEU-EOF TO TRUE END-READ
+
+     PERFORM UNTIL DIFFALT-EOF AND DIFFNEU-EOF
+
+         ADD 1 TO W-DIFF-LINE
+         MOVE W-DIFF-LINE TO W-DIFF-LINE-ED
+
+         IF  DIFFALT-EOF
+             ADD 1 TO W-DIFF-COUNT
+             STRING  "+ " W-DIFF-LINE-ED ": " DIFFNEU-RECORD (1:72)
+               INTO  ZEILE
+             END-STRING
+             PERFORM U010-AUSGABE
+             READ DIFFNEU AT END SET DIFFNEU-EOF TO TRUE END-READ
+         ELSE
+             IF  DIFFNEU-EOF
+                 ADD 1 TO W-DIFF-COUNT
+                 STRING  "- " W-DIFF-LINE-ED ": " DIFFALT-RECORD (1:72)
+                   INTO  ZEILE
+                 END-STRING
+                 PERFORM U010-AUSGABE
+                 READ DIFFALT AT END SET DIFFALT-EOF TO TRUE END-READ
+             ELSE
+                 IF  DIFFALT-RECORD NOT = DIFFNEU-RECORD
+                     ADD 1 TO W-DIFF-COUNT
+                     STRING  "- " W-DIFF-LINE-ED ": " DIFFALT-RECORD (1:72)
+                       INTO  ZEILE
+                     END-STRING
+                     PERFORM U010-AUSGABE
+                     STRING  "+ " W-DIFF-LINE-ED ": " DIFFNEU-RECORD (1:72)
+                       INTO  ZEILE
+                     END-STRING
+                     PERFORM U010-AUSGABE
+                 END-IF
+                 READ DIFFALT AT END SET DIFFALT-EOF TO TRUE END-READ
+                 READ DIFFNEU AT END SET DIFFNEU-EOF TO TRUE END-READ
+             END-IF
+         END-IF
+
+     END-PERFORM
+
+     CLOSE DIFFALT
+     CLOSE DIFFNEU
+
+     PERFORM U011-AUSGABE-SPACELINE
+     IF  W-DIFF-COUNT = ZERO
+         MOVE "  keine Unterschiede" TO ZEILE
+         PERFORM U010-AUSGABE
+     ELSE
+         MOVE W-DIFF-COUNT TO W-DIFF-COUNT-ED
+         STRING  W-DIFF-COUNT-ED " abweichende Zeile(n)"
+           INTO  ZEILE
+         END-STRING
+         PERFORM U010-AUSGABE
+     END-IF
+     PERFORM U011-AUSGABE-SPACELINE
+     .
+ D240-99.
+     EXIT.
+
+******************************************************************
+* Anzeigen Versionsdokumentation aus den Programmen
+******************************************************************
+ C250-DOKUMENT SECTION.
+ C250-00.
+**  ---> Berechtigung prüfen
+     IF  NOT ROLFKT-DOK
+         MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+         MOVE "FEHL-025" TO KATEGORIE OF SSTEXT
+**      ---> anzeigen Hilfstext
+         PERFORM R100-SHOW-TEXT
+         EXIT SECTION
+     END-IF
+
+**  ---> Zusatzform "DOK HIST <Modul> [<Version>]": Freigabe-Historie
+**  ---> aus SSPROT + ABNAHME statt der Versionshinweise im Quellcode
+     IF  DOK-HIST-MODE
+         IF  W-SOURCE = SPACE
+             MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+             MOVE "FEHL-012" TO KATEGORIE OF SSTEXT
+             PERFORM R100-SHOW-TEXT
+             EXIT SECTION
+         END-IF
+         PERFORM D255-RELEASE-NOTES
+         EXIT SECTION
+     END-IF
+
+     IF  W-SOURCE = SPACE
+**  ---> für Anzeige vom Sourcesafe
+         MOVE "SRCSAFEE" TO SOURCE-MODUL OF SSAFE
+                            SOURCE-FILE-NAME
+     ELSE
+**  ---> für Anzeige von Sourcen auf TSRC
+         MOVE W-SOURCE TO SOURCE-MODUL OF SSAFE
+     END-IF
+
+**  ---> holen SSAFE-Eintrag
+     PERFORM S100-SELECT-SSAFE
+**  ---> Abfragen, ob Fehler
+     IF  PRG-ABBRUCH
+         EXIT SECTION
+     END-IF
+
+     IF  SSF-OK
+**      ---> dann überprüfen, ob das Source überhaupt eingecheckt ist
+         IF  SOURCE-STATUS not = "CI"
+**          ---> Fehler: Source nicht eingecheckt
+             MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+             MOVE "FEHL-016" TO KATEGORIE OF SSTEXT
+**          ---> anzeigen Hilfstext
+             PERFORM R100-SHOW-TEXT
+             EXIT SECTION
+         END-IF
+**      ---> dann überprüfen, ob das Programm für TEST released ist
+         IF  not (FREIGABE-TEST = "TR" or = "TA")
+**          ---> Fehler: Source nicht freigegeben für TEST
+             MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+             MOVE "FEHL-042" TO KATEGORIE OF SSTEXT
+**          ---> anzeigen Hilfstext
+             PERFORM R100-SHOW-TEXT
+             EXIT SECTION
+         END-IF
+     ELSE
+         IF  NOT W-SOURCE = SPACE
+**          ---> Fehler: Source nicht gefunden
+             MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+             MOVE "FEHL-001" TO KATEGORIE OF SSTEXT
+**          ---> anzeigen Hilfstext
+             PERFORM R100-SHOW-TEXT
+             EXIT SECTION
+         END-IF
+     END-IF
+
+**  ---> erst noch Destination-SubVol (in SVOL_DEST) SVOL holen
+     MOVE "R2T-SST" TO AKTION OF SSPARM
+     PERFORM S300-SELECT-SSPARM
+     IF  NOT SSPRM-OK
+         EXIT SECTION
+     END-IF
+
+**  ---> Eingabe File-Name zusammenbasteln
+     MOVE SPACES TO DEST-FILE
+     MOVE SOURCE-FILE-VOL     TO DEST-FILE-VOL
+     MOVE SVOL-DEST OF SSPARM TO DEST-FILE-SUBVOL
+     MOVE SOURCE-FILE-NAME    TO DEST-FILE-NAME
+     STRING  DEST-FILE-VOL       DELIMITED BY SPACE
+             "."                 DELIMITED BY SIZE
+             DEST-FILE-SUBVOL    DELIMITED BY SPACE
+             "."                 DELIMITED BY SIZE
+             DEST-FILE-NAME      DELIMITED BY SPACE
+       INTO  DEST-FILE
+     END-STRING
+
+**  ---> nachsehen, ob das Sourcefile kein Open-Flag hat
+     MOVE AP-DNAME TO AP-DNAME-ZW
+     MOVE DEST-FILE TO AP-DNAME
+     PERFORM W200-OPENINFO
+     MOVE AP-DNAME-ZW TO AP-DNAME
+     IF  PRG-ABBRUCH
+         EXIT SECTION
+     END-IF
+
+**  ---> Anzeigen Versionshinweise
+     MOVE DEST-FILE TO ASS-FNAME
+     PERFORM D250-VERSIONS-DOKU
+     IF  PRG-ABBRUCH or SOURCEF-NOK
+         EXIT SECTION
+     END-IF
+     .
+ C250-99.
+     EXIT.
+
+******************************************************************
+* Anzeigen Programme, in denen ein Programm (Modul) enthalten ist
+******************************************************************
+ C260-MODIS SECTION.
+ C260-00.
+**  ---> Berechtigung prüfen
+     IF  NOT ROLFKT-MODIS
+         MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+         MOVE "FEHL-025" TO KATEGORIE OF SSTEXT
+**      ---> anzeigen Hilfstext
+         PERFORM R100-SHOW-TEXT
+         EXIT SECTION
+     END-IF
+
+     IF  FKT-STARTUP-ABFRAGE or FKT-EINGABE
+**      ---> nur Kommando eingegeben, also holen Source-Modul Name
+         SET EIN-ASCII
+             PROMPT-SOURCE TO TRUE
+         PERFORM U000-EINGABE
+         IF  EINGABE = "E" OR = SPACE
+             EXIT SECTION
+         END-IF
+         MOVE ZERO TO C4-ANZ
+         MOVE 1    TO C4-PTR
+         PERFORM N035-CHECK-EINGABE
+         IF  CHECK-NOK
+             GO TO C260-00
+         END-IF
+     END-IF
+
+**  ---> dann überprüfen, ob das Source ein Modul ist
+     MOVE W-SOURCE TO SOURCE-MODUL OF SSAFE
+     PERFORM S100-SELECT-SSAFE
+     IF  SSF-OK
+         IF  SOURCE-TYP of SSAFE not = "CM"
+**          ---> Fehler: Source kein Modul
+             MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+             MOVE W-SOURCE   TO W-TEXT (6:)
+             MOVE "FEHL-032" TO KATEGORIE OF SSTEXT
+**          ---> anzeigen Hilfstext
+             PERFORM R100-SHOW-TEXT
+             EXIT SECTION
+         END-IF
+     ELSE
+**      ---> SQL-Status <> Null erhalten
+         IF  PRG-ABBRUCH
+**          ---> sonstiger SQL-Fehler
+             EXIT SECTION
+         ELSE
+**          ---> Source ist nicht vorhanden
+             MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+             MOVE "FEHL-001" TO KATEGORIE OF SSTEXT
+*             MOVE "FEHL-001" TO KATEGORIE OF SSTEXT
+**          ---> anzeigen Hilfstext
+             PERFORM R100-SHOW-TEXT
+             SET FKT-EINGABE TO TRUE
+             EXIT SECTION
+         END-IF
+     END-IF
+
+     PERFORM D260-SHOW-MODIS
+     .
+ C260-99.
+     EXIT.
+
+******************************************************************
+* Anzeigen Module, die im Programm enthalten sind
+******************************************************************
+ C270-MODIN SECTION.
+ C270-00.
+**  ---> Berechtigung prüfen
+     IF  NOT ROLFKT-MODIN
+         MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+         MOVE "FEHL-025" TO KATEGORIE OF SSTEXT
+**      ---> anzeigen Hilfstext
+         PERFORM R100-SHOW-TEXT
+         EXIT SECTION
+     END-IF
+
+     IF  FKT-STARTUP-ABFRAGE or FKT-EINGABE
+**      ---> nur Kommando eingegeben, also holen Source-Modul Name
+         SET EIN-ASCII
+             PROMPT-SOURCE TO TRUE
+         PERFORM U000-EINGABE
+         IF  EINGABE = "E" OR = SPACE
+             EXIT SECTION
+         END-IF
+         MOVE ZERO TO C4-ANZ
+         MOVE 1    TO C4-PTR
+         PERFORM N035-CHECK-EINGABE
+         IF  CHECK-NOK
+             GO TO C260-00
+         END-IF
+     END-IF
+
+**  ---> dann überprüfen, ob das Source ein Modul ist
+     MOVE W-SOURCE TO SOURCE-MODUL OF SSAFE
+     PERFORM S100-SELECT-SSAFE
+     IF  SSF-OK
+         IF  not (SOURCE-TYP of SSAFE = "CS" or = "CO" or = "CX")
+**          ---> Fehler: Source kein Programm
+             MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+             MOVE W-SOURCE   TO W-TEXT (6:)
+             MOVE "FEHL-033" TO KATEGORIE OF SSTEXT
+**          ---> anzeigen Hilfstext
+             PERFORM R100-SHOW-TEXT
+             EXIT SECTION
+         END-IF
+     ELSE
+**      ---> SQL-Status <> Null erhalten
+         IF  PRG-ABBRUCH
+**          ---> sonstiger SQL-Fehler
+             EXIT SECTION
+         ELSE
+**          ---> Source ist nicht vorhanden
+             MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+             MOVE "FEHL-001" TO KATEGORIE OF SSTEXT
+**          ---> anzeigen Hilfstext
+             PERFORM R100-SHOW-TEXT
+             SET FKT-EINGABE TO TRUE
+             EXIT SECTION
+         END-IF
+     END-IF
+
+     PERFORM D270-SHOW-MODIN
+     .
+ C270-99.
+     EXIT.
+
+******************************************************************
+* Anzeigen Ergebnis: Copy-Lib wird benutzt von welchen Programmen
+******************************************************************
+ C280-LIBIS SECTION.
+ C280-00.
+**  ---> Berechtigung prüfen
+     IF  NOT ROLFKT-LIBIS
+         MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+         MOVE "FEHL-025" TO KATEGORIE OF SSTEXT
+**      ---> anzeigen Hilfstext
+         PERFORM R100-SHOW-TEXT
+         EXIT SECTION
+     END-IF
+
+     IF  FKT-STARTUP-ABFRAGE or FKT-EINGABE
+**      ---> nur Kommando eingegeben, also holen Source-Modul Name
+         SET EIN-ASCII
+             PROMPT-SOURCE TO TRUE
+         PERFORM U000-EINGABE
+         IF  EINGABE = "E" OR = SPACE
+             EXIT SECTION
+         END-IF
+         MOVE ZERO TO C4-ANZ
+         MOVE 1    TO C4-PTR
+         PERFORM N035-CHECK-EINGABE
+         IF  CHECK-NOK
+             GO TO C280-00
+         END-IF
+     END-IF
+
+**  ---> dann überprüfen, ob das Source eine Copy-Lib ist
+     MOVE W-SOURCE TO SOURCE-MODUL OF SSAFE
+     PERFORM S100-SELECT-SSAFE
+     IF  SSF-OK
+         IF  SOURCE-TYP of SSAFE not = "CL"
+**          ---> Fehler: Source keine Copy-Lib
+             MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+             MOVE W-SOURCE   TO W-TEXT (6:)
+             MOVE "FEHL-053" TO KATEGORIE OF SSTEXT
+**          ---> anzeigen Hilfstext
+             PERFORM R100-SHOW-TEXT
+             EXIT SECTION
+         END-IF
+     ELSE
+**      ---> SQL-Status <> Null erhalten
+         IF  PRG-ABBRUCH
+**          ---> sonstiger SQL-Fehler
+             EXIT SECTION
          ELSE
 **          ---> Source ist nicht vorhanden
              MOVE "FEHLER"   TO BEREICH   OF SSTEXT
@@ -3663,9 +5048,38 @@
          END-IF
      END-IF
 
-     PERFORM D270-SHOW-MODIN
+     PERFORM D280-SHOW-LIBIS
      .
- C270-99.
+ C280-99.
+     EXIT.
+
+******************************************************************
+* Anzeigen Ergebnis: Tabelle wird benutzt von welchen Programmen
+******************************************************************
+ C290-TABIS SECTION.
+ C290-00.
+**  ---> Berechtigung prüfen
+     IF  NOT ROLFKT-TABIS
+         MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+         MOVE "FEHL-025" TO KATEGORIE OF SSTEXT
+**      ---> anzeigen Hilfstext
+         PERFORM R100-SHOW-TEXT
+         EXIT SECTION
+     END-IF
+
+**  ---> Tabellenname ist keine SSAFE-Source, daher kein N035/SSAFE-Check,
+**       nur direkte Eingabe des (SQL-)Tabellennamens
+     SET EIN-ASCII
+         PROMPT-TABNAME TO TRUE
+     PERFORM U000-EINGABE
+     IF  EINGABE = "E" OR = SPACE
+         EXIT SECTION
+     END-IF
+     MOVE EINGABE (1:24) TO W-TABNAME
+
+     PERFORM D290-SHOW-TABIS
+     .
+ C290-99.
      EXIT.
 
 ******************************************************************
@@ -3682,6 +5096,12 @@
          EXIT SECTION
      END-IF
 
+**  ---> prüfen, ob gerade ein Code-Freeze-Fenster aktiv ist
+     PERFORM D800-CHECK-FREEZE-WINDOW
+     IF  SSFREEZE-OK
+         EXIT SECTION
+     END-IF
+
 **  ---> zunächstmal ein bisschen initialisieren
      INITIALIZE FUP-COMMANDS
      MOVE ZERO       TO FUP-COMMANDS-ANZ
@@ -3836,6 +5256,7 @@
      MOVE "FR"        TO AKTION       OF SSPROT
      MOVE "PR"        TO KZ-FREIGABE  OF SSPROT
      MOVE P-USER-NAME TO GROUP-USER   OF SSPROT
+     MOVE SPACES      TO KOMMENTAR    OF SSPROT
      PERFORM S200-INSERT-SSPROT
      IF  PRG-ABBRUCH
          PERFORM U120-ROLLBACK
@@ -4027,6 +5448,7 @@
      MOVE "FR"        TO AKTION       OF SSPROT
      MOVE "TR"        TO KZ-FREIGABE  OF SSPROT
      MOVE P-USER-NAME TO GROUP-USER   OF SSPROT
+     MOVE SPACES      TO KOMMENTAR    OF SSPROT
      PERFORM S200-INSERT-SSPROT
      IF  PRG-ABBRUCH
          PERFORM U120-ROLLBACK
@@ -4166,6 +5588,7 @@
      MOVE "SA"        TO AKTION       OF SSPROT
      MOVE "SA"        TO KZ-FREIGABE  OF SSPROT
      MOVE P-USER-NAME TO GROUP-USER   OF SSPROT
+     MOVE SPACES      TO KOMMENTAR    OF SSPROT
      PERFORM S200-INSERT-SSPROT
      IF  PRG-ABBRUCH
          PERFORM U120-ROLLBACK
@@ -4271,6 +5694,31 @@
          END-IF
 *     END-IF
 
+**  ---> User darf auch nicht der User sein, der das ursprüngliche
+**  ---> CHECKIN durchgeführt hat (PCI-DSS 6.5 - Vier-Augen-Prinzip)
+**  --->     max(zpins) mit AKTION="CI"
+     MOVE W-SOURCE TO SOURCE-MODUL OF SSPROT
+     MOVE "CI"     TO AKTION       OF SSPROT
+     PERFORM S223-SELECT-SSPROT-MAX-ZP
+     IF  SSPROT-OK
+         PERFORM S224-SELECT-SSPROT-MAX-CI
+     END-IF
+     IF  SSPROT-OK
+**      ---> für den Vergleich Gruppe aus GROUP-USER entfernen
+         MOVE ZERO TO C4-I1
+         INSPECT GROUP-USER OF SSPROT TALLYING C4-I1
+             FOR CHARACTERS BEFORE INITIAL "."
+
+         IF  GROUP-USER OF SSPROT (C4-I1 + 2:) = W-USER-NAME
+**          ---> Fehler: Controller darf nicht = Entwickler
+             MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+             MOVE "FEHL-038" TO KATEGORIE OF SSTEXT
+**          ---> anzeigen Hilfstext
+             PERFORM R100-SHOW-TEXT
+             EXIT SECTION
+         END-IF
+     END-IF
+
 **  ---> holen erforderliche Infos aus Referenztabelle =PROGRAMS
      MOVE W-SOURCE TO PROGRAMM OF PROGRAMS
      PERFORM S840-SELECT-PROGRAMS
@@ -4313,6 +5761,7 @@
      MOVE "FR"        TO AKTION       OF SSPROT
      MOVE "FA"        TO KZ-FREIGABE  OF SSPROT
      MOVE P-USER-NAME TO GROUP-USER   OF SSPROT
+     MOVE SPACES      TO KOMMENTAR    OF SSPROT
      PERFORM S200-INSERT-SSPROT
      IF  PRG-ABBRUCH
          PERFORM U120-ROLLBACK
@@ -4337,6 +5786,157 @@
  C340-99.
      EXIT.
 
+******************************************************************
+* Lookup: welche User duerfen die Freigabe (REL4WEAT) fuer ein
+* Source-Modul erteilen - unter Beruecksichtigung des Vier-Augen-
+* Prinzips (PCI-DSS 6.5): der Entwickler (CI-User) und der User,
+* der R2T durchgefuehrt hat, werden aus der Liste ausgeschlossen,
+* exakt die gleiche Ausschluss-Logik wie in C340-REL4WEAT
+******************************************************************
+ C341-FREIGEBER SECTION.
+ C341-00.
+**  ---> Berechtigung prüfen
+     IF  NOT ROLFKT-FREIGEBER
+         MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+         MOVE "FEHL-025" TO KATEGORIE OF SSTEXT
+**      ---> anzeigen Hilfstext
+         PERFORM R100-SHOW-TEXT
+         EXIT SECTION
+     END-IF
+
+     IF  FKT-STARTUP-ABFRAGE or FKT-EINGABE
+**      ---> nur Kommando eingegeben, also holen Source-Modul Name
+         SET EIN-ASCII
+             PROMPT-SOURCE TO TRUE
+         PERFORM U000-EINGABE
+         IF  EINGABE = "E" OR = SPACE
+             EXIT SECTION
+         END-IF
+         MOVE ZERO TO C4-ANZ
+         MOVE 1    TO C4-PTR
+         PERFORM N035-CHECK-EINGABE
+         IF  CHECK-NOK
+             GO TO C341-00
+         END-IF
+     END-IF
+
+**  ---> prüfen, ob das Source überhaupt eingecheckt ist
+     MOVE W-SOURCE TO SOURCE-MODUL OF SSAFE
+     PERFORM S100-SELECT-SSAFE
+     IF  SSF-EOD OR PRG-ABBRUCH
+         PERFORM D000-ALLE-FEHL-006
+         EXIT SECTION
+     END-IF
+
+     IF  FREIGABE-TEST not = "TA"
+**      ---> Fehler: Source nicht eingecheckt
+         MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+         MOVE "FEHL-037" TO KATEGORIE OF SSTEXT
+**      ---> anzeigen Hilfstext
+         PERFORM R100-SHOW-TEXT
+         EXIT SECTION
+     END-IF
+
+**  ---> Ausschluss-User ermitteln (Vier-Augen-Prinzip)
+     MOVE SPACES TO W-FG-EXCL-CI
+     MOVE SPACES TO W-FG-EXCL-TR
+
+**  ---> User, der R2T durchgeführt hat (max(zpins) mit KZ_FREIGABE="TR")
+     MOVE W-SOURCE TO SOURCE-MODUL OF SSPROT
+     MOVE "TR"     TO KZ-FREIGABE  OF SSPROT
+     PERFORM S220-SELECT-SSPROT-MAX
+     IF  SSPROT-OK
+         MOVE W-SOURCE TO SOURCE-MODUL OF SSPROT
+         PERFORM S222-SELECT-SSPROT-ALL
+     END-IF
+     IF  SSPROT-OK
+         MOVE ZERO TO C4-I1
+         INSPECT GROUP-USER OF SSPROT TALLYING C4-I1
+             FOR CHARACTERS BEFORE INITIAL "."
+         MOVE GROUP-USER OF SSPROT (C4-I1 + 2:) TO W-FG-EXCL-TR
+     END-IF
+
+**  ---> User, der das ursprüngliche CHECKIN durchgeführt hat
+**       (max(zpins) mit AKTION="CI")
+     MOVE W-SOURCE TO SOURCE-MODUL OF SSPROT
+     MOVE "CI"     TO AKTION       OF SSPROT
+     PERFORM S223-SELECT-SSPROT-MAX-ZP
+     IF  SSPROT-OK
+         PERFORM S224-SELECT-SSPROT-MAX-CI
+     END-IF
+     IF  SSPROT-OK
+         MOVE ZERO TO C4-I1
+         INSPECT GROUP-USER OF SSPROT TALLYING C4-I1
+             FOR CHARACTERS BEFORE INITIAL "."
+         MOVE GROUP-USER OF SSPROT (C4-I1 + 2:) TO W-FG-EXCL-CI
+     END-IF
+
+**  ---> Freigabe-berechtigte User (Funktion REL4WEAT) auflisten,
+**       Entwickler und R2T-User dabei ausschliessen
+     PERFORM S670-OPEN-FREIGEBER-CURSOR
+     PERFORM S671-FETCH-FREIGEBER-CURSOR
+     MOVE ZERO TO W-FG-ANZ
+
+     PERFORM UNTIL USER-EOD OR PRG-ABBRUCH
+
+**      ---> USER OF SSUSER entschlüsseln (2 x 8 Zeichen, s. D430)
+         MOVE USER OF SSUSER (1:8) TO W-UMSCHL-IN
+         PERFORM U310-DECR
+         MOVE W-UMSCHL-OUT         TO W-FG-USER-FULL (1:8)
+         MOVE USER OF SSUSER (9:8) TO W-UMSCHL-IN
+         PERFORM U310-DECR
+         MOVE W-UMSCHL-OUT         TO W-FG-USER-FULL (9:8)
+
+**      ---> für den Vergleich Gruppe aus dem Namen entfernen
+         MOVE ZERO TO C4-I1
+         INSPECT W-FG-USER-FULL TALLYING C4-I1
+             FOR CHARACTERS BEFORE INITIAL "."
+         MOVE W-FG-USER-FULL (C4-I1 + 2:) TO W-FG-USER-ONLY
+
+         IF  W-FG-USER-ONLY not = W-FG-EXCL-CI
+         AND W-FG-USER-ONLY not = W-FG-EXCL-TR
+
+             IF  W-FG-ANZ = ZERO
+                 PERFORM U011-AUSGABE-SPACELINE
+                 MOVE FGZ-TITEL TO ZEILE
+                 PERFORM U010-AUSGABE
+                 MOVE FGZ-UNTERSTRICHE TO ZEILE
+                 PERFORM U010-AUSGABE
+             END-IF
+
+             ADD 1 TO W-FG-ANZ
+             IF  W-FG-ANZ = 1
+                 MOVE W-SOURCE TO FGZD-SOURCE-MODUL
+             ELSE
+                 MOVE SPACES   TO FGZD-SOURCE-MODUL
+             END-IF
+             MOVE W-FG-USER-FULL  TO FGZD-USER
+             MOVE ROLLE OF SSUSER TO FGZD-ROLLE
+             MOVE FGZ-DATEN TO ZEILE
+             PERFORM U010-AUSGABE
+         END-IF
+
+**      ---> nachlesen
+         PERFORM S671-FETCH-FREIGEBER-CURSOR
+
+     END-PERFORM
+
+**  ---> schliessen Cursor
+     PERFORM S672-CLOSE-FREIGEBER-CURSOR
+
+     IF  W-FG-ANZ = ZERO
+**      ---> Hinweis: kein Freigabe-berechtigter User mehr übrig
+         MOVE "HINWEIS"  TO BEREICH   OF SSTEXT
+         MOVE "HINW-021" TO KATEGORIE OF SSTEXT
+**      ---> anzeigen Hilfstext
+         PERFORM R100-SHOW-TEXT
+     ELSE
+         PERFORM U011-AUSGABE-SPACELINE
+     END-IF
+     .
+ C341-99.
+     EXIT.
+
 ******************************************************************
 * aktivieren in Test
 ******************************************************************
@@ -4501,6 +6101,7 @@
 
 **  ---> FUP-Kommandos zusammenstellen
      MOVE ZERO TO FUP-COMMANDS-ANZ
+     SET ACTTST-KEIN-BACKUP TO TRUE
      IF  FUP-COMMANDS-ANZ = ZERO
          ADD 1 TO FUP-COMMANDS-ANZ
          MOVE "ALLOW 10 ERRORS, 10 WARNINGS" TO FUP-COMMAND (FUP-COMMANDS-ANZ)
@@ -4530,6 +6131,7 @@
                  DEST-FILE-ALT       DELIMITED BY SPACE
            INTO  FUP-COMMAND (FUP-COMMANDS-ANZ)
          END-STRING
+         SET ACTTST-HAT-BACKUP TO TRUE
      END-IF
 
 **  ---> rename SOURCE-FILE nach DEST-FILE
@@ -4558,6 +6160,7 @@
      MOVE "AK"        TO AKTION       OF SSPROT
      MOVE "TA"        TO KZ-FREIGABE  OF SSPROT
      MOVE P-USER-NAME TO GROUP-USER   OF SSPROT
+     MOVE SPACES      TO KOMMENTAR    OF SSPROT
      PERFORM S200-INSERT-SSPROT
      IF  PRG-ABBRUCH
          PERFORM U120-ROLLBACK
@@ -4584,6 +6187,18 @@
          END-IF
      END-IF
 
+**  ---> Smoke-Test: ist das aktivierte Objekt (DEST-FILE) ueberhaupt
+**       vorhanden und lesbar ?  Wenn nicht, Aktivierung zurueckrollen
+     PERFORM E360-ACTIVTEST-SMOKE
+     IF  ACTTST-SMOKE-NOK
+         PERFORM E365-ACTIVTEST-ROLLBACK
+         MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+         MOVE "FEHL-059" TO KATEGORIE OF SSTEXT
+**      ---> anzeigen Hilfstext
+         PERFORM R100-SHOW-TEXT
+         EXIT SECTION
+     END-IF
+
 **  ---> Tabelle =ABNAHME vervollständigen
      PERFORM D710-UPDATE-ABNAHME-AT
 
@@ -4731,6 +6346,16 @@
          EXIT SECTION
      END-IF
 
+**  ---> pruefen, ob der PROGRAM-ID bereits unter anderer Identitaet
+**       in =PROGRAMS/=PROGRAMX registriert ist (Namenskollision)
+     PERFORM S805-CHECK-PRGNEU-COLLISION
+     IF  PRG-ABBRUCH
+         EXIT SECTION
+     END-IF
+     IF  PRGNEU-COLL-NOK
+         EXIT SECTION
+     END-IF
+
 **  ---> erst noch Destination-SubVol (in SVOL_DEST) SVOL holen
      MOVE "R2T-SST" TO AKTION OF SSPARM
      PERFORM S300-SELECT-SSPARM
@@ -4815,6 +6440,8 @@
              WHEN CMD-LIST       PERFORM D430-LIST-ALL-USER
              WHEN CMD-NEW        PERFORM D440-INSERT-USER
              WHEN CMD-ROLLEN     PERFORM D450-LIST-ROL-FKT
+             WHEN CMD-IMPORT     PERFORM D460-IMPORT-USER
+             WHEN CMD-MATRIX     PERFORM D470-ROLLEN-MATRIX
          END-EVALUATE
      END-PERFORM
      .
@@ -4871,68 +6498,305 @@
              PERFORM U010-AUSGABE
          END-IF
 
-**      ---> Anzeigen offenen Eintrag
-         MOVE PRG-NAME     OF ABNAHME TO NKD-PRG-NAME
-         MOVE VERSION      OF ABNAHME TO NKD-VERSION
-         MOVE DATUM        OF ABNAHME TO NKD-DATUM
-         MOVE REL2TEST-VON OF ABNAHME TO NKD-REL2TEST-VON
-         MOVE REL2PROD-AM  OF ABNAHME TO NKD-REL2PROD-AM
-         MOVE NK-DATEN TO ZEILE
+**      ---> Anzeigen offenen Eintrag
+         MOVE PRG-NAME     OF ABNAHME TO NKD-PRG-NAME
+         MOVE VERSION      OF ABNAHME TO NKD-VERSION
+         MOVE DATUM        OF ABNAHME TO NKD-DATUM
+         MOVE REL2TEST-VON OF ABNAHME TO NKD-REL2TEST-VON
+         MOVE REL2PROD-AM  OF ABNAHME TO NKD-REL2PROD-AM
+         MOVE NK-DATEN TO ZEILE
+         PERFORM U010-AUSGABE
+
+**      ---> lesen nächsten Eintrag
+         PERFORM S751-FETCH-ABNAHME-S-CURSOR
+
+     END-PERFORM
+
+**  ---> schliessen Cursor
+     PERFORM S752-CLOSE-ABNAHME-S-CURSOR
+
+**  ---> zeigen Hinweis was zu tun ist
+     MOVE "HINWEIS"  TO BEREICH   OF SSTEXT
+     MOVE "HINW-020" TO KATEGORIE OF SSTEXT
+**  ---> anzeigen Hilfstext
+     PERFORM R100-SHOW-TEXT
+
+**  ---> nun nach Object prompten
+     SET DYNCURS-OK TO TRUE
+     PERFORM UNTIL EINGABE = "E" OR = SPACE
+         PERFORM D500-AUSWAHL-OBJECT
+     END-PERFORM
+     IF  PRG-ENDE
+         SET PRG-OK TO TRUE
+         EXIT SECTION
+     END-IF
+
+**  ---> prüfen, ob User diese Kontrolle überhaupt durchführen darf
+     MOVE ZERO TO C4-I1
+     INSPECT REL2TEST-VON OF ABNAHME TALLYING C4-I1
+         FOR CHARACTERS BEFORE INITIAL "."
+
+     IF  REL2TEST-VON OF ABNAHME (C4-I1 + 2:) = W-USER-NAME
+**      ---> Fehler: Controller darf nicht = Entwickler sein
+         MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+         MOVE "FEHL-038" TO KATEGORIE OF SSTEXT
+**      ---> anzeigen Hilfstext
+         PERFORM R100-SHOW-TEXT
+         EXIT SECTION
+     END-IF
+
+**  ---> Update auf ABNAHME
+     MOVE "OK"            TO NK-STATUS OF ABNAHME
+     MOVE W-USER-GRP-NAME TO NK-VON    OF ABNAHME
+     PERFORM U100-BEGIN
+     PERFORM S716-UPDATE-ABNAHME-WE4
+     IF  PRG-ABBRUCH
+         PERFORM U120-ROLLBACK
+         EXIT SECTION
+     END-IF
+     PERFORM U110-COMMIT
+
+**  ---> Mail erstellen und versenden
+     PERFORM M500-MAIL-AUFHEBUNG
+     .
+ C500-99.
+     EXIT.
+
+******************************************************************
+* Erinnerungs-Mail fuer lang offene Checkouts (Kommando REMIND)
+******************************************************************
+ C600-CHECKOUT-REMINDER SECTION.
+ C600-00.
+**  ---> Anzahl Tage (Default oder Parameter aus o031-CMD-REMIND) fuer
+**       den Cursor uebernehmen
+     MOVE W-REMIND-DAYS TO H-REMIND-TAGE
+     MOVE ZERO          TO W-REMIND-ANZ
+
+**  ---> oeffnen Cursor
+     PERFORM S150-OPEN-SSAFE-REMIND-CURSOR
+
+**  ---> lesen ersten Eintrag
+     PERFORM S151-FETCH-SSAFE-REMIND-CURSOR
+
+**  ---> Schleife über alle lang offenen Checkouts
+     PERFORM UNTIL SSF-EOD
+                OR PRG-ABBRUCH
+
+**      ---> Erinnerungs-Mail erstellen und versenden
+         PERFORM M530-MAIL-CHECKOUT-REMINDER
+         ADD 1 TO W-REMIND-ANZ
+
+**      ---> lesen nächsten Eintrag
+         PERFORM S151-FETCH-SSAFE-REMIND-CURSOR
+
+     END-PERFORM
+
+**  ---> schliessen Cursor
+     PERFORM S152-CLOSE-SSAFE-REMIND-CURSOR
+
+**  ---> Ergebnis anzeigen
+     MOVE "HINWEIS"  TO BEREICH   OF SSTEXT
+     MOVE "HINW-007" TO KATEGORIE OF SSTEXT
+     MOVE W-REMIND-ANZ TO D-NUM4
+     STRING  "    "
+             D-NUM4
+             " Erinnerungs-Mail(s) versandt"
+                 DELIMITED BY SIZE
+       INTO  W-TEXT
+     END-STRING
+**  ---> anzeigen Hilfstext
+     PERFORM R100-SHOW-TEXT
+     .
+ C600-99.
+     EXIT.
+
+******************************************************************
+* Status-Uebersicht (Kommando STATUS): Tages-Dashboard
+******************************************************************
+ C700-STATUS SECTION.
+ C700-00.
+**  ---> Berechtigung prüfen (Status ist wie LIST ein Lesezugriff)
+     IF  NOT ROLFKT-LIST
+         MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+         MOVE "FEHL-025" TO KATEGORIE OF SSTEXT
+**      ---> anzeigen Hilfstext
+         PERFORM R100-SHOW-TEXT
+         EXIT SECTION
+     END-IF
+
+     PERFORM U011-AUSGABE-SPACELINE
+     MOVE "Status-Uebersicht SRCSAFE" TO ZEILE
+     PERFORM U010-AUSGABE
+     MOVE "------------------------------" TO ZEILE
+     PERFORM U010-AUSGABE
+
+**  ---> Checked-Out Sources: Anzahl + Alter des ältesten Checkout
+     MOVE ALL "%" TO FREIGABE-PROD OF SSAFE
+                     GROUP-USER    OF SSAFE
+                     SOURCE-MODUL  OF SSAFE
+     MOVE "CO"     TO SOURCE-STATUS OF SSAFE
+     MOVE ZEROES   TO H-HEUTE-TT
+                      H-MONATE
+     SET CURS-SSAFE TO TRUE
+     MOVE HIGH-VALUES TO W-ZP
+
+     PERFORM D200-OPEN-LIST-CURSOR
+     PERFORM D201-FETCH-LIST-CURSOR
+     PERFORM UNTIL SSF-EOD
+         IF  ZP-CHECKOUT OF SSAFE < W-ZP
+             MOVE ZP-CHECKOUT OF SSAFE TO W-ZP
+         END-IF
+         PERFORM D201-FETCH-LIST-CURSOR
+     END-PERFORM
+     PERFORM D202-CLOSE-LIST-CURSOR
+
+     MOVE SPACES TO ZEILE
+     MOVE C4-COUNT TO D-NUM4
+     STRING  "  Checked-Out              :" DELIMITED BY SIZE
+             D-NUM4                         DELIMITED BY SIZE
+       INTO  ZEILE
+     END-STRING
+     PERFORM U010-AUSGABE
+
+     IF  C4-COUNT > ZERO
+         MOVE W-ZP (1:4) TO W-ALT-JJJJ
+         MOVE W-ZP (6:2) TO W-ALT-MM
+         MOVE W-ZP (9:2) TO W-ALT-TT
+         PERFORM U030-TIMESTAMP
+         MOVE TAL-JHJJMMTT OF TAL-TIME-D TO W-HEUTE-DATUM-N
+         COMPUTE W-ALTER-TAGE = FUNCTION INTEGER-OF-DATE(W-HEUTE-DATUM-N)
+                              - FUNCTION INTEGER-OF-DATE(W-ALT-DATUM-N)
+         MOVE SPACES TO ZEILE
+         MOVE W-ALTER-TAGE TO D-NUM4
+         STRING  "    aeltester Checkout seit:" DELIMITED BY SIZE
+                 D-NUM4                         DELIMITED BY SIZE
+                 " Tag(en)"                     DELIMITED BY SIZE
+           INTO  ZEILE
+         END-STRING
          PERFORM U010-AUSGABE
+     END-IF
 
-**      ---> lesen nächsten Eintrag
-         PERFORM S751-FETCH-ABNAHME-S-CURSOR
+**  ---> Not-In-Prod Sources: Anzahl
+     MOVE ALL "%" TO GROUP-USER OF SSAFE
+     SET CURS-SSAFE2 TO TRUE
 
+     PERFORM D200-OPEN-LIST-CURSOR
+     PERFORM D201-FETCH-LIST-CURSOR
+     PERFORM UNTIL SSF-EOD
+         PERFORM D201-FETCH-LIST-CURSOR
      END-PERFORM
+     PERFORM D202-CLOSE-LIST-CURSOR
 
-**  ---> schliessen Cursor
-     PERFORM S752-CLOSE-ABNAHME-S-CURSOR
+     MOVE SPACES TO ZEILE
+     MOVE C4-COUNT TO D-NUM4
+     STRING  "  Not-In-Prod              :" DELIMITED BY SIZE
+             D-NUM4                         DELIMITED BY SIZE
+       INTO  ZEILE
+     END-STRING
+     PERFORM U010-AUSGABE
 
-**  ---> zeigen Hinweis was zu tun ist
-     MOVE "HINWEIS"  TO BEREICH   OF SSTEXT
-     MOVE "HINW-020" TO KATEGORIE OF SSTEXT
-**  ---> anzeigen Hilfstext
-     PERFORM R100-SHOW-TEXT
+**  ---> offene Freigabe-Anträge (=ABNAHME, Kommando R2P wartet)
+     PERFORM S740-OPEN-ABNAHME-A-CURSOR
+     PERFORM S741-FETCH-ABNAHME-A-CURSOR
+     PERFORM UNTIL SSF-EOD
+         PERFORM S741-FETCH-ABNAHME-A-CURSOR
+     END-PERFORM
+     PERFORM S742-CLOSE-ABNAHME-A-CURSOR
 
-**  ---> nun nach Object prompten
-     SET DYNCURS-OK TO TRUE
-     PERFORM UNTIL EINGABE = "E" OR = SPACE
-         PERFORM D500-AUSWAHL-OBJECT
+     MOVE SPACES TO ZEILE
+     MOVE C4-COUNT TO D-NUM4
+     STRING  "  Offene Freigabe-Antraege :" DELIMITED BY SIZE
+             D-NUM4                         DELIMITED BY SIZE
+       INTO  ZEILE
+     END-STRING
+     PERFORM U010-AUSGABE
+
+**  ---> offene Sicherheitswarnungen (=ABNAHME, NK_STATUS = "NO")
+     MOVE ALL "%" TO PRG-NAME  OF ABNAHME
+     MOVE ALL "%" TO VERSION   OF ABNAHME
+     MOVE "NO"    TO NK-STATUS OF ABNAHME
+     PERFORM S750-OPEN-ABNAHME-S-CURSOR
+     PERFORM S751-FETCH-ABNAHME-S-CURSOR
+     PERFORM UNTIL DYNCURS-EOD
+         PERFORM S751-FETCH-ABNAHME-S-CURSOR
      END-PERFORM
-     IF  PRG-ENDE
-         SET PRG-OK TO TRUE
-         EXIT SECTION
-     END-IF
+     PERFORM S752-CLOSE-ABNAHME-S-CURSOR
 
-**  ---> prüfen, ob User diese Kontrolle überhaupt durchführen darf
-     MOVE ZERO TO C4-I1
-     INSPECT REL2TEST-VON OF ABNAHME TALLYING C4-I1
-         FOR CHARACTERS BEFORE INITIAL "."
+     MOVE SPACES TO ZEILE
+     MOVE C9-COUNT TO D-NUM4
+     STRING  "  Sicherheitswarnungen     :" DELIMITED BY SIZE
+             D-NUM4                         DELIMITED BY SIZE
+       INTO  ZEILE
+     END-STRING
+     PERFORM U010-AUSGABE
+     PERFORM U011-AUSGABE-SPACELINE
+     .
+ C700-99.
+     EXIT.
 
-     IF  REL2TEST-VON OF ABNAHME (C4-I1 + 2:) = W-USER-NAME
-**      ---> Fehler: Controller darf nicht = Entwickler sein
+******************************************************************
+* SECCHK: Sicherheits-/Eigentuemer-Drift der aktiven Test-Objekte
+* gegenueber der in E120-FILE-INFO hinterlegten Standard-Regel
+* (Gruppe 120 = vertrauenswuerdig, sonst Security-String AAAA/NNNN)
+******************************************************************
+ C710-SECCHK SECTION.
+ C710-00.
+**  ---> Berechtigung prüfen (SECCHK ist wie LIST ein Lesezugriff)
+     IF  NOT ROLFKT-LIST
          MOVE "FEHLER"   TO BEREICH   OF SSTEXT
-         MOVE "FEHL-038" TO KATEGORIE OF SSTEXT
+         MOVE "FEHL-025" TO KATEGORIE OF SSTEXT
 **      ---> anzeigen Hilfstext
          PERFORM R100-SHOW-TEXT
          EXIT SECTION
      END-IF
 
-**  ---> Update auf ABNAHME
-     MOVE "OK"            TO NK-STATUS OF ABNAHME
-     MOVE W-USER-GRP-NAME TO NK-VON    OF ABNAHME
-     PERFORM U100-BEGIN
-     PERFORM S716-UPDATE-ABNAHME-WE4
-     IF  PRG-ABBRUCH
-         PERFORM U120-ROLLBACK
-         EXIT SECTION
-     END-IF
-     PERFORM U110-COMMIT
+     PERFORM U011-AUSGABE-SPACELINE
+     MOVE "Security-Check aktive Test-Objekte" TO ZEILE
+     PERFORM U010-AUSGABE
+     MOVE "------------------------------" TO ZEILE
+     PERFORM U010-AUSGABE
 
-**  ---> Mail erstellen und versenden
-     PERFORM M500-MAIL-AUFHEBUNG
+     MOVE ZERO TO W-SECCHK-ANZ
+                  W-SECCHK-DRIFT
+
+**  ---> alle SSAFE-Sätze durchlaufen, Einschränkung auf FREIGABE-TEST
+**       "TA" (aktiv getestet) erfolgt im Anschluss an den Fetch, da
+**       der SSAFE-Standard-Cursor darauf nicht filtert (s. D210)
+     MOVE ALL "%" TO SOURCE-STATUS OF SSAFE
+                     GROUP-USER    OF SSAFE
+                     SOURCE-MODUL  OF SSAFE
+                     FREIGABE-PROD OF SSAFE
+     SET CURS-SSAFE TO TRUE
+
+     PERFORM D200-OPEN-LIST-CURSOR
+     PERFORM D201-FETCH-LIST-CURSOR
+     PERFORM UNTIL SSF-EOD
+         IF  FREIGABE-TEST OF SSAFE = "TA"
+             ADD 1 TO W-SECCHK-ANZ
+             PERFORM E370-SECCHK-ONE-MODULE
+         END-IF
+         PERFORM D201-FETCH-LIST-CURSOR
+     END-PERFORM
+     PERFORM D202-CLOSE-LIST-CURSOR
+
+     MOVE SPACES TO ZEILE
+     MOVE W-SECCHK-ANZ TO W-SECCHK-ANZ-ED
+     STRING  "  Geprueft                 :" DELIMITED BY SIZE
+             W-SECCHK-ANZ-ED                 DELIMITED BY SIZE
+       INTO  ZEILE
+     END-STRING
+     PERFORM U010-AUSGABE
+
+     MOVE SPACES TO ZEILE
+     MOVE W-SECCHK-DRIFT TO W-SECCHK-DRIFT-ED
+     STRING  "  Sicherheits-Drift         :" DELIMITED BY SIZE
+             W-SECCHK-DRIFT-ED               DELIMITED BY SIZE
+       INTO  ZEILE
+     END-STRING
+     PERFORM U010-AUSGABE
+     PERFORM U011-AUSGABE-SPACELINE
      .
- C500-99.
+ C710-99.
      EXIT.
 
 ******************************************************************
@@ -5178,7 +7042,11 @@
      IF  CURS-ABNAHME
          PERFORM S740-OPEN-ABNAHME-A-CURSOR
      ELSE
-         PERFORM S140-OPEN-SSAFE-CURSOR
+         IF  CURS-SSFRARCH-AUFTRAG OR CURS-SSFRARCH-PACKAGE
+             PERFORM S143-OPEN-SSFRARCH-LIST-CURSOR
+         ELSE
+             PERFORM S140-OPEN-SSAFE-CURSOR
+         END-IF
      END-IF
      .
  D200-99.
@@ -5193,12 +7061,39 @@
      IF  CURS-ABNAHME
          PERFORM S741-FETCH-ABNAHME-A-CURSOR
      ELSE
-         PERFORM S141-FETCH-SSAFE-CURSOR
+         IF  CURS-SSFRARCH-AUFTRAG OR CURS-SSFRARCH-PACKAGE
+             PERFORM S144-FETCH-SSFRARCH-LIST-CURSOR
+         ELSE
+             PERFORM S141-FETCH-SSAFE-CURSOR
+**          ---> ggf. auf erlaubte GROUP-USER (Rolle SCOPE) einschränken
+             IF  ROLFKT-SCOPE-ANZ > 0
+                 PERFORM D203-SCOPE-FILTER-SSAFE
+             END-IF
+         END-IF
      END-IF
      .
  D201-99.
      EXIT.
 
+******************************************************************
+* Überspringt SSAFE-Sätze, deren GROUP-USER nicht in der Allow-
+* Liste der Rolle (Funktion SCOPE) enthalten ist
+******************************************************************
+ D203-SCOPE-FILTER-SSAFE SECTION.
+ D203-00.
+     MOVE GROUP-USER OF SSAFE TO W-SCOPE-CHECK
+     PERFORM U700-CHECK-SCOPE
+     PERFORM UNTIL SSF-EOD OR SCOPE-ALLOWED
+         PERFORM S141-FETCH-SSAFE-CURSOR
+         IF  NOT SSF-EOD
+             MOVE GROUP-USER OF SSAFE TO W-SCOPE-CHECK
+             PERFORM U700-CHECK-SCOPE
+         END-IF
+     END-PERFORM
+     .
+ D203-99.
+     EXIT.
+
 ******************************************************************
 * Schliessen verschiedene Cursor für das LIST-Kommando
 ******************************************************************
@@ -5208,7 +7103,11 @@
      IF  CURS-ABNAHME
          PERFORM S742-CLOSE-ABNAHME-A-CURSOR
      ELSE
-         PERFORM S142-CLOSE-SSAFE-CURSOR
+         IF  CURS-SSFRARCH-AUFTRAG OR CURS-SSFRARCH-PACKAGE
+             PERFORM S145-CLOSE-SSFRARCH-LIST-CURSOR
+         ELSE
+             PERFORM S142-CLOSE-SSAFE-CURSOR
+         END-IF
      END-IF
      .
  D202-99.
@@ -5221,11 +7120,13 @@
  D205-00.
 **  ---> aufbereiten Datenzeile
      IF  C4-ANZ > 90
-**      ---> Überschrift aufbereiten
-         MOVE LZ-TITEL TO ZEILE
-         PERFORM U010-AUSGABE
-         MOVE LZ-UNTERSTRICHE TO ZEILE
-         PERFORM U010-AUSGABE
+**      ---> Überschrift aufbereiten (entfaellt bei CSV-Export)
+         IF  W-LIST-CSV-FILE = SPACES
+             MOVE LZ-TITEL TO ZEILE
+             PERFORM U010-AUSGABE
+             MOVE LZ-UNTERSTRICHE TO ZEILE
+             PERFORM U010-AUSGABE
+         END-IF
 
 *         MOVE SOURCE-MODUL OF SSAFE TO LZD-SOURCE-MODUL
          MOVE 1 TO C4-ANZ
@@ -5263,6 +7164,7 @@
      EVALUATE W-LIST-SUBCMD
          WHEN "RELEASED" MOVE "Rel. Prod"                TO LZD-SOURCE-STATUS
                          MOVE ZP-FREIGABE-PROD OF SSAFE  TO LZD-ZEITPUNKT
+                         PERFORM D210-CHECK-DRIFT
      END-EVALUATE
 
 **  ---> User
@@ -5284,9 +7186,19 @@
          MOVE SOURCE-STATUS OF SSAFE    TO LZD-LST
      END-IF
 
-**  ---> ab in Anzeige
-     MOVE LZ-DATEN TO ZEILE
-     PERFORM U010-AUSGABE
+**  ---> ab in Anzeige bzw. CSV-Datei
+     IF  W-LIST-CSV-FILE NOT = SPACES
+         MOVE LZD-SOURCE-MODUL  TO LZC-SOURCE-MODUL
+         MOVE LZD-SOURCE-TYP    TO LZC-SOURCE-TYP
+         MOVE LZD-SOURCE-STATUS TO LZC-SOURCE-STATUS
+         MOVE LZD-ZEITPUNKT     TO LZC-ZEITPUNKT
+         MOVE LZD-USER          TO LZC-USER
+         WRITE PROTCSV-SATZ FROM LZC-ZEILE
+         ADD 1 TO W-PROTEXP-ANZ
+     ELSE
+         MOVE LZ-DATEN TO ZEILE
+         PERFORM U010-AUSGABE
+     END-IF
      MOVE SPACES TO LZD-LST
      .
  D205-99.
@@ -5318,10 +7230,237 @@
      MOVE FREIGABE-ANTRAG-VON OF ABNAHME TO LFD-FREIGABE-ANTRAG-VON
      MOVE FREIGABE-ANTRAG-AM  OF ABNAHME TO LFD-FREIGABE-ANTRAG-AM
 
-     MOVE LF-DATEN TO ZEILE
-     PERFORM U010-AUSGABE
+     MOVE LF-DATEN TO ZEILE
+     PERFORM U010-AUSGABE
+     .
+ D206-99.
+     EXIT.
+
+******************************************************************
+* Aufbereiten Zeilen für List-Kommando NOTINPROD
+* (Alter seit Freigabe-Test + letzter Checkout-User aus SSPROT)
+******************************************************************
+ D207-SHOW-LIST3 SECTION.
+ D207-00.
+**  ---> aufbereiten Datenzeile
+     IF  C4-ANZ > 90
+**      ---> Überschrift aufbereiten
+         MOVE LN-TITEL TO ZEILE
+         PERFORM U010-AUSGABE
+         MOVE LN-UNTERSTRICHE TO ZEILE
+         PERFORM U010-AUSGABE
+
+         MOVE 1 TO C4-ANZ
+     END-IF
+
+**  ---> Modul-Name / Typ
+     MOVE SOURCE-MODUL OF SSAFE TO LND-SOURCE-MODUL
+     EVALUATE SOURCE-TYP OF SSAFE
+         WHEN "CS"   MOVE "Cob-Serv"  TO LND-SOURCE-TYP
+         WHEN "CO"   MOVE "Cob-Obj"   TO LND-SOURCE-TYP
+         WHEN "CX"   MOVE "Cob-Prog"  TO LND-SOURCE-TYP
+         WHEN "CM"   MOVE "Cob-Modul" TO LND-SOURCE-TYP
+         WHEN "CL"   MOVE "Copy-Lib"  TO LND-SOURCE-TYP
+         WHEN "TB"   MOVE "TAL-Lib"   TO LND-SOURCE-TYP
+         WHEN "TP"   MOVE "TACL-Proc" TO LND-SOURCE-TYP
+         WHEN "UC"   MOVE "UDC"       TO LND-SOURCE-TYP
+         WHEN OTHER  MOVE "???"       TO LND-SOURCE-TYP
+     END-EVALUATE
+
+**  ---> Zeitpunkt Freigabe-Test
+     MOVE ZP-FREIGABE-TEST OF SSAFE (1:10) TO LND-REL-TEST
+
+**  ---> Alter in Tagen seit Freigabe-Test
+     MOVE ZP-FREIGABE-TEST OF SSAFE (1:4)  TO W-ALT-JJJJ
+     MOVE ZP-FREIGABE-TEST OF SSAFE (6:2)  TO W-ALT-MM
+     MOVE ZP-FREIGABE-TEST OF SSAFE (9:2)  TO W-ALT-TT
+     PERFORM U030-TIMESTAMP
+     MOVE TAL-JHJJMMTT OF TAL-TIME-D TO W-HEUTE-DATUM-N
+     COMPUTE W-ALTER-TAGE = FUNCTION INTEGER-OF-DATE(W-HEUTE-DATUM-N)
+                          - FUNCTION INTEGER-OF-DATE(W-ALT-DATUM-N)
+     MOVE W-ALTER-TAGE TO LND-ALTER
+
+**  ---> letzter Checkout-User aus SSPROT ermitteln
+     MOVE SOURCE-MODUL OF SSAFE TO SOURCE-MODUL OF SSPROT
+     MOVE "CO"                  TO AKTION       OF SSPROT
+     PERFORM S223-SELECT-SSPROT-MAX-ZP
+     IF  SSPROT-OK
+         PERFORM S224-SELECT-SSPROT-MAX-CI
+     END-IF
+     IF  SSPROT-OK
+         MOVE GROUP-USER OF SSPROT TO LND-LETZTER-CO-USER
+     ELSE
+         MOVE SPACES TO LND-LETZTER-CO-USER
+     END-IF
+
+**  ---> ab in Anzeige
+     MOVE LN-DATEN TO ZEILE
+     PERFORM U010-AUSGABE
+     .
+ D207-99.
+     EXIT.
+
+******************************************************************
+* zeigen Liste 4 - LIST ABANDONED (ausgecheckt, keine SSPROT-
+* Aktivitaet (CI/AK/FR) seit dem Checkout)
+******************************************************************
+ D208-SHOW-LIST4 SECTION.
+ D208-00.
+**  ---> nur ausgeben, wenn seit dem Checkout keine Aktivitaet war
+     MOVE SOURCE-MODUL OF SSAFE TO SOURCE-MODUL OF SSPROT
+     MOVE ZP-CHECKOUT   OF SSAFE TO ZPINS        OF SSPROT
+     PERFORM S225-SELECT-SSPROT-ACTIVITY
+
+     IF  SSPROT-OK
+**      ---> es gab bereits wieder Aktivitaet -> kein "Abandoned"
+         EXIT SECTION
+     END-IF
+
+**  ---> aufbereiten Datenzeile
+     IF  C4-ANZ > 90
+**      ---> Überschrift aufbereiten
+         MOVE LA-TITEL TO ZEILE
+         PERFORM U010-AUSGABE
+         MOVE LA-UNTERSTRICHE TO ZEILE
+         PERFORM U010-AUSGABE
+
+         MOVE 1 TO C4-ANZ
+     END-IF
+
+**  ---> Modul-Name / Typ
+     MOVE SOURCE-MODUL OF SSAFE TO LAD-SOURCE-MODUL
+     EVALUATE SOURCE-TYP OF SSAFE
+         WHEN "CS"   MOVE "Cob-Serv"  TO LAD-SOURCE-TYP
+         WHEN "CO"   MOVE "Cob-Obj"   TO LAD-SOURCE-TYP
+         WHEN "CX"   MOVE "Cob-Prog"  TO LAD-SOURCE-TYP
+         WHEN "CM"   MOVE "Cob-Modul" TO LAD-SOURCE-TYP
+         WHEN "CL"   MOVE "Copy-Lib"  TO LAD-SOURCE-TYP
+         WHEN "TB"   MOVE "TAL-Lib"   TO LAD-SOURCE-TYP
+         WHEN "TP"   MOVE "TACL-Proc" TO LAD-SOURCE-TYP
+         WHEN "UC"   MOVE "UDC"       TO LAD-SOURCE-TYP
+         WHEN OTHER  MOVE "???"       TO LAD-SOURCE-TYP
+     END-EVALUATE
+
+**  ---> Zeitpunkt Checkout
+     MOVE ZP-CHECKOUT OF SSAFE (1:10) TO LAD-CHECKOUT
+
+**  ---> Alter in Tagen seit Checkout
+     MOVE ZP-CHECKOUT OF SSAFE (1:4)  TO W-ALT-JJJJ
+     MOVE ZP-CHECKOUT OF SSAFE (6:2)  TO W-ALT-MM
+     MOVE ZP-CHECKOUT OF SSAFE (9:2)  TO W-ALT-TT
+     PERFORM U030-TIMESTAMP
+     MOVE TAL-JHJJMMTT OF TAL-TIME-D TO W-HEUTE-DATUM-N
+     COMPUTE W-ALTER-TAGE = FUNCTION INTEGER-OF-DATE(W-HEUTE-DATUM-N)
+                          - FUNCTION INTEGER-OF-DATE(W-ALT-DATUM-N)
+     MOVE W-ALTER-TAGE TO LAD-ALTER
+
+**  ---> User, der ausgecheckt hat
+     MOVE GROUP-USER OF SSAFE TO LAD-CO-USER
+
+**  ---> ab in Anzeige
+     MOVE LA-DATEN TO ZEILE
+     PERFORM U010-AUSGABE
+     .
+ D208-99.
+     EXIT.
+
+******************************************************************
+* zeigen Liste 5 - LIST AUFTRAG / LIST PACKAGE (Versionen aus
+* =SSFRARCH zu einem Auftrag bzw. Package)
+******************************************************************
+ D209-SHOW-LIST5 SECTION.
+ D209-00.
+**  ---> aufbereiten Datenzeile
+     IF  C4-ANZ > 90
+**      ---> Überschrift aufbereiten
+         MOVE LT-TITEL TO ZEILE
+         PERFORM U010-AUSGABE
+         MOVE LT-UNTERSTRICHE TO ZEILE
+         PERFORM U010-AUSGABE
+
+         MOVE 1 TO C4-ANZ
+     END-IF
+
+**  ---> Modul / Version
+     MOVE SOURCE-MODUL OF SSFRARCH TO LTD-SOURCE-MODUL
+     MOVE VERSION      OF SSFRARCH TO LTD-VERSION
+
+**  ---> Auftrag oder Package, je nach Sub-Kommando
+     IF  CURS-SSFRARCH-AUFTRAG
+         MOVE AUFTRAG  OF SSFRARCH TO LTD-TICKET-WERT
+     ELSE
+         MOVE PACKAGE  OF SSFRARCH TO LTD-TICKET-WERT
+     END-IF
+
+**  ---> Zeitpunkt Einlagerung
+     MOVE ZPINS OF SSFRARCH (1:19) TO LTD-ZEITPUNKT
+
+**  ---> ab in Anzeige
+     MOVE LT-DATEN TO ZEILE
+     PERFORM U010-AUSGABE
+     .
+ D209-99.
+     EXIT.
+
+******************************************************************
+* LIST RELEASED: Drift des PRUN/PMOD-Objekts ggue. Freigabe-Datum
+******************************************************************
+ D210-CHECK-DRIFT SECTION.
+ D210-00.
+**  ---> Default: keine Drift-Info verfuegbar
+     MOVE SPACES TO LZD-DRIFT
+     IF  ZP-FREIGABE-PROD OF SSAFE = SPACES
+         EXIT SECTION
+     END-IF
+
+**  ---> PRUN- bzw. PMOD-SubVol (Produktion) ermitteln
+     IF  SOURCE-TYP OF SSAFE = "CM"
+         MOVE "R2P-MOD" TO AKTION OF SSPARM
+     ELSE
+         MOVE "R2P-RUN" TO AKTION OF SSPARM
+     END-IF
+     PERFORM S300-SELECT-SSPARM
+     IF  NOT SSPRM-OK
+         EXIT SECTION
+     END-IF
+
+**  ---> Namen des Produktions-Objekts zusammenbasteln
+     MOVE SOURCE-MODUL OF SSAFE TO SOURCE-FILE-NAME
+     MOVE SPACES TO DEST-FILE
+     MOVE SOURCE-FILE-VOL     TO DEST-FILE-VOL
+     MOVE SVOL-DEST OF SSPARM TO DEST-FILE-SUBVOL
+     MOVE SOURCE-FILE-NAME    TO DEST-FILE-NAME
+     STRING  DEST-FILE-VOL       DELIMITED BY SPACE
+             "."                 DELIMITED BY SIZE
+             DEST-FILE-SUBVOL    DELIMITED BY SPACE
+             "."                 DELIMITED BY SIZE
+             DEST-FILE-NAME      DELIMITED BY SPACE
+       INTO  DEST-FILE
+     END-STRING
+
+**  ---> "E" durch "S/O/ " ersetzen
+     MOVE DEST-FILE TO IN-SOURCE
+     PERFORM U400-OBJECT-NAME
+     MOVE OUT-SOURCE TO DEST-FILE
+
+**  ---> Last-Modify-Zeitpunkt des Produktions-Objekts holen
+     MOVE DEST-FILE TO T-FNAME
+     PERFORM E120-FILE-INFO
+     IF  T-ERROR NOT = ZERO
+**      ---> Objekt nicht vorhanden bzw. nicht lesbar: keine Aussage moeglich
+         EXIT SECTION
+     END-IF
+
+**  ---> Datum des Objekts mit Freigabe-Datum vergleichen
+     MOVE TAL-JHJJMMTT OF TAL-TIME-D       TO W-DRIFT-FILE-DATUM
+     MOVE ZP-FREIGABE-PROD OF SSAFE (1:4)  TO W-DRIFT-REL-JJJJ
+     MOVE ZP-FREIGABE-PROD OF SSAFE (6:2)  TO W-DRIFT-REL-MM
+     MOVE ZP-FREIGABE-PROD OF SSAFE (9:2)  TO W-DRIFT-REL-TT
+     IF  W-DRIFT-FILE-DATUM > W-DRIFT-REL-DATUM
+         MOVE "Ja!" TO LZD-DRIFT
+     END-IF
      .
- D206-99.
+ D210-99.
      EXIT.
 
 ******************************************************************
@@ -5405,10 +7544,313 @@
      EXIT.
 
 ******************************************************************
-* Anzeigen Ergebnis: Modul ist in welchen Programmen
+* DOK HIST: Freigabe-Historie zu einem Modul (+ optionaler Version)
+* aus Tabelle =SSPROT (Protokoll) und Tabelle =ABNAHME (Freigabestatus)
+******************************************************************
+ D255-RELEASE-NOTES SECTION.
+ D255-00.
+**  ---> SSAFE-Eintrag holen (liefert u.a. SOURCE-TYP fuer Objektname)
+     MOVE W-SOURCE TO SOURCE-MODUL OF SSAFE
+     MOVE W-SOURCE TO SOURCE-FILE-NAME
+     PERFORM S100-SELECT-SSAFE
+     IF  PRG-ABBRUCH
+         EXIT SECTION
+     END-IF
+     IF  SSF-NOK
+         MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+         MOVE "FEHL-001" TO KATEGORIE OF SSTEXT
+         PERFORM R100-SHOW-TEXT
+         EXIT SECTION
+     END-IF
+
+**  ---> Version ermitteln: entweder Eingabe oder aktuelle aus =PROGRAMS
+     IF  W-DOK-VERSION = SPACE
+         MOVE SOURCE-FILE-NAME TO PROGRAMM OF PROGRAMS
+         PERFORM S840-SELECT-PROGRAMS
+         MOVE VERSION OF PROGRAMS TO W-DOK-VERSION
+     END-IF
+
+**  ---> Überschrift
+     PERFORM U011-AUSGABE-SPACELINE
+     MOVE SPACES TO ZEILE
+     STRING  "Freigabe-Historie fuer "     DELIMITED BY SIZE
+             SOURCE-MODUL OF SSAFE         DELIMITED BY SPACE
+             " Version "                   DELIMITED BY SIZE
+             W-DOK-VERSION                 DELIMITED BY SPACE
+       INTO  ZEILE
+     END-STRING
+     PERFORM U010-AUSGABE
+     PERFORM U011-AUSGABE-SPACELINE
+
+**  ---> aktueller Freigabestatus aus Tabelle =ABNAHME
+     MOVE SOURCE-FILE-NAME TO IN-SOURCE
+     PERFORM U400-OBJECT-NAME
+     MOVE OUT-SOURCE     TO PRG-NAME OF ABNAHME
+     MOVE W-DOK-VERSION  TO VERSION  OF ABNAHME
+     PERFORM S720-OPEN-ABNAHME-CURSOR
+     PERFORM S721-FETCH-ABNAHME-CURSOR
+     PERFORM S722-CLOSE-ABNAHME-CURSOR
+     IF  REF-TABS-OK
+         MOVE SPACES TO ZEILE
+         STRING  "  Rel2Test : "                       DELIMITED BY SIZE
+                 REL2TEST-VON OF ABNAHME                DELIMITED BY SIZE
+                 " / "                                  DELIMITED BY SIZE
+                 FREIGABE-ANTRAG-AM OF ABNAHME (1:19)    DELIMITED BY SIZE
+           INTO  ZEILE
+         END-STRING
+         PERFORM U010-AUSGABE
+
+         MOVE SPACES TO ZEILE
+         STRING  "  Rel2Prod : "                       DELIMITED BY SIZE
+                 REL2PROD-VON OF ABNAHME                DELIMITED BY SIZE
+                 " / "                                  DELIMITED BY SIZE
+                 REL2PROD-AM OF ABNAHME (1:19)           DELIMITED BY SIZE
+           INTO  ZEILE
+         END-STRING
+         PERFORM U010-AUSGABE
+
+         IF  GRUND-SOS OF ABNAHME not = SPACE
+             MOVE SPACES TO ZEILE
+             STRING  "  Grund SOS: "           DELIMITED BY SIZE
+                     GRUND-SOS OF ABNAHME      DELIMITED BY SPACE
+               INTO  ZEILE
+             END-STRING
+             PERFORM U010-AUSGABE
+         END-IF
+     ELSE
+         DISPLAY "  (kein Eintrag in =ABNAHME fuer diese Version)"
+     END-IF
+     PERFORM U011-AUSGABE-SPACELINE
+
+**  ---> Protokoll-Einträge aus Tabelle =SSPROT anzeigen
+     MOVE PZ-TITEL TO ZEILE
+     PERFORM U010-AUSGABE
+     MOVE PZ-UNTERSTRICHE TO ZEILE
+     PERFORM U010-AUSGABE
+
+     MOVE W-SOURCE TO SOURCE-MODUL OF SSPROT
+     PERFORM S226-OPEN-SSPROT-HIST-CURSOR
+     PERFORM S227-FETCH-SSPROT-HIST-CURSOR
+     PERFORM UNTIL SSPROT-EOD OR PRG-ABBRUCH
+         MOVE SPACES TO PZD-SOURCE-MODUL
+         EVALUATE AKTION OF SSPROT
+             WHEN "CI"   MOVE "CheckedIn"    TO PZD-AKTION
+             WHEN "CO"   MOVE "CheckedOut"   TO PZD-AKTION
+             WHEN "AK"   MOVE "Aktivierng"   TO PZD-AKTION
+             WHEN "FR"   MOVE "Freigabe"     TO PZD-AKTION
+             WHEN "PW"   MOVE "PW Error"     TO PZD-AKTION
+             WHEN "PR"   MOVE "PW Reset"     TO PZD-AKTION
+             WHEN "SA"   MOVE "Sicherung"    TO PZD-AKTION
+             WHEN OTHER  MOVE "???"          TO PZD-AKTION
+         END-EVALUATE
+         MOVE ZPINS OF SSPROT (1:19)         TO PZD-ZEITPUNKT
+         MOVE GROUP-USER OF SSPROT           TO PZD-USER
+         EVALUATE KZ-FREIGABE OF SSPROT
+             WHEN "48"   MOVE "Secur. Err."  TO PZD-KZ-FREIGABE
+             WHEN "NO"   MOVE "nein"         TO PZD-KZ-FREIGABE
+             WHEN "TR"   MOVE "T-Released"   TO PZD-KZ-FREIGABE
+             WHEN "TA"   MOVE "Test aktiv"   TO PZD-KZ-FREIGABE
+             WHEN "FA"   MOVE "beantragt"    TO PZD-KZ-FREIGABE
+             WHEN "FW"   MOVE "erteilt"      TO PZD-KZ-FREIGABE
+             WHEN "PR"   MOVE "P-Released"   TO PZD-KZ-FREIGABE
+             WHEN "PA"   MOVE "Prod. aktiv"  TO PZD-KZ-FREIGABE
+             WHEN "SA"   MOVE "gesichert"    TO PZD-KZ-FREIGABE
+             WHEN OTHER  IF  KZ-FREIGABE OF SSPROT NUMERIC
+                             MOVE KZ-FREIGABE OF SSPROT TO D-NUM2
+                             MOVE "Error "   TO PZD-KZ-FREIGABE
+                             MOVE D-NUM2     TO PZD-KZ-FREIGABE (7:2)
+                         ELSE
+                             MOVE "???"      TO PZD-KZ-FREIGABE
+                         END-IF
+         END-EVALUATE
+         MOVE PZ-DATEN TO ZEILE
+         PERFORM U010-AUSGABE
+         PERFORM S227-FETCH-SSPROT-HIST-CURSOR
+     END-PERFORM
+     PERFORM S228-CLOSE-SSPROT-HIST-CURSOR
+     PERFORM U011-AUSGABE-SPACELINE
+     .
+ D255-99.
+     EXIT.
+
+******************************************************************
+* Anzeigen Ergebnis: Modul ist in welchen Programmen
+******************************************************************
+ D260-SHOW-MODIS SECTION.
+ D260-00.
+**  ---> Holen der Informationen und anzeigen, öffnen Cursor, lesen 1. Satz
+     PERFORM U011-AUSGABE-SPACELINE
+     MOVE SPACE TO MI-DATEN
+
+     MOVE W-SOURCE TO SOURCE-FILE
+     MOVE ZERO TO C4-I1
+     INSPECT SOURCE-FILE TALLYING C4-I1
+         FOR CHARACTERS BEFORE INITIAL " "
+     MOVE all "%" TO SOURCE-FILE (C4-I1:)
+     MOVE SOURCE-FILE TO PMODUL OF PROGRAMX
+
+**  ---> vorab Fundstellen zählen (Blast-Radius vor der Detailliste)
+     PERFORM S860-OPEN-MODIS-CURSOR
+     PERFORM S861-FETCH-MODIS-CURSOR
+     PERFORM UNTIL REFTABS-EOD or PRG-ABBRUCH
+         PERFORM S861-FETCH-MODIS-CURSOR
+     END-PERFORM
+     PERFORM S862-CLOSE-MODIS-CURSOR
+     MOVE C4-COUNT TO MIE-COUNT
+     MOVE MI-ERGEBNIS TO ZEILE
+     PERFORM U010-AUSGABE
+     PERFORM U011-AUSGABE-SPACELINE
+
+**  ---> jetzt Detailliste aufbauen, Cursor erneut öffnen, lesen 1. Satz
+     PERFORM S860-OPEN-MODIS-CURSOR
+     MOVE SPACES TO VAL OF BESCHREIBUNG OF PROGRAMS
+     PERFORM S861-FETCH-MODIS-CURSOR
+
+**  ---> Schleife über alle Fundstellen
+     PERFORM UNTIL REFTABS-EOD or PRG-ABBRUCH
+
+         IF  C4-COUNT = 1
+**          ---> Titel und Überschrift anzeigen
+             MOVE W-SOURCE TO MIT-MODUL
+             MOVE MI-TITEL TO ZEILE
+             PERFORM U010-AUSGABE
+             PERFORM U011-AUSGABE-SPACELINE
+             MOVE MI-UEBERSCHRIFT TO ZEILE
+             PERFORM U010-AUSGABE
+             MOVE MI-UNTERSTRICHE TO ZEILE
+             PERFORM U010-AUSGABE
+         END-IF
+
+         MOVE PROGRAMM     OF PROGRAMS TO MID-PROGRAMM
+         MOVE VERSION      OF PROGRAMS TO MID-VERSION
+         MOVE VERS-DAT     OF PROGRAMS TO MID-VERS-DAT
+         MOVE SPRACHE      OF PROGRAMS TO MID-SPRACHE
+
+         MOVE 1 TO C4-I1
+         PERFORM VARYING C4-I1 FROM C4-I1 BY 35
+                 UNTIL   C4-I1 > 400
+                 OR      C4-I1 > LEN OF BESCHREIBUNG OF PROGRAMS
+
+             MOVE VAL OF BESCHREIBUNG OF PROGRAMS (C4-I1:35) TO MID-BESCHREIBUNG
+
+**          ---> Anzeigen
+             MOVE MI-DATEN TO ZEILE
+             PERFORM U010-AUSGABE
+             MOVE SPACE TO MI-DATEN
+
+         END-PERFORM
+
+**      ---> nachlesen
+         MOVE SPACES TO VAL OF BESCHREIBUNG OF PROGRAMS
+         PERFORM S861-FETCH-MODIS-CURSOR
+
+     END-PERFORM
+
+**  ---> schließen Cursor
+     PERFORM S862-CLOSE-MODIS-CURSOR
+
+**  ---> Ergebnis anzeigen
+     MOVE C4-COUNT TO MIE-COUNT
+     MOVE MI-ERGEBNIS TO ZEILE
+     PERFORM U010-AUSGABE
+     .
+ D260-99.
+     EXIT.
+
+******************************************************************
+* Anzeigen Ergebnis: Program enthält foldende Module
+******************************************************************
+ D270-SHOW-MODIN SECTION.
+ D270-00.
+**  ---> Holen der Informationen und anzeigen, öffnen Cursor, lesen 1. Satz
+     PERFORM U011-AUSGABE-SPACELINE
+     MOVE SPACE TO MI-DATEN
+
+     MOVE W-SOURCE TO SOURCE-FILE
+     MOVE ZERO TO C4-I1
+     INSPECT SOURCE-FILE TALLYING C4-I1
+         FOR CHARACTERS BEFORE INITIAL " "
+     MOVE all "%" TO SOURCE-FILE (C4-I1:)
+     MOVE SOURCE-FILE TO PROGRAMM OF PROGRAMX
+
+**  ---> vorab Fundstellen zählen (Blast-Radius vor der Detailliste)
+     PERFORM S870-OPEN-MODIN-CURSOR
+     PERFORM S871-FETCH-MODIN-CURSOR
+     PERFORM UNTIL REFTABS-EOD or PRG-ABBRUCH
+         PERFORM S871-FETCH-MODIN-CURSOR
+     END-PERFORM
+     PERFORM S872-CLOSE-MODIN-CURSOR
+     MOVE C4-COUNT TO MIE-COUNT
+     MOVE MI-ERGEBNIS TO ZEILE
+     PERFORM U010-AUSGABE
+     PERFORM U011-AUSGABE-SPACELINE
+
+**  ---> jetzt Detailliste aufbauen, Cursor erneut öffnen, lesen 1. Satz
+     PERFORM S870-OPEN-MODIN-CURSOR
+     PERFORM S871-FETCH-MODIN-CURSOR
+
+**  ---> Schleife über alle Fundstellen
+     PERFORM UNTIL REFTABS-EOD or PRG-ABBRUCH
+
+**      ---> holen Daten des Moduls
+         MOVE SPACES TO VAL OF BESCHREIBUNG OF PROGRAMS
+         MOVE PMODUL OF PROGRAMX TO PROGRAMM OF PROGRAMS
+         INSPECT PROGRAMM OF PROGRAMS CONVERTING " "
+                                              TO "_"
+         PERFORM S875-SELECT-PROGRAMS
+
+         IF  C4-COUNT = 1
+**          ---> Titel und Überschrift anzeigen
+             MOVE W-SOURCE  TO MIT-MODUL1
+             MOVE MI-TITEL1 TO ZEILE
+             PERFORM U010-AUSGABE
+             PERFORM U011-AUSGABE-SPACELINE
+             MOVE MI-UEBERSCHRIFT TO ZEILE
+             PERFORM U010-AUSGABE
+             MOVE MI-UNTERSTRICHE TO ZEILE
+             PERFORM U010-AUSGABE
+         END-IF
+
+         MOVE PROGRAMM     OF PROGRAMS TO MID-PROGRAMM
+         MOVE VERSION      OF PROGRAMS TO MID-VERSION
+         MOVE VERS-DAT     OF PROGRAMS TO MID-VERS-DAT
+         MOVE SPRACHE      OF PROGRAMS TO MID-SPRACHE
+
+         MOVE 1 TO C4-I1
+         PERFORM VARYING C4-I1 FROM C4-I1 BY 35
+                 UNTIL   C4-I1 > 400
+                 OR      C4-I1 > LEN OF BESCHREIBUNG OF PROGRAMS
+
+             MOVE VAL OF BESCHREIBUNG OF PROGRAMS (C4-I1:35) TO MID-BESCHREIBUNG
+
+**          ---> Anzeigen
+             MOVE MI-DATEN TO ZEILE
+             PERFORM U010-AUSGABE
+             MOVE SPACE TO MI-DATEN
+
+         END-PERFORM
+
+**      ---> nachlesen
+         PERFORM S871-FETCH-MODIN-CURSOR
+
+     END-PERFORM
+
+**  ---> schließen Cursor
+     PERFORM S872-CLOSE-MODIN-CURSOR
+
+**  ---> Ergebnis anzeigen
+     MOVE C4-COUNT TO MIE-COUNT
+     MOVE MI-ERGEBNIS TO ZEILE
+     PERFORM U010-AUSGABE
+     .
+ D270-99.
+     EXIT.
+
+******************************************************************
+* Anzeigen Ergebnis: Copy-Lib wird benutzt in welchen Programmen
 ******************************************************************
- D260-SHOW-MODIS SECTION.
- D260-00.
+ D280-SHOW-LIBIS SECTION.
+ D280-00.
 **  ---> Holen der Informationen und anzeigen, öffnen Cursor, lesen 1. Satz
      PERFORM U011-AUSGABE-SPACELINE
      MOVE SPACE TO MI-DATEN
@@ -5418,19 +7860,32 @@
      INSPECT SOURCE-FILE TALLYING C4-I1
          FOR CHARACTERS BEFORE INITIAL " "
      MOVE all "%" TO SOURCE-FILE (C4-I1:)
-     MOVE SOURCE-FILE TO PMODUL OF PROGRAMX
+     MOVE SOURCE-FILE TO LIB OF LIBS
 
-     PERFORM S860-OPEN-MODIS-CURSOR
+**  ---> vorab Fundstellen zählen (Blast-Radius vor der Detailliste)
+     PERFORM S880-OPEN-LIBIS-CURSOR
+     PERFORM S881-FETCH-LIBIS-CURSOR
+     PERFORM UNTIL REFTABS-EOD or PRG-ABBRUCH
+         PERFORM S881-FETCH-LIBIS-CURSOR
+     END-PERFORM
+     PERFORM S882-CLOSE-LIBIS-CURSOR
+     MOVE C4-COUNT TO MIE-COUNT
+     MOVE MI-ERGEBNIS TO ZEILE
+     PERFORM U010-AUSGABE
+     PERFORM U011-AUSGABE-SPACELINE
+
+**  ---> jetzt Detailliste aufbauen, Cursor erneut öffnen, lesen 1. Satz
+     PERFORM S880-OPEN-LIBIS-CURSOR
      MOVE SPACES TO VAL OF BESCHREIBUNG OF PROGRAMS
-     PERFORM S861-FETCH-MODIS-CURSOR
+     PERFORM S881-FETCH-LIBIS-CURSOR
 
 **  ---> Schleife über alle Fundstellen
      PERFORM UNTIL REFTABS-EOD or PRG-ABBRUCH
 
          IF  C4-COUNT = 1
 **          ---> Titel und Überschrift anzeigen
-             MOVE W-SOURCE TO MIT-MODUL
-             MOVE MI-TITEL TO ZEILE
+             MOVE W-SOURCE TO MIT-LIB
+             MOVE MI-TITEL2 TO ZEILE
              PERFORM U010-AUSGABE
              PERFORM U011-AUSGABE-SPACELINE
              MOVE MI-UEBERSCHRIFT TO ZEILE
@@ -5460,54 +7915,62 @@
 
 **      ---> nachlesen
          MOVE SPACES TO VAL OF BESCHREIBUNG OF PROGRAMS
-         PERFORM S861-FETCH-MODIS-CURSOR
+         PERFORM S881-FETCH-LIBIS-CURSOR
 
      END-PERFORM
 
 **  ---> schließen Cursor
-     PERFORM S862-CLOSE-MODIS-CURSOR
+     PERFORM S882-CLOSE-LIBIS-CURSOR
 
 **  ---> Ergebnis anzeigen
      MOVE C4-COUNT TO MIE-COUNT
      MOVE MI-ERGEBNIS TO ZEILE
      PERFORM U010-AUSGABE
      .
- D260-99.
+ D280-99.
      EXIT.
 
 ******************************************************************
-* Anzeigen Ergebnis: Program enthält foldende Module
+* Anzeigen Ergebnis: Tabelle wird benutzt in welchen Programmen
 ******************************************************************
- D270-SHOW-MODIN SECTION.
- D270-00.
+ D290-SHOW-TABIS SECTION.
+ D290-00.
 **  ---> Holen der Informationen und anzeigen, öffnen Cursor, lesen 1. Satz
      PERFORM U011-AUSGABE-SPACELINE
      MOVE SPACE TO MI-DATEN
 
-     MOVE W-SOURCE TO SOURCE-FILE
+     MOVE SPACES   TO SOURCE-FILE
+     MOVE W-TABNAME TO SOURCE-FILE (1:24)
      MOVE ZERO TO C4-I1
      INSPECT SOURCE-FILE TALLYING C4-I1
          FOR CHARACTERS BEFORE INITIAL " "
      MOVE all "%" TO SOURCE-FILE (C4-I1:)
-     MOVE SOURCE-FILE TO PROGRAMM OF PROGRAMX
+     MOVE SOURCE-FILE TO TABELLE OF TABS
 
-     PERFORM S870-OPEN-MODIN-CURSOR
-     PERFORM S871-FETCH-MODIN-CURSOR
+**  ---> vorab Fundstellen zählen (Blast-Radius vor der Detailliste)
+     PERFORM S890-OPEN-TABIS-CURSOR
+     PERFORM S891-FETCH-TABIS-CURSOR
+     PERFORM UNTIL REFTABS-EOD or PRG-ABBRUCH
+         PERFORM S891-FETCH-TABIS-CURSOR
+     END-PERFORM
+     PERFORM S892-CLOSE-TABIS-CURSOR
+     MOVE C4-COUNT TO MIE-COUNT
+     MOVE MI-ERGEBNIS TO ZEILE
+     PERFORM U010-AUSGABE
+     PERFORM U011-AUSGABE-SPACELINE
+
+**  ---> jetzt Detailliste aufbauen, Cursor erneut öffnen, lesen 1. Satz
+     PERFORM S890-OPEN-TABIS-CURSOR
+     MOVE SPACES TO VAL OF BESCHREIBUNG OF PROGRAMS
+     PERFORM S891-FETCH-TABIS-CURSOR
 
 **  ---> Schleife über alle Fundstellen
      PERFORM UNTIL REFTABS-EOD or PRG-ABBRUCH
 
-**      ---> holen Daten des Moduls
-         MOVE SPACES TO VAL OF BESCHREIBUNG OF PROGRAMS
-         MOVE PMODUL OF PROGRAMX TO PROGRAMM OF PROGRAMS
-         INSPECT PROGRAMM OF PROGRAMS CONVERTING " "
-                                              TO "_"
-         PERFORM S875-SELECT-PROGRAMS
-
          IF  C4-COUNT = 1
 **          ---> Titel und Überschrift anzeigen
-             MOVE W-SOURCE  TO MIT-MODUL1
-             MOVE MI-TITEL1 TO ZEILE
+             MOVE W-TABNAME TO MIT-TABELLE
+             MOVE MI-TITEL3 TO ZEILE
              PERFORM U010-AUSGABE
              PERFORM U011-AUSGABE-SPACELINE
              MOVE MI-UEBERSCHRIFT TO ZEILE
@@ -5536,19 +7999,20 @@
          END-PERFORM
 
 **      ---> nachlesen
-         PERFORM S871-FETCH-MODIN-CURSOR
+         MOVE SPACES TO VAL OF BESCHREIBUNG OF PROGRAMS
+         PERFORM S891-FETCH-TABIS-CURSOR
 
      END-PERFORM
 
 **  ---> schließen Cursor
-     PERFORM S872-CLOSE-MODIN-CURSOR
+     PERFORM S892-CLOSE-TABIS-CURSOR
 
 **  ---> Ergebnis anzeigen
      MOVE C4-COUNT TO MIE-COUNT
      MOVE MI-ERGEBNIS TO ZEILE
      PERFORM U010-AUSGABE
      .
- D270-99.
+ D290-99.
      EXIT.
 
 ******************************************************************
@@ -5944,6 +8408,7 @@
                  AUFTRAG-VON     OF ABNAHME
                  KONZEPT-LINK    OF ABNAHME
                  TESTPROT-LINK   OF ABNAHME
+                 RUECKBAU-LINK   OF ABNAHME
 
 **  ---> Auftraggeber prompten
      PERFORM U011-AUSGABE-SPACELINE
@@ -6012,6 +8477,29 @@
                              TO "#"
      MOVE EINGABE (1:C4-INLEN) TO VAL OF TESTPROT-LINK OF ABNAHME
      MOVE C4-INLEN             TO LEN OF TESTPROT-LINK OF ABNAHME
+
+**  ---> Rückbauplan prompten - Pflichtfeld, da ohne Rückbauplan
+**       keine produktive Freigabe beantragt werden darf
+     MOVE ZERO TO C4-INLEN
+     PERFORM UNTIL C4-INLEN >= W-RUECKBAU-MIN
+
+         SET EIN-KLEIN-GROSS
+             PROMPT-RUECKBAU TO TRUE
+         PERFORM U000-EINGABE
+
+         IF  C4-INLEN < W-RUECKBAU-MIN
+             MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+             MOVE "FEHL-060" TO KATEGORIE OF SSTEXT
+**          ---> anzeigen Hilfstext
+             PERFORM R100-SHOW-TEXT
+         END-IF
+
+     END-PERFORM
+**  ---> Gänsebeine ersetzen, da sonst SQL-Fehler bei dyn. SQL
+     INSPECT EINGABE CONVERTING """"
+                             TO "#"
+     MOVE EINGABE (1:C4-INLEN) TO VAL OF RUECKBAU-LINK OF ABNAHME
+     MOVE C4-INLEN             TO LEN OF RUECKBAU-LINK OF ABNAHME
      .
  D340-99.
      EXIT.
@@ -6429,6 +8917,204 @@
  D450-99.
      EXIT.
 
+******************************************************************
+* Verwaltungsfunktion: Bulk-Import USER/ROLLE-Paare aus Datei
+*    Eingabe-Zeile je User: USER;ROLLE (";"-getrennt, wie bei den
+*    anderen CSV-Verarbeitungen dieses Programms)
+******************************************************************
+ D460-IMPORT-USER SECTION.
+ D460-00.
+     IF  W-VERWIMP-FILE = SPACE
+         MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+         MOVE "FEHL-051" TO KATEGORIE OF SSTEXT
+**      ---> anzeigen Hilfstext
+         PERFORM R100-SHOW-TEXT
+         EXIT SECTION
+     END-IF
+
+**  ---> oeffnen Eingabedatei
+     PERFORM N022-OPEN-VERWIMP
+     IF  PRG-ABBRUCH
+         EXIT SECTION
+     END-IF
+
+     MOVE ZERO TO W-VERWIMP-ANZ-OK
+     MOVE ZERO TO W-VERWIMP-ANZ-NOK
+
+**  ---> erstes Lesen der Eingabedatei
+     SET FILE-OK TO TRUE
+     READ VERWIMP AT END SET FILE-EOF TO TRUE END-READ
+
+**  ---> Schleife über alle Zeilen
+     PERFORM UNTIL FILE-EOF
+
+         MOVE VERWIMP-SATZ TO W-VERWIMP-ZEILE
+         IF  W-VERWIMP-ZEILE NOT = SPACES
+
+             MOVE SPACES TO W-VERWIMP-USER
+             MOVE SPACES TO W-VERWIMP-ROLLE
+             UNSTRING W-VERWIMP-ZEILE DELIMITED BY ";"
+                 INTO W-VERWIMP-USER
+                      W-VERWIMP-ROLLE
+             END-UNSTRING
+
+**          ---> aufbereiten verschl. User (wie D440-INSERT-USER)
+             MOVE ZERO TO C4-ANZ1
+             INSPECT W-VERWIMP-USER TALLYING
+                     C4-ANZ1 FOR CHARACTERS BEFORE INITIAL SPACE
+             MOVE W-VERWIMP-USER (1:C4-ANZ1) TO W-UMSCHL-IN
+             PERFORM U320-ENCR
+             MOVE W-UMSCHL-OUT TO USER OF SSUSER
+             IF  C4-ANZ1 > 8
+                 MOVE W-VERWIMP-USER (9:C4-ANZ1 - 8) TO W-UMSCHL-IN
+             ELSE
+                 MOVE SPACES TO W-UMSCHL-IN
+             END-IF
+             PERFORM U320-ENCR
+             MOVE W-UMSCHL-OUT TO USER OF SSUSER (9:)
+
+**          ---> aufbereiten Rolle (wie D420-DELETE-USER)
+             MOVE ZERO TO C4-ANZ2
+             INSPECT W-VERWIMP-ROLLE TALLYING
+                     C4-ANZ2 FOR CHARACTERS BEFORE INITIAL SPACE
+             MOVE ALL "_" TO ROLLE OF SSUSER
+             IF  C4-ANZ2 > ZERO
+                 MOVE W-VERWIMP-ROLLE (1:C4-ANZ2) TO ROLLE OF SSUSER (1:C4-ANZ2)
+             END-IF
+
+**          ---> pruefen, ob die Rolle ueberhaupt existiert
+             PERFORM S645-SELECT-SSROLES
+             IF  USER-EOD
+                 ADD 1 TO W-VERWIMP-ANZ-NOK
+                 MOVE SPACES TO ZEILE
+                 STRING " --- Fehler unbekannte Rolle: " DELIMITED BY SIZE
+                        W-VERWIMP-USER  DELIMITED BY SPACE
+                        " / "           DELIMITED BY SIZE
+                        W-VERWIMP-ROLLE DELIMITED BY SPACE
+                   INTO ZEILE
+                 END-STRING
+                 PERFORM U010-AUSGABE
+             ELSE
+**              ---> pruefen, ob Eintrag (USER/ROLLE) schon vorhanden
+                 PERFORM S623-SELECT-SSUSER
+                 IF  USER-OK
+                     ADD 1 TO W-VERWIMP-ANZ-NOK
+                     MOVE SPACES TO ZEILE
+                     STRING " --- Fehler User bereits vorhanden: " DELIMITED BY SIZE
+                            W-VERWIMP-USER DELIMITED BY SPACE
+                       INTO ZEILE
+                     END-STRING
+                     PERFORM U010-AUSGABE
+                 ELSE
+**                  ---> jetzt einfuegen
+                     PERFORM U100-BEGIN
+                     PERFORM S624-INSERT-SSUSER
+                     PERFORM U110-COMMIT
+                     ADD 1 TO W-VERWIMP-ANZ-OK
+                 END-IF
+             END-IF
+         END-IF
+
+**      ---> naechste Zeile lesen
+         READ VERWIMP AT END SET FILE-EOF TO TRUE END-READ
+
+     END-PERFORM
+
+**  ---> schliessen Eingabedatei
+     CLOSE VERWIMP
+
+**  ---> Ergebnis anzeigen
+     MOVE W-VERWIMP-ANZ-OK  TO W-VERWIMP-ANZ-OK-ED
+     MOVE W-VERWIMP-ANZ-NOK TO W-VERWIMP-ANZ-NOK-ED
+     MOVE SPACES TO ZEILE
+     STRING " --- " DELIMITED BY SIZE
+            W-VERWIMP-ANZ-OK-ED  DELIMITED BY SIZE
+            " User eingefuegt, " DELIMITED BY SIZE
+            W-VERWIMP-ANZ-NOK-ED DELIMITED BY SIZE
+            " fehlgeschlagen"    DELIMITED BY SIZE
+       INTO ZEILE
+     END-STRING
+     PERFORM U010-AUSGABE
+     PERFORM U011-AUSGABE-SPACELINE
+     .
+ D460-99.
+     EXIT.
+
+******************************************************************
+* Rollen/Funktionen-Matrix: alle Rollen als Zeilen, alle Funktionen
+* als Spalten, Y/N-Grid in einem Durchlauf (Sicherheits-Review)
+******************************************************************
+ D470-ROLLEN-MATRIX SECTION.
+ D470-00.
+**  ---> öffnen Cursor auf Tabelle =SSROLES (sortiert nach ROLLE)
+     MOVE SPACES TO W-SSROLLE
+     PERFORM S640-OPEN-ROLLEN-CURSOR
+
+**  ---> lesen 1. Eintrag
+     PERFORM S641-FETCH-ROLLEN-CURSOR
+
+**  ---> wenn kein Eintrag vorhanden, trotzdem Überschrift zeigen
+     PERFORM U011-AUSGABE-SPACELINE
+     MOVE MX-TITEL TO ZEILE
+     PERFORM U010-AUSGABE
+     MOVE MX-UNTERSTRICHE TO ZEILE
+     PERFORM U010-AUSGABE
+
+**  ---> je Rolle eine Zeile aufbauen, über alle Funktionen dieser Rolle
+     PERFORM UNTIL USER-EOD OR PRG-ABBRUCH
+
+**      ---> neue Zeile für die nächste Rolle beginnen
+         MOVE ROLLE OF SSROLES TO MXD-ROLLE
+                                   W-SSROLLE
+         MOVE "N" TO MXD-DOK      MXD-LIST     MXD-PROT     MXD-SHOW
+                      MXD-ACTIVTST             MXD-REL2PROD
+                      MXD-REL4WEAT             MXD-CHECKIN
+                      MXD-CHECKOUT             MXD-REL2TEST
+                      MXD-SAVE                 MXD-VERW
+                      MXD-MODIN                MXD-MODIS
+                      MXD-LIBIS                MXD-TABIS
+
+**      ---> Funktionen dieser Rolle einsammeln, solange ROLLE gleich bleibt
+         PERFORM UNTIL USER-EOD OR PRG-ABBRUCH
+                     OR ROLLE OF SSROLES NOT = W-SSROLLE
+
+             EVALUATE FUNKTION OF SSROLES
+                 WHEN "DOK"      MOVE "Y" TO MXD-DOK
+                 WHEN "LIST"     MOVE "Y" TO MXD-LIST
+                 WHEN "PROT"     MOVE "Y" TO MXD-PROT
+                 WHEN "SHOW"     MOVE "Y" TO MXD-SHOW
+                 WHEN "ACTIVTST" MOVE "Y" TO MXD-ACTIVTST
+                 WHEN "REL2PROD" MOVE "Y" TO MXD-REL2PROD
+                 WHEN "REL4WEAT" MOVE "Y" TO MXD-REL4WEAT
+                 WHEN "CHECKIN"  MOVE "Y" TO MXD-CHECKIN
+                 WHEN "CHECKOUT" MOVE "Y" TO MXD-CHECKOUT
+                 WHEN "REL2TEST" MOVE "Y" TO MXD-REL2TEST
+                 WHEN "SAVE"     MOVE "Y" TO MXD-SAVE
+                 WHEN "VERW"     MOVE "Y" TO MXD-VERW
+                 WHEN "MODIN"    MOVE "Y" TO MXD-MODIN
+                 WHEN "MODIS"    MOVE "Y" TO MXD-MODIS
+                 WHEN "LIBIS"    MOVE "Y" TO MXD-LIBIS
+                 WHEN "TABIS"    MOVE "Y" TO MXD-TABIS
+                 WHEN OTHER      CONTINUE
+             END-EVALUATE
+
+**          ---> nächsten Eintrag lesen
+             PERFORM S641-FETCH-ROLLEN-CURSOR
+
+         END-PERFORM
+
+**      ---> Zeile für diese Rolle ausgeben
+         MOVE MX-DATEN TO ZEILE
+         PERFORM U010-AUSGABE
+
+     END-PERFORM
+
+**  ---> schliessen Cursor
+     PERFORM S642-CLOSE-ROLLEN-CURSOR
+     .
+ D470-99.
+     EXIT.
+
 ******************************************************************
 * Auswahl Object bei EmergencyControll
 ******************************************************************
@@ -6704,6 +9390,47 @@
  D720-99.
      EXIT.
 
+******************************************************************
+* Prüfen, ob für das heutige Datum ein aktives Code-Freeze-Fenster
+* in Tabelle =SSFREEZE eingetragen ist -- wenn ja, wird CHECKIN bzw.
+* REL2PROD gesperrt, ausser der User hat die Rolle/Funktion
+* "FREEZEOVR" (analog zu den übrigen ROLFKT-Funktionen)
+******************************************************************
+ D800-CHECK-FREEZE-WINDOW SECTION.
+ D800-00.
+**  ---> Vorbelegung: kein Freeze-Fenster aktiv
+     SET SSFREEZE-EOD TO TRUE
+
+**  ---> wenn User zum Überschreiben des Freeze-Fensters berechtigt
+**       ist, braucht gar nicht erst geprüft zu werden
+     IF  ROLFKT-FREEZEOVR
+         EXIT SECTION
+     END-IF
+
+**  ---> heutiges Datum numerisch holen
+     PERFORM U030-TIMESTAMP
+     MOVE TAL-JHJJMMTT OF TAL-TIME-D TO W-HEUTE-DATUM-N
+
+**  ---> prüfen, ob ein aktives Freeze-Fenster existiert
+     PERFORM S900-OPEN-SSFREEZE-CURSOR
+     PERFORM S901-FETCH-SSFREEZE-CURSOR
+
+     IF  SSFREEZE-OK
+**      ---> Kommentar des Freeze-Fensters im Hilfstext anzeigen
+         MOVE SPACES TO W-TEXT
+         MOVE KOMMENTAR OF SSFREEZE TO W-TEXT (1:LENGTH OF KOMMENTAR OF SSFREEZE)
+         MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+         MOVE "FEHL-055" TO KATEGORIE OF SSTEXT
+**      ---> anzeigen Hilfstext
+         PERFORM R100-SHOW-TEXT
+     END-IF
+
+**  ---> Cursor schliessen
+     PERFORM S902-CLOSE-SSFREEZE-CURSOR
+     .
+ D800-99.
+     EXIT.
+
 ******************************************************************
 * Start mit FILENAME-Suche
 ******************************************************************
@@ -6863,6 +9590,13 @@
 ******************************************************************
  E150-OBEY-FUP SECTION.
  E150-00.
+**  ---> Preview/Dry-Run (SWITCH-2): FUP-Kommandos nur anzeigen,
+**       weder Obey-Datei schreiben noch FUP tatsächlich ausführen
+     IF  PREVIEW-ON
+         PERFORM E155-PREVIEW-FUP-COMMANDS
+         EXIT SECTION
+     END-IF
+
 **  ---> Obey-Datei assignen
      PERFORM N010-ASSIGN-SSOBEY
      IF  PRG-ABBRUCH
@@ -6891,6 +9625,28 @@
  E150-99.
      EXIT.
 
+******************************************************************
+* Preview/Dry-Run: erzeugte FUP-Kommandos nur anzeigen
+******************************************************************
+ E155-PREVIEW-FUP-COMMANDS SECTION.
+ E155-00.
+     MOVE "Preview (SWITCH-2) - FUP wird NICHT ausgefuehrt:" TO ZEILE
+     PERFORM U010-AUSGABE
+
+     PERFORM VARYING C4-I1 FROM 1 BY 1
+             UNTIL   C4-I1 > FUP-COMMANDS-ANZ
+
+         MOVE SPACES             TO ZEILE
+         MOVE FUP-COMMAND (C4-I1) TO ZEILE (5:)
+         PERFORM U010-AUSGABE
+
+     END-PERFORM
+
+     PERFORM U011-AUSGABE-SPACELINE
+     .
+ E155-99.
+     EXIT.
+
 ******************************************************************
 * Object-Programm accellerieren
 ******************************************************************
@@ -7051,62 +9807,220 @@
          EXIT SECTION
      END-IF
 
-**  ---> Compile-Ergebnis anzeigen
-     EVALUATE MSG-COMPLETION-CODE
-         WHEN 0     DISPLAY ">> keine Fehler/Warnungen vom SQLCOMP"
-         WHEN 1     DISPLAY ">>!! Warnungen vom SQLCOMP !!"
-         WHEN 2     DISPLAY ">>!! Fehler vom SQLCOMP !!"
-         WHEN OTHER MOVE MSG-COMPLETION-CODE TO D-NUM4
-                    DISPLAY ">>!! sonstige Fehler ("
-                            D-NUM4
-                            ") vom SQLCOMP !!"
-     END-EVALUATE
-*20130403     IF  MSG-COMPLETION-CODE not = ZERO
-*20130403         SET PRG-ABBRUCH TO TRUE
-*20130403     END-IF
-     DISPLAY " "
+**  ---> Compile-Ergebnis anzeigen
+     EVALUATE MSG-COMPLETION-CODE
+         WHEN 0     DISPLAY ">> keine Fehler/Warnungen vom SQLCOMP"
+         WHEN 1     DISPLAY ">>!! Warnungen vom SQLCOMP !!"
+         WHEN 2     DISPLAY ">>!! Fehler vom SQLCOMP !!"
+         WHEN OTHER MOVE MSG-COMPLETION-CODE TO D-NUM4
+                    DISPLAY ">>!! sonstige Fehler ("
+                            D-NUM4
+                            ") vom SQLCOMP !!"
+     END-EVALUATE
+*20130403     IF  MSG-COMPLETION-CODE not = ZERO
+*20130403         SET PRG-ABBRUCH TO TRUE
+*20130403     END-IF
+     DISPLAY " "
+
+**  ---> und wieder löschen STARTUP-Text
+     MOVE "*ALL*" TO P-PORTION
+     PERFORM W360-DELETESTARTUP
+     IF  PRG-ABBRUCH
+         EXIT SECTION
+     END-IF
+
+**  ---> startup für FUP wieder reaktivieren
+     MOVE "OUT"  TO P-PORTION
+     MOVE W-FUP-OUT TO P-TEXT
+     PERFORM V100-STARTUP
+     IF  PRG-ABBRUCH
+         EXIT SECTION
+     END-IF
+     .
+ E320-99.
+     EXIT.
+
+******************************************************************
+* Eintrag in Tabelle WVERSION erzeugen
+******************************************************************
+ E330-VERSION SECTION.
+ E330-00.
+     MOVE SOURCE-FILE-NAME TO IN-SOURCE
+     PERFORM U400-OBJECT-NAME
+**  ---> Ergebnis in OUT-SOURCE
+
+     MOVE SPACE TO DYN-STATEMENT-BUFFER
+     STRING  "INSERT INTO =VIEWVERS "             delimited by size
+             "(PROGRAMM, VERSION, USER) VALUES "  delimited by size
+             "("""                                delimited by size
+             OUT-SOURCE                           delimited by space
+             ""","""                              delimited by size
+             W-PROG-VERSION                       delimited by space
+             ""","""                              delimited by size
+             P-USER-NAME                          delimited by space
+             """)"                                delimited by size
+       INTO  DYN-STATEMENT-BUFFER
+     END-STRING
+     .
+ E330-99.
+     EXIT.
+
+******************************************************************
+* Smoke-Test nach ACTIVTEST: wurde DEST-FILE tatsaechlich aktiviert
+* und ist als Objekt-Datei vorhanden und lesbar ?
+******************************************************************
+ E360-ACTIVTEST-SMOKE SECTION.
+ E360-00.
+     SET ACTTST-SMOKE-OK TO TRUE
+
+     MOVE DEST-FILE TO T-FNAME
+     PERFORM E120-FILE-INFO
+     IF  T-ERROR NOT = ZERO
+**      ---> Objekt nach der Aktivierung nicht auffindbar/lesbar
+         SET ACTTST-SMOKE-NOK TO TRUE
+         EXIT SECTION
+     END-IF
+
+**  ---> das alte Objekt (sourcE) darf nach der Umbenennung nicht
+**       mehr unter dem Source-Namen existieren, sonst ist die
+**       Aktivierung nicht vollstaendig durchgelaufen
+     MOVE SOURCE-FILE TO T-FNAME
+     PERFORM E120-FILE-INFO
+     IF  T-ERROR = ZERO
+         SET ACTTST-SMOKE-NOK TO TRUE
+     END-IF
+     .
+ E360-99.
+     EXIT.
+
+******************************************************************
+* Rollback einer fehlgeschlagenen ACTIVTEST-Aktivierung:
+* FUP-Umbenennungen zuruecknehmen und SSAFE/SSPROT korrigieren
+******************************************************************
+ E365-ACTIVTEST-ROLLBACK SECTION.
+ E365-00.
+**  ---> Rueck-Umbenennungen als neue FUP-Kommandoliste aufbauen
+     MOVE ZERO TO FUP-COMMANDS-ANZ
+     ADD 1 TO FUP-COMMANDS-ANZ
+     MOVE "ALLOW 10 ERRORS, 10 WARNINGS" TO FUP-COMMAND (FUP-COMMANDS-ANZ)
+
+**  ---> DEST-FILE wieder zurueck nach SOURCE-FILE umbenennen
+     ADD 1 TO FUP-COMMANDS-ANZ
+     STRING  " RENAME "          DELIMITED BY SIZE
+             DEST-FILE           DELIMITED BY SPACE
+             ", "                DELIMITED BY SIZE
+             SOURCE-FILE         DELIMITED BY SPACE
+       INTO  FUP-COMMAND (FUP-COMMANDS-ANZ)
+     END-STRING
+
+**  ---> falls eine Sicherung (TRUNOLD) angelegt wurde, diese wieder
+**       auf DEST-FILE zurueckbenennen
+     IF  ACTTST-HAT-BACKUP
+         ADD 1 TO FUP-COMMANDS-ANZ
+         STRING  " RENAME "          DELIMITED BY SIZE
+                 DEST-FILE-ALT       DELIMITED BY SPACE
+                 ", "                DELIMITED BY SIZE
+                 DEST-FILE           DELIMITED BY SPACE
+           INTO  FUP-COMMAND (FUP-COMMANDS-ANZ)
+         END-STRING
+     END-IF
+
+**  ---> Rueck-Umbenennungen ausfuehren
+     PERFORM E150-OBEY-FUP
 
-**  ---> und wieder löschen STARTUP-Text
-     MOVE "*ALL*" TO P-PORTION
-     PERFORM W360-DELETESTARTUP
+**  ---> SSAFE wieder auf Freigabe-Test "TR" zuruecksetzen
+     MOVE W-SOURCE    TO SOURCE-MODUL  OF SSAFE
+     MOVE "TR"        TO FREIGABE-TEST OF SSAFE
+     MOVE P-USER-NAME TO GROUP-USER    OF SSAFE
+
+     PERFORM U100-BEGIN
+     PERFORM S121-UPDATE-SSAFE-REL2TEST
      IF  PRG-ABBRUCH
+         PERFORM U120-ROLLBACK
          EXIT SECTION
      END-IF
 
-**  ---> startup für FUP wieder reaktivieren
-     MOVE "OUT"  TO P-PORTION
-     MOVE W-FUP-OUT TO P-TEXT
-     PERFORM V100-STARTUP
+**  ---> Protokoll-Eintrag fuer den Rollback
+     MOVE W-SOURCE    TO SOURCE-MODUL OF SSPROT
+     MOVE "AK"        TO AKTION       OF SSPROT
+     MOVE "TR"        TO KZ-FREIGABE  OF SSPROT
+     MOVE P-USER-NAME TO GROUP-USER   OF SSPROT
+     MOVE "Smoke-Test fehlgeschlagen - Aktivierung zurueckgerollt"
+                      TO KOMMENTAR    OF SSPROT
+     PERFORM S200-INSERT-SSPROT
      IF  PRG-ABBRUCH
+         PERFORM U120-ROLLBACK
          EXIT SECTION
      END-IF
+     PERFORM U110-COMMIT
      .
- E320-99.
+ E365-99.
      EXIT.
 
 ******************************************************************
-* Eintrag in Tabelle WVERSION erzeugen
+* SECCHK: Sicherheits-/Eigentuemer-Pruefung eines einzelnen aktiven
+* Test-Objekts (Live-Pfad wie in C360-ACTIVTEST zusammengebaut) ggue.
+* der in E120-FILE-INFO angewandten Standard-Regel: Gruppe 120 ist
+* vertrauenswuerdig, sonst muss der Security-String AAAA oder NNNN
+* sein - jede andere Kombination gilt als Drift.
 ******************************************************************
- E330-VERSION SECTION.
- E330-00.
-     MOVE SOURCE-FILE-NAME TO IN-SOURCE
+ E370-SECCHK-ONE-MODULE SECTION.
+ E370-00.
+**  ---> Ziel-SubVol (Test) zum Source-Typ des Moduls ermitteln
+     MOVE "ACTIVTST" TO AKTION OF SSPARM
+     PERFORM S300-SELECT-SSPARM
+     IF  NOT SSPRM-OK
+         EXIT SECTION
+     END-IF
+
+**  ---> Live-Objekt-Namen wie in C360-ACTIVTEST zusammenbasteln
+     MOVE SOURCE-MODUL OF SSAFE TO SOURCE-FILE-NAME
+     MOVE SOURCE-FILE-VOL     TO DEST-FILE-VOL
+     MOVE SVOL-DEST OF SSPARM TO DEST-FILE-SUBVOL
+     MOVE SOURCE-FILE-NAME    TO DEST-FILE-NAME
+
+**  ---> "E" durch "S/O/ " ersetzen
+     MOVE DEST-FILE-NAME TO IN-SOURCE
      PERFORM U400-OBJECT-NAME
-**  ---> Ergebnis in OUT-SOURCE
+     MOVE OUT-SOURCE TO DEST-FILE-NAME
 
-     MOVE SPACE TO DYN-STATEMENT-BUFFER
-     STRING  "INSERT INTO =VIEWVERS "             delimited by size
-             "(PROGRAMM, VERSION, USER) VALUES "  delimited by size
-             "("""                                delimited by size
-             OUT-SOURCE                           delimited by space
-             ""","""                              delimited by size
-             W-PROG-VERSION                       delimited by space
-             ""","""                              delimited by size
-             P-USER-NAME                          delimited by space
-             """)"                                delimited by size
-       INTO  DYN-STATEMENT-BUFFER
+     MOVE SPACES TO DEST-FILE
+     STRING  DEST-FILE-VOL       DELIMITED BY SPACE
+             "."                 DELIMITED BY SIZE
+             DEST-FILE-SUBVOL    DELIMITED BY SPACE
+             "."                 DELIMITED BY SIZE
+             DEST-FILE-NAME      DELIMITED BY SPACE
+       INTO  DEST-FILE
      END-STRING
+
+**  ---> Security-Info des Live-Objekts holen
+     MOVE DEST-FILE TO T-FNAME
+     PERFORM E120-FILE-INFO
+     IF  T-ERROR NOT = ZERO
+**      ---> Objekt nicht vorhanden bzw. nicht lesbar: keine Aussage moeglich
+         EXIT SECTION
+     END-IF
+
+**  ---> Standard-Regel anwenden: Gruppe 120 vertrauenswuerdig,
+**       sonst muss der Security-String AAAA oder NNNN sein
+     IF  D-FILE-GROUP NOT = 120
+         IF  NOT (D-SEC-STRING = "AAAA" OR D-SEC-STRING = "NNNN")
+             ADD 1 TO W-SECCHK-DRIFT
+             MOVE SPACES TO ZEILE
+             STRING  "  *** Drift: "      DELIMITED BY SIZE
+                     SOURCE-MODUL OF SSAFE DELIMITED BY SPACE
+                     " (Sec="              DELIMITED BY SIZE
+                     D-SEC-STRING          DELIMITED BY SIZE
+                     ", Gruppe="           DELIMITED BY SIZE
+                     D-FILE-GROUP          DELIMITED BY SIZE
+                     ")"                   DELIMITED BY SIZE
+               INTO  ZEILE
+             END-STRING
+             PERFORM U010-AUSGABE
+         END-IF
+     END-IF
      .
- E330-99.
+ E370-99.
      EXIT.
 
 ******************************************************************
@@ -7810,8 +10724,9 @@
  M500-MAIL-AUFHEBUNG SECTION.
  M500-00.
 **  ---> holen Kontaktdaten / öffnen Mail / ausfüllen Adresszeilen
+     SET MAIL-KAT-AUFHEB TO TRUE
      PERFORM N500-EMAIL-KOPF
-     IF  REF-TABS-NOK
+     IF  REF-TABS-NOK OR MAIL-ABO-NOK
          EXIT SECTION
      END-IF
 
@@ -7890,8 +10805,9 @@
  M510-MAIL-ABNAHMEANTRAG SECTION.
  M510-00.
 **  ---> holen Kontaktdaten / öffnen Mail / ausfüllen Adresszeilen
+     SET MAIL-KAT-ANTRAG TO TRUE
      PERFORM N500-EMAIL-KOPF
-     IF  REF-TABS-NOK
+     IF  REF-TABS-NOK OR MAIL-ABO-NOK
          EXIT SECTION
      END-IF
 
@@ -8018,8 +10934,9 @@
  M520-MAIL-SICHERHEITSWARUNUNG SECTION.
  M520-00.
 **  ---> holen Kontaktdaten / öffnen Mail / ausfüllen Adresszeilen
+     SET MAIL-KAT-WARNUNG TO TRUE
      PERFORM N500-EMAIL-KOPF
-     IF  REF-TABS-NOK
+     IF  REF-TABS-NOK OR MAIL-ABO-NOK
          EXIT SECTION
      END-IF
 
@@ -8095,6 +11012,92 @@
  M520-99.
      EXIT.
 
+******************************************************************
+* Erstellen Mail Erinnerung für lang offenen Checkout (Funktion REMIND)
+******************************************************************
+ M530-MAIL-CHECKOUT-REMINDER SECTION.
+ M530-00.
+**  ---> holen Kontaktdaten / öffnen Mail / ausfüllen Adresszeilen
+     SET MAIL-KAT-REMINDER TO TRUE
+     PERFORM N505-EMAIL-KOPF-EINFACH
+     IF  PRG-ABBRUCH OR MAIL-ABO-NOK
+         EXIT SECTION
+     END-IF
+
+**  ---> Betreffzeile
+     MOVE TEM-BETREFF3          TO EM-K5-VALUE
+     MOVE SOURCE-MODUL OF SSAFE TO EM-K5-VALUE (40:)
+     WRITE EMAIL-RECORD FROM EM-K5
+     WRITE EMAIL-RECORD FROM EM-LZ
+     WRITE EMAIL-RECORD FROM EM-LZ
+
+**  ---> einleitender Text
+     MOVE TEM-TEXT21      TO EM-PZ
+     MOVE W-REMIND-DAYS   TO EM-PZ (38:)
+     MOVE TEM-TEXT22      TO EM-PZ (42:)
+     WRITE EMAIL-RECORD FROM EM-PZ
+     WRITE EMAIL-RECORD FROM EM-LZ
+
+**  ---> Modul
+     MOVE SPACES               TO EM-PZ
+     MOVE TEM-MODUL            TO EM-PZ-HEADER
+     MOVE SOURCE-MODUL OF SSAFE TO EM-PZ-VALUE
+     WRITE EMAIL-RECORD FROM EM-PZ
+
+**  ---> Ausgecheckt von
+     MOVE TEM-BEARBEITER-CO    TO EM-PZ-HEADER
+     MOVE GROUP-USER OF SSAFE  TO EM-PZ-VALUE
+     WRITE EMAIL-RECORD FROM EM-PZ
+
+**  ---> Ausgecheckt am
+     MOVE TEM-AUSGECHECKT-SEIT     TO EM-PZ-HEADER
+     MOVE ZP-CHECKOUT OF SSAFE (9:2)  TO EM-PZ-VALUE
+     MOVE "."                         TO EM-PZ-VALUE (3:1)
+     MOVE ZP-CHECKOUT OF SSAFE (6:2)  TO EM-PZ-VALUE (4:2)
+     MOVE "."                         TO EM-PZ-VALUE (6:1)
+     MOVE ZP-CHECKOUT OF SSAFE (1:4)  TO EM-PZ-VALUE (7:4)
+     WRITE EMAIL-RECORD FROM EM-PZ
+
+**  ---> Alter in Tagen seit Checkout
+     MOVE ZP-CHECKOUT OF SSAFE (1:4)  TO W-ALT-JJJJ
+     MOVE ZP-CHECKOUT OF SSAFE (6:2)  TO W-ALT-MM
+     MOVE ZP-CHECKOUT OF SSAFE (9:2)  TO W-ALT-TT
+     PERFORM U030-TIMESTAMP
+     MOVE TAL-JHJJMMTT OF TAL-TIME-D TO W-HEUTE-DATUM-N
+     COMPUTE W-ALTER-TAGE = FUNCTION INTEGER-OF-DATE(W-HEUTE-DATUM-N)
+                          - FUNCTION INTEGER-OF-DATE(W-ALT-DATUM-N)
+     MOVE TEM-ALTER-TAGE           TO EM-PZ-HEADER
+     MOVE W-ALTER-TAGE             TO EM-PZ-VALUE
+     WRITE EMAIL-RECORD FROM EM-PZ
+     WRITE EMAIL-RECORD FROM EM-LZ
+
+**  ---> Hinweistext
+     WRITE EMAIL-RECORD FROM EM-STRICH
+     WRITE EMAIL-RECORD FROM EM-LZ
+     MOVE TEM-TEXT23 TO EM-PZ
+     WRITE EMAIL-RECORD FROM EM-PZ
+     MOVE TEM-TEXT24 TO EM-PZ
+     WRITE EMAIL-RECORD FROM EM-PZ
+     WRITE EMAIL-RECORD FROM EM-LZ
+     WRITE EMAIL-RECORD FROM EM-STRICH
+     WRITE EMAIL-RECORD FROM EM-LZ
+
+**  ---> holen aktuelles Datum
+     PERFORM U030-TIMESTAMP
+     MOVE TEM-MAIL-DATUM         TO EM-PZ
+     MOVE TAL-TT   of TAL-TIME-D TO EM-PZ (08:)
+     MOVE "."                    TO EM-PZ (10:1)
+     MOVE TAL-MM   of TAL-TIME-D TO EM-PZ (11:2)
+     MOVE "."                    TO EM-PZ (13:1)
+     MOVE TAL-JHJJ of TAL-TIME-D TO EM-PZ (14:4)
+     WRITE EMAIL-RECORD FROM EM-PZ
+
+**  ---> EMail schliessen
+     CLOSE EMAIL
+     .
+ M530-99.
+     EXIT.
+
 ******************************************************************
 * assignen Obey-Datei
 ******************************************************************
@@ -8141,6 +11144,81 @@
  N020-99.
      EXIT.
 
+******************************************************************
+* oeffnen CSV-Ausgabedatei fuer PROTEXP
+******************************************************************
+ N021-OPEN-PROTCSV SECTION.
+ N021-00.
+**  ---> ASSIGN auf dynamic CSV-Datei
+     MOVE W-PROTEXP-FILE TO ASS-FNAME
+     ENTER "COBOLASSIGN" USING  PROTCSV
+                                ASS-FNAME
+                         GIVING ASS-FSTATUS
+     IF  ASS-FSTATUS NOT = ZERO
+         MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+         MOVE "FEHL-049" TO KATEGORIE OF SSTEXT
+**      ---> anzeigen Hilfstext
+         PERFORM R100-SHOW-TEXT
+         SET PRG-ABBRUCH TO TRUE
+         EXIT SECTION
+     ELSE
+**      --->  Oeffnen Datei
+         OPEN OUTPUT PROTCSV
+     END-IF
+     .
+ N021-99.
+     EXIT.
+
+******************************************************************
+* oeffnen CSV-Ausgabedatei fuer LIST ... CSV <Datei>
+******************************************************************
+ N023-OPEN-LIST-CSV SECTION.
+ N023-00.
+**  ---> ASSIGN auf dynamic CSV-Datei
+     MOVE W-LIST-CSV-FILE TO ASS-FNAME
+     ENTER "COBOLASSIGN" USING  PROTCSV
+                                ASS-FNAME
+                         GIVING ASS-FSTATUS
+     IF  ASS-FSTATUS NOT = ZERO
+         MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+         MOVE "FEHL-057" TO KATEGORIE OF SSTEXT
+**      ---> anzeigen Hilfstext
+         PERFORM R100-SHOW-TEXT
+         SET PRG-ABBRUCH TO TRUE
+         EXIT SECTION
+     ELSE
+**      --->  Oeffnen Datei
+         OPEN OUTPUT PROTCSV
+     END-IF
+     .
+ N023-99.
+     EXIT.
+
+******************************************************************
+* oeffnen Eingabedatei fuer VERW IMPORT (USER/ROLLE-Bulk-Import)
+******************************************************************
+ N022-OPEN-VERWIMP SECTION.
+ N022-00.
+**  ---> ASSIGN auf dynamic Eingabe-Datei
+     MOVE W-VERWIMP-FILE TO ASS-FNAME
+     ENTER "COBOLASSIGN" USING  VERWIMP
+                                ASS-FNAME
+                         GIVING ASS-FSTATUS
+     IF  ASS-FSTATUS NOT = ZERO
+         MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+         MOVE "FEHL-050" TO KATEGORIE OF SSTEXT
+**      ---> anzeigen Hilfstext
+         PERFORM R100-SHOW-TEXT
+         SET PRG-ABBRUCH TO TRUE
+         EXIT SECTION
+     ELSE
+**      --->  Oeffnen Datei
+         OPEN INPUT VERWIMP
+     END-IF
+     .
+ N022-99.
+     EXIT.
+
 ******************************************************************
 * STARTUP-TEXT entschlüsseln (W-STRING)
 ******************************************************************
@@ -8151,6 +11229,10 @@
      MOVE SPACES     TO W-DELIM-TABELLE
      MOVE LOW-VALUES TO W-COUNT-TABELLE
      MOVE SPACES     TO W-LIST-SUBS
+     MOVE SPACES     TO W-PROT-FELDER
+     MOVE SPACES     TO W-PROTEXP-FILE
+     MOVE ZERO       TO W-PROTEXP-ANZ
+     MOVE SPACES     TO W-VERWIMP-FILE
 
      SET CHECK-OK TO TRUE
 
@@ -8202,13 +11284,20 @@
              WHEN CMD-LIST       continue
              WHEN CMD-MODIN      continue
              WHEN CMD-MODIS      continue
+             WHEN CMD-LIBIS      continue
+             WHEN CMD-TABIS      continue
              WHEN CMD-PROT       continue
+             WHEN CMD-PROTEXP    continue
+             WHEN CMD-REMIND     continue
              WHEN CMD-SHOW       continue
+             WHEN CMD-STATUS     continue
+             WHEN CMD-SECCHK     continue
              WHEN CMD-STOP       continue
              WHEN CMD-SAVE       continue
              WHEN CMD-REL2PROD   continue
              WHEN CMD-REL2TEST   continue
              WHEN CMD-REL4WEAT   continue
+             WHEN CMD-FREIGEBER  continue
              WHEN CMD-ROLLEN     continue
              WHEN CMD-ACTIVPROD  continue
              WHEN CMD-ACTIVTEST  continue
@@ -8216,6 +11305,8 @@
              WHEN CMD-VERW       continue
              WHEN CMD-NEW        continue
              WHEN CMD-DEL        continue
+             WHEN CMD-IMPORT     continue
+             WHEN CMD-MATRIX     continue
 **          ---> kein gültiges Kommando, also Fehlermeldung und Ende
              WHEN OTHER
                                  MOVE "FEHLER"   TO BEREICH   OF SSTEXT
@@ -8257,6 +11348,21 @@
              PERFORM o030-CMD-LIST
          END-IF
      END-IF
+     IF  CMD-REMIND
+         PERFORM o031-CMD-REMIND
+     END-IF
+     IF  CMD-PROT
+         PERFORM o032-CMD-PROT
+     END-IF
+     IF  CMD-PROTEXP
+         PERFORM o033-CMD-PROTEXP
+     END-IF
+     IF  CMD-IMPORT
+         PERFORM o034-CMD-IMPORT
+     END-IF
+     IF  CMD-DOKUMENT
+         PERFORM o035-CMD-DOKUMENT
+     END-IF
 
 **  ---> Source-file-name in einem Feld aufbereiten
      MOVE SPACES TO SOURCE-FILE
@@ -8352,6 +11458,12 @@
                      TSNR  OF EKONTAKT
      PERFORM S790-SELECT-EKONTAKT
 
+**  ---> Abo-Einstellung pruefen: Kategorie evtl. abbestellt
+     PERFORM N507-CHECK-EKONTAKT-ABO
+     IF  MAIL-ABO-NOK
+         EXIT SECTION
+     END-IF
+
 **  ---> holen Daten aus ABNAHME-Eintrag
      PERFORM S720-OPEN-ABNAHME-CURSOR
      PERFORM S721-FETCH-ABNAHME-CURSOR
@@ -8407,7 +11519,111 @@
          END-IF
      END-IF
      .
- N500-99.
+ N500-99.
+     EXIT.
+
+******************************************************************
+* Aufbau EMail-Kopf ohne Bezug auf einen =ABNAHME-Eintrag
+* (für Mails, die nicht an eine Freigabe/Sicherheitswarnung
+*  gekoppelt sind, z.B. Checkout-Erinnerung)
+******************************************************************
+ N505-EMAIL-KOPF-EINFACH SECTION.
+ N505-00.
+**  ---> holen Mail Kontaktdaten
+     MOVE K-MODUL TO MODUL OF EKONTAKT
+     MOVE ZERO    TO MDNR  OF EKONTAKT
+                     TSNR  OF EKONTAKT
+     PERFORM S790-SELECT-EKONTAKT
+     IF  PRG-ABBRUCH
+         EXIT SECTION
+     END-IF
+
+**  ---> Abo-Einstellung pruefen: Kategorie evtl. abbestellt
+     PERFORM N507-CHECK-EKONTAKT-ABO
+     IF  MAIL-ABO-NOK
+         EXIT SECTION
+     END-IF
+
+     OPEN OUTPUT EMAIL
+
+**  ---> Adressdaten
+     MOVE EMAIL-FROM OF EKONTAKT TO EM-K1-FROM
+     WRITE EMAIL-RECORD FROM EM-K1
+
+**  ---> Empfaenger (max. 3 TO's moeglich)
+     MOVE SPACE TO ADRESSEN
+     UNSTRING EMAIL-TO OF EKONTAKT DELIMITED BY SPACE OR ";"
+         INTO ADR-1
+              ADR-2
+              ADR-3
+     END-UNSTRING
+     MOVE ADR-1 TO EM-K2-TO
+     WRITE EMAIL-RECORD FROM EM-K2
+     IF  ADR-2 NOT = SPACE
+         MOVE ADR-2 TO EM-K2-TO
+         WRITE EMAIL-RECORD FROM EM-K2
+     END-IF
+     IF  ADR-3 NOT = SPACE
+         MOVE ADR-3 TO EM-K2-TO
+         WRITE EMAIL-RECORD FROM EM-K2
+     END-IF
+
+**  ---> ggf. Kopien an (max. 3 CC's moeglich)
+     IF  EMAIL-CC OF EKONTAKT not = SPACE
+         MOVE SPACE TO ADRESSEN
+         UNSTRING EMAIL-CC OF EKONTAKT DELIMITED BY SPACE OR ";"
+             INTO ADR-1
+                  ADR-2
+                  ADR-3
+         END-UNSTRING
+         MOVE ADR-1 TO EM-K3-CC
+         WRITE EMAIL-RECORD FROM EM-K3
+         IF  ADR-2 NOT = SPACE
+             MOVE ADR-2 TO EM-K3-CC
+             WRITE EMAIL-RECORD FROM EM-K3
+         END-IF
+         IF  ADR-3 NOT = SPACE
+             MOVE ADR-3 TO EM-K3-CC
+             WRITE EMAIL-RECORD FROM EM-K3
+         END-IF
+     END-IF
+     .
+ N505-99.
+     EXIT.
+
+******************************************************************
+* Prueft, ob der Kontakt (=EKONTAKT) die gerade anstehende Mail-
+* Kategorie (W-MAIL-KATEGORIE, von der rufenden M5xx-Section
+* gesetzt) abbestellt hat. Default (Feld leer/Space, zB bei noch
+* nicht migrierten Bestandsdaten) ist weiterhin "abonniert", damit
+* sich das Verhalten für alle bisherigen =EKONTAKT-Zeilen nicht
+* ändert; nur ein explizites "N" unterdrückt den Versand.
+******************************************************************
+ N507-CHECK-EKONTAKT-ABO SECTION.
+ N507-00.
+     SET MAIL-ABO-OK TO TRUE
+     EVALUATE TRUE
+         WHEN MAIL-KAT-AUFHEB
+             IF  ABO-AUFHEB   OF EKONTAKT = "N"
+                 SET MAIL-ABO-NOK TO TRUE
+             END-IF
+         WHEN MAIL-KAT-ANTRAG
+             IF  ABO-ANTRAG   OF EKONTAKT = "N"
+                 SET MAIL-ABO-NOK TO TRUE
+             END-IF
+         WHEN MAIL-KAT-WARNUNG
+             IF  ABO-WARNUNG  OF EKONTAKT = "N"
+                 SET MAIL-ABO-NOK TO TRUE
+             END-IF
+         WHEN MAIL-KAT-REMINDER
+             IF  ABO-REMINDER OF EKONTAKT = "N"
+                 SET MAIL-ABO-NOK TO TRUE
+             END-IF
+         WHEN OTHER
+             CONTINUE
+     END-EVALUATE
+     .
+ N507-99.
      EXIT.
 
 ******************************************************************
@@ -8481,7 +11697,7 @@
  o030-CMD-LIST SECTION.
  o030-00.
      MOVE W-TEILSTRING (2) TO W-LIST-SUBCMD
-     IF  (W-LIST-SUBCMD = "CHECKEDOUT" or = "NOTINPROD")
+     IF  (W-LIST-SUBCMD = "CHECKEDOUT" or = "NOTINPROD" or = "ABANDONED")
      and C4-ANZ > 2
 **      ---> es müssen Parameter eingegeben sein
          PERFORM VARYING C4-I1 FROM 3 BY 1
@@ -8512,10 +11728,164 @@
          END-PERFORM
 
      END-IF
+
+**  ---> AUFTRAG / PACKAGE erwarten den Suchwert als 3. Wort
+     IF  (W-LIST-SUBCMD = "AUFTRAG" or = "PACKAGE")
+     AND C4-ANZ > 2
+         MOVE W-TEILSTRING (3) TO W-LIST-SUBPRM1-VAL
+     END-IF
+
+**  ---> optionaler CSV-Export: Schluesselwort "CSV" + Ziel-Datei kann
+**       hinter jedem Subkommando stehen, unabhaengig von dessen
+**       eigenen Parametern (daher eigener, von obigem unabhaengiger
+**       Scan ueber alle Teilstrings)
+     MOVE SPACES TO W-LIST-CSV-FILE
+     IF  C4-ANZ > 2
+         PERFORM VARYING C4-I1 FROM 3 BY 1
+                 UNTIL   C4-I1 > C4-ANZ
+
+             IF  W-COUNT (C4-I1) > ZERO
+             AND W-TEILSTRING (C4-I1) = "CSV"
+                 ADD 1 TO C4-I1
+                 MOVE W-TEILSTRING (C4-I1) TO W-LIST-CSV-FILE
+             END-IF
+         END-PERFORM
+     END-IF
      .
  o030-99.
      EXIT.
 ******************************************************************
+* REMIND-Kommando untersuchen - optionale Anzahl Tage als Parameter
+******************************************************************
+ o031-CMD-REMIND SECTION.
+ o031-00.
+     IF  C4-ANZ > 1
+     AND W-COUNT (2) > ZERO
+         MOVE W-TEILSTRING (2) (1 : W-COUNT (2)) TO W-LIST-SUBPRM2-VALN
+         MOVE W-LIST-SUBPRM2-VALN                TO W-REMIND-DAYS
+     ELSE
+         MOVE 30 TO W-REMIND-DAYS
+     END-IF
+     .
+ o031-99.
+     EXIT.
+******************************************************************
+* PROT-Kommando untersuchen - optionale Eingrenzung AKTION +
+* ZPINS-Zeitraum (FROM/TO) als Parameter
+******************************************************************
+ o032-CMD-PROT SECTION.
+ o032-00.
+     IF  C4-ANZ > 2
+         PERFORM VARYING C4-I1 FROM 3 BY 1
+                 UNTIL   C4-I1 > C4-ANZ
+
+             IF  W-COUNT (C4-I1) > ZERO
+                 EVALUATE W-TEILSTRING (C4-I1)
+                     WHEN "AKTION"
+                                     ADD 1 TO C4-I1
+                                     MOVE W-TEILSTRING (C4-I1) TO W-PROT-AKTION
+
+                     WHEN "FROM"
+                                     ADD 1 TO C4-I1
+                                     MOVE W-TEILSTRING (C4-I1) TO W-PROT-VON
+
+                     WHEN "TO"
+                                     ADD 1 TO C4-I1
+                                     MOVE W-TEILSTRING (C4-I1) TO W-PROT-BIS
+
+                     WHEN OTHER      CONTINUE
+                 END-EVALUATE
+             END-IF
+         END-PERFORM
+     END-IF
+     .
+ o032-99.
+     EXIT.
+******************************************************************
+* PROTEXP-Kommando untersuchen - Ziel-Datei (3. Teilstring) und
+* optionale Eingrenzung AKTION + ZPINS-Zeitraum (FROM/TO), genau
+* wie bei o032-CMD-PROT
+******************************************************************
+ o033-CMD-PROTEXP SECTION.
+ o033-00.
+     IF  C4-ANZ > 2
+     AND W-COUNT (3) > ZERO
+         MOVE W-TEILSTRING (3) TO W-PROTEXP-FILE
+     END-IF
+
+     IF  C4-ANZ > 3
+         PERFORM VARYING C4-I1 FROM 4 BY 1
+                 UNTIL   C4-I1 > C4-ANZ
+
+             IF  W-COUNT (C4-I1) > ZERO
+                 EVALUATE W-TEILSTRING (C4-I1)
+                     WHEN "AKTION"
+                                     ADD 1 TO C4-I1
+                                     MOVE W-TEILSTRING (C4-I1) TO W-PROT-AKTION
+
+                     WHEN "FROM"
+                                     ADD 1 TO C4-I1
+                                     MOVE W-TEILSTRING (C4-I1) TO W-PROT-VON
+
+                     WHEN "TO"
+                                     ADD 1 TO C4-I1
+                                     MOVE W-TEILSTRING (C4-I1) TO W-PROT-BIS
+
+                     WHEN OTHER      CONTINUE
+                 END-EVALUATE
+             END-IF
+         END-PERFORM
+     END-IF
+     .
+ o033-99.
+     EXIT.
+******************************************************************
+* IMPORT-Kommando (nur innerhalb VERW) untersuchen - Eingabe-Datei
+* (2. Teilstring) mit den USER/ROLLE-Zeilen fuer den Bulk-Import
+******************************************************************
+ o034-CMD-IMPORT SECTION.
+ o034-00.
+     IF  C4-ANZ > 1
+     AND W-COUNT (2) > ZERO
+         MOVE W-TEILSTRING (2) TO W-VERWIMP-FILE
+     END-IF
+     .
+ o034-99.
+     EXIT.
+******************************************************************
+* DOK-Kommando untersuchen - Zusatzform "DOK HIST <Modul> [<Version>]"
+* liefert die Freigabe-Historie (SSPROT + ABNAHME) statt der
+* normalen Versionshinweise aus dem Quellcode
+******************************************************************
+ o035-CMD-DOKUMENT SECTION.
+ o035-00.
+     MOVE SPACES TO W-DOK-MODUS
+     MOVE SPACES TO W-DOK-VERSION
+
+     IF  C4-ANZ > 1
+     AND W-TEILSTRING (2) = "HIST"
+         MOVE "HIST" TO W-DOK-MODUS
+
+**      ---> 3. Teilstring ist hier das Modul (ersetzt die generische
+**      ---> Belegung von SOURCE-FILE-NAME/W-SOURCE mit "HIST")
+         IF  C4-ANZ > 2
+             MOVE W-TEILSTRING (3) TO SOURCE-FILE-NAME
+             MOVE W-TEILSTRING (3) TO W-SOURCE
+         ELSE
+             MOVE SPACES TO SOURCE-FILE-NAME
+             MOVE SPACES TO W-SOURCE
+         END-IF
+
+**      ---> optional 4. Teilstring ist die gewünschte Version
+         IF  C4-ANZ > 3
+         AND W-COUNT (4) > ZERO
+             MOVE W-TEILSTRING (4) TO W-DOK-VERSION
+         END-IF
+     END-IF
+     .
+ o035-99.
+     EXIT.
+******************************************************************
 * Anzeigen Fehler- und Hilstexte aus Tabelle SSTEXT
 ******************************************************************
  R100-SHOW-TEXT SECTION.
@@ -8725,7 +12095,7 @@
  S140-OPEN-SSAFE-CURSOR SECTION.
  S140-00.
      MOVE ZERO TO C4-COUNT
-     IF  CURS-SSAFE
+     IF  CURS-SSAFE OR CURS-SSAFE3
          EXEC SQL
              OPEN SSAFE_CURS
          END-EXEC
@@ -8743,7 +12113,7 @@
 ******************************************************************
  S141-FETCH-SSAFE-CURSOR SECTION.
  S141-00.
-     IF  CURS-SSAFE
+     IF  CURS-SSAFE OR CURS-SSAFE3
          EXEC SQL
              FETCH SSAFE_CURS
               INTO    :SOURCE-MODUL  of SSAFE
@@ -8795,7 +12165,7 @@
 ******************************************************************
  S142-CLOSE-SSAFE-CURSOR SECTION.
  S142-00.
-     IF  CURS-SSAFE
+     IF  CURS-SSAFE OR CURS-SSAFE3
          EXEC SQL
              CLOSE SSAFE_CURS
          END-EXEC
@@ -8808,21 +12178,154 @@
  S142-99.
      EXIT.
 
+******************************************************************
+* OPEN Cursor - LIST AUFTRAG / LIST PACKAGE auf Tabelle SSFRARCH
+******************************************************************
+ S143-OPEN-SSFRARCH-LIST-CURSOR SECTION.
+ S143-00.
+     MOVE ZERO TO C4-COUNT
+     IF  CURS-SSFRARCH-AUFTRAG
+         EXEC SQL
+             OPEN SSFRARCH_AUFTRAG_CURS
+         END-EXEC
+     ELSE
+         EXEC SQL
+             OPEN SSFRARCH_PACKAGE_CURS
+         END-EXEC
+     END-IF
+     .
+ S143-99.
+     EXIT.
+
+******************************************************************
+* FETCH Cursor - LIST AUFTRAG / LIST PACKAGE auf Tabelle SSFRARCH
+******************************************************************
+ S144-FETCH-SSFRARCH-LIST-CURSOR SECTION.
+ S144-00.
+     IF  CURS-SSFRARCH-AUFTRAG
+         EXEC SQL
+             FETCH SSFRARCH_AUFTRAG_CURS
+              INTO    :SOURCE-MODUL of SSFRARCH
+                     ,:VERSION      of SSFRARCH
+                     ,:AUFTRAG      of SSFRARCH
+                     ,:ZPINS        of SSFRARCH
+                         TYPE AS DATETIME YEAR TO FRACTION(2)
+         END-EXEC
+     ELSE
+         EXEC SQL
+             FETCH SSFRARCH_PACKAGE_CURS
+              INTO    :SOURCE-MODUL of SSFRARCH
+                     ,:VERSION      of SSFRARCH
+                     ,:PACKAGE      of SSFRARCH
+                     ,:ZPINS        of SSFRARCH
+                         TYPE AS DATETIME YEAR TO FRACTION(2)
+         END-EXEC
+     END-IF
+
+     EVALUATE SQLCODE OF SQLCA
+         WHEN 0      SET SSF-OK  TO TRUE
+                     ADD 1 TO C4-COUNT
+         WHEN OTHER  SET SSF-EOD TO TRUE
+     END-EVALUATE
+     .
+ S144-99.
+     EXIT.
+
+******************************************************************
+* CLOSE Cursor - LIST AUFTRAG / LIST PACKAGE auf Tabelle SSFRARCH
+******************************************************************
+ S145-CLOSE-SSFRARCH-LIST-CURSOR SECTION.
+ S145-00.
+     IF  CURS-SSFRARCH-AUFTRAG
+         EXEC SQL
+             CLOSE SSFRARCH_AUFTRAG_CURS
+         END-EXEC
+     ELSE
+         EXEC SQL
+             CLOSE SSFRARCH_PACKAGE_CURS
+         END-EXEC
+     END-IF
+     .
+ S145-99.
+     EXIT.
+
+******************************************************************
+* OPEN Cursor - Erinnerungs-Mail (REMIND) auf Tabelle SSAFE
+******************************************************************
+ S150-OPEN-SSAFE-REMIND-CURSOR SECTION.
+ S150-00.
+     MOVE ZERO TO C4-COUNT
+     EXEC SQL
+         OPEN SSAFE_REMIND_CURS
+     END-EXEC
+     .
+ S150-99.
+     EXIT.
+
+******************************************************************
+* Fetch Texte aus Tabelle SSAFE - Erinnerungs-Mail (REMIND)
+******************************************************************
+ S151-FETCH-SSAFE-REMIND-CURSOR SECTION.
+ S151-00.
+     EXEC SQL
+         FETCH SSAFE_REMIND_CURS
+          INTO    :SOURCE-MODUL  of SSAFE
+                 ,:SOURCE-STATUS of SSAFE
+                 ,:GROUP-USER    of SSAFE
+                 ,:SOURCE-TYP    of SSAFE
+                 ,:FREIGABE-TEST of SSAFE
+                 ,:FREIGABE-PROD of SSAFE
+                 ,:ZP-CHECKIN    of SSAFE
+                     TYPE AS DATETIME YEAR TO SECOND
+                 ,:ZP-CHECKOUT   of SSAFE
+                     TYPE AS DATETIME YEAR TO SECOND
+                 ,:ZP-FREIGABE-TEST of SSAFE
+                     TYPE AS DATETIME YEAR TO SECOND
+                 ,:ZP-FREIGABE-PROD of SSAFE
+                     TYPE AS DATETIME YEAR TO SECOND
+     END-EXEC
+
+     EVALUATE SQLCODE OF SQLCA
+         WHEN 0      SET SSF-OK  TO TRUE
+                     ADD 1 TO C4-COUNT
+         WHEN OTHER  SET SSF-EOD TO TRUE
+     END-EVALUATE
+     .
+ S151-99.
+     EXIT.
+
+******************************************************************
+* CLOSE Cursor - Erinnerungs-Mail (REMIND)
+******************************************************************
+ S152-CLOSE-SSAFE-REMIND-CURSOR SECTION.
+ S152-00.
+     EXEC SQL
+         CLOSE SSAFE_REMIND_CURS
+     END-EXEC
+     .
+ S152-99.
+     EXIT.
+
 ******************************************************************
 * Insert auf Tabelle SSPROT - Protokoll Aktionen im SourceSafe
 ******************************************************************
  S200-INSERT-SSPROT SECTION.
  S200-00.
+**  ---> Home-Terminal des Aufrufers fuer das Audit-Protokoll mitgeben
+     MOVE W-MY-HOMETERM TO HOMETERM OF SSPROT
      EXEC SQL
          INSERT
            INTO  =SSPROT
-                 (SOURCE_MODUL, AKTION, GROUP_USER, KZ_FREIGABE
+                 (SOURCE_MODUL, AKTION, GROUP_USER, KZ_FREIGABE, KOMMENTAR
+                 ,HOMETERM
                  )
          VALUES  (
                   :SOURCE-MODUL of SSPROT
                  ,:AKTION       of SSPROT
                  ,:GROUP-USER   of SSPROT
                  ,:KZ-FREIGABE  of SSPROT
+                 ,:KOMMENTAR    of SSPROT
+                 ,:HOMETERM     of SSPROT
                  )
      END-EXEC
      EVALUATE SQLCODE OF SQLCA
@@ -8867,6 +12370,31 @@
                      ADD 1 TO C4-COUNT
          WHEN OTHER  SET SSPROT-EOD TO TRUE
      END-EVALUATE
+
+**  ---> ggf. auf erlaubte GROUP-USER (Rolle SCOPE) einschränken
+     IF  ROLFKT-SCOPE-ANZ > 0
+         PERFORM UNTIL SSPROT-EOD
+             MOVE GROUP-USER OF SSPROT TO W-SCOPE-CHECK
+             PERFORM U700-CHECK-SCOPE
+             IF  SCOPE-ALLOWED
+                 EXIT PERFORM
+             END-IF
+             EXEC SQL
+                 FETCH SSPROT_CURS
+                  INTO    :SOURCE-MODUL of SSPROT
+                         ,:ZPINS        of SSPROT
+                             TYPE AS DATETIME YEAR TO FRACTION(2)
+                         ,:AKTION       of SSPROT
+                         ,:GROUP-USER   of SSPROT
+                         ,:KZ-FREIGABE  of SSPROT
+             END-EXEC
+             EVALUATE SQLCODE OF SQLCA
+                 WHEN 0      SET SSPROT-OK  TO TRUE
+                             ADD 1 TO C4-COUNT
+                 WHEN OTHER  SET SSPROT-EOD TO TRUE
+             END-EVALUATE
+         END-PERFORM
+     END-IF
      .
  S211-99.
      EXIT.
@@ -8972,37 +12500,117 @@
                          SET SSPROT-EOD TO TRUE
      END-EVALUATE
      .
- S223-99.
+ S223-99.
+     EXIT.
+
+******************************************************************
+* select auf Tabelle SSPROT (max ZPINS ) Last-Checkin
+******************************************************************
+ S224-SELECT-SSPROT-MAX-CI SECTION.
+ S224-00.
+     EXEC SQL
+         SELECT  GROUP_USER
+           INTO  :GROUP-USER OF SSPROT
+           FROM  =SSPROT
+           WHERE SOURCE_MODUL, AKTION, ZPINS
+                 =  :SOURCE-MODUL of SSPROT
+                   ,:AKTION       of SSPROT
+                   ,:ZPINS        of SSPROT
+                         TYPE AS DATETIME YEAR TO FRACTION(2)
+       BROWSE  ACCESS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO       SET SSPROT-OK TO TRUE
+         WHEN 100        SET SSPROT-EOD TO TRUE
+         WHEN OTHER      DISPLAY " "
+                         MOVE SQLCODE OF SQLCA TO D-NUM4
+                         DISPLAY " Fehler beim Select (S224 - MAX-CI) aus Tabelle SSPROT: "
+                                 D-NUM4
+                         DISPLAY " "
+                         SET SSPROT-EOD TO TRUE
+     END-EVALUATE
+     .
+ S224-99.
+     EXIT.
+
+******************************************************************
+* Select auf Tabelle SSPROT - prueft, ob es seit einem Zeitpunkt
+* (ZPINS OF SSPROT als Uebergabe) noch echte Aktivitaet
+* (CI/AK/FR) auf der Source gab -> fuer LIST ABANDONED
+******************************************************************
+ S225-SELECT-SSPROT-ACTIVITY SECTION.
+ S225-00.
+     EXEC SQL
+         SELECT  max(zpins)
+           INTO   :ZPINS of SSPROT
+                     TYPE AS DATETIME YEAR TO FRACTION(2)
+           FROM  =SSPROT
+          WHERE  SOURCE_MODUL  = :SOURCE-MODUL of SSPROT
+            AND  AKTION       IN ("CI", "AK", "FR")
+            AND  ZPINS  year to fraction(2)
+                 > :ZPINS of SSPROT year to fraction(2)
+       BROWSE  ACCESS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO       SET SSPROT-OK TO TRUE
+         WHEN 100        SET SSPROT-EOD TO TRUE
+         WHEN OTHER      DISPLAY " "
+                         MOVE SQLCODE OF SQLCA TO D-NUM4
+                         DISPLAY " Fehler beim Select (S225 - ACTIVITY) aus Tabelle SSPROT: "
+                                 D-NUM4
+                         DISPLAY " "
+                         SET SSPROT-EOD TO TRUE
+     END-EVALUATE
+     .
+ S225-99.
+     EXIT.
+
+******************************************************************
+* Open Cursor Freigabe-Historie (DOK HIST) eines Moduls aus SSPROT
+******************************************************************
+ S226-OPEN-SSPROT-HIST-CURSOR SECTION.
+ S226-00.
+     MOVE ZERO TO C4-COUNT
+     EXEC SQL
+         OPEN SSPROT_HIST_CURS
+     END-EXEC
+     .
+ S226-99.
+     EXIT.
+
+******************************************************************
+* Fetch Cursor Freigabe-Historie (DOK HIST) aus SSPROT
+******************************************************************
+ S227-FETCH-SSPROT-HIST-CURSOR SECTION.
+ S227-00.
+     EXEC SQL
+         FETCH SSPROT_HIST_CURS
+          INTO    :SOURCE-MODUL of SSPROT
+                 ,:ZPINS        of SSPROT
+                     TYPE AS DATETIME YEAR TO FRACTION(2)
+                 ,:AKTION       of SSPROT
+                 ,:GROUP-USER   of SSPROT
+                 ,:KZ-FREIGABE  of SSPROT
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN 0      SET SSPROT-OK TO TRUE
+                     ADD 1 TO C4-COUNT
+         WHEN OTHER  SET SSPROT-EOD TO TRUE
+     END-EVALUATE
+     .
+ S227-99.
      EXIT.
 
 ******************************************************************
-* select auf Tabelle SSPROT (max ZPINS ) Last-Checkin
+* Close Cursor Freigabe-Historie (DOK HIST)
 ******************************************************************
- S224-SELECT-SSPROT-MAX-CI SECTION.
- S224-00.
+ S228-CLOSE-SSPROT-HIST-CURSOR SECTION.
+ S228-00.
      EXEC SQL
-         SELECT  GROUP_USER
-           INTO  :GROUP-USER OF SSPROT
-           FROM  =SSPROT
-           WHERE SOURCE_MODUL, AKTION, ZPINS
-                 =  :SOURCE-MODUL of SSPROT
-                   ,:AKTION       of SSPROT
-                   ,:ZPINS        of SSPROT
-                         TYPE AS DATETIME YEAR TO FRACTION(2)
-       BROWSE  ACCESS
+         CLOSE SSPROT_HIST_CURS
      END-EXEC
-     EVALUATE SQLCODE OF SQLCA
-         WHEN ZERO       SET SSPROT-OK TO TRUE
-         WHEN 100        SET SSPROT-EOD TO TRUE
-         WHEN OTHER      DISPLAY " "
-                         MOVE SQLCODE OF SQLCA TO D-NUM4
-                         DISPLAY " Fehler beim Select (S224 - MAX-CI) aus Tabelle SSPROT: "
-                                 D-NUM4
-                         DISPLAY " "
-                         SET SSPROT-EOD TO TRUE
-     END-EVALUATE
      .
- S224-99.
+ S228-99.
      EXIT.
 
 *****************************************************************
@@ -9351,6 +12959,7 @@
                  ,:ZPINS      of SSUSER
                      TYPE AS DATETIME YEAR TO FRACTION(2)
                  ,:FUNKTION   of SSROLES
+                 ,:PARAMETER  of SSROLES
      END-EXEC
      EVALUATE SQLCODE OF SQLCA
          WHEN 0      SET USER-OK  TO TRUE
@@ -9404,11 +13013,12 @@
      EXEC SQL
          INSERT
            INTO  =SSUSER
-                 (USER, ROLLE
+                 (USER, ROLLE, ZPAUTENT
                  )
          VALUES  (
                   :USER  of SSUSER
                  ,:ROLLE of SSUSER
+                 ,CURRENT
                  )
      END-EXEC
      EVALUATE SQLCODE OF SQLCA
@@ -9549,6 +13159,111 @@
  S645-99.
      EXIT.
 
+******************************************************************
+* Öffnen Cursor: Prüfung Ablauf-Datum Zugangsdaten (ZPAUTENT)
+******************************************************************
+ S650-OPEN-PWEXP-CURSOR SECTION.
+ S650-00.
+     EXEC SQL
+         OPEN PWEXP_CURS
+     END-EXEC
+     .
+ S650-99.
+     EXIT.
+
+******************************************************************
+* Fetch Cursor: Prüfung Ablauf-Datum Zugangsdaten (ZPAUTENT)
+******************************************************************
+ S651-FETCH-PWEXP-CURSOR SECTION.
+ S651-00.
+     EXEC SQL
+         FETCH PWEXP_CURS
+          INTO    :USER of SSUSER
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN 0      SET PWEXP-DUE TO TRUE
+         WHEN OTHER  SET PWEXP-OK  TO TRUE
+     END-EVALUATE
+     .
+ S651-99.
+     EXIT.
+
+******************************************************************
+* Schliessen Cursor: Prüfung Ablauf-Datum Zugangsdaten (ZPAUTENT)
+******************************************************************
+ S652-CLOSE-PWEXP-CURSOR SECTION.
+ S652-00.
+     EXEC SQL
+         CLOSE PWEXP_CURS
+     END-EXEC
+     .
+ S652-99.
+     EXIT.
+
+******************************************************************
+* Fortschreiben ZPAUTENT (=SSUSER) auf den aktuell angemeldeten User
+* -- alle Rollenzeilen dieses Users werden auf CURRENT gesetzt
+******************************************************************
+ S660-UPDATE-PWDATE-SSUSER SECTION.
+ S660-00.
+     EXEC SQL
+         UPDATE  =SSUSER
+            SET  ZPAUTENT = CURRENT
+          WHERE  USER     = :USER OF SSUSER
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN 0      SET USER-OK  TO TRUE
+         WHEN OTHER  SET USER-EOD TO TRUE
+     END-EVALUATE
+     .
+ S660-99.
+     EXIT.
+
+******************************************************************
+* Öffnen Cursor auf Freigabe-berechtigte User (Funktion REL4WEAT)
+* für die FREIGEBER-Lookup-Funktion (s. C341-FREIGEBER)
+******************************************************************
+ S670-OPEN-FREIGEBER-CURSOR SECTION.
+ S670-00.
+     MOVE ZERO TO C4-COUNT
+     EXEC SQL
+         OPEN FREIGEBER_CURS
+     END-EXEC
+     .
+ S670-99.
+     EXIT.
+
+******************************************************************
+* Fetch Freigabe-berechtigte User
+******************************************************************
+ S671-FETCH-FREIGEBER-CURSOR SECTION.
+ S671-00.
+     EXEC SQL
+         FETCH FREIGEBER_CURS
+          INTO    :USER       of SSUSER
+                 ,:ROLLE      of SSUSER
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN 0      SET USER-OK  TO TRUE
+                     ADD 1 TO C4-COUNT
+         WHEN OTHER  SET USER-EOD TO TRUE
+     END-EVALUATE
+     .
+ S671-99.
+     EXIT.
+
+******************************************************************
+* CLOSE Cursor
+******************************************************************
+ S672-CLOSE-FREIGEBER-CURSOR SECTION.
+ S672-00.
+     EXEC SQL
+         CLOSE FREIGEBER_CURS
+     END-EXEC
+     .
+ S672-99.
+     EXIT.
+
 ******************************************************************
 * Einfügen initialen Eintrag in Tabelle =ABNAHME
 *    über dynamisches SQL, da Tab. auf Prod.Maschine und die
@@ -9651,6 +13366,7 @@
 **  ---> hier sollen die Felder freigabe_antrag_von, freigabe_antrag_am
 **                            , upd_info, auftrag_link, auftrag_am
 **                            , auftrag_von, konzept_link, testprot_link
+**                            , rueckbau_link
 **  ---> eingefügt werden.
      MOVE SPACE TO DYN-STATEMENT-BUFFER
      STRING  "UPDATE =ABNAHME "              delimited by size
@@ -9668,6 +13384,8 @@
              VAL OF KONZEPT-LINK OF ABNAHME  delimited by "   "
              """, TESTPROT_LINK = """        delimited by size
              VAL OF TESTPROT-LINK OF ABNAHME delimited by "   "
+             """, RUECKBAU_LINK = """        delimited by size
+             VAL OF RUECKBAU-LINK OF ABNAHME delimited by "   "
              """ WHERE PRG_NAME, VERSION = """ delimited by size
              PRG-NAME OF ABNAHME             delimited by space
              ""","""                         delimited by size
@@ -10130,10 +13848,15 @@
  S790-SELECT-EKONTAKT SECTION.
  S790-00.
      EXEC SQL
-         SELECT  EMAIL_TO, EMAIL_CC, EMAIL_FROM
-           INTO   :EMAIL-TO   OF EKONTAKT
-                 ,:EMAIL-CC   OF EKONTAKT
-                 ,:EMAIL-FROM OF EKONTAKT
+         SELECT  EMAIL_TO, EMAIL_CC, EMAIL_FROM,
+                 ABO_AUFHEB, ABO_ANTRAG, ABO_WARNUNG, ABO_REMINDER
+           INTO   :EMAIL-TO     OF EKONTAKT
+                 ,:EMAIL-CC     OF EKONTAKT
+                 ,:EMAIL-FROM   OF EKONTAKT
+                 ,:ABO-AUFHEB   OF EKONTAKT
+                 ,:ABO-ANTRAG   OF EKONTAKT
+                 ,:ABO-WARNUNG  OF EKONTAKT
+                 ,:ABO-REMINDER OF EKONTAKT
            FROM  =EKONTAKT
           WHERE  MODUL, MDNR, TSNR
                  =  :MODUL OF EKONTAKT
@@ -10155,6 +13878,86 @@
  S790-99.
       EXIT.
 
+******************************************************************
+* Pruefen, ob W-SOURCE (der PROGRAM-ID, der in C410-PRGNEU neu in
+* =PROGRAMS/=PROGRAMX eingestellt werden soll) bereits unter einer
+* anderen Identitaet als Copybook/Modul/TACL-Proc registriert ist:
+*   a) =PROGRAMS enthaelt schon eine Zeile fuer diesen PROGRAMM-Namen,
+*      aber mit einer anderen SPRACHE als dieses Checkin hat (COBOL85
+*      COBOL-Quelle wird jetzt z.B. auf einen Namen angemeldet, der
+*      schon als TAL oder TACL registriert war)
+*   b) =PROGRAMX enthaelt schon einen CALL/COPY/INVOKE-Verweis
+*      (PMODUL) auf diesen Namen aus einem ANDEREN Programm heraus
+* In beiden Faellen: FEHL-052, kein Insert/Delete in den Ref-Tabellen
+******************************************************************
+ S805-CHECK-PRGNEU-COLLISION SECTION.
+ S805-00.
+     SET PRGNEU-COLL-OK TO TRUE
+
+**  ---> Sprache ermitteln, die DIESES Checkin haette (wie D410-REFERENZEN)
+     MOVE SPACES TO W-COLL-NEW-SPRACHE
+     IF  SOURCE-TYP OF SSAFE (1:1) = "C"
+         MOVE "COBOL85" TO W-COLL-NEW-SPRACHE
+     END-IF
+     IF  SOURCE-TYP OF SSAFE (1:1) = "T"
+         MOVE "TAL"     TO W-COLL-NEW-SPRACHE
+     END-IF
+     IF  SOURCE-TYP OF SSAFE (1:1) = "U"
+         MOVE "TACL"    TO W-COLL-NEW-SPRACHE
+     END-IF
+
+**  ---> a) schon in =PROGRAMS registriert, aber als andere Sprache?
+     MOVE SPACES TO H-COLL-SPRACHE
+     EXEC SQL
+         SELECT  SPRACHE
+           INTO  :H-COLL-SPRACHE
+           FROM  =PROGRAMS
+          WHERE  PROGRAMM = :W-SOURCE
+         BROWSE ACCESS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO
+             IF  H-COLL-SPRACHE not = SPACES
+             AND H-COLL-SPRACHE not = W-COLL-NEW-SPRACHE
+                 MOVE W-SOURCE TO W-TEXT (6:)
+                 MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+                 MOVE "FEHL-052" TO KATEGORIE OF SSTEXT
+                 PERFORM R100-SHOW-TEXT
+                 SET PRGNEU-COLL-NOK TO TRUE
+                 EXIT SECTION
+             END-IF
+         WHEN 100    CONTINUE
+         WHEN OTHER  SET PRG-ABBRUCH TO TRUE
+                     EXIT SECTION
+     END-EVALUATE
+
+**  ---> b) schon als CALL/COPY/INVOKE-Ziel eines anderen Programms
+**         in =PROGRAMX verzeichnet?
+     MOVE SPACES TO H-COLL-PROGRAMM
+     EXEC SQL
+         SELECT  PROGRAMM
+           INTO  :H-COLL-PROGRAMM
+           FROM  =PROGRAMX
+          WHERE  PMODUL   = :W-SOURCE
+          AND    PROGRAMM <> :W-SOURCE
+         BROWSE ACCESS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO
+             MOVE H-COLL-PROGRAMM TO W-TEXT (6:)
+             MOVE "FEHLER"   TO BEREICH   OF SSTEXT
+             MOVE "FEHL-052" TO KATEGORIE OF SSTEXT
+             PERFORM R100-SHOW-TEXT
+             SET PRGNEU-COLL-NOK TO TRUE
+             EXIT SECTION
+         WHEN 100    CONTINUE
+         WHEN OTHER  SET PRG-ABBRUCH TO TRUE
+                     EXIT SECTION
+     END-EVALUATE
+     .
+ S805-99.
+     EXIT.
+
 ******************************************************************
 * Löschen Referenztabellen einträge
 ******************************************************************
@@ -10570,6 +14373,200 @@
  S875-99.
      EXIT.
 
+******************************************************************
+* öffnen Cursor für Funktion LIBIS, Referenzen Copy-Lib in Programmen
+******************************************************************
+ S880-OPEN-LIBIS-CURSOR SECTION.
+ S880-00.
+     EXEC SQL
+         OPEN LIBIS_CURS
+     END-EXEC
+     MOVE ZERO TO C4-COUNT
+     .
+ S880-99.
+     EXIT.
+
+******************************************************************
+* Fetch Referenzinfos für Funktion LIBIS
+******************************************************************
+ S881-FETCH-LIBIS-CURSOR SECTION.
+ S881-00.
+     EXEC SQL
+         FETCH LIBIS_CURS
+          INTO    :PROGRAMM     OF PROGRAMS
+                 ,:VERSION      OF PROGRAMS
+                 ,:VERS-DAT     OF PROGRAMS
+                     TYPE AS DATETIME YEAR TO DAY
+                 ,:SPRACHE      OF PROGRAMS
+                 ,:BESCHREIBUNG OF PROGRAMS
+                 ,:LIB          OF LIBS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN 0      SET REFTABS-OK  TO TRUE
+                     ADD 1 TO C4-COUNT
+         WHEN OTHER  SET REFTABS-EOD TO TRUE
+     END-EVALUATE
+     .
+ S881-99.
+     EXIT.
+
+******************************************************************
+* CLOSE Cursor für Funktion LIBIS
+******************************************************************
+ S882-CLOSE-LIBIS-CURSOR SECTION.
+ S882-00.
+     EXEC SQL
+         CLOSE LIBIS_CURS
+     END-EXEC
+     .
+ S882-99.
+     EXIT.
+
+******************************************************************
+* öffnen Cursor für Funktion TABIS, Referenzen Tabelle in Programmen
+******************************************************************
+ S890-OPEN-TABIS-CURSOR SECTION.
+ S890-00.
+     EXEC SQL
+         OPEN TABIS_CURS
+     END-EXEC
+     MOVE ZERO TO C4-COUNT
+     .
+ S890-99.
+     EXIT.
+
+******************************************************************
+* Fetch Referenzinfos für Funktion TABIS
+******************************************************************
+ S891-FETCH-TABIS-CURSOR SECTION.
+ S891-00.
+     EXEC SQL
+         FETCH TABIS_CURS
+          INTO    :PROGRAMM     OF PROGRAMS
+                 ,:VERSION      OF PROGRAMS
+                 ,:VERS-DAT     OF PROGRAMS
+                     TYPE AS DATETIME YEAR TO DAY
+                 ,:SPRACHE      OF PROGRAMS
+                 ,:BESCHREIBUNG OF PROGRAMS
+                 ,:TABELLE      OF TABS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN 0      SET REFTABS-OK  TO TRUE
+                     ADD 1 TO C4-COUNT
+         WHEN OTHER  SET REFTABS-EOD TO TRUE
+     END-EVALUATE
+     .
+ S891-99.
+     EXIT.
+
+******************************************************************
+* CLOSE Cursor für Funktion TABIS
+******************************************************************
+ S892-CLOSE-TABIS-CURSOR SECTION.
+ S892-00.
+     EXEC SQL
+         CLOSE TABIS_CURS
+     END-EXEC
+     .
+ S892-99.
+     EXIT.
+
+******************************************************************
+* öffnen Cursor: aktives Code-Freeze-Fenster fuer heutiges Datum
+******************************************************************
+ S900-OPEN-SSFREEZE-CURSOR SECTION.
+ S900-00.
+     EXEC SQL
+         OPEN SSFREEZE_CURS
+     END-EXEC
+     .
+ S900-99.
+     EXIT.
+
+******************************************************************
+* Fetch Cursor: aktives Code-Freeze-Fenster
+******************************************************************
+ S901-FETCH-SSFREEZE-CURSOR SECTION.
+ S901-00.
+     EXEC SQL
+         FETCH SSFREEZE_CURS
+          INTO    :LFDNR     OF SSFREEZE
+                 ,:VON-DATUM OF SSFREEZE
+                 ,:BIS-DATUM OF SSFREEZE
+                 ,:KOMMENTAR OF SSFREEZE
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN 0      SET SSFREEZE-OK  TO TRUE
+         WHEN OTHER  SET SSFREEZE-EOD TO TRUE
+     END-EVALUATE
+     .
+ S901-99.
+     EXIT.
+
+******************************************************************
+* Schliessen Cursor: aktives Code-Freeze-Fenster
+******************************************************************
+ S902-CLOSE-SSFREEZE-CURSOR SECTION.
+ S902-00.
+     EXEC SQL
+         CLOSE SSFREEZE_CURS
+     END-EXEC
+     .
+ S902-99.
+     EXIT.
+
+******************************************************************
+* öffnen Cursor: letzter ABNAHME-Eintrag eines Moduls
+******************************************************************
+ S903-OPEN-ABN-LETZT-CURSOR SECTION.
+ S903-00.
+     EXEC SQL
+         OPEN ABN-LETZT_CURS
+     END-EXEC
+     .
+ S903-99.
+     EXIT.
+
+******************************************************************
+* Fetch Cursor: letzter ABNAHME-Eintrag eines Moduls
+******************************************************************
+ S904-FETCH-ABN-LETZT-CURSOR SECTION.
+ S904-00.
+     EXEC SQL
+         FETCH ABN-LETZT_CURS
+          INTO    :VERSION             OF ABNAHME
+                 ,:DATUM               OF ABNAHME
+                     TYPE AS DATETIME YEAR TO DAY
+                 ,:NK-STATUS           OF ABNAHME
+                 ,:FREIGABE-ANTRAG-VON OF ABNAHME
+                 ,:FREIGABE-ANTRAG-AM  OF ABNAHME
+                     TYPE AS DATETIME YEAR TO MINUTE
+                 ,:FREIGABE-VON        OF ABNAHME
+                 ,:FREIGABE-AM         OF ABNAHME
+                     TYPE AS DATETIME YEAR TO MINUTE
+                 ,:REL2PROD-AM         OF ABNAHME
+                     TYPE AS DATETIME YEAR TO MINUTE
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN 0      SET ABN-LETZT-OK  TO TRUE
+         WHEN OTHER  SET ABN-LETZT-EOD TO TRUE
+     END-EVALUATE
+     .
+ S904-99.
+     EXIT.
+
+******************************************************************
+* Schliessen Cursor: letzter ABNAHME-Eintrag eines Moduls
+******************************************************************
+ S905-CLOSE-ABN-LETZT-CURSOR SECTION.
+ S905-00.
+     EXEC SQL
+         CLOSE ABN-LETZT_CURS
+     END-EXEC
+     .
+ S905-99.
+     EXIT.
+
 ******************************************************************
 * Eingabe
 ******************************************************************
@@ -10911,6 +14908,28 @@
  U320-99.
      EXIT.
 
+******************************************************************
+* Prüft, ob W-SCOPE-CHECK in der Allow-Liste ROLFKT-SCOPE-TAB
+* enthalten ist (Rolle mit Funktion SCOPE) -- Ergebnis in
+* SCOPE-RESULT-FLAG (SCOPE-ALLOWED / SCOPE-NOK)
+*
+*    Eingabe:    W-SCOPE-CHECK, ROLFKT-SCOPE-TAB, ROLFKT-SCOPE-ANZ
+*    Ausgabe:    SCOPE-RESULT-FLAG
+******************************************************************
+ U700-CHECK-SCOPE SECTION.
+ U700-00.
+     SET SCOPE-NOK TO TRUE
+     PERFORM VARYING C4-I1 FROM 1 BY 1
+             UNTIL   C4-I1 > ROLFKT-SCOPE-ANZ
+             OR      SCOPE-ALLOWED
+         IF  ROLFKT-SCOPE-GRP (C4-I1) = W-SCOPE-CHECK
+             SET SCOPE-ALLOWED TO TRUE
+         END-IF
+     END-PERFORM
+     .
+ U700-99.
+     EXIT.
+
 ******************************************************************
 * Aufbereiten Programmnamen von Source nach Object
 *
