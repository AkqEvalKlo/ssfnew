@@ -17,9 +17,12 @@
 
 
 *****************************************************************
-* Letzte Aenderung :: 2018-03-29
-* Letzte Version   :: A.00.00
-* Kurzbeschreibung :: ??? ProgGen ??
+* Letzte Aenderung :: 2026-08-08
+* Letzte Version   :: B.00.00
+* Kurzbeschreibung :: Programm-Skeleton-Generator: legt aus dem
+*                     Standard-Utility-Geruest (wie diesem Programm
+*                     selbst) eine neue, leere COBOL-Quelldatei mit
+*                     gegebenem PROGRAM-ID an.
 *
 * Aenderungen (Version und Datum in Variable K-PROG-START aendern)
 *              !!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!
@@ -30,12 +33,25 @@
 *       |          |     |
 *-------|----------|-----|---------------------------------------*
 *A.00.00|2018-03-29| LOR | Neuerstellung
+*B.00.00|2026-08-08| kl  | ProgGen fertiggestellt: STARTUP-Text
+*       |          |     | "<NEU-PROGRAM-ID> <Ziel-Datei>" legt die
+*       |          |     | Ziel-Datei mit dem Standard-Geruest an
 *----------------------------------------------------------------*
 *
 * Programmbeschreibung
 * --------------------
 *
+* STARTUP-Text:  <NEU-PROGRAM-ID> <Ziel-Datei>
 *
+* Beispiel    :  PFCNEW01 $WSOFT.SSRCREPO.PFCNEW01
+*
+* Legt die Ziel-Datei neu an (Abbruch, falls sie schon existiert)
+* und schreibt das Standard-Utility-Geruest hinein (IDENTIFICATION/
+* ENVIRONMENT/WORKING-STORAGE/PROCEDURE DIVISION mit A100-STEUERUNG/
+* B000-VORLAUF/B090-ENDE/B100-VERARBEITUNG/C000-INIT/
+* P100-GETSTARTUPTEXT/U200-TIMESTAMP), mit dem neuen PROGRAM-ID und
+* K-MODUL bereits eingetragen - bereit zum Weiterbearbeiten und
+* Einchecken über SRCSAFE (CHECKIN).
 *
 ******************************************************************
 
@@ -52,11 +68,17 @@
 
  INPUT-OUTPUT SECTION.
  FILE-CONTROL.
+     SELECT  SKELETONF      ASSIGN TO #DYNAMIC
+                             FILE STATUS IS FILE-STATUS.
 
 
  DATA DIVISION.
  FILE SECTION.
 
+*  Ziel-Datei fuer das neu erzeugte Programm-Geruest
+ FD  SKELETONF.
+ 01  SKELETON-RECORD             PIC X(71).
+
 
  WORKING-STORAGE SECTION.
 *--------------------------------------------------------------------*
@@ -100,6 +122,519 @@
  01          KONSTANTE-FELDER.
      05      K-MODUL             PIC X(08)          VALUE "FGOI000O".
 
+*--------------------------------------------------------------------*
+* Das Standard-Utility-Geruest, das in die Ziel-Datei geschrieben
+* wird - aufgeteilt in drei Teile, damit die beiden von der neuen
+* PROGRAM-ID abhaengigen Zeilen (PROGRAM-ID.-Satz und K-MODUL-Satz)
+* dazwischen dynamisch eingefuegt werden koennen.
+*--------------------------------------------------------------------*
+ 01          K-SKEL-PART1-TEXT.
+     05      FILLER  PIC X(71) VALUE
+             "?CONSULT $SYSTEM.SYSTEM.COBOLEX0".
+     05      FILLER  PIC X(71) VALUE
+             "?SEARCH  $SYSTEM.SYSTEM.COBOLLIB".
+     05      FILLER  PIC X(71) VALUE
+             "?SEARCH  =TALLIB".
+     05      FILLER  PIC X(71) VALUE
+             "?SEARCH  =ASC2EBC".
+     05      FILLER  PIC X(71) VALUE
+             "?SEARCH  =EBC2ASC".
+     05      FILLER  PIC X(71) VALUE
+             "?NOLMAP, SYMBOLS, INSPECT".
+     05      FILLER  PIC X(71) VALUE
+             "?SAVE ALL".
+     05      FILLER  PIC X(71) VALUE
+             "?SAVEABEND".
+     05      FILLER  PIC X(71) VALUE
+             "?LINES 66".
+     05      FILLER  PIC X(71) VALUE
+             "?CHECK 3".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             " IDENTIFICATION DIVISION.".
+     05      FILLER  PIC X(71) VALUE SPACES.
+ 01          K-SKEL-PART1-LINES REDEFINES K-SKEL-PART1-TEXT
+                                 OCCURS 13 TIMES
+                                 PIC X(71).
+ 01          W-SKEL-PART1-ANZ    PIC S9(04) COMP VALUE 13.
+
+ 01          K-SKEL-PART2-TEXT.
+     05      FILLER  PIC X(71) VALUE
+             " DATE-COMPILED.".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "*****************************************************************".
+     05      FILLER  PIC X(71) VALUE
+             "* Letzte Aenderung :: (Datum einsetzen)".
+     05      FILLER  PIC X(71) VALUE
+             "* Letzte Version   :: A.00.00".
+     05      FILLER  PIC X(71) VALUE
+             "* Kurzbeschreibung ::".
+     05      FILLER  PIC X(71) VALUE
+             "*".
+     05      FILLER  PIC X(71) VALUE
+             "* Aenderungen (Version und Datum in Variable K-PROG-START aendern)".
+     05      FILLER  PIC X(71) VALUE
+             "*              !!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!".
+     05      FILLER  PIC X(71) VALUE
+             "*----------------------------------------------------------------*".
+     05      FILLER  PIC X(71) VALUE
+             "* Vers. | Datum    | von | Kommentar                             *".
+     05      FILLER  PIC X(71) VALUE
+             "*-------|----------|-----|---------------------------------------*".
+     05      FILLER  PIC X(71) VALUE
+             "*A.00.00|(Datum)   | XXX | Neuerstellung".
+     05      FILLER  PIC X(71) VALUE
+             "*----------------------------------------------------------------*".
+     05      FILLER  PIC X(71) VALUE
+             "*".
+     05      FILLER  PIC X(71) VALUE
+             "* Programmbeschreibung".
+     05      FILLER  PIC X(71) VALUE
+             "* --------------------".
+     05      FILLER  PIC X(71) VALUE
+             "*".
+     05      FILLER  PIC X(71) VALUE
+             "*".
+     05      FILLER  PIC X(71) VALUE
+             "*".
+     05      FILLER  PIC X(71) VALUE
+             "******************************************************************".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             " ENVIRONMENT DIVISION.".
+     05      FILLER  PIC X(71) VALUE
+             " CONFIGURATION SECTION.".
+     05      FILLER  PIC X(71) VALUE
+             " SPECIAL-NAMES.".
+     05      FILLER  PIC X(71) VALUE
+             "     SWITCH-15 IS ANZEIGE-VERSION".
+     05      FILLER  PIC X(71) VALUE
+             "         ON STATUS IS SHOW-VERSION".
+     05      FILLER  PIC X(71) VALUE
+             "     CLASS ALPHNUM IS ""0123456789""".
+     05      FILLER  PIC X(71) VALUE
+             "                      ""abcdefghijklmnopqrstuvwxyz""".
+     05      FILLER  PIC X(71) VALUE
+             "                      ""ABCDEFGHIJKLMNOPQRSTUVWXYZ""".
+     05      FILLER  PIC X(71) VALUE
+             "                      "" .,;-_!$%&/=*+""".
+     05      FILLER  PIC X(71) VALUE
+             "     DECIMAL-POINT IS COMMA.".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             " INPUT-OUTPUT SECTION.".
+     05      FILLER  PIC X(71) VALUE
+             " FILE-CONTROL.".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             " DATA DIVISION.".
+     05      FILLER  PIC X(71) VALUE
+             " FILE SECTION.".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             " WORKING-STORAGE SECTION.".
+     05      FILLER  PIC X(71) VALUE
+             "*--------------------------------------------------------------------*".
+     05      FILLER  PIC X(71) VALUE
+             "* Comp-Felder: Praefix Cn mit n = Anzahl Digits".
+     05      FILLER  PIC X(71) VALUE
+             "*--------------------------------------------------------------------*".
+     05      FILLER  PIC X(71) VALUE
+             " 01          COMP-FELDER.".
+     05      FILLER  PIC X(71) VALUE
+             "     05      C4-ANZ              PIC S9(04) COMP.".
+     05      FILLER  PIC X(71) VALUE
+             "     05      C4-COUNT            PIC S9(04) COMP.".
+     05      FILLER  PIC X(71) VALUE
+             "     05      C4-I1               PIC S9(04) COMP.".
+     05      FILLER  PIC X(71) VALUE
+             "     05      C4-I2               PIC S9(04) COMP.".
+     05      FILLER  PIC X(71) VALUE
+             "     05      C4-LEN              PIC S9(04) COMP.".
+     05      FILLER  PIC X(71) VALUE
+             "     05      C4-PTR              PIC S9(04) COMP.".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "     05      C9-ANZ              PIC S9(09) COMP.".
+     05      FILLER  PIC X(71) VALUE
+             "     05      C9-COUNT            PIC S9(09) COMP.".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "     05      C18-VAL             PIC S9(18) COMP.".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "     05      REPLY-LAENGE        PIC  9(04) COMP.".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "*--------------------------------------------------------------------*".
+     05      FILLER  PIC X(71) VALUE
+             "* Display-Felder: Praefix D".
+     05      FILLER  PIC X(71) VALUE
+             "*--------------------------------------------------------------------*".
+     05      FILLER  PIC X(71) VALUE
+             " 01          DISPLAY-FELDER.".
+     05      FILLER  PIC X(71) VALUE
+             "     05      D-NUM1              PIC  9.".
+     05      FILLER  PIC X(71) VALUE
+             "     05      D-NUM2              PIC  9(02).".
+     05      FILLER  PIC X(71) VALUE
+             "     05      D-NUM3              PIC  9(03).".
+     05      FILLER  PIC X(71) VALUE
+             "     05      D-NUM4              PIC -9(04).".
+     05      FILLER  PIC X(71) VALUE
+             "     05      D-NUM6              PIC  9(06).".
+     05      FILLER  PIC X(71) VALUE
+             "     05      D-NUM9              PIC  9(09).".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "*--------------------------------------------------------------------*".
+     05      FILLER  PIC X(71) VALUE
+             "* Felder mit konstantem Inhalt: Praefix K".
+     05      FILLER  PIC X(71) VALUE
+             "*--------------------------------------------------------------------*".
+     05      FILLER  PIC X(71) VALUE
+             " 01          KONSTANTE-FELDER.".
+ 01          K-SKEL-PART2-LINES REDEFINES K-SKEL-PART2-TEXT
+                                 OCCURS 76 TIMES
+                                 PIC X(71).
+ 01          W-SKEL-PART2-ANZ    PIC S9(04) COMP VALUE 76.
+
+ 01          K-SKEL-PART3-TEXT.
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "*----------------------------------------------------------------*".
+     05      FILLER  PIC X(71) VALUE
+             "* Conditional-Felder".
+     05      FILLER  PIC X(71) VALUE
+             "*----------------------------------------------------------------*".
+     05      FILLER  PIC X(71) VALUE
+             " 01          SCHALTER.".
+     05      FILLER  PIC X(71) VALUE
+             "     05      FILE-STATUS         PIC X(02).".
+     05      FILLER  PIC X(71) VALUE
+             "          88 FILE-OK                         VALUE ""00"".".
+     05      FILLER  PIC X(71) VALUE
+             "          88 FILE-NOK                        VALUE ""01"" THRU ""99"".".
+     05      FILLER  PIC X(71) VALUE
+             "          88 FILE-TIME-OUT                   VALUE ""30"".".
+     05      FILLER  PIC X(71) VALUE
+             "     05      REC-STAT REDEFINES  FILE-STATUS.".
+     05      FILLER  PIC X(71) VALUE
+             "        10   FILE-STATUS1        PIC X.".
+     05      FILLER  PIC X(71) VALUE
+             "          88 FILE-EOF                        VALUE ""1"".".
+     05      FILLER  PIC X(71) VALUE
+             "          88 FILE-INVALID                    VALUE ""2"".".
+     05      FILLER  PIC X(71) VALUE
+             "          88 FILE-PERMERR                    VALUE ""3"".".
+     05      FILLER  PIC X(71) VALUE
+             "          88 FILE-LOGICERR                   VALUE ""4"".".
+     05      FILLER  PIC X(71) VALUE
+             "          88 FILE-NONAME                     VALUE ""5"" THRU ""8"".".
+     05      FILLER  PIC X(71) VALUE
+             "          88 FILE-IMPLERR                    VALUE ""9"".".
+     05      FILLER  PIC X(71) VALUE
+             "        10                       PIC X.".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "     05      MSG-STATUS          PIC 9       VALUE ZERO.".
+     05      FILLER  PIC X(71) VALUE
+             "          88 MSG-OK                          VALUE ZERO.".
+     05      FILLER  PIC X(71) VALUE
+             "          88 MSG-EOF                         VALUE 1.".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "     05      PRG-STATUS          PIC 9.".
+     05      FILLER  PIC X(71) VALUE
+             "          88 PRG-OK                          VALUE ZERO.".
+     05      FILLER  PIC X(71) VALUE
+             "          88 PRG-NOK                         VALUE 1 THRU 9.".
+     05      FILLER  PIC X(71) VALUE
+             "          88 PRG-ENDE                        VALUE 1.".
+     05      FILLER  PIC X(71) VALUE
+             "          88 PRG-ABBRUCH                     VALUE 2.".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "*--------------------------------------------------------------------*".
+     05      FILLER  PIC X(71) VALUE
+             "* weitere Arbeitsfelder".
+     05      FILLER  PIC X(71) VALUE
+             "*--------------------------------------------------------------------*".
+     05      FILLER  PIC X(71) VALUE
+             " 01          WORK-FELDER.".
+     05      FILLER  PIC X(71) VALUE
+             "     05      W-DUMMY             PIC X(02).".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             " 01          ZEILE               PIC X(80).".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "*--------------------------------------------------------------------*".
+     05      FILLER  PIC X(71) VALUE
+             "* Parameter fuer Untermodulaufrufe: Praefix P".
+     05      FILLER  PIC X(71) VALUE
+             "*--------------------------------------------------------------------*".
+     05      FILLER  PIC X(71) VALUE
+             " 01          PARAMETER-FELDER.".
+     05      FILLER  PIC X(71) VALUE
+             "     05      P-DUMMY             PIC X(02).".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "**          ---> fuer COBOL-Utilities GET-/PUT-STARTUPTEXT".
+     05      FILLER  PIC X(71) VALUE
+             "**          --->                     GET-/PUT-PARAMTEXT".
+     05      FILLER  PIC X(71) VALUE
+             " 01          STUP-PARAMETER.".
+     05      FILLER  PIC X(71) VALUE
+             "     05      STUP-RESULT         PIC S9(04) COMP VALUE ZERO.".
+     05      FILLER  PIC X(71) VALUE
+             "     05      STUP-CPLIST         PIC  9(09) COMP VALUE ZERO.".
+     05      FILLER  PIC X(71) VALUE
+             "     05      STUP-PORTION        PIC  X(30) VALUE ""STRING"".".
+     05      FILLER  PIC X(71) VALUE
+             "     05      STUP-TEXT           PIC X(128).".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             " EXTENDED-STORAGE SECTION.".
+     05      FILLER  PIC X(71) VALUE
+             " PROCEDURE DIVISION.".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "******************************************************************".
+     05      FILLER  PIC X(71) VALUE
+             "* Steuerungs-Section".
+     05      FILLER  PIC X(71) VALUE
+             "******************************************************************".
+     05      FILLER  PIC X(71) VALUE
+             " A100-STEUERUNG SECTION.".
+     05      FILLER  PIC X(71) VALUE
+             " A100-00.".
+     05      FILLER  PIC X(71) VALUE
+             "**  ---> wenn SWICH-15 gesetzt ist".
+     05      FILLER  PIC X(71) VALUE
+             "**  ---> nur Umwandlungszeitpunkt zeigen und dann beenden".
+     05      FILLER  PIC X(71) VALUE
+             "     IF  SHOW-VERSION".
+     05      FILLER  PIC X(71) VALUE
+             "         DISPLAY K-MODUL "" vom: "" FUNCTION WHEN-COMPILED".
+     05      FILLER  PIC X(71) VALUE
+             "         STOP RUN".
+     05      FILLER  PIC X(71) VALUE
+             "     END-IF".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "**  ---> Vorlauf: oeffnen Dateien etc.".
+     05      FILLER  PIC X(71) VALUE
+             "     PERFORM B000-VORLAUF".
+     05      FILLER  PIC X(71) VALUE
+             "     IF  PRG-ABBRUCH".
+     05      FILLER  PIC X(71) VALUE
+             "         STOP RUN".
+     05      FILLER  PIC X(71) VALUE
+             "     END-IF".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "     PERFORM B100-VERARBEITUNG".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "**  ---> Nachlauf: Dateien schliessen".
+     05      FILLER  PIC X(71) VALUE
+             "     PERFORM B090-ENDE".
+     05      FILLER  PIC X(71) VALUE
+             "     STOP RUN".
+     05      FILLER  PIC X(71) VALUE
+             "     .".
+     05      FILLER  PIC X(71) VALUE
+             " A100-99.".
+     05      FILLER  PIC X(71) VALUE
+             "     EXIT.".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "******************************************************************".
+     05      FILLER  PIC X(71) VALUE
+             "* Vorlauf".
+     05      FILLER  PIC X(71) VALUE
+             "******************************************************************".
+     05      FILLER  PIC X(71) VALUE
+             " B000-VORLAUF SECTION.".
+     05      FILLER  PIC X(71) VALUE
+             " B000-00.".
+     05      FILLER  PIC X(71) VALUE
+             "**  ---> Initialisierung Felder".
+     05      FILLER  PIC X(71) VALUE
+             "     PERFORM C000-INIT".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "     PERFORM P100-GETSTARTUPTEXT".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "     .".
+     05      FILLER  PIC X(71) VALUE
+             " B000-99.".
+     05      FILLER  PIC X(71) VALUE
+             "     EXIT.".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "******************************************************************".
+     05      FILLER  PIC X(71) VALUE
+             "* Ende".
+     05      FILLER  PIC X(71) VALUE
+             "******************************************************************".
+     05      FILLER  PIC X(71) VALUE
+             " B090-ENDE SECTION.".
+     05      FILLER  PIC X(71) VALUE
+             " B090-00.".
+     05      FILLER  PIC X(71) VALUE
+             "     CONTINUE".
+     05      FILLER  PIC X(71) VALUE
+             "*** =>".
+     05      FILLER  PIC X(71) VALUE
+             "*** => weitere Verarbeitung hier einfuegen".
+     05      FILLER  PIC X(71) VALUE
+             "*** =>".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "     .".
+     05      FILLER  PIC X(71) VALUE
+             " B090-99.".
+     05      FILLER  PIC X(71) VALUE
+             "     EXIT.".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "******************************************************************".
+     05      FILLER  PIC X(71) VALUE
+             "* Verarbeitung".
+     05      FILLER  PIC X(71) VALUE
+             "******************************************************************".
+     05      FILLER  PIC X(71) VALUE
+             " B100-VERARBEITUNG SECTION.".
+     05      FILLER  PIC X(71) VALUE
+             " B100-00.".
+     05      FILLER  PIC X(71) VALUE
+             "*** =>".
+     05      FILLER  PIC X(71) VALUE
+             "*** => weitere Verarbeitung hier einfuegen".
+     05      FILLER  PIC X(71) VALUE
+             "*** =>".
+     05      FILLER  PIC X(71) VALUE
+             "     .".
+     05      FILLER  PIC X(71) VALUE
+             " B100-99.".
+     05      FILLER  PIC X(71) VALUE
+             "     EXIT.".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "******************************************************************".
+     05      FILLER  PIC X(71) VALUE
+             "* Initialisierung von Feldern und Strukturen".
+     05      FILLER  PIC X(71) VALUE
+             "******************************************************************".
+     05      FILLER  PIC X(71) VALUE
+             " C000-INIT SECTION.".
+     05      FILLER  PIC X(71) VALUE
+             " C000-00.".
+     05      FILLER  PIC X(71) VALUE
+             "     INITIALIZE SCHALTER".
+     05      FILLER  PIC X(71) VALUE
+             "     .".
+     05      FILLER  PIC X(71) VALUE
+             " C000-99.".
+     05      FILLER  PIC X(71) VALUE
+             "     EXIT.".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "******************************************************************".
+     05      FILLER  PIC X(71) VALUE
+             "* Aufruf COBOL-Utility: GETSTARTUPTEXT".
+     05      FILLER  PIC X(71) VALUE
+             "*".
+     05      FILLER  PIC X(71) VALUE
+             "*              Eingabe: stup-portion (VOLUME,IN,OUT,STRING)".
+     05      FILLER  PIC X(71) VALUE
+             "*              Ausgabe: stup-result  (-1:NOK, >=0:OK)".
+     05      FILLER  PIC X(71) VALUE
+             "*                       stup-text".
+     05      FILLER  PIC X(71) VALUE
+             "*".
+     05      FILLER  PIC X(71) VALUE
+             "******************************************************************".
+     05      FILLER  PIC X(71) VALUE
+             " P100-GETSTARTUPTEXT SECTION.".
+     05      FILLER  PIC X(71) VALUE
+             " P100-00.".
+     05      FILLER  PIC X(71) VALUE
+             "     MOVE SPACE TO STUP-TEXT".
+     05      FILLER  PIC X(71) VALUE
+             "     ENTER ""GETSTARTUPTEXT""  USING   STUP-PORTION".
+     05      FILLER  PIC X(71) VALUE
+             "                                     STUP-TEXT".
+     05      FILLER  PIC X(71) VALUE
+             "                             GIVING  STUP-RESULT".
+     05      FILLER  PIC X(71) VALUE
+             "     EVALUATE STUP-RESULT".
+     05      FILLER  PIC X(71) VALUE
+             "         WHEN -9999 THRU -1".
+     05      FILLER  PIC X(71) VALUE
+             "**                  ---> Fehler aus GetStartUpText".
+     05      FILLER  PIC X(71) VALUE
+             "                     MOVE STUP-RESULT TO D-NUM4".
+     05      FILLER  PIC X(71) VALUE
+             "                     DISPLAY ""Fehler Startup-Text: "" D-NUM4".
+     05      FILLER  PIC X(71) VALUE
+             "                     SET PRG-ABBRUCH TO TRUE".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "         WHEN ZERO".
+     05      FILLER  PIC X(71) VALUE
+             "**                   DISPLAY ""Kein Startup-Text!""".
+     05      FILLER  PIC X(71) VALUE
+             "                     CONTINUE".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "         WHEN OTHER".
+     05      FILLER  PIC X(71) VALUE
+             "**                  ---> StartUpText ist vorhanden in STUP-TEXT".
+     05      FILLER  PIC X(71) VALUE
+             "                     CONTINUE".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "     END-EVALUATE".
+     05      FILLER  PIC X(71) VALUE
+             "     .".
+     05      FILLER  PIC X(71) VALUE
+             " P100-99.".
+     05      FILLER  PIC X(71) VALUE
+             "     EXIT.".
+     05      FILLER  PIC X(71) VALUE SPACES.
+     05      FILLER  PIC X(71) VALUE
+             "******************************************************************".
+     05      FILLER  PIC X(71) VALUE
+             "* TIMESTAMP erstellen".
+     05      FILLER  PIC X(71) VALUE
+             "******************************************************************".
+     05      FILLER  PIC X(71) VALUE
+             " U200-TIMESTAMP SECTION.".
+     05      FILLER  PIC X(71) VALUE
+             " U200-00.".
+     05      FILLER  PIC X(71) VALUE
+             "     ENTER TAL ""TIME"" USING TAL-TIME".
+     05      FILLER  PIC X(71) VALUE
+             "     MOVE CORR TAL-TIME TO TAL-TIME-D".
+     05      FILLER  PIC X(71) VALUE
+             "     .".
+     05      FILLER  PIC X(71) VALUE
+             " U200-99.".
+     05      FILLER  PIC X(71) VALUE
+             "     EXIT.".
+ 01          K-SKEL-PART3-LINES REDEFINES K-SKEL-PART3-TEXT
+                                 OCCURS 175 TIMES
+                                 PIC X(71).
+ 01          W-SKEL-PART3-ANZ    PIC S9(04) COMP VALUE 175.
+
 *----------------------------------------------------------------*
 * Conditional-Felder
 *----------------------------------------------------------------*
@@ -134,6 +669,16 @@
  01          WORK-FELDER.
      05      W-DUMMY             PIC X(02).
 
+**          ---> fuer COBOLASSIGN (Ziel-Datei)
+     05      ASS-FNAME           PIC X(34).
+     05      ASS-FSTATUS         PIC S9(04) COMP.
+
+**          ---> neue PROGRAM-ID und Ziel-Datei aus STARTUP-Text
+     05      W-NEW-PRGID         PIC X(08) VALUE SPACES.
+     05      W-PRGID-LEN         PIC S9(04) COMP.
+
+ 01          ZEILE               PIC X(80).
+
 *--------------------------------------------------------------------*
 * Datm-Uhrzeitfelder (für TAL-Routine)
 *--------------------------------------------------------------------*
@@ -194,17 +739,22 @@
      05      STUP-CPLIST         PIC  9(09) COMP VALUE ZERO.
      05      STUP-PORTION        PIC  X(30) VALUE "STRING".
      05      STUP-TEXT           PIC X(128).
-     
+
+**    ---> Zerlegung STUP-TEXT: neue PROGRAM-ID + Ziel-Datei
+ 01          STUP-CONTENT-DECOMPOSE.
+     05      STUP-DEC-PRGID      PIC X(08)  VALUE SPACES.
+     05      STUP-DEC-DESTFILE   PIC X(36)  VALUE SPACES.
+
 **    ---> Parameter fuer FILE_GETINFOLISTBYNAME_ (File-EXIST)
  01  FEX-FILE               PIC X(36) VALUE SPACES.
- 01  FEX-FILE-LEN           PIC S9(4) COMP.   
+ 01  FEX-FILE-LEN           PIC S9(4) COMP.
 
 *--------------> WT^OPENINFO
  01          OI-STATUS           PIC S9(04) COMP.
  01          OI-PREVTAG.
      05      OI-PREVTAGN         PIC S9(18) COMP.
 
- 
+
  EXTENDED-STORAGE SECTION.
  PROCEDURE DIVISION.
 
@@ -227,7 +777,7 @@
      END-IF
 
      PERFORM B100-VERARBEITUNG
-     
+
 **  ---> Nachlauf: Dateien schiessen
      PERFORM B090-ENDE
      STOP RUN
@@ -244,7 +794,12 @@
      PERFORM C000-INIT
 
      PERFORM P100-GETSTARTUPTEXT
-     
+     IF  PRG-ABBRUCH
+         EXIT SECTION
+     END-IF
+
+**  ---> STARTUP-Text zerlegen: "<NEU-PROGRAM-ID> <Ziel-Datei>"
+     PERFORM D500-DECOMPOSE-STUP-LINE
      .
  B000-99.
      EXIT.
@@ -254,11 +809,7 @@
 ******************************************************************
  B090-ENDE SECTION.
  B090-00.
-     continue
-*** =>
-*** => weitere Verarbeitung hier einfügen
-*** =>
-
+     CONTINUE
      .
  B090-99.
      EXIT.
@@ -268,6 +819,10 @@
 ******************************************************************
  B100-VERARBEITUNG SECTION.
  B100-00.
+     MOVE STUP-DEC-DESTFILE TO FEX-FILE
+     ENTER TAL "String^Laenge"   USING FEX-FILE, 36
+                                 GIVING FEX-FILE-LEN
+
      MOVE ZERO TO OI-PREVTAGN
                   OI-STATUS
 
@@ -277,20 +832,29 @@
                                     OI-PREVTAG
 
      MOVE OI-STATUS TO D-NUM4
-     
+
      EVALUATE OI-STATUS
 
         WHEN ZERO     DISPLAY " "
-                      DISPLAY "Datei: " FEX-FILE " ist GEÖFFNET"
+                      DISPLAY "Datei: " FEX-FILE " ist GEOEFFNET"
                       DISPLAY " "
         WHEN 1        DISPLAY " "
-                      DISPLAY "Datei: " FEX-FILE "ist FREI"
+                      DISPLAY "Datei: " FEX-FILE " ist FREI"
         WHEN OTHER    MOVE OI-STATUS TO D-NUM4
                       DISPLAY " "
                       DISPLAY "Datei: " FEX-FILE " STATUS=" D-NUM4
                       DISPLAY " "
-                      
+
      END-EVALUATE
+
+**  ---> pruefen, ob Ziel-Datei bereits existiert
+     PERFORM D600-CHECK-FILE-EXISTS
+     IF  PRG-ABBRUCH
+         EXIT SECTION
+     END-IF
+
+**  ---> Geruest in Ziel-Datei schreiben
+     PERFORM D700-GENERATE-SKELETON
      .
  B100-99.
      EXIT.
@@ -302,13 +866,130 @@
  C000-00.
      INITIALIZE SCHALTER
 
-*** =>
-*** => weitere Verarbeitung hier einfügen
-*** =>
      .
  C000-99.
      EXIT.
 
+******************************************************************
+* Zerlegung STARTUP-Text: "<NEU-PROGRAM-ID> <Ziel-Datei>"
+******************************************************************
+ D500-DECOMPOSE-STUP-LINE SECTION.
+ D500-00.
+     INITIALIZE STUP-CONTENT-DECOMPOSE
+
+     INSPECT STUP-TEXT
+        CONVERTING "abcdefghijklmnopqrstuvwxyz"
+                TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+
+     UNSTRING STUP-TEXT DELIMITED BY " "
+     INTO     STUP-DEC-PRGID,
+              STUP-DEC-DESTFILE
+
+     IF  STUP-DEC-PRGID    = SPACES
+     OR  STUP-DEC-DESTFILE = SPACES
+         DISPLAY " "
+         DISPLAY " Ungueltiger Startup-Text - erwartet: ",
+                 "<NEU-PROGRAM-ID> <Ziel-Datei>"
+         DISPLAY " "
+         SET PRG-ABBRUCH TO TRUE
+         EXIT SECTION
+     END-IF
+
+     MOVE STUP-DEC-PRGID TO W-NEW-PRGID
+     ENTER TAL "String^Laenge"   USING W-NEW-PRGID, 8
+                                 GIVING W-PRGID-LEN
+     .
+ D500-99.
+     EXIT.
+
+******************************************************************
+* Pruefen, ob die Ziel-Datei bereits existiert - Abbruch, falls ja,
+* damit ein vorhandenes Programm nie versehentlich ueberschrieben
+* wird
+******************************************************************
+ D600-CHECK-FILE-EXISTS SECTION.
+ D600-00.
+     MOVE STUP-DEC-DESTFILE TO ASS-FNAME
+     MOVE ZERO               TO ASS-FSTATUS
+     ENTER   "COBOLASSIGN"   USING  SKELETONF
+                                    ASS-FNAME
+                             GIVING ASS-FSTATUS
+     IF  ASS-FSTATUS NOT = ZERO
+         DISPLAY " >> Fehler bei COBOLASSIGN Ziel-Datei: ",
+                 ASS-FNAME " " ASS-FSTATUS
+         SET PRG-ABBRUCH TO TRUE
+         EXIT SECTION
+     END-IF
+
+     OPEN INPUT SKELETONF
+     IF  FILE-OK
+         CLOSE SKELETONF
+         DISPLAY " "
+         DISPLAY " >> Ziel-Datei existiert bereits: ", ASS-FNAME
+         DISPLAY " >> Abbruch - es wird nichts ueberschrieben"
+         DISPLAY " "
+         SET PRG-ABBRUCH TO TRUE
+     END-IF
+     .
+ D600-99.
+     EXIT.
+
+******************************************************************
+* Ziel-Datei neu anlegen und mit dem Standard-Utility-Geruest
+* fuellen - die PROGRAM-ID.-Zeile und die K-MODUL-Zeile werden
+* dynamisch mit der neuen PROGRAM-ID gebaut
+******************************************************************
+ D700-GENERATE-SKELETON SECTION.
+ D700-00.
+     OPEN OUTPUT SKELETONF
+
+**  ---> Teil 1 des Geruests (bis IDENTIFICATION DIVISION)
+     PERFORM VARYING C4-I1 FROM 1 BY 1
+             UNTIL   C4-I1 > W-SKEL-PART1-ANZ
+         MOVE K-SKEL-PART1-LINES (C4-I1) TO SKELETON-RECORD
+         WRITE SKELETON-RECORD
+     END-PERFORM
+
+**  ---> PROGRAM-ID.-Zeile mit der neuen PROGRAM-ID
+     MOVE SPACES TO SKELETON-RECORD
+     STRING " PROGRAM-ID. "             DELIMITED BY SIZE,
+            W-NEW-PRGID (1:W-PRGID-LEN) DELIMITED BY SIZE,
+            "."                         DELIMITED BY SIZE
+       INTO SKELETON-RECORD
+     WRITE SKELETON-RECORD
+
+**  ---> Teil 2 des Geruests (bis KONSTANTE-FELDER)
+     PERFORM VARYING C4-I1 FROM 1 BY 1
+             UNTIL   C4-I1 > W-SKEL-PART2-ANZ
+         MOVE K-SKEL-PART2-LINES (C4-I1) TO SKELETON-RECORD
+         WRITE SKELETON-RECORD
+     END-PERFORM
+
+**  ---> K-MODUL-Zeile mit der neuen PROGRAM-ID
+     MOVE SPACES TO SKELETON-RECORD
+     STRING "     05      K-MODUL             PIC X(08)",
+            "          VALUE """               DELIMITED BY SIZE,
+            W-NEW-PRGID (1:W-PRGID-LEN)         DELIMITED BY SIZE,
+            """."                               DELIMITED BY SIZE
+       INTO SKELETON-RECORD
+     WRITE SKELETON-RECORD
+
+**  ---> Teil 3 des Geruests (Rest bis EOF)
+     PERFORM VARYING C4-I1 FROM 1 BY 1
+             UNTIL   C4-I1 > W-SKEL-PART3-ANZ
+         MOVE K-SKEL-PART3-LINES (C4-I1) TO SKELETON-RECORD
+         WRITE SKELETON-RECORD
+     END-PERFORM
+
+     CLOSE SKELETONF
+
+     DISPLAY " "
+     DISPLAY " >> Geruest angelegt: ", ASS-FNAME,
+             " (PROGRAM-ID ", W-NEW-PRGID (1:W-PRGID-LEN), ")"
+     DISPLAY " "
+     .
+ D700-99.
+     EXIT.
 
 ******************************************************************
 * Aufruf COBOL-Utility: GETSTARTUPTEXT
@@ -330,18 +1011,17 @@
                      MOVE STUP-RESULT TO D-NUM4
                      DISPLAY "Fehler Startup-Text: " D-NUM4
                      SET PRG-ABBRUCH TO TRUE
-                    
+
          WHEN ZERO
 **                   DISPLAY "Kein Startup-Text!"
+                     DISPLAY "Kein Startup-Text - erwartet: ",
+                             "<NEU-PROGRAM-ID> <Ziel-Datei>"
                      SET PRG-ABBRUCH TO TRUE
 
          WHEN OTHER
 **                  ---> StartUpText ist vorhanden in STUP-TEXT
+                     CONTINUE
 
-                     MOVE STUP-TEXT(1:STUP-RESULT)    TO FEX-FILE
-                     ENTER TAL "String^Laenge"   USING FEX-FILE, 36
-                                                 GIVING FEX-FILE-LEN
-                                                 
      END-EVALUATE
      .
  P100-99.
@@ -357,9 +1037,3 @@
      .
  U200-99.
      EXIT.
-
-
-
-
-
-
