@@ -66,8 +66,6 @@
 *--------------------------------------------------------------------*
  01          COMP-FELDER.
      05      C4-ANZ              PIC S9(04) COMP.
-     05      C4-COUNT            PIC S9(04) COMP.
-     05      C4-I1               PIC S9(04) COMP.
      05      C4-I2               PIC S9(04) COMP.
      05      C4-LEN              PIC S9(04) COMP.
      05      C4-PTR              PIC S9(04) COMP.
@@ -85,6 +83,8 @@
 
      05      REPLY-LAENGE        PIC  9(04) COMP.
 
+     05      C4-RETAIN-TAGE      PIC S9(04) COMP.
+
 *--------------------------------------------------------------------*
 * Display-Felder: Präfix D
 *--------------------------------------------------------------------*
@@ -102,6 +102,8 @@
 *--------------------------------------------------------------------*
  01          KONSTANTE-FELDER.
      05      K-MODUL             PIC X(08)          VALUE "ZIPDRV  ".
+     05      K-RETAIN-DEFAULT-TAGE
+                                 PIC S9(04) COMP     VALUE 180.
 
 *----------------------------------------------------------------*
 * Conditional-Felder
@@ -139,6 +141,18 @@
           88 SSFRARCH-OK                       VALUE ZERO.
           88 SSFRARCH-NOK                      VALUE 1.
 
+     05      SSFRARCH-CURSOR-FLAG    PIC 9     VALUE ZERO.
+          88 SSFRARCH-CLOSED                   VALUE ZERO.
+          88 SSFRARCH-OPEN                     VALUE 1.
+
+     05      SSFRARCH-OLD-FLAG       PIC 9     VALUE ZERO.
+          88 SSFRARCH-OLD-OK                   VALUE ZERO.
+          88 SSFRARCH-OLD-NOK                  VALUE 1.
+
+     05      SSFRARCH-OLD-CURSOR-FLAG PIC 9    VALUE ZERO.
+          88 SSFRARCH-OLD-CLOSED               VALUE ZERO.
+          88 SSFRARCH-OLD-OPEN                 VALUE 1.
+
      05      SSFRMETA-FLAG           PIC 9     VALUE ZERO.
           88 SSFRMETA-OK                       VALUE ZERO.
           88 SSFRMETA-NOK                      VALUE 1.
@@ -149,6 +163,10 @@
  01          WORK-FELDER.
      05      W-DUMMY             PIC X(02).
 
+**          ---> fuer WT^PURGE (Funktion PRUNE)
+     05      ASS-FNAME           PIC X(34).
+     05      ASS-FSTATUS         PIC S9(04) COMP.
+
 *--------------------------------------------------------------------*
 * Datm-Uhrzeitfelder (für TAL-Routine)
 *--------------------------------------------------------------------*
@@ -213,12 +231,47 @@
      05      STUP-PORTION        PIC  X(30) VALUE "STRING".
      05      STUP-TEXT           PIC X(128).
 
+ 01          STUP-CONTENT-DECOMPOSE.
+     05      STUP-DEC-CMD        PIC X(08)  VALUE SPACES.
+         88  STUP-DEC-RECON                 VALUE "RECON".
+         88  STUP-DEC-PRUNE                 VALUE "PRUNE".
+         88  STUP-DEC-VALID                 VALUE "RECON",
+                                                  "PRUNE".
+*    STUP-DEC-PARAM1: bei PRUNE optionale Aufbewahrungsdauer in Tagen
+*    (Default K-RETAIN-DEFAULT-TAGE, s. C600-PRUNE). Versionen, deren
+*    ZPINS aelter als diese Anzahl Tage ist, sind Purge-Kandidaten.
+     05      STUP-DEC-PARAM1     PIC X(20)  VALUE SPACES.
+*    STUP-DEC-PARAM2: bei PRUNE nur mit dem Literal "CONFIRM" werden
+*    die Kandidaten tatsaechlich physisch entfernt - ohne CONFIRM
+*    listet PRUNE nur auf, was entfernt wuerde (Vorschau/dry-run,
+*    analog zu PREVIEW-FLAG in SRCSAFEE).
+     05      STUP-DEC-PARAM2     PIC X(08)  VALUE SPACES.
+         88  STUP-DEC-CONFIRM               VALUE "CONFIRM".
+
 **          ---> für COBOL-Utility CREATEPROCESS
  01          CREP-PARAMETER.
      05      CREP-RESULT         PIC S9(04) COMP VALUE ZERO.
      05      CREP-OPTION         PIC S9(04) COMP VALUE ZERO.
      05      CREP-PROGRAM        PIC  X(36).
 
+*-->    Fuer Environment- und Fileinfos
+ 01     ENV-REC.
+    05  ENV-HDR.
+     10 ENV-CMD                PIC X(02).
+*       "EI" = Environment Info
+*       "FI" = Fileinfo
+     10 ENV-RC                 PIC S9(04) COMP.
+*       0    = OK
+*       aus FILE_GETINFO...
+*       10   = FILE Exists
+*       11   = FILE doesn't exsist
+*       12   = FILE in use
+*       9999 = Programmabbruch - Hauptprogramm muss reagieren
+    05  ENV-DATA.
+*       Name des Repository-Files (z.b. PFCSIP7R)
+     10 ENV-REP-FILE           PIC X(36).
+     10 ENV-REP-FILE-LEN       PIC S9(04) COMP.
+
  EXTENDED-STORAGE SECTION.
 
  EXEC SQL
@@ -243,6 +296,7 @@
      05      H-ARCHIV-MODUL      PIC X(26).
      05      H-SOURCE-MODUL      PIC X(26).
      05      H-ZPINS             PIC X(22).
+     05      H-RETAIN-TAGE       PIC X(03).
 
 ******************************************************************
 * Im Folgenden mit dem INVOKE-Befehl die Tabellenstruktur-
@@ -273,6 +327,49 @@
 * Im Folgenden werden die benöetigten CURSOR auf die
 * verschiedenen SQL - Tabellen definiert
 ******************************************************************
+**  ---> Cursor auf Tabelle SSFRARCH - fuer Funktion RECON
+*        (Abgleich ZIP-Archiv gegen SSFRARCH-Index)
+ EXEC SQL
+     DECLARE SSFRARCH_ZIP_CURS CURSOR FOR
+         SELECT   SOURCE_MODUL, VERSION, ARCHIV_MODUL
+           FROM  =SSFRARCH
+          WHERE   ZIP_FLAG = "J"
+          ORDER  BY SOURCE_MODUL, VERSION
+         BROWSE  ACCESS
+ END-EXEC
+
+**  ---> Cursor auf Tabelle SSFRARCH - fuer Funktion PRUNE (alle
+*        Module mit mindestens einem gezippten Archiv-Eintrag)
+ EXEC SQL
+     DECLARE SSFRARCH_MOD_CURS CURSOR FOR
+         SELECT DISTINCT SOURCE_MODUL
+           FROM  =SSFRARCH
+          WHERE   ZIP_FLAG = "J"
+          ORDER  BY SOURCE_MODUL
+         BROWSE  ACCESS
+ END-EXEC
+
+**  ---> Cursor auf Tabelle SSFRARCH - fuer Funktion PRUNE (Versionen
+*        eines einzelnen Moduls, die aelter als die Aufbewahrungsdauer
+*        sind, aufsteigend nach ZPINS). Die jeweils juengste Version
+*        des Moduls (MAX(ZPINS), die aktuell aktive PROD_STATE-
+*        Version) ist immer ausgenommen, egal wie alt sie ist.
+ EXEC SQL
+     DECLARE SSFRARCH_OLD_CURS CURSOR FOR
+         SELECT   VERSION, ARCHIV_MODUL, ZPINS
+           FROM  =SSFRARCH
+          WHERE   SOURCE_MODUL = :SOURCE-MODUL OF SSFRARCH
+          AND     ZIP_FLAG = "J"
+          AND     ZPINS       year to second
+                  < CURRENT   year to second
+                  - :H-RETAIN-TAGE TYPE AS INTERVAL DAY
+          AND     ZPINS <> (SELECT MAX(ZPINS)
+                               FROM =SSFRARCH
+                              WHERE SOURCE_MODUL = :SOURCE-MODUL OF SSFRARCH
+                              AND   ZIP_FLAG = "J")
+          ORDER  BY ZPINS ASC
+         BROWSE  ACCESS
+ END-EXEC
 ******************************************************************
 * Ende der SQL - Definitionen
 ******************************************************************
@@ -314,9 +411,8 @@
          STOP RUN
      END-IF
 
-*** =>
-*** => weitere Verarbeitung hier einfügen
-*** =>
+**  ---> Verarbeitung
+     PERFORM B100-VERARBEITUNG
 
 **  ---> Nachlauf: Dateien schiessen
      PERFORM B090-ENDE
@@ -333,10 +429,8 @@
 **  ---> Initialisierung Felder
      PERFORM C000-INIT
 
-*** =>
-*** => weitere Verarbeitung hier einfügen
-*** =>
-
+**  ---> Holen Startup-Text
+     PERFORM P120-GETSTARTUPTEXT
      .
  B000-99.
      EXIT.
@@ -360,14 +454,291 @@
 ******************************************************************
  B100-VERARBEITUNG SECTION.
  B100-00.
-*** =>
-*** => weitere Verarbeitung hier einfügen
-*** =>
-     continue
+     IF STUP-DEC-VALID
+        CONTINUE
+     ELSE
+        DISPLAY " >> Ungueltiges Kommando: " STUP-DEC-CMD " <<"
+        DISPLAY " !ABBRUCH! "
+        SET PRG-ABBRUCH TO TRUE
+        EXIT SECTION
+     END-IF
+
+     EVALUATE TRUE
+        WHEN STUP-DEC-RECON         PERFORM C500-RECON
+        WHEN STUP-DEC-PRUNE         PERFORM C600-PRUNE
+     END-EVALUATE
      .
  B100-99.
      EXIT.
 
+******************************************************************
+* Verarbeitung RECON - Abgleich ZIP-Archiv gegen SSFRARCH-Index
+*
+*    Prueft fuer jeden mit ZIP_FLAG = "J" markierten SSFRARCH-
+*    Eintrag, ob die im Feld ARCHIV_MODUL hinterlegte Archiv-Datei
+*    tatsaechlich noch existiert (via SSFEIN0M "FI"). Ein Eintrag,
+*    dessen Datei fehlt, zeigt einen aus der Reihe gelaufenen Index
+*    an (z.B. per Hand geloeschtes Archiv). PRG-ABBRUCH wird am
+*    Ende gesetzt, wenn mindestens eine Abweichung gefunden wurde.
+******************************************************************
+ C500-RECON SECTION.
+ C500-00.
+     MOVE ZERO TO C9-COUNT
+     MOVE ZERO TO C9-ANZ
+
+     PERFORM S140-OPEN-SSFRARCH-ZIP-CURSOR
+     IF SSFRARCH-OPEN
+        CONTINUE
+     ELSE
+        EXIT SECTION
+     END-IF
+
+     PERFORM S150-FETCH-SSFRARCH-ZIP-CURSOR
+
+     PERFORM UNTIL SSFRARCH-NOK
+                OR  PRG-ABBRUCH
+
+        PERFORM C510-CHECK-ARCHIVE-FILE
+
+        PERFORM S150-FETCH-SSFRARCH-ZIP-CURSOR
+
+     END-PERFORM
+
+     IF SSFRARCH-OPEN
+        PERFORM S160-CLOSE-SSFRARCH-ZIP-CURSOR
+     END-IF
+
+     IF PRG-ABBRUCH
+        EXIT SECTION
+     END-IF
+
+     DISPLAY " "
+     MOVE C9-COUNT TO D-NUM9
+     DISPLAY ">>> RECON: " D-NUM9 " Archiv-Eintrag(e) geprueft"
+     IF C9-ANZ > ZERO
+        MOVE C9-ANZ TO D-NUM9
+        DISPLAY ">>> RECON: " D-NUM9 " Abweichung(en) - Index ",
+                "und Archiv nicht konsistent <<<"
+        SET PRG-ABBRUCH TO TRUE
+     ELSE
+        DISPLAY ">>> RECON: keine Abweichungen <<<"
+     END-IF
+     .
+ C500-99.
+     EXIT.
+
+******************************************************************
+* Pruefen physisches Vorhandensein einer Archiv-Datei
+******************************************************************
+ C510-CHECK-ARCHIVE-FILE SECTION.
+ C510-00.
+     ADD 1 TO C9-COUNT
+
+     MOVE "FI"                     TO ENV-CMD
+     MOVE ZERO                     TO ENV-RC
+     INITIALIZE ENV-DATA
+     MOVE ARCHIV-MODUL OF SSFRARCH TO ENV-REP-FILE
+     ENTER TAL "String^Laenge"  USING ENV-REP-FILE, 36
+                                GIVING ENV-REP-FILE-LEN
+
+     CALL "SSFEIN0M"               USING ENV-REC
+
+     EVALUATE ENV-RC
+        WHEN 10     CONTINUE
+        WHEN 11     ADD 1 TO C9-ANZ
+                    DISPLAY " >> fehlt im Archiv: ",
+                            SOURCE-MODUL OF SSFRARCH " ",
+                            VERSION      OF SSFRARCH " -> ",
+                            ARCHIV-MODUL OF SSFRARCH
+        WHEN 9999   SET PRG-ABBRUCH TO TRUE
+        WHEN OTHER  MOVE ENV-RC TO D-NUM4
+                    DISPLAY " unbekannter RC: ", D-NUM4,
+                            " aus SSFEIN0 (FI) fuer ",
+                            ARCHIV-MODUL OF SSFRARCH
+                    SET PRG-ABBRUCH TO TRUE
+     END-EVALUATE
+     .
+ C510-99.
+     EXIT.
+
+******************************************************************
+* Verarbeitung PRUNE - Aufbewahrungs-/Bereinigungsrichtlinie
+*
+*    Entfernt je Modul alle gezippten Versionen (ZIP_FLAG = "J"),
+*    deren ZPINS aelter als STUP-DEC-PARAM1 Tage (bzw.
+*    K-RETAIN-DEFAULT-TAGE) ist - physisch (WT^PURGE auf
+*    ARCHIV_MODUL) sowie deren SSFRARCH-Indexeintrag. Die jeweils
+*    aktuell aktive PROD_STATE-Version eines Moduls (die juengste,
+*    MAX(ZPINS)) wird dabei nie als Kandidat betrachtet, siehe
+*    SSFRARCH_OLD_CURS. Ohne das Literal "CONFIRM" in
+*    STUP-DEC-PARAM2 wird nur aufgelistet, was entfernt wuerde -
+*    es wird nichts geloescht (Vorschau/dry-run).
+******************************************************************
+ C600-PRUNE SECTION.
+ C600-00.
+     IF STUP-DEC-PARAM1 = SPACES
+        MOVE K-RETAIN-DEFAULT-TAGE TO C4-RETAIN-TAGE
+     ELSE
+        MOVE FUNCTION NUMVAL(STUP-DEC-PARAM1) TO C4-RETAIN-TAGE
+     END-IF
+
+     IF C4-RETAIN-TAGE < 1
+        DISPLAY " >> Aufbewahrungsdauer (Tage) ungueltig: ",
+                STUP-DEC-PARAM1
+        DISPLAY " !ABBRUCH! "
+        SET PRG-ABBRUCH TO TRUE
+        EXIT SECTION
+     END-IF
+
+     MOVE C4-RETAIN-TAGE TO D-NUM3
+     MOVE D-NUM3         TO H-RETAIN-TAGE
+
+     MOVE ZERO TO C9-COUNT
+     MOVE ZERO TO C9-ANZ
+
+     DISPLAY " "
+     IF STUP-DEC-CONFIRM
+        DISPLAY ">>> PRUNE: CONFIRM gesetzt - Kandidaten werden ",
+                "physisch entfernt"
+     ELSE
+        DISPLAY ">>> PRUNE: Vorschau-Modus - keine Loeschung ",
+                "ohne 'PRUNE <Tage> CONFIRM'"
+     END-IF
+
+     PERFORM S170-OPEN-SSFRARCH-MOD-CURSOR
+     IF SSFRARCH-OPEN
+        CONTINUE
+     ELSE
+        EXIT SECTION
+     END-IF
+
+     PERFORM S180-FETCH-SSFRARCH-MOD-CURSOR
+
+     PERFORM UNTIL SSFRARCH-NOK
+                OR  PRG-ABBRUCH
+
+        ADD 1 TO C9-COUNT
+        PERFORM C610-PRUNE-MODULE
+
+        PERFORM S180-FETCH-SSFRARCH-MOD-CURSOR
+
+     END-PERFORM
+
+     IF SSFRARCH-OPEN
+        PERFORM S190-CLOSE-SSFRARCH-MOD-CURSOR
+     END-IF
+
+     IF PRG-ABBRUCH
+        EXIT SECTION
+     END-IF
+
+     DISPLAY " "
+     MOVE C4-RETAIN-TAGE TO D-NUM4
+     DISPLAY ">>> PRUNE: Aufbewahrungsdauer " D-NUM4 " Tag(e)"
+     MOVE C9-COUNT TO D-NUM9
+     DISPLAY ">>> PRUNE: " D-NUM9 " Modul(e) geprueft"
+     MOVE C9-ANZ TO D-NUM9
+     IF STUP-DEC-CONFIRM
+        DISPLAY ">>> PRUNE: " D-NUM9 " Version(en) entfernt"
+     ELSE
+        DISPLAY ">>> PRUNE: " D-NUM9 " Version(en) wuerden entfernt ",
+                "(CONFIRM fehlt)"
+     END-IF
+     .
+ C600-99.
+     EXIT.
+
+******************************************************************
+* PRUNE: Bereinigen der Purge-Kandidaten eines Moduls, die der
+*        SSFRARCH_OLD_CURS bereits auf "aelter als H-RETAIN-TAGE,
+*        nicht die aktuell aktive Version" eingegrenzt hat
+*        (SOURCE-MODUL OF SSFRARCH ist bereits durch den
+*        aufrufenden Modul-Cursor gesetzt)
+******************************************************************
+ C610-PRUNE-MODULE SECTION.
+ C610-00.
+     PERFORM S200-OPEN-SSFRARCH-OLD-CURSOR
+     IF SSFRARCH-OLD-OPEN
+        CONTINUE
+     ELSE
+        EXIT SECTION
+     END-IF
+
+     PERFORM S210-FETCH-SSFRARCH-OLD-CURSOR
+
+     PERFORM UNTIL SSFRARCH-OLD-NOK
+                OR  PRG-ABBRUCH
+
+        IF STUP-DEC-CONFIRM
+           PERFORM C620-PURGE-VERSION
+        ELSE
+           PERFORM C615-LIST-CANDIDATE
+        END-IF
+
+        PERFORM S210-FETCH-SSFRARCH-OLD-CURSOR
+
+     END-PERFORM
+
+     IF SSFRARCH-OLD-OPEN
+        PERFORM S220-CLOSE-SSFRARCH-OLD-CURSOR
+     END-IF
+     .
+ C610-99.
+     EXIT.
+
+******************************************************************
+* PRUNE: Auflisten eines Purge-Kandidaten im Vorschau-Modus, ohne
+*        physische Loeschung (STUP-DEC-CONFIRM nicht gesetzt)
+******************************************************************
+ C615-LIST-CANDIDATE SECTION.
+ C615-00.
+     ADD 1 TO C9-ANZ
+     DISPLAY " >> wuerde entfernt: ",
+             SOURCE-MODUL OF SSFRARCH " ",
+             VERSION      OF SSFRARCH " -> ",
+             ARCHIV-MODUL OF SSFRARCH
+     .
+ C615-99.
+     EXIT.
+
+******************************************************************
+* PRUNE: physisches Archiv purgen und SSFRARCH-Eintrag entfernen
+******************************************************************
+ C620-PURGE-VERSION SECTION.
+ C620-00.
+     MOVE ARCHIV-MODUL OF SSFRARCH TO ASS-FNAME
+     ENTER TAL "WT^PURGE" USING ASS-FSTATUS,
+                                ASS-FNAME
+
+     IF ASS-FSTATUS NOT = ZERO
+        DISPLAY " >> Fehler bei WT^PURGE: ",
+                ASS-FNAME " " ASS-FSTATUS
+        SET PRG-ABBRUCH TO TRUE
+        EXIT SECTION
+     END-IF
+
+     PERFORM U100-BEGIN
+     EXEC SQL
+         DELETE
+           FROM  =SSFRARCH
+          WHERE  SOURCE_MODUL = :SOURCE-MODUL OF SSFRARCH
+          AND    VERSION      = :VERSION      OF SSFRARCH
+          AND    ZPINS        = :ZPINS        OF SSFRARCH
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+        WHEN ZERO   PERFORM U110-COMMIT
+                    ADD 1 TO C9-ANZ
+                    DISPLAY " >> entfernt: ",
+                            SOURCE-MODUL OF SSFRARCH " ",
+                            VERSION      OF SSFRARCH " -> ",
+                            ARCHIV-MODUL OF SSFRARCH
+        WHEN OTHER  PERFORM U120-ROLLBACK
+                    SET PRG-ABBRUCH TO TRUE
+     END-EVALUATE
+     .
+ C620-99.
+     EXIT.
+
 
 ******************************************************************
 * Initialisierung von Feldern und Strukturen
@@ -545,11 +916,28 @@
          WHEN OTHER
 **                  ---> StartUpText ist vorhanden in STUP-TEXT
 
-                     continue
+                     INSPECT STUP-TEXT
+                        CONVERTING "abcdefghijklmnopqrstuvwxyz"
+                                TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                     UNSTRING STUP-TEXT DELIMITED BY " "
+                     INTO     STUP-DEC-CMD,
+                              STUP-DEC-PARAM1,
+                              STUP-DEC-PARAM2
      END-EVALUATE
+
+**---> Pruefen Kommando
+     IF STUP-DEC-VALID
+        CONTINUE
+     ELSE
+        DISPLAY " "
+        DISPLAY " UNGUELTIGES KOMMANDO: ", STUP-DEC-CMD
+        DISPLAY " >>> ABBRUCH <<<"
+        DISPLAY " "
+        SET PRG-ABBRUCH TO TRUE
+     END-IF
      .
  P120-99.
-     EXIT.     
+     EXIT.
 ******************************************************************
 * Select auf Tabelle SSPROT
 ******************************************************************
@@ -655,7 +1043,147 @@
      .
  S120-99.
      EXIT.
-     
+
+******************************************************************
+* OPEN Cursor SSFRARCH_ZIP_CURS (Funktion RECON)
+******************************************************************
+ S140-OPEN-SSFRARCH-ZIP-CURSOR SECTION.
+ S140-00.
+     SET SSFRARCH-OPEN TO TRUE
+     EXEC SQL
+         OPEN SSFRARCH_ZIP_CURS
+     END-EXEC
+     .
+ S140-99.
+     EXIT.
+
+******************************************************************
+* FETCH Cursor SSFRARCH_ZIP_CURS (Funktion RECON)
+******************************************************************
+ S150-FETCH-SSFRARCH-ZIP-CURSOR SECTION.
+ S150-00.
+     EXEC SQL
+         FETCH SSFRARCH_ZIP_CURS
+          INTO  :SOURCE-MODUL of SSFRARCH
+               ,:VERSION      of SSFRARCH
+               ,:ARCHIV-MODUL of SSFRARCH
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN 0      SET SSFRARCH-OK  TO TRUE
+         WHEN OTHER  SET SSFRARCH-NOK TO TRUE
+     END-EVALUATE
+     .
+ S150-99.
+     EXIT.
+
+******************************************************************
+* CLOSE Cursor SSFRARCH_ZIP_CURS (Funktion RECON)
+******************************************************************
+ S160-CLOSE-SSFRARCH-ZIP-CURSOR SECTION.
+ S160-00.
+     IF SSFRARCH-OPEN
+        EXEC SQL
+            CLOSE SSFRARCH_ZIP_CURS
+        END-EXEC
+        SET SSFRARCH-CLOSED TO TRUE
+     END-IF
+     .
+ S160-99.
+     EXIT.
+
+******************************************************************
+* OPEN Cursor SSFRARCH_MOD_CURS (Funktion PRUNE)
+******************************************************************
+ S170-OPEN-SSFRARCH-MOD-CURSOR SECTION.
+ S170-00.
+     SET SSFRARCH-OPEN TO TRUE
+     EXEC SQL
+         OPEN SSFRARCH_MOD_CURS
+     END-EXEC
+     .
+ S170-99.
+     EXIT.
+
+******************************************************************
+* FETCH Cursor SSFRARCH_MOD_CURS (Funktion PRUNE)
+******************************************************************
+ S180-FETCH-SSFRARCH-MOD-CURSOR SECTION.
+ S180-00.
+     EXEC SQL
+         FETCH SSFRARCH_MOD_CURS
+          INTO  :SOURCE-MODUL of SSFRARCH
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN 0      SET SSFRARCH-OK  TO TRUE
+         WHEN OTHER  SET SSFRARCH-NOK TO TRUE
+     END-EVALUATE
+     .
+ S180-99.
+     EXIT.
+
+******************************************************************
+* CLOSE Cursor SSFRARCH_MOD_CURS (Funktion PRUNE)
+******************************************************************
+ S190-CLOSE-SSFRARCH-MOD-CURSOR SECTION.
+ S190-00.
+     IF SSFRARCH-OPEN
+        EXEC SQL
+            CLOSE SSFRARCH_MOD_CURS
+        END-EXEC
+        SET SSFRARCH-CLOSED TO TRUE
+     END-IF
+     .
+ S190-99.
+     EXIT.
+
+******************************************************************
+* OPEN Cursor SSFRARCH_OLD_CURS (Funktion PRUNE)
+******************************************************************
+ S200-OPEN-SSFRARCH-OLD-CURSOR SECTION.
+ S200-00.
+     SET SSFRARCH-OLD-OPEN TO TRUE
+     EXEC SQL
+         OPEN SSFRARCH_OLD_CURS
+     END-EXEC
+     .
+ S200-99.
+     EXIT.
+
+******************************************************************
+* FETCH Cursor SSFRARCH_OLD_CURS (Funktion PRUNE)
+******************************************************************
+ S210-FETCH-SSFRARCH-OLD-CURSOR SECTION.
+ S210-00.
+     EXEC SQL
+         FETCH SSFRARCH_OLD_CURS
+          INTO  :VERSION      of SSFRARCH
+               ,:ARCHIV-MODUL of SSFRARCH
+               ,:ZPINS        of SSFRARCH
+                   TYPE AS DATETIME YEAR TO FRACTION(2)
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN 0      SET SSFRARCH-OLD-OK  TO TRUE
+         WHEN OTHER  SET SSFRARCH-OLD-NOK TO TRUE
+     END-EVALUATE
+     .
+ S210-99.
+     EXIT.
+
+******************************************************************
+* CLOSE Cursor SSFRARCH_OLD_CURS (Funktion PRUNE)
+******************************************************************
+ S220-CLOSE-SSFRARCH-OLD-CURSOR SECTION.
+ S220-00.
+     IF SSFRARCH-OLD-OPEN
+        EXEC SQL
+            CLOSE SSFRARCH_OLD_CURS
+        END-EXEC
+        SET SSFRARCH-OLD-CLOSED TO TRUE
+     END-IF
+     .
+ S220-99.
+     EXIT.
+
 ******************************************************************
 * Transaktionsbegrenzungen
 ******************************************************************
