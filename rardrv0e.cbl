@@ -0,0 +1,561 @@
+?CONSULT $SYSTEM.SYSTEM.COBOLEX0
+?SEARCH  $SYSTEM.SYSTEM.COBOLLIB
+?SEARCH  =TALLIB
+?SEARCH  =ASC2EBC
+?SEARCH  =EBC2ASC
+?SEARCH  =WSYS022
+
+* Sourcesafe-Module
+?SEARCH  =SSFRCI0
+
+?NOLMAP, SYMBOLS, INSPECT
+?SAVE ALL
+?SAVEABEND
+?LINES 66
+?CHECK 3
+?SQL
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID. RARDRV0O.
+
+ DATE-COMPILED.
+
+
+*****************************************************************
+* Letzte Aenderung :: 2026-08-08
+* Letzte Version   :: G.00.00
+* Kurzbeschreibung :: Nightly Backup + Restore-Selbsttest SSFRARCH
+* Auftrag          :: SSFNEW1
+* Package          :: TOOL
+*
+* Aenderungen (Version und Datum in Variable K-PROG-START aendern)
+*              !!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!!
+*----------------------------------------------------------------*
+* Vers. | Datum    | von | Kommentar                             *
+*-------|----------|-----|---------------------------------------*
+*G.00.00|2026-08-08| kl  | Neuerstellung
+*----------------------------------------------------------------*
+*
+* Programmbeschreibung
+* --------------------
+*
+* Nightly-Driver: sichert fuer JEDES in SSAFE gefuehrte Modul den
+* Repository-Index (SSFRARCH) per SSFRCI0M/"SI" und fuehrt danach
+* per SSFRCI0M/"TI" einen Restore-Selbsttest durch (Archiv wird aus
+* dem Backup zurueckgeholt und die Satzanzahl gegen den Live-Bestand
+* geprueft, ohne SSFRARCH zu veraendern).
+*
+* Wird wie jedes andere Kettenglied als ein Eintrag (PROG=RARDRV0O)
+* in SSFRFDEF gefuehrt und von PHDDRV1O gestartet; die vorhandene
+* Kettenlogik in PHDDRV1O (Fehleralarm-Mail, Timeout, Restart-LFDNR)
+* deckt diesen Schritt damit bereits vollstaendig mit ab, ohne dass
+* PHDDRV1O selbst geaendert werden muss.
+*
+* Ein einzelnes fehlgeschlagenes Modul fuehrt NICHT zum sofortigen
+* Abbruch der Schleife -- es werden alle Module durchlaufen und am
+* Ende eine Gesamtuebersicht ausgegeben. PRG-ABBRUCH wird gesetzt,
+* sobald mindestens ein Modul fehlgeschlagen ist, damit der Schritt
+* aus Sicht der Aufrufkette als fehlgeschlagen gilt.
+*
+******************************************************************
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ SPECIAL-NAMES.
+     SWITCH-15 IS ANZEIGE-VERSION
+         ON STATUS IS SHOW-VERSION
+     CLASS ALPHNUM IS "0123456789"
+                      "abcdefghijklmnopqrstuvwxyz"
+                      "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+                      " .,;-_!§$%&/=*+"
+     DECIMAL-POINT IS COMMA.
+
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+
+
+ DATA DIVISION.
+ FILE SECTION.
+
+
+ WORKING-STORAGE SECTION.
+*--------------------------------------------------------------------*
+* Comp-Felder: Präfix Cn mit n = Anzahl Digits
+*--------------------------------------------------------------------*
+ 01          COMP-FELDER.
+     05      C4-ANZ              PIC S9(04) COMP.
+     05      C4-COUNT            PIC S9(04) COMP.
+     05      C4-I1               PIC S9(04) COMP.
+     05      C4-I2               PIC S9(04) COMP.
+     05      C4-LEN              PIC S9(04) COMP.
+     05      C4-PTR              PIC S9(04) COMP.
+
+     05      C4-X.
+      10                         PIC X value low-value.
+      10     C4-X2               PIC X.
+     05      C4-NUM redefines C4-X
+                                 PIC S9(04) COMP.
+
+     05      C9-ANZ              PIC S9(09) COMP.
+     05      C9-COUNT            PIC S9(09) COMP VALUE ZERO.
+     05      C9-FAIL-COUNT       PIC S9(09) COMP VALUE ZERO.
+
+     05      C18-VAL             PIC S9(18) COMP.
+
+     05      REPLY-LAENGE        PIC  9(04) COMP.
+
+*--------------------------------------------------------------------*
+* Display-Felder: Präfix D
+*--------------------------------------------------------------------*
+ 01          DISPLAY-FELDER.
+     05      D-NUM1              PIC  9.
+     05      D-NUM2              PIC  9(02).
+     05      D-NUM3              PIC  9(03).
+     05      D-NUM4              PIC -9(04).
+     05      D-NUM6              PIC  9(06).
+     05      D-NUM9              PIC  9(09).
+
+*--------------------------------------------------------------------*
+* Felder mit konstantem Inhalt: Präfix K
+*--------------------------------------------------------------------*
+ 01          KONSTANTE-FELDER.
+     05      K-MODUL             PIC X(08)          VALUE "RARDRV0O".
+
+*----------------------------------------------------------------*
+* Conditional-Felder
+*----------------------------------------------------------------*
+ 01          SCHALTER.
+     05      FILE-STATUS         PIC X(02).
+          88 FILE-OK                         VALUE "00".
+          88 FILE-NOK                        VALUE "01" THRU "99".
+          88 FILE-TIME-OUT                   VALUE "30".
+     05      REC-STAT REDEFINES  FILE-STATUS.
+        10   FILE-STATUS1        PIC X.
+          88 FILE-EOF                        VALUE "1".
+          88 FILE-INVALID                    VALUE "2".
+          88 FILE-PERMERR                    VALUE "3".
+          88 FILE-LOGICERR                   VALUE "4".
+          88 FILE-NONAME                     VALUE "5" THRU "8".
+          88 FILE-IMPLERR                    VALUE "9".
+        10                       PIC X.
+
+     05      MSG-STATUS          PIC 9       VALUE ZERO.
+          88 MSG-OK                          VALUE ZERO.
+          88 MSG-EOF                         VALUE 1.
+
+     05      PRG-STATUS          PIC 9.
+          88 PRG-OK                          VALUE ZERO.
+          88 PRG-NOK                         VALUE 1 THRU 9.
+          88 PRG-ENDE                        VALUE 1.
+          88 PRG-ABBRUCH                     VALUE 2.
+
+     05      SSAFE-CURS-FLAG         PIC 9     VALUE ZERO.
+          88 SSAFE-CURS-OK                     VALUE ZERO.
+          88 SSAFE-CURS-ENDE                   VALUE 1.
+
+*--------------------------------------------------------------------*
+* weitere Arbeitsfelder
+*--------------------------------------------------------------------*
+ 01          WORK-FELDER.
+     05      W-DUMMY             PIC X(02).
+ 01          ZEILE               PIC X(80) VALUE SPACES.
+*--------------------------------------------------------------------*
+* Datm-Uhrzeitfelder (für TAL-Routine)
+*--------------------------------------------------------------------*
+ 01          TAL-TIME.
+     05      TAL-JHJJMMTT.
+      10     TAL-JHJJ            PIC S9(04) COMP.
+      10     TAL-MM              PIC S9(04) COMP.
+      10     TAL-TT              PIC S9(04) COMP.
+     05      TAL-HHMI.
+      10     TAL-HH              PIC S9(04) COMP.
+      10     TAL-MI              PIC S9(04) COMP.
+     05      TAL-SS              PIC S9(04) COMP.
+     05      TAL-HS              PIC S9(04) COMP.
+     05      TAL-MS              PIC S9(04) COMP.
+
+ 01          TAL-TIME-D.
+     05      TAL-JHJJMMTT.
+        10   TAL-JHJJ            PIC  9(04).
+        10   TAL-MM              PIC  9(02).
+        10   TAL-TT              PIC  9(02).
+     05      TAL-HHMI.
+        10   TAL-HH              PIC  9(02).
+        10   TAL-MI              PIC  9(02).
+     05      TAL-SS              PIC  9(02).
+     05      TAL-HS              PIC  9(02).
+     05      TAL-MS              PIC  9(02).
+ 01          TAL-TIME-N REDEFINES TAL-TIME-D.
+     05      TAL-TIME-N16        PIC  9(16).
+     05      TAL-TIME-REST       PIC  9(02).
+
+ 01          TAL-JUL-DAY         PIC S9(09) COMP.
+
+*--------------------------------------------------------------------*
+* Parameter für Untermodulaufrufe - COPY-Module
+*--------------------------------------------------------------------*
+**          ---> fuer Fehlerbeh.
+     COPY    WSYS022C OF "=MSGLIB".
+
+
+*--------------------------------------------------------------------*
+* Parameter für Untermodulaufrufe: Präfix P
+*--------------------------------------------------------------------*
+ 01          PARAMETER-FELDER.
+     05      P-DUMMY             PIC X(02).
+
+**          ---> für COBOL-Utilities GET-/PUT-STARTUPTEXT
+ 01          STUP-PARAMETER.
+     05      STUP-RESULT         PIC S9(04) COMP VALUE ZERO.
+     05      STUP-CPLIST         PIC  9(09) COMP VALUE ZERO.
+     05      STUP-PORTION        PIC  X(30) VALUE "STRING".
+     05      STUP-TEXT           PIC X(128).
+
+*-->    Uebergabe an SSFRCI0M
+ 01     LINK-REC.
+    05  LINK-HDR.
+     10 LINK-CMD                PIC X(02).
+     10 LINK-RC                 PIC S9(04) COMP.
+    05  LINK-DATA.
+     10 LINK-REP-FILE           PIC X(36).
+     10 LINK-REP-FILE-LEN       PIC S9(04) COMP.
+
+ EXTENDED-STORAGE SECTION.
+
+ EXEC SQL
+     INCLUDE STRUCTURES ALL VERSION 315
+ END-EXEC
+
+ EXEC SQL
+     INCLUDE SQLCA
+ END-EXEC
+
+ EXEC SQL
+     BEGIN DECLARE SECTION
+ END-EXEC
+
+******************************************************************
+* Im Folgenden zunächst Host-Variable, die Bestandteil von
+* SQL - Tabellen sind
+******************************************************************
+ 01          HOST-VARIABLEN.
+     05      H-DUMMY             PIC X(02).
+     05      H-SYSKEY            PIC S9(18) COMP.
+
+******************************************************************
+* Im Folgenden mit dem INVOKE-Befehl die Tabellenstruktur-
+* definitonen der benötigten Tabellen einfügen
+******************************************************************
+**  ---> Struktur der Tabelle SSAFE
+ EXEC SQL
+    INVOKE =SSAFE AS SSAFE
+ END-EXEC
+
+******************************************************************
+
+ EXEC SQL
+     END DECLARE SECTION
+ END-EXEC
+
+******************************************************************
+* Im Folgenden werden die benöetigten CURSOR auf die
+* verschiedenen SQL - Tabellen definiert
+******************************************************************
+**  ---> Cursor ueber alle Module (alle in SSAFE gefuehrten Sources)
+ EXEC SQL
+     DECLARE SSAFE_ALL_CURS CURSOR FOR
+         SELECT   SOURCE_MODUL
+           FROM  =SSAFE
+          ORDER  BY SOURCE_MODUL
+         BROWSE  ACCESS
+ END-EXEC
+
+******************************************************************
+* Ende der SQL - Definitionen
+******************************************************************
+
+ PROCEDURE DIVISION.
+
+******************************************************************
+* Steuerungs-Section
+******************************************************************
+ A100-STEUERUNG SECTION.
+ A100-00.
+**  ---> wenn SWICH-15 gesetzt ist
+**  ---> nur Umwandlungszeitpunkt zeigen und dann beenden
+     IF  SHOW-VERSION
+         DISPLAY K-MODUL " vom: " FUNCTION WHEN-COMPILED
+         CALL "WSYS022" USING GEN-ERROR SQLCA
+         STOP RUN
+     END-IF
+
+**  ---> Vorlauf: oeffnen Dateien etc.
+     PERFORM B000-VORLAUF
+     IF  PRG-ABBRUCH
+         CONTINUE
+     ELSE
+         PERFORM B100-VERARBEITUNG
+     END-IF
+
+**  ---> Nachlauf
+     PERFORM B090-ENDE
+     STOP RUN
+     .
+ A100-99.
+     EXIT.
+
+******************************************************************
+* Vorlauf
+******************************************************************
+ B000-VORLAUF SECTION.
+ B000-00.
+**  ---> Initialisierung Felder
+     PERFORM C000-INIT
+     .
+ B000-99.
+     EXIT.
+
+******************************************************************
+* Ende
+******************************************************************
+ B090-ENDE SECTION.
+ B090-00.
+
+     DISPLAY " "
+     MOVE C9-COUNT      TO D-NUM9
+     DISPLAY "Geprueft: " D-NUM9 " Modul(e)"
+     MOVE C9-FAIL-COUNT TO D-NUM9
+     DISPLAY "Fehler:   " D-NUM9 " Modul(e)"
+
+     IF PRG-ABBRUCH
+        DISPLAY " "
+        DISPLAY ">>> ABBRUCH !!! <<< Backup/Restore-Selbsttest"
+        DISPLAY "    mindestens eines Moduls fehlgeschlagen"
+        DISPLAY " "
+     ELSE
+        DISPLAY " "
+        DISPLAY "Backup/Restore-Selbsttest OK"
+        DISPLAY " "
+     END-IF
+     .
+ B090-99.
+     EXIT.
+
+******************************************************************
+* Verarbeitung: ueber alle Module Backup + Restore-Selbsttest
+******************************************************************
+ B100-VERARBEITUNG SECTION.
+ B100-00.
+
+     PERFORM S100-OPEN-SSAFE-ALL-CURSOR
+     PERFORM S110-FETCH-SSAFE-ALL-CURSOR
+
+     PERFORM UNTIL SSAFE-CURS-ENDE
+
+        ADD 1 TO C9-COUNT
+        PERFORM C100-BACKUP-AND-TEST-ONE
+
+        PERFORM S110-FETCH-SSAFE-ALL-CURSOR
+     END-PERFORM
+
+     PERFORM S120-CLOSE-SSAFE-ALL-CURSOR
+
+     IF C9-FAIL-COUNT > ZERO
+        SET PRG-ABBRUCH TO TRUE
+     END-IF
+     .
+ B100-99.
+     EXIT.
+
+******************************************************************
+* Initialisierung von Feldern und Strukturen
+******************************************************************
+ C000-INIT SECTION.
+ C000-00.
+     INITIALIZE SCHALTER
+                GEN-ERROR
+     .
+ C000-99.
+     EXIT.
+
+******************************************************************
+* Backup ("SI") + Restore-Selbsttest ("TI") fuer ein Modul
+******************************************************************
+ C100-BACKUP-AND-TEST-ONE SECTION.
+ C100-00.
+
+     MOVE SPACES               TO LINK-REP-FILE
+     MOVE SOURCE-MODUL OF SSAFE TO LINK-REP-FILE
+     MOVE ZERO                 TO LINK-REP-FILE-LEN
+
+     MOVE "SI"                 TO LINK-CMD
+     MOVE ZERO                 TO LINK-RC
+     CALL "SSFRCI0M"           USING LINK-REC
+
+     IF  LINK-RC NOT = ZERO
+         ADD 1 TO C9-FAIL-COUNT
+         DISPLAY "Backup fehlgeschlagen fuer ",
+                 SOURCE-MODUL OF SSAFE,
+                 "  RC=" LINK-RC
+         EXIT SECTION
+     END-IF
+
+     MOVE SPACES               TO LINK-REP-FILE
+     MOVE SOURCE-MODUL OF SSAFE TO LINK-REP-FILE
+     MOVE ZERO                 TO LINK-REP-FILE-LEN
+
+     MOVE "TI"                 TO LINK-CMD
+     MOVE ZERO                 TO LINK-RC
+     CALL "SSFRCI0M"           USING LINK-REC
+
+     IF  LINK-RC NOT = ZERO
+         ADD 1 TO C9-FAIL-COUNT
+         DISPLAY "Restore-Selbsttest fehlgeschlagen fuer ",
+                 SOURCE-MODUL OF SSAFE,
+                 "  RC=" LINK-RC
+     END-IF
+     .
+ C100-99.
+     EXIT.
+
+******************************************************************
+* OPEN Cursor ueber alle Module
+******************************************************************
+ S100-OPEN-SSAFE-ALL-CURSOR SECTION.
+ S100-00.
+     EXEC SQL
+         OPEN SSAFE_ALL_CURS
+     END-EXEC
+     .
+ S100-99.
+     EXIT.
+
+******************************************************************
+* FETCH Cursor ueber alle Module
+******************************************************************
+ S110-FETCH-SSAFE-ALL-CURSOR SECTION.
+ S110-00.
+     EXEC SQL
+         FETCH SSAFE_ALL_CURS
+          INTO  :SOURCE-MODUL OF SSAFE
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN 0      SET SSAFE-CURS-OK   TO TRUE
+         WHEN OTHER  SET SSAFE-CURS-ENDE TO TRUE
+     END-EVALUATE
+     .
+ S110-99.
+     EXIT.
+
+******************************************************************
+* CLOSE Cursor ueber alle Module
+******************************************************************
+ S120-CLOSE-SSAFE-ALL-CURSOR SECTION.
+ S120-00.
+     EXEC SQL
+         CLOSE SSAFE_ALL_CURS
+     END-EXEC
+     .
+ S120-99.
+     EXIT.
+
+******************************************************************
+* Transaktionsbegrenzungen
+******************************************************************
+ U100-BEGIN SECTION.
+ U100-00.
+     EXEC SQL
+         BEGIN WORK
+     END-EXEC
+     .
+ U100-99.
+     EXIT.
+
+ U110-COMMIT SECTION.
+ U110-00.
+     EXEC SQL
+         COMMIT WORK
+     END-EXEC
+     .
+ U110-99.
+     EXIT.
+
+ U120-ROLLBACK SECTION.
+ U120-00.
+     EXEC SQL
+         ROLLBACK WORK
+     END-EXEC
+     .
+ U120-99.
+     EXIT.
+
+******************************************************************
+* TIMESTAMP erstellen
+******************************************************************
+ U200-TIMESTAMP SECTION.
+ U200-00.
+     ENTER TAL "TIME" USING TAL-TIME
+     MOVE CORR TAL-TIME TO TAL-TIME-D
+     .
+ U200-99.
+     EXIT.
+
+******************************************************************
+* SQL-Fehlerbehandlung
+******************************************************************
+ Z001-SQLERROR SECTION.
+ Z001-00.
+
+**  ---> holen Daten für Fehlertabelle
+     MOVE 1 TO ERR-STAT OF GEN-ERROR
+
+         MOVE ZERO      TO MDNR OF GEN-ERROR
+         MOVE ZERO      TO TSNR OF GEN-ERROR
+
+     MOVE K-MODUL TO MODUL-NAME OF GEN-ERROR
+     MOVE "SE"    TO ERROR-KZ   OF GEN-ERROR
+
+**  ---> Einstellen in Fehlertabelle
+     PERFORM Z999-ERRLOG
+     .
+ Z001-99.
+     EXIT.
+
+******************************************************************
+* Programm-Fehlerbehandlung
+******************************************************************
+ Z002-PROGERR SECTION.
+ Z002-00.
+
+**  ---> holen Daten für Fehlertabelle
+     MOVE 1 TO ERR-STAT OF GEN-ERROR
+
+         MOVE ZERO      TO MDNR OF GEN-ERROR
+         MOVE ZERO      TO TSNR OF GEN-ERROR
+
+     MOVE K-MODUL TO MODUL-NAME OF GEN-ERROR
+     MOVE "PE"    TO ERROR-KZ   OF GEN-ERROR
+
+**  ---> Einstellen in Fehlertabelle
+     PERFORM Z999-ERRLOG
+     .
+ Z002-99.
+     EXIT.
+
+******************************************************************
+* Fehler in Tabelle ERRLOG schreiben
+******************************************************************
+ Z999-ERRLOG SECTION.
+ Z999-00.
+**  ---> Einstellen in Fehlertabelle
+     CALL "WSYS022" USING GEN-ERROR
+                          SQLCA
+     INITIALIZE GEN-ERROR
+     .
+ Z999-99.
+      EXIT.
+
+******************************************************************
+* ENDE Source-Programm
+******************************************************************
