@@ -25,8 +25,8 @@
 
 
 *****************************************************************
-* Letzte Aenderung :: 2018-04-06
-* Letzte Version   :: G.00.00
+* Letzte Aenderung :: 2026-08-08
+* Letzte Version   :: G.01.00
 * Kurzbeschreibung :: Testdriver fuer SSF-Modul SSFCOU0
 *
 * Aenderungen (Version und Datum in Variable K-PROG-START aendern)
@@ -38,6 +38,8 @@
 *       |          |     |
 *-------|----------|-----|---------------------------------------*
 *G.00.00|2018-04-06| kl  | Neuerstellung
+*G.01.00|2026-08-08| kl  | Batch GET/CHECKOUT ueber alle Module
+*       |          |     | eines AUFTRAG (LINK-CMD "GA"/"CA")
 *----------------------------------------------------------------*
 *
 * Programmbeschreibung
@@ -136,12 +138,33 @@
           88 PRG-ENDE                        VALUE 1.
           88 PRG-ABBRUCH                     VALUE 2.
 
+     05      SSFRARCH-FLAG           PIC 9     VALUE ZERO.
+          88 SSFRARCH-OK                       VALUE ZERO.
+          88 SSFRARCH-NOK                      VALUE 1.
+
+     05      SSFRARCH-CURSOR-FLAG    PIC 9     VALUE ZERO.
+          88 SSFRARCH-CLOSED                   VALUE ZERO.
+          88 SSFRARCH-OPEN                     VALUE 1.
+
+*            Batch ueber AUFTRAG: welcher Einzelbefehl je Modul
+     05      W-BATCH-CMD             PIC X(02) VALUE SPACE.
+          88 BATCH-IST-CHECKOUT                VALUE "CA".
+          88 BATCH-IST-GET                     VALUE "GA".
+
 *--------------------------------------------------------------------*
 * weitere Arbeitsfelder
 *--------------------------------------------------------------------*
  01          WORK-FELDER.
      05      W-DUMMY             PIC X(02).
-     
+
+ 01          W-BATCH-FELDER.
+     05      W-BATCH-ANZ         PIC 9(05) VALUE ZERO.
+     05      W-BATCH-ANZ-ED      PIC ZZZZ9.
+     05      W-BATCH-OK          PIC 9(05) VALUE ZERO.
+     05      W-BATCH-OK-ED       PIC ZZZZ9.
+     05      W-BATCH-FEHLER      PIC 9(05) VALUE ZERO.
+     05      W-BATCH-FEHLER-ED   PIC ZZZZ9.
+
  01          ZEILE               PIC X(80).
  
 
@@ -217,8 +240,10 @@
  01     LINK-REC.
     05  LINK-HDR.
      10 LINK-CMD                PIC X(02).
-*       "GT" = Get File (ohne Sperre, entspr. Copy bei Checkin) 
+*       "GT" = Get File (ohne Sperre, entspr. Copy bei Checkin)
 *       "CO" = Checkout (mit Sperre; echter Checkout)
+*       "GA" = Get  aller Module eines AUFTRAG (Batch, s. B110)
+*       "CA" = Checkout aller Module eines AUFTRAG (Batch, s. B110)
      10 LINK-RC                 PIC S9(04) COMP.
 *       0    = OK
 *       9999 = Programmabbruch - Hauptprogramm muss reagieren
@@ -250,7 +275,10 @@
  01          HOST-VARIABLEN.
      05      H-DUMMY             PIC X(02).
      05      H-SYSKEY            PIC S9(18) COMP.
-     
+
+** --> fuer Batch GET/CHECKOUT ueber AUFTRAG
+     05      H-AUFTRAG           PIC X(25).
+
 ******************************************************************
 * Im Folgenden mit dem INVOKE-Befehl die Tabellenstruktur-
 * definitonen der benötigten Tabellen einfügen
@@ -259,10 +287,25 @@
      END DECLARE SECTION
  END-EXEC
 
+**  ---> Struktur der Tabelle SSFRARCH (fuer Batch ueber AUFTRAG)
+ EXEC SQL
+    INVOKE =SSFRARCH AS SSFRARCH
+ END-EXEC
+
 ******************************************************************
 * Im Folgenden werden die benöetigten CURSOR auf die
 * verschiedenen SQL - Tabellen definiert
 ******************************************************************
+**  ---> Cursor: alle Module (SOURCE_MODUL) zu einem AUFTRAG
+ EXEC SQL
+     DECLARE SSFRARCH_BATCH_CURS CURSOR FOR
+         SELECT  DISTINCT SOURCE_MODUL
+           FROM  =SSFRARCH
+          WHERE   FILE_TYPE = "SRC"
+                  AND AUFTRAG = :H-AUFTRAG
+          ORDER  BY SOURCE_MODUL
+         BROWSE  ACCESS
+ END-EXEC
 ******************************************************************
 * Ende der SQL - Definitionen
 ******************************************************************
@@ -340,15 +383,35 @@
         DISPLAY "<EOF>"
         DISPLAY " "
      ELSE
-        STRING ">>> Verarbeitung >"     DELIMITED BY SIZE,
-                LINK-CMD                DELIMITED BY SPACE,
-                " "                     DELIMITED BY SIZE,
-                LINK-REP-FILE           DELIMITED BY SPACE,
-                "< OK <<< "             DELIMITED BY SIZE
-        INTO ZEILE
-        DISPLAY ZEILE
+        IF BATCH-IST-CHECKOUT OR BATCH-IST-GET
+           MOVE W-BATCH-ANZ     TO W-BATCH-ANZ-ED
+           MOVE W-BATCH-OK      TO W-BATCH-OK-ED
+           MOVE W-BATCH-FEHLER  TO W-BATCH-FEHLER-ED
+           DISPLAY " "
+           STRING ">>> Batch "         DELIMITED BY SIZE,
+                   LINK-CMD            DELIMITED BY SPACE,
+                   " AUFTRAG "         DELIMITED BY SIZE,
+                   LINK-OPTVAL         DELIMITED BY SPACE,
+                   ": "                DELIMITED BY SIZE,
+                   W-BATCH-ANZ-ED      DELIMITED BY SIZE,
+                   " Module, "         DELIMITED BY SIZE,
+                   W-BATCH-OK-ED       DELIMITED BY SIZE,
+                   " OK, "             DELIMITED BY SIZE,
+                   W-BATCH-FEHLER-ED   DELIMITED BY SIZE,
+                   " Fehler <<< "      DELIMITED BY SIZE
+           INTO ZEILE
+           DISPLAY ZEILE
+        ELSE
+           STRING ">>> Verarbeitung >"     DELIMITED BY SIZE,
+                   LINK-CMD                DELIMITED BY SPACE,
+                   " "                     DELIMITED BY SIZE,
+                   LINK-REP-FILE           DELIMITED BY SPACE,
+                   "< OK <<< "             DELIMITED BY SIZE
+           INTO ZEILE
+           DISPLAY ZEILE
+        END-IF
      END-IF
-     
+
      .
  B090-99.
      EXIT.
@@ -358,28 +421,152 @@
 ******************************************************************
  B100-VERARBEITUNG SECTION.
  B100-00.
-                              
+
+**  --> Batch: GET/CHECKOUT aller Module eines AUFTRAG, sonst
+*            gewohnter Einzelaufruf mit genau einem LINK-REP-FILE
+     IF  LINK-CMD = "GA" OR "CA"
+         PERFORM B110-BATCH-AUFTRAG
+     ELSE
 **  --> Aufrufen SSFCOU0
-     CALL "SSFCOU0M"     USING LINK-REC
-     EVALUATE LINK-RC
-     
-        WHEN   ZERO   CONTINUE
-        
-        WHEN   9999   DISPLAY " RC 9999 = PRG-ABBRUCH aus SSFCOU0 "
-                      SET PRG-ABBRUCH TO TRUE
-                      
-        WHEN   OTHER  MOVE LINK-RC TO D-NUM4
-                      DISPLAY " unbekannter RC: ",
-                                D-NUM4,
-                              " aus SSFCOU0"
-                      DISPLAY " (< ZERO = SQL-Fehler"
-                      SET PRG-ABBRUCH TO TRUE
-                      
-      END-EVALUATE
+         CALL "SSFCOU0M"     USING LINK-REC
+         EVALUATE LINK-RC
+
+            WHEN   ZERO   CONTINUE
+
+            WHEN   9999   DISPLAY " RC 9999 = PRG-ABBRUCH aus SSFCOU0 "
+                          SET PRG-ABBRUCH TO TRUE
+
+            WHEN   OTHER  MOVE LINK-RC TO D-NUM4
+                          DISPLAY " unbekannter RC: ",
+                                    D-NUM4,
+                                  " aus SSFCOU0"
+                          DISPLAY " (< ZERO = SQL-Fehler"
+                          SET PRG-ABBRUCH TO TRUE
+
+          END-EVALUATE
+     END-IF
      .
  B100-99.
      EXIT.
 
+******************************************************************
+* Batch: alle Module zu einem AUFTRAG holen/auschecken
+*
+* Erwartet LINK-OPTION "-A" / LINK-OPTVAL = AUFTRAG-Nummer (wie beim
+* Einzelaufruf "-A"; s. SSFCOU0M). Es wird je gefundenem Modul ein
+* eigener Einzelaufruf "CO"/"GT" an SSFCOU0M abgesetzt - der Fehler
+* eines einzelnen Moduls bricht den Batch nicht ab, sondern wird nur
+* mitgezaehlt (vgl. Verarbeitungsschleife in PHDDRV1).
+******************************************************************
+ B110-BATCH-AUFTRAG SECTION.
+ B110-00.
+
+     MOVE LINK-CMD TO W-BATCH-CMD
+
+     IF  LINK-OPTION NOT = "-A"
+     OR  LINK-OPTVAL =     SPACE
+         DISPLAY " Batch GA/CA erfordert Option -A mit AUFTRAG-Nr."
+         SET PRG-ABBRUCH TO TRUE
+         EXIT SECTION
+     END-IF
+
+     MOVE LINK-OPTVAL TO H-AUFTRAG
+     MOVE ZERO        TO W-BATCH-ANZ W-BATCH-OK W-BATCH-FEHLER
+
+     PERFORM S200-OPEN-SSFRARCH-BATCH-CURSOR
+     IF SSFRARCH-OPEN
+        PERFORM S201-FETCH-SSFRARCH-BATCH-CURSOR
+        PERFORM UNTIL SSFRARCH-NOK OR PRG-ABBRUCH
+           ADD 1 TO W-BATCH-ANZ
+           MOVE SOURCE-MODUL OF SSFRARCH TO LINK-REP-FILE
+           ENTER TAL "String^Laenge"  USING  LINK-REP-FILE, 36
+                                      GIVING LINK-REP-FILE-LEN
+           IF BATCH-IST-CHECKOUT
+              MOVE "CO" TO LINK-CMD
+           ELSE
+              MOVE "GT" TO LINK-CMD
+           END-IF
+
+           CALL "SSFCOU0M"   USING LINK-REC
+           EVALUATE LINK-RC
+              WHEN   ZERO   ADD 1 TO W-BATCH-OK
+                            STRING " OK:     "       DELIMITED BY SIZE,
+                                    SOURCE-MODUL OF SSFRARCH
+                                                      DELIMITED BY SPACE
+                            INTO ZEILE
+                            DISPLAY ZEILE
+
+              WHEN   OTHER  ADD 1 TO W-BATCH-FEHLER
+                            MOVE LINK-RC TO D-NUM4
+                            STRING " FEHLER: "       DELIMITED BY SIZE,
+                                    SOURCE-MODUL OF SSFRARCH
+                                                      DELIMITED BY SPACE,
+                                    " (RC "           DELIMITED BY SIZE,
+                                    D-NUM4            DELIMITED BY SIZE,
+                                    ")"               DELIMITED BY SIZE
+                            INTO ZEILE
+                            DISPLAY ZEILE
+           END-EVALUATE
+
+           PERFORM S201-FETCH-SSFRARCH-BATCH-CURSOR
+        END-PERFORM
+        PERFORM S202-CLOSE-SSFRARCH-BATCH-CURSOR
+     END-IF
+
+     MOVE W-BATCH-CMD TO LINK-CMD
+
+     IF W-BATCH-ANZ = ZERO
+        DISPLAY " Keine Module zu AUFTRAG >" LINK-OPTVAL "< gefunden"
+     END-IF
+     .
+ B110-99.
+     EXIT.
+
+******************************************************************
+* Cursor: alle Module (SOURCE_MODUL) zu einem AUFTRAG (Batch)
+******************************************************************
+ S200-OPEN-SSFRARCH-BATCH-CURSOR SECTION.
+ S200-00.
+
+     EXEC SQL
+         OPEN SSFRARCH_BATCH_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO       SET SSFRARCH-OPEN TO TRUE
+         WHEN OTHER      SET SSFRARCH-CLOSED TO TRUE
+                         SET PRG-ABBRUCH TO TRUE
+     END-EVALUATE
+     .
+ S200-99.
+    EXIT SECTION.
+
+ S201-FETCH-SSFRARCH-BATCH-CURSOR SECTION.
+ S201-00.
+
+     EXEC SQL
+         FETCH SSFRARCH_BATCH_CURS
+         INTO  :SOURCE-MODUL  OF SSFRARCH
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO       SET SSFRARCH-OK  TO TRUE
+         WHEN 100        SET SSFRARCH-NOK TO TRUE
+         WHEN OTHER      SET PRG-ABBRUCH TO TRUE
+     END-EVALUATE
+     .
+ S201-99.
+    EXIT SECTION.
+
+ S202-CLOSE-SSFRARCH-BATCH-CURSOR SECTION.
+ S202-00.
+
+     EXEC SQL
+         CLOSE SSFRARCH_BATCH_CURS
+     END-EXEC
+     SET SSFRARCH-CLOSED TO TRUE
+     .
+ S202-99.
+    EXIT SECTION.
+
 ******************************************************************
 * Initialisierung von Feldern und Strukturen
 ******************************************************************
