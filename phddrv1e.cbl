@@ -37,19 +37,56 @@
 *       |          |     |
 *-------|----------|-----|---------------------------------------*
 *G.00.00|2018-04-19| kl  | Neuerstellung
+*G.01.00|2026-08-08| kl  | Restart-LFDNR fuer Aufrufketten
+*G.02.00|2026-08-08| kl  | Per-Schritt-Timeout (SSFRFDEF.PRG_TIMEOUT)
+*G.03.00|2026-08-08| kl  | Erfolg/Fehler-Verzweigung (LFDNR_OK/_NOK)
+*G.04.00|2026-08-08| kl  | Abo-Kategorie Fehleralarm (EKONTAKT.ABO_FAILALERT)
+*G.05.00|2026-08-08| kl  | Schritt-Historie MSG-CPU-TIME/Dauer (CHISTF)
 *----------------------------------------------------------------*
 *
 * Programmbeschreibung
 * --------------------
 *
 * Dieses Programm dient als Driver für das Prozesshandler-Modul
-* SSFPHD1M. 
+* SSFPHD1M.
 *
-* Aufruf: RUN(D) PHDDRV1O [Funktion] [Delay]
-*                                    
-* Mit:    Funktion = SSFRFDEF.Funktion
-*         Delay    = Verzoegerung in 1/100 Sekunden (nur Aufruf-
-*                    ketten, also lfdnr 1 - X)
+* Aufruf: RUN(D) PHDDRV1O [Funktion] [Delay] [Start-LFDNR] [Histfile]
+*
+* Mit:    Funktion    = SSFRFDEF.Funktion
+*         Delay       = Verzoegerung in 1/100 Sekunden (nur Aufruf-
+*                        ketten, also lfdnr 1 - X)
+*         Start-LFDNR = optional: Kette erst ab dieser LFDNR
+*                        abarbeiten (Restart nach abgebrochener
+*                        Kette, ohne von lfdnr 1 neu beginnen zu
+*                        muessen); ohne Angabe wie bisher ab 1
+*         Histfile    = optional: Name Schritt-Historie-Datei
+*                        (CHISTF). Ohne Angabe wird keine Historie
+*                        gefuehrt (wie bisher). Je Kettenschritt wird
+*                        dann ein Satz mit ANWENDUNG/MODUL/FUNKTION/
+*                        LFDNR/ZPINS (aus SSFRFDEF), der CPU-Zeit
+*                        (MSG-CPU-TIME) und der gemessenen Wanduhr-
+*                        Dauer angehaengt (s. C220-APPEND-HISTORY).
+*
+* SSFRFDEF.PRG_TIMEOUT = optional: Timeout in Sekunden fuer den von
+*                        SSFPHD1M gestarteten Prozess (0/leer = kein
+*                        Timeout, wie bisher). Wird der Timeout
+*                        ueberschritten, killt SSFPHD1M den Prozess
+*                        (PROCESS_STOP_); der Schritt gilt dann als
+*                        fehlgeschlagen und die Kette wird wie bei
+*                        jedem anderen Schrittfehler abgebrochen und
+*                        per Mail gemeldet (siehe C300-MAIL-FAILURE-
+*                        ALERT).
+*
+* SSFRFDEF.LFDNR_OK/LFDNR_NOK = optional: Verzweigungsziel (LFDNR
+*                        derselben ANWENDUNG/MODUL/FUNKTION-Kette),
+*                        an dem nach diesem Schritt weitergemacht
+*                        wird, statt einfach mit der naechsthoeheren
+*                        LFDNR fortzufahren bzw. (im Fehlerfall) die
+*                        Kette abzubrechen. 0/leer = wie bisher (bei
+*                        Erfolg naechste LFDNR, bei Fehler Abbruch +
+*                        Mail). LFDNR_NOK gesetzt unterdrueckt den
+*                        Kettenabbruch samt Fehleralarm-Mail fuer
+*                        diesen Schritt.
 *
 ******************************************************************
 
@@ -66,10 +103,36 @@
 
  INPUT-OUTPUT SECTION.
  FILE-CONTROL.
+     SELECT EMAIL        ASSIGN EMAIL.
+
+**  ---> Schritt-Historie (MSG-CPU-TIME/Dauer je SSFRFDEF-Kettenschritt)
+     SELECT  CHISTF         ASSIGN TO #DYNAMIC
+                             FILE STATUS IS FILE-STATUS.
 
 
  DATA DIVISION.
  FILE SECTION.
+ FD  EMAIL.
+ 01  EMAIL-RECORD                PIC X(080).
+
+*  Schritt-Historie (SSFRFDEF-Kette): je durchlaufenem Kettenschritt
+*  ein Satz mit CPU-Zeit (MSG-CPU-TIME) und Wanduhr-Dauer des
+*  erzeugten Prozesses - Grundlage fuer spaetere Laufzeit-Auswertung
+*  (s.a. SHISTF in SRCCOMPE.cbl, dort fuer BATCH-Manifestzeilen)
+ FD  CHISTF.
+ 01  CHIST-RECORD.
+     05      CHIST-ANWENDUNG     PIC X(08).
+     05      CHIST-MODUL         PIC X(08).
+     05      CHIST-FUNKTION      PIC X(15).
+     05      CHIST-LFDNR         PIC 9(04).
+     05      CHIST-ZPINS         PIC X(22).
+     05      CHIST-PROG          PIC X(08).
+     05      CHIST-CPU-TIME      PIC S9(18).
+     05      CHIST-START-TS      PIC 9(16).
+     05      CHIST-DAUER-CS      PIC 9(09).
+     05      CHIST-RC            PIC 9.
+          88 CHIST-RC-OK                    VALUE ZERO.
+          88 CHIST-RC-NOK                   VALUE 1.
 
 
  WORKING-STORAGE SECTION.
@@ -114,6 +177,11 @@
 *--------------------------------------------------------------------*
  01          KONSTANTE-FELDER.
      05      K-MODUL             PIC X(08)          VALUE "PHDDRV1O".
+**          ---> Obergrenze Verzweigungen je Kettenlauf (s.u.
+**               C210-TAKE-BRANCH) - verhindert eine Endlosschleife bei
+**               einer fehlerhaften LFDNR_OK/LFDNR_NOK-Pflege in
+**               =SSFRFDEF (z.B. ein Schritt, der auf sich selbst zeigt)
+     05      K-MAX-BRANCH-JUMPS  PIC S9(04) COMP    VALUE 1000.
 
 *----------------------------------------------------------------*
 * Conditional-Felder
@@ -151,14 +219,80 @@
      05      SSFRFDEF-CURS-FLAG      PIC 9     VALUE ZERO.
           88 SSFRFDEF-CLOSED                   VALUE ZERO.
           88 SSFRFDEF-OPEN                     VALUE 1.
-          
+
+     05      STEP-FLAG               PIC 9     VALUE ZERO.
+          88 STEP-OK                           VALUE ZERO.
+          88 STEP-NOK                          VALUE 1.
+
+     05      EKONTAKT-FLAG           PIC 9     VALUE ZERO.
+          88 EKONTAKT-OK                       VALUE ZERO.
+          88 EKONTAKT-NOK                      VALUE 1.
+
 *--------------------------------------------------------------------*
 * weitere Arbeitsfelder
 *--------------------------------------------------------------------*
  01          WORK-FELDER.
      05      W-DUMMY             PIC X(02).
-     
- 01          ZEILE               PIC X(80) VALUE SPACES.     
+
+**          ---> fuer COBOLASSIGN (Schritt-Historie CHISTF)
+     05      ASS-FNAME           PIC X(34).
+     05      ASS-FSTATUS         PIC S9(04) COMP.
+
+**          ---> fuer Schritt-Historie (SSFRFDEF-Kette)
+     05      W-STEP-START-TS     PIC 9(16) VALUE ZERO.
+     05      W-STEP-START-CS     PIC 9(09) VALUE ZERO.
+     05      W-STEP-END-CS       PIC 9(09) VALUE ZERO.
+     05      W-STEP-DAUER-CS     PIC 9(09) VALUE ZERO.
+     05      W-STEP-RC           PIC 9     VALUE ZERO.
+          88 W-STEP-RC-OK                  VALUE ZERO.
+          88 W-STEP-RC-NOK                 VALUE 1.
+
+**          ---> Zaehler Verzweigungen (s. K-MAX-BRANCH-JUMPS, C210)
+     05      W-BRANCH-JUMP-COUNT PIC S9(04) COMP    VALUE ZERO.
+
+ 01          ADRESSEN.
+     05      ADR-1               PIC X(60).
+     05      ADR-2               PIC X(60).
+     05      ADR-3               PIC X(60).
+
+**          ---> Zeilenaufbau für EMail Fehleralarm SSFRFDEF-Kette
+ 01          EMAIL-SATZ.
+     05      EM-K1.
+      10                         PIC X(16) VALUE "SMTP>> From:".
+      10     EM-K1-FROM          PIC X(64).
+     05      EM-K2.
+      10                         PIC X(16) VALUE "SMTP>> To:".
+      10     EM-K2-TO            PIC X(64).
+     05      EM-K3.
+      10                         PIC X(16) VALUE "SMTP>> CC:".
+      10     EM-K3-CC            PIC X(64).
+     05      EM-K5.
+      10                         PIC X(16) VALUE "SMTP>> Subject:".
+      10     EM-K5-VALUE         PIC X(58).
+      10                         PIC X(04) VALUE """".
+      10                         PIC X(02) VALUE SPACES.
+     05      EM-LZ.
+      10                         PIC X(80) VALUE SPACES.
+     05      EM-PZ.
+      10     EM-PZ-GRUPPE.
+       15                        PIC X(04).
+       15    EM-PZ-HEADER        PIC X(20).
+      10     EM-PZ-VALUE         PIC X(40).
+
+**          ---> Texte für EMail Fehleralarm
+ 01          TEM-TEXTE.
+     05      TEM-BETREFF         PIC X(38) VALUE
+         """SSFRFDEF-Kette abgebrochen: ".
+     05      TEM-ANWENDUNG       PIC X(12) VALUE "Anwendung:".
+     05      TEM-MODUL           PIC X(12) VALUE "Modul:".
+     05      TEM-FUNKTION        PIC X(16) VALUE "Funktion:".
+     05      TEM-LFDNR           PIC X(16) VALUE "LFDNR:".
+     05      TEM-TEXT01          PIC X(58) VALUE
+         "Die folgende SSFRFDEF-Aufrufkette wurde abgebrochen,".
+     05      TEM-TEXT02          PIC X(58) VALUE
+         "weil der genannte Schritt nicht verarbeitet werden konnte.".
+
+ 01          ZEILE               PIC X(80) VALUE SPACES.
 
 *--------------------------------------------------------------------*
 * Datm-Uhrzeitfelder (für TAL-Routine)
@@ -225,6 +359,11 @@
  01         STUP-DECOMPOSE.
      05     STUP-DEC-FUNKTION    PIC X(15)  VALUE SPACES.
      05     STUP-DEC-DELAY       PIC 9(09)  VALUE ZERO.
+     05     STUP-DEC-LFDNR       PIC 9(04)  VALUE ZERO.
+*    optionales 4. Wort: Name Schritt-Historie-Datei (CHISTF). Bleibt
+*    SPACES, wenn nicht angegeben - dann wird keine Historie gefuehrt
+*    (gleiche Optional-Konvention wie STUP-DEC-SQLFLAG in SRCCOMPE).
+     05     STUP-DEC-HISTFILE    PIC X(36)  VALUE SPACES.
      
 **--> Uebergabedaten fuer Prozess-Handler
  01          PHD-UEBERGABE.
@@ -242,8 +381,10 @@
         10   PHD-PRG-OUTF             PIC X(36)  VALUE SPACES.
 *            Optional: OBEY-File
         10   PHD-PRG-OBF              PIC X(36)  VALUE SPACES.
+*            Optional: Timeout in Sekunden fuer den Prozess (0=kein Timeout)
+        10   PHD-PRG-TIMEOUT          PIC S9(09) COMP VALUE ZERO.
 *       Reserve FFU (und wg. 1K Ndaten)
-        10   PHD-FFU                  PIC X(744) VALUE SPACES.
+        10   PHD-FFU                  PIC X(740) VALUE SPACES.
 *--> Laenge des Aufrufs aus IMSG-DATLEN (sicher ist sicher)
      05      PHD-ID-LEN               PIC S9(04) COMP VALUE ZERO.
 
@@ -287,6 +428,8 @@
  01          HOST-VARIABLEN.
      05      H-DUMMY             PIC X(02).
      05      H-SYSKEY            PIC S9(18) COMP.
+     05      H-LFDNR-START       PIC 9(04).
+     05      H-LFDNR-JUMP        PIC 9(04).
 
 ******************************************************************
 * Im Folgenden mit dem INVOKE-Befehl die Tabellenstruktur-
@@ -297,6 +440,11 @@
     INVOKE =SSFRFDEF AS SSFRFDEF
  END-EXEC
 
+**  ---> Struktur der Tabelle EKONTAKT (fuer Fehleralarm-Mail)
+ EXEC SQL
+    INVOKE =EKONTAKT AS EKONTAKT
+ END-EXEC
+
 ******************************************************************
 
  EXEC SQL
@@ -312,12 +460,13 @@
      DECLARE SSFRFDEF_CURS CURSOR FOR
          SELECT   ANWENDUNG, MODUL, FUNKTION, LFDNR, PROG
                 , ALT_PROG, PRG_STU, PRG_INF, PRG_OUTF, PRG_OBF
-                , ZPINS
+                , PRG_TIMEOUT, ZPINS, LFDNR_OK, LFDNR_NOK
            FROM  =SSFRFDEF
           WHERE   ANWENDUNG, MODUL, FUNKTION =
                  :ANWENDUNG        OF SSFRFDEF
                 ,:MODUL            OF SSFRFDEF
                 ,:FUNKTION         OF SSFRFDEF
+           AND   LFDNR >= :H-LFDNR-START
           ORDER  BY LFDNR
          BROWSE  ACCESS
  END-EXEC
@@ -454,17 +603,35 @@
                  OR SSFRFDEF-NOK
                  OR PRG-ABBRUCH
 
-*       Aufruf Prozesshandler        
+*       Aufruf Prozesshandler (Start-/Endzeit fuer Schritt-Historie
+*       um den eigentlichen Prozesslauf herum messen)
+        PERFORM C190-STEP-START-TIME
         PERFORM C100-MAKE-PROCESS
-*       Interpretieren MSG-SATZ
+        PERFORM C195-STEP-END-TIME
+*       Interpretieren MSG-SATZ (schreibt ggf. Schritt-Historie fort)
         PERFORM C200-INTERPRET-SYSMSG
 *       Ggf. Delay
         IF C9-DELAY-TIME > ZERO
            ENTER TAL "DELAY" USING C9-DELAY-TIME
         END-IF
-*       Nachlesen Cursor
-        PERFORM S110-FETCH-SSFRFDEF-CURSOR
-        
+
+*       Nachlesen Cursor: je nach Ergebnis des Schrittes entweder
+*       normal weiter (naechste LFDNR in Reihenfolge) oder, falls
+*       fuer das Ergebnis eine Verzweigung (LFDNR_OK/LFDNR_NOK)
+*       hinterlegt ist, an der dort angegebenen Stelle fortsetzen
+        EVALUATE TRUE
+            WHEN PRG-ABBRUCH
+                CONTINUE
+            WHEN STEP-NOK AND LFDNR-NOK OF SSFRFDEF NOT = ZERO
+                MOVE LFDNR-NOK OF SSFRFDEF TO H-LFDNR-JUMP
+                PERFORM C210-TAKE-BRANCH
+            WHEN STEP-OK  AND LFDNR-OK  OF SSFRFDEF NOT = ZERO
+                MOVE LFDNR-OK  OF SSFRFDEF TO H-LFDNR-JUMP
+                PERFORM C210-TAKE-BRANCH
+            WHEN OTHER
+                PERFORM S110-FETCH-SSFRFDEF-CURSOR
+        END-EVALUATE
+
      END-PERFORM
       
      .
@@ -499,6 +666,7 @@
       MOVE    VAL OF PRG-INF  OF SSFRFDEF      TO PHD-PRG-INF
       MOVE    VAL OF PRG-OUTF OF SSFRFDEF      TO PHD-PRG-OUTF
       MOVE    VAL OF PRG-OBF  OF SSFRFDEF      TO PHD-PRG-OBF
+      MOVE    PRG-TIMEOUT     OF SSFRFDEF      TO PHD-PRG-TIMEOUT
       MOVE    SPACES                           TO PHD-FFU
       MOVE    1024                             TO PHD-ID-LEN
 
@@ -517,6 +685,48 @@
     EXIT. 
      
 
+******************************************************************
+* Schritt-Historie: Uhrzeit vor Start des Prozesshandler-Aufrufs
+* merken (Start-Zeitpunkt fuer Wanduhr-Dauer, s. C195/C220)
+******************************************************************
+ C190-STEP-START-TIME SECTION.
+ C190-00.
+     PERFORM U200-TIMESTAMP
+     MOVE TAL-TIME-N16 TO W-STEP-START-TS
+     COMPUTE W-STEP-START-CS =
+             ((TAL-HH OF TAL-TIME-D * 3600)
+            + (TAL-MI OF TAL-TIME-D * 60)
+            +  TAL-SS OF TAL-TIME-D) * 100
+            +  TAL-HS OF TAL-TIME-D
+     .
+ C190-99.
+     EXIT.
+
+******************************************************************
+* Schritt-Historie: Uhrzeit nach Ende des Prozesshandler-Aufrufs
+* merken und Wanduhr-Dauer in Centisekunden ermitteln; eine
+* Mitternacht-Ueberschreitung waehrend des Schritts wird
+* beruecksichtigt (analog C500-31-STEP-END-TIME in SRCCOMPE.cbl)
+******************************************************************
+ C195-STEP-END-TIME SECTION.
+ C195-00.
+     PERFORM U200-TIMESTAMP
+     COMPUTE W-STEP-END-CS =
+             ((TAL-HH OF TAL-TIME-D * 3600)
+            + (TAL-MI OF TAL-TIME-D * 60)
+            +  TAL-SS OF TAL-TIME-D) * 100
+            +  TAL-HS OF TAL-TIME-D
+
+     IF  W-STEP-END-CS >= W-STEP-START-CS
+         COMPUTE W-STEP-DAUER-CS = W-STEP-END-CS - W-STEP-START-CS
+     ELSE
+         COMPUTE W-STEP-DAUER-CS =
+                 W-STEP-END-CS - W-STEP-START-CS + 8640000
+     END-IF
+     .
+ C195-99.
+     EXIT.
+
 ******************************************************************
 * Rueckgabe MSG-SATZ (Systemmessage) untersuchen
 ******************************************************************
@@ -537,9 +747,59 @@
       
 **--> Jetzt ist die Rueckgabe da; machen, was auch immer man will
 *     (z.B. behandeln Completion-Code)
-      CONTINUE  
+      SET STEP-OK TO TRUE
+      IF  MSG-STATUS OF MSG-SATZ NOT = ZERO
+      OR  MSG-COMPLETION-CODE NOT = ZERO
+          SET STEP-NOK TO TRUE
+
+**        ---> Verzweigungsziel (LFDNR_NOK) hinterlegt: Schritt gilt
+**             als abgehandelt, Kette wird NICHT abgebrochen, sondern
+**             beim naechsten Fetch an der hinterlegten Stelle
+**             fortgesetzt (siehe B100-VERARBEITUNG)
+          IF  LFDNR-NOK OF SSFRFDEF NOT = ZERO
+              DISPLAY " "
+              DISPLAY "Funktion fehlgeschlagen - Verzweigung auf LFDNR_NOK"
+              MOVE LFDNR-NOK OF SSFRFDEF TO D-NUM4
+              DISPLAY "  LFDNR_NOK: " D-NUM4
+              DISPLAY " "
+          ELSE
+**            ---> kein Verzweigungsziel - Schritt konnte nicht
+**                 verarbeitet werden, Kette wie bisher abbrechen
+              DISPLAY " "
+              DISPLAY "Funktion nicht möglich"
+              MOVE SPACES TO ZEILE
+              STRING "  ANWENDUNG: " DELIMITED BY SIZE
+                     ANWENDUNG OF SSFRFDEF DELIMITED BY SPACE
+                     "  MODUL: "     DELIMITED BY SIZE
+                     MODUL     OF SSFRFDEF DELIMITED BY SPACE
+                     "  FUNKTION: "  DELIMITED BY SIZE
+                     FUNKTION  OF SSFRFDEF DELIMITED BY SPACE
+                INTO ZEILE
+              END-STRING
+              DISPLAY ZEILE
+              MOVE LFDNR OF SSFRFDEF TO D-NUM4
+              DISPLAY "  LFDNR: " D-NUM4
+              DISPLAY " "
+
+**            ---> Kontakt informieren
+              PERFORM C300-MAIL-FAILURE-ALERT
+
+              SET PRG-ABBRUCH TO TRUE
+          END-IF
+      END-IF
 
-**          ---> Fuer Rueckgabe Ergebnis "CREATEPROCESS"     
+**--> Schritt-Historie fortschreiben (MSG-CPU-TIME + Wanduhr-Dauer),
+*     nur wenn eine Historie-Datei angegeben wurde (STUP-DEC-HISTFILE)
+      IF STUP-DEC-HISTFILE NOT = SPACES
+         IF STEP-OK
+            SET  W-STEP-RC-OK  TO TRUE
+         ELSE
+            SET  W-STEP-RC-NOK TO TRUE
+         END-IF
+         PERFORM C220-APPEND-HISTORY
+      END-IF
+
+**          ---> Fuer Rueckgabe Ergebnis "CREATEPROCESS"
 * 01          MSG-SATZ.
 *     05      MSG-STATUS          PIC S9(04) COMP.
 *     05      MSG-PHANDLE         PIC  X(20).
@@ -557,10 +817,211 @@
 *     05      MSG-RESERVE         PIC  X(06).
 *     05      MSG-DATA            PIC  X(112).
 *     05      MSG-REST            PIC  X(06).
-      
+
     .
  C200-99.
-    EXIT. 
+    EXIT.
+
+******************************************************************
+* Schritt-Historie (SSFRFDEF-Kette) fortschreiben: je durchlaufenem
+* Kettenschritt ein Satz mit den Schluesseln ANWENDUNG/MODUL/
+* FUNKTION/LFDNR/ZPINS aus SSFRFDEF, der tatsaechlichen CPU-Zeit
+* (MSG-CPU-TIME aus der Systemmessage) und der gemessenen Wanduhr-
+* Dauer. Datei wird je Schritt neu geoeffnet und sofort wieder
+* geschlossen (gleiche Begruendung wie bei SHISTF in SRCCOMPE.cbl:
+* Inhalt soll satzweise konsistent bleiben, falls die Kette
+* abbricht); existiert die Datei noch nicht, wird sie angelegt.
+******************************************************************
+ C220-APPEND-HISTORY SECTION.
+ C220-00.
+     MOVE    STUP-DEC-HISTFILE   TO ASS-FNAME
+     MOVE    ZERO                TO ASS-FSTATUS
+     ENTER   "COBOLASSIGN"   USING  CHISTF
+                                    ASS-FNAME
+                             GIVING ASS-FSTATUS
+     IF  ASS-FSTATUS NOT = ZERO
+         DISPLAY " >> Fehler bei COBOLASSIGN Historie-Datei: ",
+                 ASS-FNAME " " ASS-FSTATUS
+         EXIT SECTION
+     END-IF
+
+     OPEN EXTEND CHISTF
+     IF  FILE-NOK
+**      ---> existiert noch nicht - anlegen
+         OPEN OUTPUT CHISTF
+     END-IF
+
+     MOVE ANWENDUNG OF SSFRFDEF  TO CHIST-ANWENDUNG
+     MOVE MODUL     OF SSFRFDEF  TO CHIST-MODUL
+     MOVE FUNKTION  OF SSFRFDEF  TO CHIST-FUNKTION
+     MOVE LFDNR     OF SSFRFDEF  TO CHIST-LFDNR
+     MOVE ZPINS     OF SSFRFDEF  TO CHIST-ZPINS
+     MOVE PROG      OF SSFRFDEF  TO CHIST-PROG
+     MOVE MSG-CPU-TIME           TO CHIST-CPU-TIME
+     MOVE W-STEP-START-TS        TO CHIST-START-TS
+     MOVE W-STEP-DAUER-CS        TO CHIST-DAUER-CS
+     MOVE W-STEP-RC              TO CHIST-RC
+
+     WRITE CHIST-RECORD
+
+     CLOSE CHISTF
+     .
+ C220-99.
+     EXIT.
+
+******************************************************************
+* Verzweigung (LFDNR_OK/LFDNR_NOK) ausfuehren: Cursor schliessen
+* und neu an der angegebenen LFDNR positioniert wieder oeffnen
+******************************************************************
+ C210-TAKE-BRANCH SECTION.
+ C210-00.
+**  ---> Schutz gegen Endlosschleife bei fehlerhafter LFDNR_OK/
+**       LFDNR_NOK-Pflege in =SSFRFDEF (z.B. Schritt zeigt auf sich
+**       selbst oder auf eine bereits durchlaufene LFDNR): Anzahl der
+**       Verzweigungen je Kettenlauf begrenzen
+     ADD  1 TO W-BRANCH-JUMP-COUNT
+     IF   W-BRANCH-JUMP-COUNT > K-MAX-BRANCH-JUMPS
+          DISPLAY " "
+          DISPLAY " >> Zu viele Verzweigungen in der SSFRFDEF-Kette "
+                  "(Grenze: " K-MAX-BRANCH-JUMPS ") <<"
+          MOVE SPACES TO ZEILE
+          STRING "  ANWENDUNG: " DELIMITED BY SIZE
+                 ANWENDUNG OF SSFRFDEF DELIMITED BY SPACE
+                 "  MODUL: "     DELIMITED BY SIZE
+                 MODUL     OF SSFRFDEF DELIMITED BY SPACE
+                 "  FUNKTION: "  DELIMITED BY SIZE
+                 FUNKTION  OF SSFRFDEF DELIMITED BY SPACE
+            INTO ZEILE
+          END-STRING
+          DISPLAY ZEILE
+          DISPLAY " >>> Moegliche Endlosschleife in LFDNR_OK/LFDNR_NOK"
+                  " - ABBRUCH! <<<"
+          DISPLAY " "
+          PERFORM C300-MAIL-FAILURE-ALERT
+          SET  PRG-ABBRUCH TO TRUE
+          EXIT SECTION
+     END-IF
+
+     MOVE H-LFDNR-JUMP TO H-LFDNR-START
+
+     PERFORM S120-CLOSE-SSFRFDEF-CURSOR
+     PERFORM S100-OPEN-SSFRFDEF-CURSOR
+     IF SSFRFDEF-OPEN
+        CONTINUE
+     ELSE
+        MOVE SQLCODE OF SQLCA TO D-NUM4
+        DISPLAY " "
+        STRING " Wiedereroeffnen Cursor (Verzweigung) fehlgeschlagen",
+                 " mit SQLCODE: ", D-NUM4
+        DELIMITED BY SIZE INTO ZEILE
+        DISPLAY ZEILE
+        DISPLAY " >>> ABBRUCH! <<<"
+        DISPLAY " "
+        SET PRG-ABBRUCH TO TRUE
+        MOVE ALL SPACES TO ZEILE
+        EXIT SECTION
+     END-IF
+
+     PERFORM S110-FETCH-SSFRFDEF-CURSOR
+     .
+ C210-99.
+     EXIT.
+
+******************************************************************
+* Fehleralarm-Mail an Kontakt der ANWENDUNG/MODUL der abgebrochenen
+* SSFRFDEF-Kette senden (statt nur DISPLAY im Job-Output)
+******************************************************************
+ C300-MAIL-FAILURE-ALERT SECTION.
+ C300-00.
+**  ---> holen Mail Kontaktdaten fuer die ANWENDUNG der Kette
+     MOVE ANWENDUNG OF SSFRFDEF TO MODUL OF EKONTAKT
+     MOVE ZERO                  TO MDNR  OF EKONTAKT
+                                    TSNR  OF EKONTAKT
+     PERFORM S790-SELECT-EKONTAKT
+     IF  EKONTAKT-NOK
+         EXIT SECTION
+     END-IF
+
+     OPEN OUTPUT EMAIL
+
+**  ---> Adressdaten
+     MOVE EMAIL-FROM OF EKONTAKT TO EM-K1-FROM
+     WRITE EMAIL-RECORD FROM EM-K1
+
+     MOVE SPACE TO ADRESSEN
+     UNSTRING EMAIL-TO OF EKONTAKT DELIMITED BY SPACE OR ";"
+         INTO ADR-1
+              ADR-2
+              ADR-3
+     END-UNSTRING
+     MOVE ADR-1 TO EM-K2-TO
+     WRITE EMAIL-RECORD FROM EM-K2
+     IF  ADR-2 NOT = SPACE
+         MOVE ADR-2 TO EM-K2-TO
+         WRITE EMAIL-RECORD FROM EM-K2
+     END-IF
+     IF  ADR-3 NOT = SPACE
+         MOVE ADR-3 TO EM-K2-TO
+         WRITE EMAIL-RECORD FROM EM-K2
+     END-IF
+
+     IF  EMAIL-CC OF EKONTAKT NOT = SPACE
+         MOVE SPACE TO ADRESSEN
+         UNSTRING EMAIL-CC OF EKONTAKT DELIMITED BY SPACE OR ";"
+             INTO ADR-1
+                  ADR-2
+                  ADR-3
+         END-UNSTRING
+         MOVE ADR-1 TO EM-K3-CC
+         WRITE EMAIL-RECORD FROM EM-K3
+         IF  ADR-2 NOT = SPACE
+             MOVE ADR-2 TO EM-K3-CC
+             WRITE EMAIL-RECORD FROM EM-K3
+         END-IF
+         IF  ADR-3 NOT = SPACE
+             MOVE ADR-3 TO EM-K3-CC
+             WRITE EMAIL-RECORD FROM EM-K3
+         END-IF
+     END-IF
+
+**  ---> Betreffzeile
+     MOVE TEM-BETREFF          TO EM-K5-VALUE
+     MOVE ANWENDUNG OF SSFRFDEF TO EM-K5-VALUE (30:)
+     WRITE EMAIL-RECORD FROM EM-K5
+     WRITE EMAIL-RECORD FROM EM-LZ
+     WRITE EMAIL-RECORD FROM EM-LZ
+
+**  ---> einleitender Text
+     MOVE SPACES TO EM-PZ
+     MOVE TEM-TEXT01 TO EM-PZ-VALUE
+     WRITE EMAIL-RECORD FROM EM-PZ
+     MOVE TEM-TEXT02 TO EM-PZ-VALUE
+     WRITE EMAIL-RECORD FROM EM-PZ
+     WRITE EMAIL-RECORD FROM EM-LZ
+
+**  ---> Anwendung / Modul / Funktion / LFDNR der fehlgeschlagenen Kette
+     MOVE SPACES               TO EM-PZ
+     MOVE TEM-ANWENDUNG        TO EM-PZ-HEADER
+     MOVE ANWENDUNG OF SSFRFDEF TO EM-PZ-VALUE
+     WRITE EMAIL-RECORD FROM EM-PZ
+
+     MOVE TEM-MODUL            TO EM-PZ-HEADER
+     MOVE MODUL     OF SSFRFDEF TO EM-PZ-VALUE
+     WRITE EMAIL-RECORD FROM EM-PZ
+
+     MOVE TEM-FUNKTION         TO EM-PZ-HEADER
+     MOVE FUNKTION  OF SSFRFDEF TO EM-PZ-VALUE
+     WRITE EMAIL-RECORD FROM EM-PZ
+
+     MOVE TEM-LFDNR            TO EM-PZ-HEADER
+     MOVE LFDNR OF SSFRFDEF     TO D-NUM4
+     MOVE D-NUM4                TO EM-PZ-VALUE
+     WRITE EMAIL-RECORD FROM EM-PZ
+
+     CLOSE EMAIL
+     .
+ C300-99.
+     EXIT.
      
 
 ******************************************************************
@@ -603,12 +1064,20 @@
                                 TO "ABCDEFGHIJKLMNOPQRSTUVWXYZ"                             
                      UNSTRING STUP-TEXT DELIMITED BY ALL SPACES
                      INTO     STUP-DEC-FUNKTION,
-                              STUP-DEC-DELAY
+                              STUP-DEC-DELAY,
+                              STUP-DEC-LFDNR,
+                              STUP-DEC-HISTFILE
                      IF STUP-DEC-DELAY NUMERIC
                         MOVE  STUP-DEC-DELAY    TO C9-DELAY-TIME
                      ELSE
                         MOVE  ZEROES            TO C9-DELAY-TIME
                      END-IF
+                     IF STUP-DEC-LFDNR NUMERIC
+                     AND STUP-DEC-LFDNR > ZERO
+                        MOVE  STUP-DEC-LFDNR    TO H-LFDNR-START
+                     ELSE
+                        MOVE  1                 TO H-LFDNR-START
+                     END-IF
 
      END-EVALUATE
      .
@@ -648,8 +1117,11 @@
                ,:PRG-INF of SSFRFDEF
                ,:PRG-OUTF of SSFRFDEF
                ,:PRG-OBF of SSFRFDEF
+               ,:PRG-TIMEOUT of SSFRFDEF
                ,:ZPINS of SSFRFDEF
                    TYPE AS DATETIME YEAR TO FRACTION(2)
+               ,:LFDNR-OK of SSFRFDEF
+               ,:LFDNR-NOK of SSFRFDEF
      END-EXEC
      EVALUATE SQLCODE OF SQLCA
          WHEN 0      SET SSFRFDEF-OK  TO TRUE
@@ -672,6 +1144,40 @@
  S120-99.
      EXIT.
 
+******************************************************************
+* lesen Tabelle EKONTAKT (fuer Fehleralarm-Mail bei Kettenabbruch)
+******************************************************************
+ S790-SELECT-EKONTAKT SECTION.
+ S790-00.
+     EXEC SQL
+         SELECT  EMAIL_TO, EMAIL_CC, EMAIL_FROM, ABO_FAILALERT
+           INTO   :EMAIL-TO     OF EKONTAKT
+                 ,:EMAIL-CC     OF EKONTAKT
+                 ,:EMAIL-FROM   OF EKONTAKT
+                 ,:ABO-FAILALERT OF EKONTAKT
+           FROM  =EKONTAKT
+          WHERE  MODUL, MDNR, TSNR
+                 =  :MODUL OF EKONTAKT
+                   ,:MDNR  OF EKONTAKT
+                   ,:TSNR  OF EKONTAKT
+         BROWSE  ACCESS
+     END-EXEC
+
+     EVALUATE SQLCODE OF SQLCA
+         WHEN 0      SET EKONTAKT-OK  TO TRUE
+         WHEN OTHER  SET EKONTAKT-NOK TO TRUE
+                     DISPLAY " !!!!! Keine EKONTAKT Daten vorhanden, "
+                             "keine Fehleralarm-Mail moeglich !!!!!"
+     END-EVALUATE
+
+**  ---> Kategorie "Fehleralarm" evtl. abbestellt (Default: abonniert)
+     IF  EKONTAKT-OK AND ABO-FAILALERT OF EKONTAKT = "N"
+         SET EKONTAKT-NOK TO TRUE
+     END-IF
+     .
+ S790-99.
+     EXIT.
+
 ******************************************************************
 * Transaktionsbegrenzungen
 ******************************************************************
