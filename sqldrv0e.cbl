@@ -148,6 +148,8 @@
           88 OPT-DATE                          VALUE "D".
           88 OPT-AUFTRAG                       VALUE "A".
           88 OPT-BRANCH                        VALUE "B".
+          88 OPT-SHOWDEL                       VALUE "X".
+          88 OPT-SHOWARCHIVE                   VALUE "Y".
 
 *--------------------------------------------------------------------*
 * weitere Arbeitsfelder
@@ -220,15 +222,22 @@
      05      STUP-TEXT           PIC X(128).
      
  01          STUP-CONTENT-DECOMPOSE.
-     05      STUP-MOD-CMD        PIC X(02)  VALUE SPACES.
+     05      STUP-MOD-CMD        PIC X(12)  VALUE SPACES.
+**          ---> vordefinierte Namen fuer haeufige SELECT-Bausteine,
+**               vgl. S999-SQLCI, statt die WHERE-Klausel jedesmal
+**               neu zusammenzubauen
+          88 SNIPPET-SHOW-DEL                  VALUE "SHOW-DEL".
+          88 SNIPPET-SHOW-ARCHIVE              VALUE "SHOW-ARCHIVE".
      05      STUP-MOD-FILE       PIC X(08)  VALUE SPACES.
      05      STUP-MOD-OPT        PIC X(02)  VALUE SPACES.
      05      STUP-MOD-OPTVAL     PIC X(25)  VALUE SPACES.
-     
+
 *            GET PFCSIP7E
 *            GET PFCSIP7E -V G.01.04
 *            GET PFCSIP7E -D 2018-03-20
 *            GET PFCSIP7E -A R7-296
+*            SHOW-DEL
+*            SHOW-ARCHIVE PFCSIP7E
 
 **--> Uebergabedaten fuer Prozess-Handler
  01          PHD-UEBERGABE.
@@ -401,11 +410,20 @@
      END-IF
      
 **  ---> Kommandostruktur feststellen
+*       Erst pruefen, ob ein vordefinierter Snippet-Name anstelle
+*       eines GET-Kommandos angegeben wurde
+    IF  SNIPPET-SHOW-DEL
+        SET  OPT-SHOWDEL     TO TRUE
+    ELSE
+    IF  SNIPPET-SHOW-ARCHIVE
+        SET  OPT-SHOWARCHIVE TO TRUE
+        MOVE STUP-MOD-FILE   TO H-SOURCE-MODUL
+    ELSE
 *       Mit Option? Auswerten und Hostvariable besetzen
     IF  STUP-MOD-OPT(1:1) = "-"
         MOVE STUP-MOD-OPT(2:1)   TO OPT-FLAG
         EVALUATE TRUE
-        
+
             WHEN OPT-VERSION   MOVE STUP-MOD-OPTVAL      TO H-VERSION
             WHEN OPT-DATE      MOVE STUP-MOD-OPTVAL      TO H-SOURCE-DATE
             WHEN OPT-AUFTRAG   MOVE ALL "%"              TO H-AUFTRAG
@@ -415,14 +433,16 @@
                                 INTO H-AUFTRAG
             WHEN OPT-BRANCH    MOVE STUP-MOD-OPTVAL      TO H-VERSION
             WHEN OTHER         SET  OPT-CURRENT TO TRUE
-            
+
         END-EVALUATE
     ELSE
         SET OPT-CURRENT TO TRUE
     END-IF
-    
+
 *       Und noch das Source-Modul ...
     MOVE STUP-MOD-FILE   TO H-SOURCE-MODUL
+    END-IF
+    END-IF
      .
  B000-99.
      EXIT.
@@ -454,6 +474,8 @@
        WHEN OPT-DATE        PERFORM C130-DATE
        WHEN OPT-AUFTRAG     PERFORM C140-AUFTRAG
        WHEN OPT-BRANCH      PERFORM C200-MAKE-BRANCH
+       WHEN OPT-SHOWDEL     PERFORM C150-SHOW-DEL
+       WHEN OPT-SHOWARCHIVE PERFORM C160-SHOW-ARCHIVE
 *      WHEN OTHER           -- Gibt's hier nicht mehr
 
      END-EVALUATE
@@ -550,6 +572,59 @@
  C140-99.
     EXIT.
 ******************************************************************
+* Vordefinierter Snippet: alle manuell als geloescht markierten
+* Archiv-Eintraege (ARCHIV_MODUL endet auf "DEL") anzeigen
+******************************************************************
+ C150-SHOW-DEL SECTION.
+ C150-00.
+
+**--> Aufbereiten Parameter fuer SQLCI
+    STRING    ";"                                DELIMITED BY SIZE,
+              "SELECT "                          DELIMITED BY SIZE,
+              "SOURCE_MODUL, "                   DELIMITED BY SIZE,
+              "VERSION, "                        DELIMITED BY SIZE,
+              "ARCHIV_MODUL, "                   DELIMITED BY SIZE,
+              "ZPINS "                           DELIMITED BY SIZE,
+              " FROM =SSFRARCH "                 DELIMITED BY SIZE,
+              "WHERE ARCHIV_MODUL LIKE "         DELIMITED BY SIZE,
+              HK                                 DELIMITED BY SIZE,
+              "%DEL"                             DELIMITED BY SIZE,
+              HK                                 DELIMITED BY SIZE,
+              " BROWSE ACCESS; EXIT;"            DELIMITED BY SIZE
+     INTO PHD-PRG-STU
+
+    PERFORM S990-INVOKE-SQLCI
+    .
+ C150-99.
+    EXIT.
+******************************************************************
+* Vordefinierter Snippet: alle Archiv-Eintraege eines Source-Moduls
+* anzeigen (ARCHIV_MODUL-Muster fuer das angegebene Modul)
+******************************************************************
+ C160-SHOW-ARCHIVE SECTION.
+ C160-00.
+
+**--> Aufbereiten Parameter fuer SQLCI
+    STRING    ";"                                DELIMITED BY SIZE,
+              "SELECT "                          DELIMITED BY SIZE,
+              "SOURCE_MODUL, "                   DELIMITED BY SIZE,
+              "VERSION, "                        DELIMITED BY SIZE,
+              "ARCHIV_MODUL, "                   DELIMITED BY SIZE,
+              "ZPINS "                           DELIMITED BY SIZE,
+              " FROM =SSFRARCH "                 DELIMITED BY SIZE,
+              "WHERE SOURCE_MODUL = "            DELIMITED BY SIZE,
+              HK                                 DELIMITED BY SIZE,
+              H-SOURCE-MODUL                     DELIMITED BY SPACE,
+              HK                                 DELIMITED BY SIZE,
+              " ORDER BY ZPINS DESC"             DELIMITED BY SIZE,
+              " BROWSE ACCESS; EXIT;"            DELIMITED BY SIZE
+     INTO PHD-PRG-STU
+
+    PERFORM S990-INVOKE-SQLCI
+    .
+ C160-99.
+    EXIT.
+******************************************************************
 * Öffnen neuen Entwicklungszweig
 ******************************************************************
  C200-MAKE-BRANCH SECTION.
@@ -1024,8 +1099,20 @@
               HK                                 DELIMITED BY SIZE,
               " BROWSE ACCESS; EXIT;"            DELIMITED BY SIZE
      INTO PHD-PRG-STU
-     
-     MOVE "SQLCI"   TO PHD-PRG-NAME    
+
+    PERFORM S990-INVOKE-SQLCI
+    .
+ S999-00.
+    EXIT.
+******************************************************************
+* Gemeinsamer Baustein: SQLCI mit dem bereits in PHD-PRG-STU
+* aufbereiteten Kommandotext ueber den Prozess-Handler aufrufen
+* (wird von S999-SQLCI und den vordefinierten Snippets
+* C150-SHOW-DEL/C160-SHOW-ARCHIVE genutzt)
+******************************************************************
+ S990-INVOKE-SQLCI SECTION.
+ S990-00.
+     MOVE "SQLCI"   TO PHD-PRG-NAME
      MOVE 1024      TO PHD-ID-LEN
 
 *    INTERNE Schnittstelle basteln
@@ -1035,10 +1122,10 @@
                                            PHD-DATLEN
      MOVE   K-MODUL                     TO PHD-MONNAME
      MOVE   "SSFPHD1M"                  TO PHD-NEXTSERV
-     
+
      CALL   "SSFPHD1M"   USING INTERN-MESSAGE
-    .
- S999-00.
+     .
+ S990-99.
     EXIT.
 ******************************************************************
 * Transaktionsbegrenzungen
